@@ -42,6 +42,7 @@
 
        01  DCLMEMBER-ELIG.
            05  DB-MEMBER-ID            PIC X(12).
+           05  DB-SUBSCRIBER-ID        PIC X(12).
            05  DB-LAST-NAME            PIC X(35).
            05  DB-FIRST-NAME           PIC X(25).
            05  DB-DOB                  PIC X(08).
@@ -57,10 +58,17 @@
            05  DB-DEDUCT-LIMIT         PIC S9(07)V99 COMP-3.
            05  DB-OOP-YTD              PIC S9(07)V99 COMP-3.
            05  DB-OOP-LIMIT            PIC S9(07)V99 COMP-3.
+           05  DB-FAM-DEDUCT-LIMIT     PIC S9(07)V99 COMP-3.
+           05  DB-FAM-OOP-LIMIT        PIC S9(07)V99 COMP-3.
            05  DB-COPAY-PCP            PIC S9(05)V99 COMP-3.
            05  DB-PCP-NPI              PIC X(10).
            05  DB-PCP-NAME             PIC X(35).
 
+       01  DCLFAMILY-ACCUM.
+           05  DB-FAM-DEDUCT-YTD       PIC S9(07)V99 COMP-3.
+           05  DB-FAM-OOP-YTD          PIC S9(07)V99 COMP-3.
+           05  DB-FAM-MEMBER-COUNT     PIC S9(04) COMP-3.
+
        01  WS-BMS-MAP-NAME             PIC X(07) VALUE 'ELIGMP1'.
        01  WS-BMS-MAPSET               PIC X(07) VALUE 'ELIGSET'.
 
@@ -88,11 +96,20 @@
            05  EM-OOP-REM-OUT          PIC X(12).
            05  EM-COPAY-OUT            PIC X(10).
            05  EM-PCP-OUT              PIC X(45).
+           05  EM-FAM-DEDUCT-REM-OUT   PIC X(12).
+           05  EM-FAM-OOP-REM-OUT      PIC X(12).
+           05  EM-FAM-COUNT-OUT        PIC X(03).
 
        01  WS-WORK-FIELDS.
            05  WS-DEDUCT-REMAINING     PIC S9(07)V99 COMP-3.
            05  WS-OOP-REMAINING        PIC S9(07)V99 COMP-3.
+           05  WS-FAM-DEDUCT-REMAINING PIC S9(07)V99 COMP-3.
+           05  WS-FAM-OOP-REMAINING    PIC S9(07)V99 COMP-3.
            05  WS-DISPLAY-AMOUNT       PIC $$$,$$9.99.
+           05  WS-TODAY-DATE           PIC 9(08).
+           05  WS-FAMILY-PLAN-SW       PIC X(01) VALUE 'N'.
+               88  WS-FAMILY-PLAN      VALUE 'Y'.
+               88  WS-NOT-FAMILY-PLAN  VALUE 'N'.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA                 PIC X(104).
@@ -171,6 +188,7 @@
 
            EXEC SQL
                SELECT M.MEMBER_ID,
+                      M.SUBSCRIBER_ID,
                       M.LAST_NAME,
                       M.FIRST_NAME,
                       M.DATE_OF_BIRTH,
@@ -186,10 +204,13 @@
                       A.DEDUCTIBLE_LIMIT,
                       A.OOP_YTD,
                       A.OOP_LIMIT,
+                      P.FAM_DEDUCTIBLE,
+                      P.FAM_OOP_MAX,
                       P.COPAY_PCP,
                       C.PCP_NPI,
                       C.PCP_NAME
                INTO :DB-MEMBER-ID,
+                    :DB-SUBSCRIBER-ID,
                     :DB-LAST-NAME,
                     :DB-FIRST-NAME,
                     :DB-DOB,
@@ -205,6 +226,8 @@
                     :DB-DEDUCT-LIMIT,
                     :DB-OOP-YTD,
                     :DB-OOP-LIMIT,
+                    :DB-FAM-DEDUCT-LIMIT,
+                    :DB-FAM-OOP-LIMIT,
                     :DB-COPAY-PCP,
                     :DB-PCP-NPI,
                     :DB-PCP-NAME
@@ -222,12 +245,18 @@
                  AND E.EFF_DATE  <= :WS-DB2-DOS
                  AND (E.TERM_DATE >= :WS-DB2-DOS
                       OR E.TERM_DATE = '00000000')
-                 AND E.ELIG_STATUS = 'A'
+               ORDER BY E.EFF_DATE DESC
                FETCH FIRST 1 ROW ONLY
            END-EXEC
 
            EVALUATE SQLCODE
                WHEN ZERO
+                   SET WS-NOT-FAMILY-PLAN TO TRUE
+                   IF DB-FAM-DEDUCT-LIMIT > ZERO
+                   OR DB-FAM-OOP-LIMIT > ZERO
+                       SET WS-FAMILY-PLAN TO TRUE
+                       PERFORM 3200-QUERY-FAMILY-ACCUMULATORS
+                   END-IF
                    PERFORM 3100-FORMAT-RESPONSE
                WHEN +100
                    MOVE 'NF' TO WS-CA-RETURN-CODE
@@ -243,6 +272,32 @@
                    PERFORM 9000-SEND-ERROR
            END-EVALUATE.
 
+       3200-QUERY-FAMILY-ACCUMULATORS.
+      *    THE PLAN CARRIES A FAMILY-LEVEL DEDUCTIBLE AND/OR OOP
+      *    MAXIMUM, SO A SINGLE DEPENDENT'S OWN YTD FIGURES DON'T TELL
+      *    THE WHOLE STORY. ROLL UP YTD ACCUMULATORS ACROSS EVERY
+      *    MEMBER TIED TO THIS SUBSCRIBER ON THE SAME PLAN SO THE
+      *    OPERATOR CAN SEE HOW CLOSE THE HOUSEHOLD IS TO THE FAMILY
+      *    LIMIT, NOT JUST THE INDIVIDUAL.
+           EXEC SQL
+               SELECT SUM(A.DEDUCTIBLE_YTD),
+                      SUM(A.OOP_YTD),
+                      COUNT(*)
+               INTO :DB-FAM-DEDUCT-YTD,
+                    :DB-FAM-OOP-YTD,
+                    :DB-FAM-MEMBER-COUNT
+               FROM HCAS.MEMBER M
+               INNER JOIN HCAS.ACCUMULATORS A
+                   ON M.MEMBER_ID = A.MEMBER_ID
+               WHERE M.SUBSCRIBER_ID = :DB-SUBSCRIBER-ID
+                 AND A.PLAN_CODE = :DB-PLAN-CODE
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE DB-DEDUCT-YTD TO DB-FAM-DEDUCT-YTD
+               MOVE DB-OOP-YTD    TO DB-FAM-OOP-YTD
+               MOVE 1             TO DB-FAM-MEMBER-COUNT
+           END-IF.
+
        3100-FORMAT-RESPONSE.
            INITIALIZE ELIGMP1O
            STRING DB-FIRST-NAME DELIMITED SPACES
@@ -292,8 +347,39 @@
            ELSE
                MOVE 'NO PCP ASSIGNED' TO EM-PCP-OUT
            END-IF
-           MOVE 'MEMBER ELIGIBILITY VERIFIED'
-               TO EM-MSG-TEXTI
+           IF WS-FAMILY-PLAN
+               COMPUTE WS-FAM-DEDUCT-REMAINING =
+                   DB-FAM-DEDUCT-LIMIT - DB-FAM-DEDUCT-YTD
+               COMPUTE WS-FAM-OOP-REMAINING =
+                   DB-FAM-OOP-LIMIT - DB-FAM-OOP-YTD
+               MOVE WS-FAM-DEDUCT-REMAINING TO WS-DISPLAY-AMOUNT
+               MOVE WS-DISPLAY-AMOUNT       TO EM-FAM-DEDUCT-REM-OUT
+               MOVE WS-FAM-OOP-REMAINING    TO WS-DISPLAY-AMOUNT
+               MOVE WS-DISPLAY-AMOUNT       TO EM-FAM-OOP-REM-OUT
+               MOVE DB-FAM-MEMBER-COUNT     TO EM-FAM-COUNT-OUT
+           ELSE
+               MOVE 'N/A'  TO EM-FAM-DEDUCT-REM-OUT
+               MOVE 'N/A'  TO EM-FAM-OOP-REM-OUT
+               MOVE SPACES TO EM-FAM-COUNT-OUT
+           END-IF
+      *    WHEN THE REQUESTED DATE OF SERVICE IS NOT TODAY THIS IS A
+      *    HISTORICAL/AS-OF-DATE INQUIRY RATHER THAN A CURRENT
+      *    ELIGIBILITY CHECK - SAY SO ON THE CONFIRMATION LINE SO THE
+      *    OPERATOR DOESN'T MISTAKE A PAST OR FUTURE STATUS FOR TODAY'S
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           IF EM-DOS-DATEI = WS-TODAY-DATE
+               MOVE 'MEMBER ELIGIBILITY VERIFIED'
+                   TO EM-MSG-TEXTI
+           ELSE
+               STRING 'ELIGIBILITY AS OF ' DELIMITED SIZE
+                      EM-DOS-DATEI(5:2) DELIMITED SIZE
+                      '/'                DELIMITED SIZE
+                      EM-DOS-DATEI(7:2) DELIMITED SIZE
+                      '/'                DELIMITED SIZE
+                      EM-DOS-DATEI(1:4) DELIMITED SIZE
+                      INTO EM-MSG-TEXTI
+               END-STRING
+           END-IF
            EXEC CICS SEND
                MAP(WS-BMS-MAP-NAME)
                MAPSET(WS-BMS-MAPSET)

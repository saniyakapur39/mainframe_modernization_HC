@@ -12,6 +12,7 @@
       * INPUTS:   PRVIN-FILE   - SEQUENTIAL PROVIDER INPUT FILE        *
       * OUTPUTS:  PRVMST-FILE  - VSAM KSDS PROVIDER MASTER FILE       *
       *           PRVERR-FILE  - SEQUENTIAL ERROR/REJECT FILE          *
+      *           PRVHIST-FILE - SEQUENTIAL CHANGE-HISTORY/AUDIT FILE  *
       * FREQUENCY: WEEKLY (PROVIDER DATA REFRESH)                      *
       *================================================================*
        ENVIRONMENT DIVISION.
@@ -36,6 +37,12 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-PRVERR-STATUS.
 
+           SELECT PRVHIST-FILE
+               ASSIGN TO PRVHISTO
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PRVHIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRVIN-FILE
@@ -59,16 +66,55 @@
            05  PRVERR-FIELD-NAME       PIC X(30).
            05  PRVERR-SOURCE-DATA      PIC X(476).
 
+       FD  PRVHIST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  PRVHIST-RECORD.
+           05  PRVHIST-NPI             PIC X(10).
+           05  PRVHIST-ACTION          PIC X(01).
+           05  PRVHIST-CHANGE-DATE     PIC 9(08).
+           05  PRVHIST-FIELD-NAME      PIC X(18).
+           05  PRVHIST-OLD-VALUE       PIC X(30).
+           05  PRVHIST-NEW-VALUE       PIC X(30).
+
        WORKING-STORAGE SECTION.
 
        COPY HCCOMMON.
        COPY PRVCOPY.
        COPY ABORTWSC.
 
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-DB2-EXCLUSION.
+           05  WS-EXCL-SOURCE          PIC X(03).
+           05  WS-EXCL-REASON          PIC X(40).
+
        01  WS-FILE-STATUSES.
            05  WS-PRVIN-STATUS         PIC X(02).
            05  WS-PRVMST-STATUS        PIC X(02).
            05  WS-PRVERR-STATUS        PIC X(02).
+           05  WS-PRVHIST-STATUS       PIC X(02).
+
+       01  WS-OLD-PROVIDER-RECORD.
+           05  WS-OLD-LAST-NAME        PIC X(35).
+           05  WS-OLD-FIRST-NAME       PIC X(25).
+           05  WS-OLD-ORG-NAME         PIC X(60).
+           05  WS-OLD-TAXONOMY-CODE    PIC X(10).
+           05  WS-OLD-SPECIALTY-CODE   PIC X(04).
+           05  WS-OLD-LICENSE-NO       PIC X(20).
+           05  WS-OLD-LICENSE-STATE    PIC X(02).
+           05  WS-OLD-ADDR-LINE-1      PIC X(55).
+           05  WS-OLD-CITY             PIC X(30).
+           05  WS-OLD-STATE            PIC X(02).
+           05  WS-OLD-ZIP-CODE         PIC X(09).
+           05  WS-OLD-NETWORK-ID       PIC X(06).
+           05  WS-OLD-CONTRACT-TYPE    PIC X(02).
+           05  WS-OLD-PAR-STATUS       PIC X(01).
+           05  WS-OLD-EFF-DATE         PIC 9(08).
+           05  WS-OLD-TERM-DATE        PIC 9(08).
+           05  WS-OLD-FEE-SCHED-ID     PIC X(08).
+           05  WS-OLD-PAY-METHOD       PIC X(02).
+           05  WS-OLD-GROUP-NPI        PIC X(10).
 
        01  WS-SWITCHES.
            05  WS-EOF-SW               PIC X(01) VALUE 'N'.
@@ -77,6 +123,9 @@
            05  WS-VALID-RECORD-SW      PIC X(01) VALUE 'Y'.
                88  WS-RECORD-VALID     VALUE 'Y'.
                88  WS-RECORD-INVALID   VALUE 'N'.
+           05  WS-STATE-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-STATE-FOUND      VALUE 'Y'.
+               88  WS-STATE-NOT-FOUND  VALUE 'N'.
 
        01  WS-INPUT-RECORD.
            05  WS-IN-ACTION-CODE       PIC X(01).
@@ -108,7 +157,8 @@
            05  WS-IN-TERM-DATE         PIC 9(08).
            05  WS-IN-FEE-SCHED-ID     PIC X(08).
            05  WS-IN-PAY-METHOD        PIC X(02).
-           05  FILLER                  PIC X(37).
+           05  WS-IN-GROUP-NPI         PIC X(10).
+           05  FILLER                  PIC X(27).
 
        01  WS-NPI-CHECK-DIGIT-AREA.
            05  WS-NPI-NUMERIC          PIC 9(10).
@@ -126,11 +176,14 @@
            05  WS-SUB                  PIC 9(03).
 
        01  WS-VALID-STATES-TABLE.
-           05  FILLER PIC X(100) VALUE
-               'ALAKAZABORCCOCTDCDEFLGAHIIDILINIAKSKYLAMA'
-               'MDMABORMIMNMSMOORNENVNHNJNMNYNCNDOHOKORPA'.
-           05  FILLER PIC X(28) VALUE
-               'RABORSCSDTNTXUTVTVAWAVWWIWY'.
+           05  FILLER PIC X(32) VALUE
+               'ALAKAZARCACOCTDEFLGAHIIDILINIAKS'.
+           05  FILLER PIC X(32) VALUE
+               'KYLAMEMDMAMIMNMSMOMTNENVNHNJNMNY'.
+           05  FILLER PIC X(32) VALUE
+               'NCNDOHOKORPARISCSDTNTXUTVTVAWAWV'.
+           05  FILLER PIC X(32) VALUE
+               'WIWYDCASGUMPPRVIAAAEAPFMMHPWUMXX'.
        01  WS-VALID-STATES REDEFINES WS-VALID-STATES-TABLE.
            05  WS-STATE-CODE          PIC X(02) OCCURS 64 TIMES.
 
@@ -160,6 +213,7 @@
                STOP RUN
            END-IF
            OPEN OUTPUT PRVERR-FILE
+           OPEN OUTPUT PRVHIST-FILE
            PERFORM 8000-READ-INPUT.
 
        2000-PROCESS-PROVIDER.
@@ -194,6 +248,13 @@
            END-IF
            IF WS-RECORD-VALID
                PERFORM 2140-VALIDATE-STATE
+           END-IF
+           IF WS-RECORD-VALID
+               PERFORM 2150-VALIDATE-GROUP-NPI
+           END-IF
+           IF WS-RECORD-VALID
+           AND NOT WS-ACTION-DELETE
+               PERFORM 2160-CHECK-OIG-EXCLUSION
            END-IF.
 
        2110-VALIDATE-NPI.
@@ -293,6 +354,80 @@
                    TO PRVERR-REASON-DESC
                MOVE 'STATE' TO PRVERR-FIELD-NAME
                PERFORM 6000-WRITE-ERROR
+           ELSE
+               SET WS-STATE-NOT-FOUND TO TRUE
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 64
+                   OR WS-STATE-FOUND
+                   IF WS-IN-STATE = WS-STATE-CODE(WS-SUB)
+                       SET WS-STATE-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               IF WS-STATE-NOT-FOUND
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'E041' TO PRVERR-REASON-CODE
+                   MOVE 'STATE CODE IS NOT A VALID US STATE/TERRITORY'
+                       TO PRVERR-REASON-DESC
+                   MOVE 'STATE' TO PRVERR-FIELD-NAME
+                   PERFORM 6000-WRITE-ERROR
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *    GROUP/FACILITY HIERARCHY VALIDATION                         *
+      *    WHEN A PROVIDER RECORD CARRIES A BILLING GROUP OR FACILITY  *
+      *    NPI, THAT NPI MUST ALREADY BE ON THE PROVIDER MASTER FILE   *
+      *    (IT MAY HAVE BEEN LOADED EARLIER IN THIS SAME RUN) AND      *
+      *    CANNOT BE THE PROVIDER'S OWN NPI. THIS KEEPS THE GROUP      *
+      *    HIERARCHY FROM POINTING AT ITSELF OR AT AN UNKNOWN ENTITY.  *
+      *----------------------------------------------------------------*
+       2150-VALIDATE-GROUP-NPI.
+           IF WS-IN-GROUP-NPI NOT = SPACES
+               IF WS-IN-GROUP-NPI = WS-IN-NPI
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'E045' TO PRVERR-REASON-CODE
+                   MOVE 'PROVIDER CANNOT BE ITS OWN GROUP/FACILITY'
+                       TO PRVERR-REASON-DESC
+                   MOVE 'GROUP-NPI' TO PRVERR-FIELD-NAME
+                   PERFORM 6000-WRITE-ERROR
+               ELSE
+                   MOVE WS-IN-GROUP-NPI TO PMF-NPI
+                   READ PRVMST-FILE
+                       INVALID KEY
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE 'E046' TO PRVERR-REASON-CODE
+                           MOVE 'GROUP/FACILITY NPI NOT ON MASTER FILE'
+                               TO PRVERR-REASON-DESC
+                           MOVE 'GROUP-NPI' TO PRVERR-FIELD-NAME
+                           PERFORM 6000-WRITE-ERROR
+                   END-READ
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *    OIG/SAM EXCLUSION CROSS-CHECK                                *
+      *    A PROVIDER CURRENTLY ON THE OIG/SAM EXCLUSION LISTING MUST  *
+      *    NOT BE ADDED TO OR REACTIVATED ON THE PROVIDER MASTER FILE. *
+      *    THIS IS THE SAME EXCLUSION TABLE PRVVAL02 CHECKS AT CLAIM   *
+      *    ADJUDICATION TIME, SO A PROVIDER CAN'T GET LOADED HERE AND  *
+      *    THEN DENIED ON EVERY CLAIM.                                 *
+      *----------------------------------------------------------------*
+       2160-CHECK-OIG-EXCLUSION.
+           EXEC SQL
+               SELECT EXCL_SOURCE, EXCL_REASON
+               INTO :WS-EXCL-SOURCE, :WS-EXCL-REASON
+               FROM HCAS.OIG_EXCLUSION
+               WHERE NPI = :WS-IN-NPI
+                 AND REINSTATE_DATE = '99991231'
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E080' TO PRVERR-REASON-CODE
+               MOVE 'PROVIDER ON OIG/SAM EXCLUSION LIST'
+                   TO PRVERR-REASON-DESC
+               MOVE 'NPI' TO PRVERR-FIELD-NAME
+               PERFORM 6000-WRITE-ERROR
            END-IF.
 
        3000-ADD-PROVIDER.
@@ -313,6 +448,10 @@
                WRITE PMF-RECORD
                IF WS-PRVMST-STATUS = '00'
                    ADD 1 TO WS-ADD-COUNT
+                   MOVE 'RECORD ADDED' TO PRVHIST-OLD-VALUE
+                   MOVE WS-IN-NPI      TO PRVHIST-NEW-VALUE
+                   MOVE '*NEW RECORD*' TO PRVHIST-FIELD-NAME
+                   PERFORM 7150-WRITE-HISTORY-LINE
                ELSE
                    DISPLAY 'PRVLD001: WRITE ERROR - '
                            WS-PRVMST-STATUS ' NPI=' WS-IN-NPI
@@ -331,10 +470,13 @@
                    PERFORM 6000-WRITE-ERROR
            END-READ
            IF WS-RECORD-VALID
+               MOVE PMF-RECORD TO PROVIDER-MASTER-RECORD
+               PERFORM 7050-CAPTURE-OLD-VALUES
                PERFORM 7000-BUILD-MASTER-RECORD
                REWRITE PMF-RECORD
                IF WS-PRVMST-STATUS = '00'
                    ADD 1 TO WS-UPD-COUNT
+                   PERFORM 7100-WRITE-CHANGE-HISTORY
                ELSE
                    DISPLAY 'PRVLD001: REWRITE ERROR - '
                            WS-PRVMST-STATUS ' NPI=' WS-IN-NPI
@@ -356,6 +498,10 @@
                DELETE PRVMST-FILE
                IF WS-PRVMST-STATUS = '00'
                    ADD 1 TO WS-DEL-COUNT
+                   MOVE WS-IN-NPI        TO PRVHIST-OLD-VALUE
+                   MOVE 'RECORD DELETED' TO PRVHIST-NEW-VALUE
+                   MOVE '*DELETE*'       TO PRVHIST-FIELD-NAME
+                   PERFORM 7150-WRITE-HISTORY-LINE
                END-IF
            END-IF.
 
@@ -395,8 +541,165 @@
            MOVE WS-CURRENT-DATE       TO PRV-UPDATE-DATE
            MOVE 'PRVLD001'             TO PRV-UPDATE-USER
            SET PRV-REC-ACTIVE          TO TRUE
+           MOVE WS-IN-GROUP-NPI       TO PRV-GROUP-NPI
+           IF WS-IN-GROUP-NPI NOT = SPACES
+               SET PRV-AFFIL-GROUP-MBR TO TRUE
+           ELSE
+               SET PRV-AFFIL-SOLO     TO TRUE
+           END-IF
            MOVE PROVIDER-MASTER-RECORD TO PMF-RECORD.
 
+      *----------------------------------------------------------------*
+      *    CHANGE-HISTORY / AUDIT TRAIL                                 *
+      *    CAPTURES THE PRIOR MASTER-FILE VALUES BEFORE AN UPDATE IS    *
+      *    APPLIED, THEN COMPARES THEM TO THE NEWLY-BUILT RECORD AND    *
+      *    WRITES ONE PRVHIST-FILE LINE PER CHANGED FIELD - SAME        *
+      *    BEFORE/AFTER DIFF STYLE BENBLD01 USES FOR ITS PLAN-YEAR      *
+      *    COMPARISON REPORT.                                           *
+      *----------------------------------------------------------------*
+       7050-CAPTURE-OLD-VALUES.
+           MOVE PRV-LAST-NAME      TO WS-OLD-LAST-NAME
+           MOVE PRV-FIRST-NAME     TO WS-OLD-FIRST-NAME
+           MOVE PRV-ORG-NAME       TO WS-OLD-ORG-NAME
+           MOVE PRV-TAXONOMY-CODE  TO WS-OLD-TAXONOMY-CODE
+           MOVE PRV-SPECIALTY-CODE TO WS-OLD-SPECIALTY-CODE
+           MOVE PRV-LICENSE-NO     TO WS-OLD-LICENSE-NO
+           MOVE PRV-LICENSE-STATE  TO WS-OLD-LICENSE-STATE
+           MOVE PRV-ADDR-LINE-1    TO WS-OLD-ADDR-LINE-1
+           MOVE PRV-CITY           TO WS-OLD-CITY
+           MOVE PRV-STATE          TO WS-OLD-STATE
+           MOVE PRV-ZIP-CODE       TO WS-OLD-ZIP-CODE
+           MOVE PRV-NETWORK-ID     TO WS-OLD-NETWORK-ID
+           MOVE PRV-CONTRACT-TYPE  TO WS-OLD-CONTRACT-TYPE
+           MOVE PRV-PAR-STATUS     TO WS-OLD-PAR-STATUS
+           MOVE PRV-EFF-DATE       TO WS-OLD-EFF-DATE
+           MOVE PRV-TERM-DATE      TO WS-OLD-TERM-DATE
+           MOVE PRV-FEE-SCHED-ID   TO WS-OLD-FEE-SCHED-ID
+           MOVE PRV-PAY-METHOD     TO WS-OLD-PAY-METHOD
+           MOVE PRV-GROUP-NPI      TO WS-OLD-GROUP-NPI.
+
+       7100-WRITE-CHANGE-HISTORY.
+           IF WS-OLD-LAST-NAME NOT = PRV-LAST-NAME
+               MOVE 'LAST NAME' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-LAST-NAME(1:30) TO PRVHIST-OLD-VALUE
+               MOVE PRV-LAST-NAME(1:30)    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-FIRST-NAME NOT = PRV-FIRST-NAME
+               MOVE 'FIRST NAME' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-FIRST-NAME(1:25) TO PRVHIST-OLD-VALUE
+               MOVE PRV-FIRST-NAME(1:25)    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-ORG-NAME NOT = PRV-ORG-NAME
+               MOVE 'ORG NAME' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-ORG-NAME(1:30) TO PRVHIST-OLD-VALUE
+               MOVE PRV-ORG-NAME(1:30)    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-TAXONOMY-CODE NOT = PRV-TAXONOMY-CODE
+               MOVE 'TAXONOMY CODE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-TAXONOMY-CODE TO PRVHIST-OLD-VALUE
+               MOVE PRV-TAXONOMY-CODE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-SPECIALTY-CODE NOT = PRV-SPECIALTY-CODE
+               MOVE 'SPECIALTY CODE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-SPECIALTY-CODE TO PRVHIST-OLD-VALUE
+               MOVE PRV-SPECIALTY-CODE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-LICENSE-NO NOT = PRV-LICENSE-NO
+               MOVE 'LICENSE NO' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-LICENSE-NO(1:20) TO PRVHIST-OLD-VALUE
+               MOVE PRV-LICENSE-NO(1:20)    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-LICENSE-STATE NOT = PRV-LICENSE-STATE
+               MOVE 'LICENSE STATE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-LICENSE-STATE TO PRVHIST-OLD-VALUE
+               MOVE PRV-LICENSE-STATE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-ADDR-LINE-1 NOT = PRV-ADDR-LINE-1
+               MOVE 'ADDRESS LINE 1' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-ADDR-LINE-1(1:30) TO PRVHIST-OLD-VALUE
+               MOVE PRV-ADDR-LINE-1(1:30)    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-CITY NOT = PRV-CITY
+               MOVE 'CITY' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-CITY(1:30) TO PRVHIST-OLD-VALUE
+               MOVE PRV-CITY(1:30)    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-STATE NOT = PRV-STATE
+               MOVE 'STATE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-STATE TO PRVHIST-OLD-VALUE
+               MOVE PRV-STATE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-ZIP-CODE NOT = PRV-ZIP-CODE
+               MOVE 'ZIP CODE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-ZIP-CODE TO PRVHIST-OLD-VALUE
+               MOVE PRV-ZIP-CODE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-NETWORK-ID NOT = PRV-NETWORK-ID
+               MOVE 'NETWORK ID' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-NETWORK-ID TO PRVHIST-OLD-VALUE
+               MOVE PRV-NETWORK-ID    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-CONTRACT-TYPE NOT = PRV-CONTRACT-TYPE
+               MOVE 'CONTRACT TYPE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-CONTRACT-TYPE TO PRVHIST-OLD-VALUE
+               MOVE PRV-CONTRACT-TYPE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-PAR-STATUS NOT = PRV-PAR-STATUS
+               MOVE 'PAR STATUS' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-PAR-STATUS TO PRVHIST-OLD-VALUE
+               MOVE PRV-PAR-STATUS    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-EFF-DATE NOT = PRV-EFF-DATE
+               MOVE 'EFF DATE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-EFF-DATE TO PRVHIST-OLD-VALUE
+               MOVE PRV-EFF-DATE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-TERM-DATE NOT = PRV-TERM-DATE
+               MOVE 'TERM DATE' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-TERM-DATE TO PRVHIST-OLD-VALUE
+               MOVE PRV-TERM-DATE    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-FEE-SCHED-ID NOT = PRV-FEE-SCHED-ID
+               MOVE 'FEE SCHED ID' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-FEE-SCHED-ID TO PRVHIST-OLD-VALUE
+               MOVE PRV-FEE-SCHED-ID    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-PAY-METHOD NOT = PRV-PAY-METHOD
+               MOVE 'PAY METHOD' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-PAY-METHOD TO PRVHIST-OLD-VALUE
+               MOVE PRV-PAY-METHOD    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF
+           IF WS-OLD-GROUP-NPI NOT = PRV-GROUP-NPI
+               MOVE 'GROUP NPI' TO PRVHIST-FIELD-NAME
+               MOVE WS-OLD-GROUP-NPI TO PRVHIST-OLD-VALUE
+               MOVE PRV-GROUP-NPI    TO PRVHIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-LINE
+           END-IF.
+
+       7150-WRITE-HISTORY-LINE.
+           MOVE WS-IN-NPI        TO PRVHIST-NPI
+           MOVE WS-IN-ACTION-CODE TO PRVHIST-ACTION
+           MOVE WS-CURRENT-DATE  TO PRVHIST-CHANGE-DATE
+           WRITE PRVHIST-RECORD.
+
        8000-READ-INPUT.
            READ PRVIN-FILE INTO PRVIN-RECORD
                AT END
@@ -416,4 +719,5 @@
            CLOSE PRVIN-FILE
            CLOSE PRVMST-FILE
            CLOSE PRVERR-FILE
+           CLOSE PRVHIST-FILE
            MOVE ZERO TO RETURN-CODE.

@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PLNINQ1.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  PLNINQ1                                              *
+      * PURPOSE:  REAL-TIME BENEFIT PLAN INQUIRY / MAINTENANCE         *
+      *           CICS ONLINE TRANSACTION THAT ACCEPTS A PLAN CODE     *
+      *           AND DISPLAYS THE PLAN'S CURRENT ACTIVE BENEFIT       *
+      *           CONFIGURATION. THE COST-SHARING FIELDS DISPLAYED     *
+      *           ARE UNPROTECTED, SO BENEFITS STAFF CAN KEY CHANGES   *
+      *           AND PRESS ENTER AGAIN TO UPDATE HCAS.BENEFIT_PLAN    *
+      *           IN PLACE, WITHOUT WAITING FOR A BENBLD01 BATCH RUN.  *
+      * TRANSACTION: PLNQ                                              *
+      * FREQUENCY: ONLINE / REAL-TIME                                  *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY PLNCOPY.
+
+       01  WS-COMMAREA.
+           05  WS-CA-FUNCTION          PIC X(02).
+               88  WS-CA-INQUIRY       VALUE 'IQ'.
+               88  WS-CA-UPDATE        VALUE 'UP'.
+           05  WS-CA-PLAN-CODE         PIC X(08).
+           05  WS-CA-RETURN-CODE       PIC X(02).
+           05  WS-CA-RETURN-MSG        PIC X(80).
+
+       01  WS-COMMAREA-LENGTH          PIC S9(04) COMP VALUE 92.
+
+       01  WS-RESP                     PIC S9(08) COMP.
+       01  WS-RESP2                    PIC S9(08) COMP.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-DB2-PLAN-CODE            PIC X(08).
+
+       01  DCLBENEFIT-PLAN-INQ.
+           05  DB-PLAN-NAME            PIC X(50).
+           05  DB-PRODUCT-TYPE         PIC X(03).
+           05  DB-COVERAGE-TYPE        PIC X(02).
+           05  DB-EFF-DATE             PIC X(08).
+           05  DB-TERM-DATE            PIC X(08).
+           05  DB-STATUS               PIC X(01).
+           05  DB-IND-DEDUCTIBLE       PIC S9(07)V99 COMP-3.
+           05  DB-FAM-DEDUCTIBLE       PIC S9(07)V99 COMP-3.
+           05  DB-IND-OOP-MAX          PIC S9(07)V99 COMP-3.
+           05  DB-FAM-OOP-MAX          PIC S9(07)V99 COMP-3.
+           05  DB-COPAY-PCP            PIC S9(05)V99 COMP-3.
+           05  DB-COPAY-SPEC           PIC S9(05)V99 COMP-3.
+           05  DB-COPAY-ER             PIC S9(05)V99 COMP-3.
+           05  DB-COPAY-URGENT         PIC S9(05)V99 COMP-3.
+           05  DB-REFERRAL-REQ         PIC X(01).
+           05  DB-PREAUTH-REQ          PIC X(01).
+
+       01  WS-BMS-MAP-NAME             PIC X(07) VALUE 'PLNQMP1'.
+       01  WS-BMS-MAPSET               PIC X(07) VALUE 'PLNQSET'.
+
+       01  PLNQMP1I.
+           05  PQ-PLAN-CODEL           PIC S9(04) COMP.
+           05  PQ-PLAN-CODEF           PIC X(01).
+           05  PQ-PLAN-CODEI           PIC X(08).
+           05  PQ-FUNCL                PIC S9(04) COMP.
+           05  PQ-FUNCF                PIC X(01).
+           05  PQ-FUNCI                PIC X(01).
+               88  PQ-FUNC-INQUIRE     VALUE 'I'.
+               88  PQ-FUNC-UPDATE      VALUE 'U'.
+           05  PQ-IND-DEDUCTL          PIC S9(04) COMP.
+           05  PQ-IND-DEDUCTF          PIC X(01).
+           05  PQ-IND-DEDUCTI          PIC 9(07)V99.
+           05  PQ-FAM-DEDUCTL          PIC S9(04) COMP.
+           05  PQ-FAM-DEDUCTF          PIC X(01).
+           05  PQ-FAM-DEDUCTI          PIC 9(07)V99.
+           05  PQ-IND-OOPL             PIC S9(04) COMP.
+           05  PQ-IND-OOPF             PIC X(01).
+           05  PQ-IND-OOPI             PIC 9(07)V99.
+           05  PQ-FAM-OOPL             PIC S9(04) COMP.
+           05  PQ-FAM-OOPF             PIC X(01).
+           05  PQ-FAM-OOPI             PIC 9(07)V99.
+           05  PQ-COPAY-PCPL           PIC S9(04) COMP.
+           05  PQ-COPAY-PCPF           PIC X(01).
+           05  PQ-COPAY-PCPI           PIC 9(05)V99.
+           05  PQ-COPAY-SPECL          PIC S9(04) COMP.
+           05  PQ-COPAY-SPECF          PIC X(01).
+           05  PQ-COPAY-SPECI          PIC 9(05)V99.
+           05  PQ-COPAY-ERL            PIC S9(04) COMP.
+           05  PQ-COPAY-ERF            PIC X(01).
+           05  PQ-COPAY-ERI            PIC 9(05)V99.
+           05  PQ-COPAY-URGL           PIC S9(04) COMP.
+           05  PQ-COPAY-URGF           PIC X(01).
+           05  PQ-COPAY-URGI           PIC 9(05)V99.
+           05  PQ-REFERRALL            PIC S9(04) COMP.
+           05  PQ-REFERRALF            PIC X(01).
+           05  PQ-REFERRALI            PIC X(01).
+           05  PQ-PREAUTHL             PIC S9(04) COMP.
+           05  PQ-PREAUTHF             PIC X(01).
+           05  PQ-PREAUTHI             PIC X(01).
+           05  PQ-MSG-TEXTL            PIC S9(04) COMP.
+           05  PQ-MSG-TEXTF            PIC X(01).
+           05  PQ-MSG-TEXTI            PIC X(79).
+
+       01  PLNQMP1O.
+           05  PQ-PLAN-NAME-OUT        PIC X(50).
+           05  PQ-PRODUCT-OUT          PIC X(03).
+           05  PQ-COVERAGE-OUT         PIC X(10).
+           05  PQ-EFF-DATE-OUT         PIC X(10).
+           05  PQ-TERM-DATE-OUT        PIC X(10).
+           05  PQ-STATUS-OUT           PIC X(15).
+
+       01  WS-SWITCHES.
+           05  WS-VALID-SW             PIC X(01) VALUE 'Y'.
+               88  WS-INPUT-VALID      VALUE 'Y'.
+               88  WS-INPUT-INVALID    VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(92).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+                   PERFORM 1000-FIRST-TIME
+               WHEN OTHER
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   PERFORM 2000-PROCESS-INPUT
+           END-EVALUATE
+
+           EXEC CICS RETURN
+               TRANSID('PLNQ')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       1000-FIRST-TIME.
+           INITIALIZE WS-COMMAREA
+           INITIALIZE PLNQMP1O
+           MOVE 'ENTER PLAN CODE AND PRESS ENTER TO INQUIRE'
+               TO PQ-MSG-TEXTI
+           EXEC CICS SEND
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               ERASE
+               CURSOR
+           END-EXEC.
+
+       2000-PROCESS-INPUT.
+           EXEC CICS RECEIVE
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               INTO(PLNQMP1I)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'ER' TO WS-CA-RETURN-CODE
+               MOVE 'ERROR RECEIVING MAP DATA'
+                   TO WS-CA-RETURN-MSG
+               PERFORM 9000-SEND-ERROR
+           ELSE
+               PERFORM 2100-VALIDATE-INPUT
+               IF WS-INPUT-VALID
+                   IF PQ-FUNC-UPDATE
+                       PERFORM 4000-UPDATE-PLAN
+                   ELSE
+                       PERFORM 3000-QUERY-PLAN
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE
+           MOVE SPACES TO WS-CA-RETURN-CODE
+           IF PQ-PLAN-CODEI = SPACES OR LOW-VALUES
+               SET WS-INPUT-INVALID TO TRUE
+               MOVE 'ER' TO WS-CA-RETURN-CODE
+               MOVE 'PLAN CODE IS REQUIRED' TO WS-CA-RETURN-MSG
+               PERFORM 9000-SEND-ERROR
+           END-IF
+           IF WS-INPUT-VALID
+           AND PQ-FUNC-UPDATE
+               IF PQ-IND-OOPI < PQ-IND-DEDUCTI
+               OR PQ-FAM-OOPI < PQ-FAM-DEDUCTI
+                   SET WS-INPUT-INVALID TO TRUE
+                   MOVE 'ER' TO WS-CA-RETURN-CODE
+                   MOVE 'OOP MAX MUST BE >= DEDUCTIBLE'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 9000-SEND-ERROR
+               END-IF
+           END-IF.
+
+       3000-QUERY-PLAN.
+           MOVE PQ-PLAN-CODEI TO WS-DB2-PLAN-CODE
+           EXEC SQL
+               SELECT PLAN_NAME, PRODUCT_TYPE, COVERAGE_TYPE,
+                      EFF_DATE, TERM_DATE, STATUS,
+                      IND_DEDUCTIBLE, FAM_DEDUCTIBLE,
+                      IND_OOP_MAX, FAM_OOP_MAX,
+                      COPAY_PCP, COPAY_SPECIALIST,
+                      COPAY_ER, COPAY_URGENT,
+                      REFERRAL_REQUIRED, PREAUTH_REQUIRED
+               INTO :DB-PLAN-NAME, :DB-PRODUCT-TYPE,
+                    :DB-COVERAGE-TYPE, :DB-EFF-DATE, :DB-TERM-DATE,
+                    :DB-STATUS,
+                    :DB-IND-DEDUCTIBLE, :DB-FAM-DEDUCTIBLE,
+                    :DB-IND-OOP-MAX, :DB-FAM-OOP-MAX,
+                    :DB-COPAY-PCP, :DB-COPAY-SPEC,
+                    :DB-COPAY-ER, :DB-COPAY-URGENT,
+                    :DB-REFERRAL-REQ, :DB-PREAUTH-REQ
+               FROM HCAS.BENEFIT_PLAN
+               WHERE PLAN_CODE = :WS-DB2-PLAN-CODE
+                 AND STATUS = 'A'
+                 AND TERM_DATE = '99991231'
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE 'MODIFY AND PRESS ENTER TO SAVE CHANGES'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 3100-FORMAT-RESPONSE
+               WHEN +100
+                   MOVE 'NF' TO WS-CA-RETURN-CODE
+                   MOVE 'NO ACTIVE PLAN FOUND FOR THAT PLAN CODE'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 9000-SEND-ERROR
+               WHEN OTHER
+                   MOVE 'ER' TO WS-CA-RETURN-CODE
+                   STRING 'DB2 ERROR SQLCODE=' DELIMITED SIZE
+                          SQLCODE              DELIMITED SIZE
+                          INTO WS-CA-RETURN-MSG
+                   END-STRING
+                   PERFORM 9000-SEND-ERROR
+           END-EVALUATE.
+
+       3100-FORMAT-RESPONSE.
+           INITIALIZE PLNQMP1O
+           MOVE DB-PLAN-NAME     TO PQ-PLAN-NAME-OUT
+           MOVE DB-PRODUCT-TYPE  TO PQ-PRODUCT-OUT
+           MOVE DB-COVERAGE-TYPE TO PQ-COVERAGE-OUT
+           STRING DB-EFF-DATE(1:4) '/' DB-EFF-DATE(5:2) '/'
+                  DB-EFF-DATE(7:2)
+                  DELIMITED SIZE INTO PQ-EFF-DATE-OUT
+           END-STRING
+           STRING DB-TERM-DATE(1:4) '/' DB-TERM-DATE(5:2) '/'
+                  DB-TERM-DATE(7:2)
+                  DELIMITED SIZE INTO PQ-TERM-DATE-OUT
+           END-STRING
+           EVALUATE DB-STATUS
+               WHEN 'A'
+                   MOVE 'ACTIVE'  TO PQ-STATUS-OUT
+               WHEN 'H'
+                   MOVE 'HISTORY' TO PQ-STATUS-OUT
+               WHEN 'C'
+                   MOVE 'CLOSED'  TO PQ-STATUS-OUT
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO PQ-STATUS-OUT
+           END-EVALUATE
+           MOVE DB-IND-DEDUCTIBLE TO PQ-IND-DEDUCTI
+           MOVE DB-FAM-DEDUCTIBLE TO PQ-FAM-DEDUCTI
+           MOVE DB-IND-OOP-MAX    TO PQ-IND-OOPI
+           MOVE DB-FAM-OOP-MAX    TO PQ-FAM-OOPI
+           MOVE DB-COPAY-PCP      TO PQ-COPAY-PCPI
+           MOVE DB-COPAY-SPEC     TO PQ-COPAY-SPECI
+           MOVE DB-COPAY-ER       TO PQ-COPAY-ERI
+           MOVE DB-COPAY-URGENT   TO PQ-COPAY-URGI
+           MOVE DB-REFERRAL-REQ   TO PQ-REFERRALI
+           MOVE DB-PREAUTH-REQ    TO PQ-PREAUTHI
+           SET PQ-FUNC-UPDATE TO TRUE
+           MOVE WS-CA-RETURN-MSG  TO PQ-MSG-TEXTI
+           EXEC CICS SEND
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       4000-UPDATE-PLAN.
+           MOVE PQ-PLAN-CODEI TO WS-DB2-PLAN-CODE
+           EXEC SQL
+               UPDATE HCAS.BENEFIT_PLAN
+               SET    IND_DEDUCTIBLE  = :PQ-IND-DEDUCTI,
+                      FAM_DEDUCTIBLE  = :PQ-FAM-DEDUCTI,
+                      IND_OOP_MAX     = :PQ-IND-OOPI,
+                      FAM_OOP_MAX     = :PQ-FAM-OOPI,
+                      COPAY_PCP       = :PQ-COPAY-PCPI,
+                      COPAY_SPECIALIST = :PQ-COPAY-SPECI,
+                      COPAY_ER        = :PQ-COPAY-ERI,
+                      COPAY_URGENT    = :PQ-COPAY-URGI,
+                      REFERRAL_REQUIRED = :PQ-REFERRALI,
+                      PREAUTH_REQUIRED  = :PQ-PREAUTHI,
+                      UPDATE_DATE     = :WS-CURRENT-DATE,
+                      UPDATE_USER     = 'PLNINQ1'
+               WHERE  PLAN_CODE = :WS-DB2-PLAN-CODE
+                 AND  STATUS = 'A'
+                 AND  TERM_DATE = '99991231'
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE 'PLAN UPDATED SUCCESSFULLY' TO WS-CA-RETURN-MSG
+                   PERFORM 3000-QUERY-PLAN
+               WHEN +100
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'NF' TO WS-CA-RETURN-CODE
+                   MOVE 'NO ACTIVE PLAN FOUND FOR THAT PLAN CODE'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 9000-SEND-ERROR
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'ER' TO WS-CA-RETURN-CODE
+                   STRING 'DB2 UPDATE ERROR SQLCODE=' DELIMITED SIZE
+                          SQLCODE                     DELIMITED SIZE
+                          INTO WS-CA-RETURN-MSG
+                   END-STRING
+                   PERFORM 9000-SEND-ERROR
+           END-EVALUATE.
+
+       9000-SEND-ERROR.
+           MOVE WS-CA-RETURN-MSG TO PQ-MSG-TEXTI
+           EXEC CICS SEND
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               DATAONLY
+               CURSOR
+           END-EXEC.

@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRVINQ1.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  PRVINQ1                                              *
+      * PURPOSE:  REAL-TIME PROVIDER INQUIRY / MAINTENANCE             *
+      *           CICS ONLINE TRANSACTION THAT ACCEPTS A PROVIDER NPI  *
+      *           AND DISPLAYS THE PROVIDER'S DEMOGRAPHIC, BEST-       *
+      *           STANDING CONTRACT, AND CREDENTIALING INFORMATION.    *
+      *           RECORD STATUS AND CREDENTIALING STATUS ARE           *
+      *           UNPROTECTED, SO PROVIDER RELATIONS STAFF CAN KEY A   *
+      *           CHANGE AND PRESS ENTER AGAIN TO UPDATE HCAS.PROVIDER *
+      *           AND HCAS.PROVIDER_CREDENTIAL IN PLACE, WITHOUT       *
+      *           WAITING FOR THE NEXT PRVLD001 WEEKLY BATCH LOAD.     *
+      * TRANSACTION: PRVQ                                              *
+      * FREQUENCY: ONLINE / REAL-TIME                                  *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY PRVCOPY.
+
+       01  WS-COMMAREA.
+           05  WS-CA-FUNCTION          PIC X(02).
+               88  WS-CA-INQUIRY       VALUE 'IQ'.
+               88  WS-CA-UPDATE        VALUE 'UP'.
+           05  WS-CA-NPI               PIC X(10).
+           05  WS-CA-RETURN-CODE       PIC X(02).
+           05  WS-CA-RETURN-MSG        PIC X(80).
+
+       01  WS-COMMAREA-LENGTH          PIC S9(04) COMP VALUE 94.
+
+       01  WS-RESP                     PIC S9(08) COMP.
+       01  WS-RESP2                    PIC S9(08) COMP.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-DB2-NPI                  PIC X(10).
+
+       01  DCLPROVIDER-INQ.
+           05  DB-LAST-NAME            PIC X(35).
+           05  DB-FIRST-NAME           PIC X(25).
+           05  DB-ORG-NAME             PIC X(60).
+           05  DB-TAXONOMY             PIC X(10).
+           05  DB-SPECIALTY            PIC X(04).
+           05  DB-ENTITY-TYPE          PIC X(01).
+           05  DB-REC-STATUS           PIC X(01).
+           05  DB-STATE                PIC X(02).
+           05  DB-CRED-STATUS          PIC X(02).
+           05  DB-CRED-DATE            PIC X(08).
+           05  DB-CRED-EXPIRE          PIC X(08).
+
+       01  DCLPROVIDER-CONTRACT-INQ.
+           05  DB-NETWORK-ID           PIC X(06).
+           05  DB-CONTRACT-TYPE        PIC X(02).
+           05  DB-PAR-STATUS           PIC X(01).
+           05  DB-FEE-SCHED            PIC X(08).
+
+       01  WS-BMS-MAP-NAME             PIC X(07) VALUE 'PRVQMP1'.
+       01  WS-BMS-MAPSET               PIC X(07) VALUE 'PRVQSET'.
+
+       01  PRVQMP1I.
+           05  PQ-NPIL                 PIC S9(04) COMP.
+           05  PQ-NPIF                 PIC X(01).
+           05  PQ-NPII                 PIC X(10).
+           05  PQ-FUNCL                PIC S9(04) COMP.
+           05  PQ-FUNCF                PIC X(01).
+           05  PQ-FUNCI                PIC X(01).
+               88  PQ-FUNC-INQUIRE     VALUE 'I'.
+               88  PQ-FUNC-UPDATE      VALUE 'U'.
+           05  PQ-REC-STATUSL          PIC S9(04) COMP.
+           05  PQ-REC-STATUSF          PIC X(01).
+           05  PQ-REC-STATUSI          PIC X(01).
+               88  PQ-REC-IS-ACTIVE    VALUE 'A'.
+               88  PQ-REC-IS-INACTIVE  VALUE 'I'.
+           05  PQ-CRED-STATUSL         PIC S9(04) COMP.
+           05  PQ-CRED-STATUSF         PIC X(01).
+           05  PQ-CRED-STATUSI         PIC X(02).
+           05  PQ-MSG-TEXTL            PIC S9(04) COMP.
+           05  PQ-MSG-TEXTF            PIC X(01).
+           05  PQ-MSG-TEXTI            PIC X(79).
+
+       01  PRVQMP1O.
+           05  PQ-NAME-OUT             PIC X(60).
+           05  PQ-TAXONOMY-OUT         PIC X(10).
+           05  PQ-SPECIALTY-OUT        PIC X(04).
+           05  PQ-NETWORK-OUT          PIC X(06).
+           05  PQ-CONTR-TYPE-OUT       PIC X(02).
+           05  PQ-PAR-OUT              PIC X(10).
+           05  PQ-FEE-SCHED-OUT        PIC X(08).
+           05  PQ-CRED-DATE-OUT        PIC X(10).
+           05  PQ-CRED-EXPIRE-OUT      PIC X(10).
+
+       01  WS-SWITCHES.
+           05  WS-VALID-SW             PIC X(01) VALUE 'Y'.
+               88  WS-INPUT-VALID      VALUE 'Y'.
+               88  WS-INPUT-INVALID    VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(94).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+                   PERFORM 1000-FIRST-TIME
+               WHEN OTHER
+                   MOVE DFHCOMMAREA TO WS-COMMAREA
+                   PERFORM 2000-PROCESS-INPUT
+           END-EVALUATE
+
+           EXEC CICS RETURN
+               TRANSID('PRVQ')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       1000-FIRST-TIME.
+           INITIALIZE WS-COMMAREA
+           INITIALIZE PRVQMP1O
+           MOVE 'ENTER PROVIDER NPI AND PRESS ENTER TO INQUIRE'
+               TO PQ-MSG-TEXTI
+           EXEC CICS SEND
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               ERASE
+               CURSOR
+           END-EXEC.
+
+       2000-PROCESS-INPUT.
+           EXEC CICS RECEIVE
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               INTO(PRVQMP1I)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'ER' TO WS-CA-RETURN-CODE
+               MOVE 'ERROR RECEIVING MAP DATA'
+                   TO WS-CA-RETURN-MSG
+               PERFORM 9000-SEND-ERROR
+           ELSE
+               PERFORM 2100-VALIDATE-INPUT
+               IF WS-INPUT-VALID
+                   IF PQ-FUNC-UPDATE
+                       PERFORM 4000-UPDATE-PROVIDER
+                   ELSE
+                       PERFORM 3000-QUERY-PROVIDER
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-VALIDATE-INPUT.
+           SET WS-INPUT-VALID TO TRUE
+           MOVE SPACES TO WS-CA-RETURN-CODE
+           IF PQ-NPII = SPACES OR LOW-VALUES
+               SET WS-INPUT-INVALID TO TRUE
+               MOVE 'ER' TO WS-CA-RETURN-CODE
+               MOVE 'PROVIDER NPI IS REQUIRED' TO WS-CA-RETURN-MSG
+               PERFORM 9000-SEND-ERROR
+           END-IF
+           IF WS-INPUT-VALID
+           AND PQ-FUNC-UPDATE
+               IF NOT PQ-REC-IS-ACTIVE
+               AND NOT PQ-REC-IS-INACTIVE
+                   SET WS-INPUT-INVALID TO TRUE
+                   MOVE 'ER' TO WS-CA-RETURN-CODE
+                   MOVE 'RECORD STATUS MUST BE A OR I'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 9000-SEND-ERROR
+               END-IF
+           END-IF.
+
+       3000-QUERY-PROVIDER.
+           MOVE PQ-NPII TO WS-DB2-NPI
+           EXEC SQL
+               SELECT P.LAST_NAME, P.FIRST_NAME, P.ORG_NAME,
+                      P.TAXONOMY_CODE, P.SPECIALTY_CODE,
+                      P.ENTITY_TYPE, P.RECORD_STATUS, P.STATE_CODE,
+                      CR.CRED_STATUS, CR.CRED_DATE, CR.CRED_EXPIRE_DATE
+               INTO :DB-LAST-NAME, :DB-FIRST-NAME, :DB-ORG-NAME,
+                    :DB-TAXONOMY, :DB-SPECIALTY,
+                    :DB-ENTITY-TYPE, :DB-REC-STATUS, :DB-STATE,
+                    :DB-CRED-STATUS, :DB-CRED-DATE, :DB-CRED-EXPIRE
+               FROM  HCAS.PROVIDER P
+               LEFT JOIN HCAS.PROVIDER_CREDENTIAL CR
+                   ON P.NPI = CR.NPI
+               WHERE P.NPI = :WS-DB2-NPI
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 3050-LOOKUP-CONTRACT
+                   MOVE 'MODIFY AND PRESS ENTER TO SAVE CHANGES'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 3100-FORMAT-RESPONSE
+               WHEN +100
+                   MOVE 'NF' TO WS-CA-RETURN-CODE
+                   MOVE 'NO PROVIDER FOUND FOR THAT NPI'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 9000-SEND-ERROR
+               WHEN OTHER
+                   MOVE 'ER' TO WS-CA-RETURN-CODE
+                   STRING 'DB2 ERROR SQLCODE=' DELIMITED SIZE
+                          SQLCODE              DELIMITED SIZE
+                          INTO WS-CA-RETURN-MSG
+                   END-STRING
+                   PERFORM 9000-SEND-ERROR
+           END-EVALUATE.
+
+       3050-LOOKUP-CONTRACT.
+      *--- SHOW THE PROVIDER'S BEST-STANDING (PAR, MOST RECENTLY  ---
+      *    EFFECTIVE) CONTRACT THAT IS ACTIVE TODAY, THE SAME     ---
+      *    FALLBACK ORDER PRVVAL02 USES WHEN NO NETWORK IS GIVEN  ---
+           MOVE SPACES TO DCLPROVIDER-CONTRACT-INQ
+           EXEC SQL
+               SELECT NETWORK_ID, CONTRACT_TYPE, PAR_STATUS,
+                      FEE_SCHEDULE_ID
+               INTO :DB-NETWORK-ID, :DB-CONTRACT-TYPE,
+                    :DB-PAR-STATUS, :DB-FEE-SCHED
+               FROM HCAS.PROVIDER_CONTRACT
+               WHERE NPI = :WS-DB2-NPI
+                 AND EFF_DATE <= :WS-CURRENT-DATE
+                 AND (TERM_DATE >= :WS-CURRENT-DATE
+                      OR TERM_DATE = '99991231')
+               ORDER BY PAR_STATUS DESC, EFF_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               DISPLAY 'PRVINQ1: CONTRACT LOOKUP ERROR SQLCODE='
+                       SQLCODE ' NPI=' WS-DB2-NPI
+           END-IF.
+
+       3100-FORMAT-RESPONSE.
+           INITIALIZE PRVQMP1O
+           IF DB-ORG-NAME NOT = SPACES
+               MOVE DB-ORG-NAME TO PQ-NAME-OUT
+           ELSE
+               STRING DB-LAST-NAME DELIMITED SIZE
+                      ', '         DELIMITED SIZE
+                      DB-FIRST-NAME DELIMITED SIZE
+                      INTO PQ-NAME-OUT
+               END-STRING
+           END-IF
+           MOVE DB-TAXONOMY      TO PQ-TAXONOMY-OUT
+           MOVE DB-SPECIALTY     TO PQ-SPECIALTY-OUT
+           MOVE DB-NETWORK-ID    TO PQ-NETWORK-OUT
+           MOVE DB-CONTRACT-TYPE TO PQ-CONTR-TYPE-OUT
+           EVALUATE DB-PAR-STATUS
+               WHEN 'Y'
+                   MOVE 'PAR'     TO PQ-PAR-OUT
+               WHEN 'N'
+                   MOVE 'NON-PAR' TO PQ-PAR-OUT
+               WHEN OTHER
+                   MOVE SPACES    TO PQ-PAR-OUT
+           END-EVALUATE
+           MOVE DB-FEE-SCHED     TO PQ-FEE-SCHED-OUT
+           IF DB-CRED-DATE NOT = SPACES
+               STRING DB-CRED-DATE(1:4) '/' DB-CRED-DATE(5:2) '/'
+                      DB-CRED-DATE(7:2)
+                      DELIMITED SIZE INTO PQ-CRED-DATE-OUT
+               END-STRING
+           END-IF
+           IF DB-CRED-EXPIRE NOT = SPACES
+               STRING DB-CRED-EXPIRE(1:4) '/' DB-CRED-EXPIRE(5:2) '/'
+                      DB-CRED-EXPIRE(7:2)
+                      DELIMITED SIZE INTO PQ-CRED-EXPIRE-OUT
+               END-STRING
+           END-IF
+           MOVE DB-REC-STATUS    TO PQ-REC-STATUSI
+           MOVE DB-CRED-STATUS   TO PQ-CRED-STATUSI
+           SET PQ-FUNC-UPDATE TO TRUE
+           MOVE WS-CA-RETURN-MSG TO PQ-MSG-TEXTI
+           EXEC CICS SEND
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       4000-UPDATE-PROVIDER.
+           MOVE PQ-NPII TO WS-DB2-NPI
+           EXEC SQL
+               UPDATE HCAS.PROVIDER
+               SET    RECORD_STATUS = :PQ-REC-STATUSI,
+                      UPDATE_DATE   = :WS-CURRENT-DATE,
+                      UPDATE_USER   = 'PRVINQ1'
+               WHERE  NPI = :WS-DB2-NPI
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   PERFORM 4100-UPDATE-CREDENTIAL
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE 'PROVIDER UPDATED SUCCESSFULLY'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 3000-QUERY-PROVIDER
+               WHEN +100
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'NF' TO WS-CA-RETURN-CODE
+                   MOVE 'NO PROVIDER FOUND FOR THAT NPI'
+                       TO WS-CA-RETURN-MSG
+                   PERFORM 9000-SEND-ERROR
+               WHEN OTHER
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE 'ER' TO WS-CA-RETURN-CODE
+                   STRING 'DB2 UPDATE ERROR SQLCODE=' DELIMITED SIZE
+                          SQLCODE                     DELIMITED SIZE
+                          INTO WS-CA-RETURN-MSG
+                   END-STRING
+                   PERFORM 9000-SEND-ERROR
+           END-EVALUATE.
+
+       4100-UPDATE-CREDENTIAL.
+      *--- CREDENTIALING STATUS LIVES ON A SEPARATE TABLE AND MAY  ---
+      *    NOT YET HAVE A ROW FOR A BRAND-NEW PROVIDER - A MISSING ---
+      *    ROW IS NOT TREATED AS AN ERROR FOR THIS TRANSACTION     ---
+           EXEC SQL
+               UPDATE HCAS.PROVIDER_CREDENTIAL
+               SET    CRED_STATUS = :PQ-CRED-STATUSI
+               WHERE  NPI = :WS-DB2-NPI
+           END-EXEC
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               DISPLAY 'PRVINQ1: CREDENTIAL UPDATE ERROR SQLCODE='
+                       SQLCODE ' NPI=' WS-DB2-NPI
+           END-IF.
+
+       9000-SEND-ERROR.
+           MOVE WS-CA-RETURN-MSG TO PQ-MSG-TEXTI
+           EXEC CICS SEND
+               MAP(WS-BMS-MAP-NAME)
+               MAPSET(WS-BMS-MAPSET)
+               DATAONLY
+               CURSOR
+           END-EXEC.

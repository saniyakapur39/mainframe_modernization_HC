@@ -59,6 +59,9 @@
            05  WS-DRG-FOUND-SW         PIC X(01).
                88  WS-DRG-FOUND        VALUE 'Y'.
                88  WS-DRG-NOT-FOUND    VALUE 'N'.
+           05  WS-FACRATE-FOUND-SW     PIC X(01).
+               88  WS-FACRATE-FOUND    VALUE 'Y'.
+               88  WS-FACRATE-NOT-FOUND VALUE 'N'.
 
       *--- WAGE INDEX FIELDS ---
        01  WS-WAGE-INDEX.
@@ -100,6 +103,18 @@
            05  WS-MPD-DISCOUNT-PCT     PIC V99   COMP-3 VALUE .50.
            05  WS-MPD-SURGICAL-COUNT   PIC 9(03) VALUE ZERO.
 
+      *--- NDC DRUG PRICING FIELDS (PHARMACY/RX CLAIMS) ---
+       01  WS-NDC-PRICING.
+           05  WS-NDC-CODE             PIC X(11).
+           05  WS-NDC-INGREDIENT-COST  PIC S9(07)V999 COMP-3.
+           05  WS-NDC-AWP              PIC S9(07)V999 COMP-3.
+           05  WS-NDC-DISPENSE-FEE     PIC S9(03)V99 COMP-3.
+           05  WS-NDC-DAYS-SUPPLY      PIC 9(03).
+           05  WS-NDC-QTY-DISPENSED    PIC S9(05)V999 COMP-3.
+           05  WS-NDC-FOUND-SW         PIC X(01).
+               88  WS-NDC-FOUND        VALUE 'Y'.
+               88  WS-NDC-NOT-FOUND    VALUE 'N'.
+
       *--- OUTLIER THRESHOLD FIELDS ---
        01  WS-OUTLIER.
            05  WS-OTL-FIXED-LOSS       PIC S9(09)V99 COMP-3.
@@ -110,6 +125,20 @@
                88  WS-OTL-FOUND        VALUE 'Y'.
                88  WS-OTL-NOT-FOUND    VALUE 'N'.
 
+      *--- NCCI CODE-PAIR / MUE UNIT-LIMIT EDIT FIELDS ---
+       01  WS-NCCI-EDIT.
+           05  WS-NCCI-COL1-PROC       PIC X(05).
+           05  WS-NCCI-COL2-PROC       PIC X(05).
+           05  WS-NCCI-MOD-INDICATOR  PIC X(01).
+           05  WS-NCCI-PAIR-FOUND-SW   PIC X(01).
+               88  WS-NCCI-PAIR-FOUND  VALUE 'Y'.
+               88  WS-NCCI-PAIR-NOT-FOUND VALUE 'N'.
+           05  WS-MUE-UNIT-LIMIT       PIC 9(05).
+           05  WS-MUE-FOUND-SW         PIC X(01).
+               88  WS-MUE-FOUND        VALUE 'Y'.
+               88  WS-MUE-NOT-FOUND    VALUE 'N'.
+           05  WS-NCCI-IDX2            PIC 9(03).
+
       *--- CALCULATION WORK AREAS ---
        01  WS-CALC-WORK.
            05  WS-CALC-ALLOWED         PIC S9(09)V99 COMP-3.
@@ -131,7 +160,7 @@
 
       *--- LINE-LEVEL WORKING STORAGE ---
        01  WS-LINE-WORK-TABLE.
-           05  WS-LW-ENTRY OCCURS 50 TIMES.
+           05  WS-LW-ENTRY OCCURS 999 TIMES.
                10  WS-LW-SEQ           PIC 9(03).
                10  WS-LW-PROC-CODE     PIC X(05).
                10  WS-LW-MODIFIER      PIC X(02).
@@ -140,6 +169,8 @@
                10  WS-LW-UNITS         PIC S9(05)V99 COMP-3.
                10  WS-LW-CHARGE        PIC S9(07)V99 COMP-3.
                10  WS-LW-DRG           PIC X(04).
+               10  WS-LW-NDC-CODE      PIC X(11).
+               10  WS-LW-DAYS-SUPPLY   PIC 9(03).
                10  WS-LW-FEE-AMT       PIC S9(07)V99 COMP-3.
                10  WS-LW-ALLOWED       PIC S9(07)V99 COMP-3.
                10  WS-LW-PAID          PIC S9(07)V99 COMP-3.
@@ -158,7 +189,7 @@
            05  LS-PRC-CONTRACT-TYPE    PIC X(02).
            05  LS-PRC-FEE-SCHED-ID    PIC X(08).
            05  LS-PRC-LINE-COUNT       PIC 9(03).
-           05  LS-PRC-LINES OCCURS 50 TIMES.
+           05  LS-PRC-LINES OCCURS 999 TIMES.
                10  LS-PRC-LN-SEQ       PIC 9(03).
                10  LS-PRC-LN-PROC      PIC X(05).
                10  LS-PRC-LN-MOD       PIC X(02).
@@ -167,6 +198,8 @@
                10  LS-PRC-LN-UNITS     PIC S9(05)V99 COMP-3.
                10  LS-PRC-LN-CHARGE    PIC S9(07)V99 COMP-3.
                10  LS-PRC-LN-DRG       PIC X(04).
+               10  LS-PRC-LN-NDC       PIC X(11).
+               10  LS-PRC-LN-DAYSUP    PIC 9(03).
 
        01  LS-PRICING-RESPONSE.
            05  LS-PRC-RSP-RC           PIC X(02).
@@ -175,7 +208,7 @@
                                        PIC S9(09)V99 COMP-3.
            05  LS-PRC-RSP-TOTAL-PAID   PIC S9(09)V99 COMP-3.
            05  LS-PRC-RSP-LINE-COUNT   PIC 9(03).
-           05  LS-PRC-RSP-LINES OCCURS 50 TIMES.
+           05  LS-PRC-RSP-LINES OCCURS 999 TIMES.
                10  LS-PRC-RSP-LN-SEQ   PIC 9(03).
                10  LS-PRC-RSP-LN-ALLOW PIC S9(07)V99 COMP-3.
                10  LS-PRC-RSP-LN-PAID  PIC S9(07)V99 COMP-3.
@@ -204,11 +237,17 @@
                    PERFORM 3000-PRICE-INSTITUTIONAL
                WHEN 'DN'
                    PERFORM 4000-PRICE-DENTAL
+               WHEN 'RX'
+                   PERFORM 4500-PRICE-PHARMACY
                WHEN OTHER
                    MOVE '99' TO LS-PRC-RSP-RC
                    MOVE 'UNKNOWN CLAIM TYPE FOR PRICING'
                        TO LS-PRC-RSP-MSG
            END-EVALUATE
+      *--- APPLY NCCI CODE-PAIR AND MUE UNIT-LIMIT EDITS ---
+           IF LS-PRC-RSP-RC = '00'
+               PERFORM 4800-APPLY-NCCI-MUE-EDITS
+           END-IF
       *--- APPLY LESSER-OF LOGIC ---
            IF LS-PRC-RSP-RC = '00'
                PERFORM 5000-APPLY-LESSER-OF-LOGIC
@@ -225,7 +264,7 @@
            MOVE ZERO TO WS-MPD-HIGHEST-FEE
            PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
                UNTIL WS-LINE-IDX > LS-PRC-LINE-COUNT
-               OR WS-LINE-IDX > 50
+               OR WS-LINE-IDX > 999
                MOVE LS-PRC-LN-SEQ(WS-LINE-IDX)
                    TO WS-LW-SEQ(WS-LINE-IDX)
                MOVE LS-PRC-LN-PROC(WS-LINE-IDX)
@@ -242,6 +281,10 @@
                    TO WS-LW-CHARGE(WS-LINE-IDX)
                MOVE LS-PRC-LN-DRG(WS-LINE-IDX)
                    TO WS-LW-DRG(WS-LINE-IDX)
+               MOVE LS-PRC-LN-NDC(WS-LINE-IDX)
+                   TO WS-LW-NDC-CODE(WS-LINE-IDX)
+               MOVE LS-PRC-LN-DAYSUP(WS-LINE-IDX)
+                   TO WS-LW-DAYS-SUPPLY(WS-LINE-IDX)
                SET WS-LW-NOT-SURG(WS-LINE-IDX) TO TRUE
       *        CHECK IF SURGICAL PROCEDURE (10000-69999)
                IF WS-LW-PROC-CODE(WS-LINE-IDX) >= '10000'
@@ -273,7 +316,7 @@
       *--- PROFESSIONAL CLAIM: FEE SCHEDULE / RBRVS BASED ---
            PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
                UNTIL WS-LINE-IDX > LS-PRC-LINE-COUNT
-               OR WS-LINE-IDX > 50
+               OR WS-LINE-IDX > 999
       *        LOOKUP FEE SCHEDULE RATE
                PERFORM 2100-LOOKUP-FEE-SCHEDULE
                IF WS-FEE-FOUND
@@ -478,8 +521,16 @@
                PERFORM 3100-LOOKUP-DRG-WEIGHT
                IF WS-DRG-FOUND
                    PERFORM 3200-CALCULATE-DRG-PAYMENT
-                   PERFORM 3300-DISTRIBUTE-TO-LINES
-                   PERFORM 3400-CHECK-OUTLIER
+                   IF WS-FACRATE-FOUND
+                       PERFORM 3300-DISTRIBUTE-TO-LINES
+                       PERFORM 3400-CHECK-OUTLIER
+                   ELSE
+      *                FACILITY HAS NO RATE ON FILE - DO NOT
+      *                FABRICATE A RATE. DENY THE LINES AND LET
+      *                THE EXCEPTION SURFACE ON THE CALLER'S EDIT
+      *                HISTORY AND THE CONSOLIDATED DENIAL REPORT.
+                       PERFORM 3250-DENY-NO-FACILITY-RATE
+                   END-IF
                ELSE
       *            DRG NOT FOUND - FALLBACK TO PER-DIEM
                    PERFORM 3500-PRICE-PER-DIEM
@@ -512,6 +563,7 @@
        3200-CALCULATE-DRG-PAYMENT.
       *--- IPPS PAYMENT CALCULATION ---
       *    LOOKUP BASE RATES
+           SET WS-FACRATE-NOT-FOUND TO TRUE
            EXEC SQL
                SELECT OPERATING_BASE_RATE,
                       CAPITAL_BASE_RATE
@@ -522,9 +574,9 @@
                FETCH FIRST 1 ROW ONLY
            END-EXEC
            IF SQLCODE NOT = ZERO
-               MOVE 5000.00 TO WS-DRG-OPER-RATE
-               MOVE 500.00  TO WS-DRG-CAPITAL-RATE
+               GO TO 3200-EXIT
            END-IF
+           SET WS-FACRATE-FOUND TO TRUE
       *    LOOKUP WAGE INDEX
            PERFORM 2210-LOOKUP-WAGE-INDEX
            IF WS-WI-FOUND
@@ -542,6 +594,17 @@
            COMPUTE WS-CALC-TOTAL-DRG ROUNDED =
                WS-CALC-OPER-AMT + WS-CALC-CAPITAL-AMT.
 
+       3200-EXIT.
+           EXIT.
+
+       3250-DENY-NO-FACILITY-RATE.
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > LS-PRC-LINE-COUNT
+               MOVE ZERO TO WS-LW-ALLOWED(WS-LINE-IDX)
+               MOVE '48'  TO WS-LW-DENY-CODE(WS-LINE-IDX)
+               MOVE '16'  TO WS-LW-ADJ-REASON(WS-LINE-IDX, 1)
+           END-PERFORM.
+
        3300-DISTRIBUTE-TO-LINES.
       *--- DISTRIBUTE DRG PAYMENT PROPORTIONALLY ---
            MOVE ZERO TO WS-CALC-ALLOWED
@@ -633,6 +696,111 @@
                END-IF
            END-PERFORM.
 
+       4500-PRICE-PHARMACY.
+      *--- PHARMACY/RX CLAIM: NDC-BASED INGREDIENT COST PLUS FEE ---
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > LS-PRC-LINE-COUNT
+               OR WS-LINE-IDX > 999
+               PERFORM 4510-LOOKUP-NDC-PRICE
+               IF WS-NDC-FOUND
+                   COMPUTE WS-LW-ALLOWED(WS-LINE-IDX) ROUNDED =
+                       (WS-NDC-INGREDIENT-COST *
+                        WS-NDC-QTY-DISPENSED) +
+                       WS-NDC-DISPENSE-FEE
+               ELSE
+      *            NDC NOT ON FILE - DENY LINE
+                   MOVE ZERO TO WS-LW-ALLOWED(WS-LINE-IDX)
+                   MOVE '46'  TO WS-LW-DENY-CODE(WS-LINE-IDX)
+                   MOVE '16'  TO WS-LW-ADJ-REASON
+                                  (WS-LINE-IDX, 1)
+               END-IF
+           END-PERFORM.
+
+       4510-LOOKUP-NDC-PRICE.
+           SET WS-NDC-NOT-FOUND TO TRUE
+           MOVE WS-LW-NDC-CODE(WS-LINE-IDX)   TO WS-NDC-CODE
+           MOVE WS-LW-UNITS(WS-LINE-IDX)      TO WS-NDC-QTY-DISPENSED
+           MOVE WS-LW-DAYS-SUPPLY(WS-LINE-IDX) TO WS-NDC-DAYS-SUPPLY
+           IF WS-NDC-CODE = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           EXEC SQL
+               SELECT INGREDIENT_COST,
+                      AWP_PRICE,
+                      DISPENSE_FEE
+               INTO :WS-NDC-INGREDIENT-COST,
+                    :WS-NDC-AWP,
+                    :WS-NDC-DISPENSE-FEE
+               FROM HCAS.NDC_PRICING
+               WHERE NDC_CODE = :WS-NDC-CODE
+                 AND EFF_DATE <= :WS-LW-DOS(WS-LINE-IDX)
+                 AND (TERM_DATE >= :WS-LW-DOS(WS-LINE-IDX)
+                      OR TERM_DATE = '99991231')
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = ZERO
+               SET WS-NDC-FOUND TO TRUE
+           END-IF.
+
+       4800-APPLY-NCCI-MUE-EDITS.
+      *--- MUE: PER-LINE UNIT LIMIT ---
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > LS-PRC-LINE-COUNT
+               PERFORM 4810-CHECK-MUE-LIMIT
+           END-PERFORM
+      *--- NCCI: MUTUALLY EXCLUSIVE CODE PAIRS, SAME DOS ---
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > LS-PRC-LINE-COUNT
+               PERFORM VARYING WS-NCCI-IDX2 FROM 1 BY 1
+                   UNTIL WS-NCCI-IDX2 > LS-PRC-LINE-COUNT
+                   IF WS-NCCI-IDX2 NOT = WS-LINE-IDX
+                   AND WS-LW-DOS(WS-LINE-IDX) =
+                       WS-LW-DOS(WS-NCCI-IDX2)
+                       PERFORM 4820-CHECK-NCCI-PAIR
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       4810-CHECK-MUE-LIMIT.
+           SET WS-MUE-NOT-FOUND TO TRUE
+           EXEC SQL
+               SELECT MAX_UNITS
+               INTO :WS-MUE-UNIT-LIMIT
+               FROM HCAS.MUE_LIMITS
+               WHERE PROC_CODE = :WS-LW-PROC-CODE(WS-LINE-IDX)
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = ZERO
+               SET WS-MUE-FOUND TO TRUE
+               IF WS-LW-UNITS(WS-LINE-IDX) > WS-MUE-UNIT-LIMIT
+                   MOVE ZERO TO WS-LW-ALLOWED(WS-LINE-IDX)
+                   MOVE '47'  TO WS-LW-DENY-CODE(WS-LINE-IDX)
+                   MOVE 'MUE01'
+                       TO WS-LW-ADJ-REASON(WS-LINE-IDX, 4)
+               END-IF
+           END-IF.
+
+       4820-CHECK-NCCI-PAIR.
+           SET WS-NCCI-PAIR-NOT-FOUND TO TRUE
+           EXEC SQL
+               SELECT MODIFIER_ALLOWED
+               INTO :WS-NCCI-MOD-INDICATOR
+               FROM HCAS.NCCI_CODE_PAIRS
+               WHERE COLUMN1_PROC = :WS-LW-PROC-CODE(WS-LINE-IDX)
+                 AND COLUMN2_PROC = :WS-LW-PROC-CODE(WS-NCCI-IDX2)
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = ZERO
+               SET WS-NCCI-PAIR-FOUND TO TRUE
+               IF WS-NCCI-MOD-INDICATOR NOT = '1'
+      *            COLUMN2 CODE IS BUNDLED INTO COLUMN1 - DENY IT
+                   MOVE ZERO TO WS-LW-ALLOWED(WS-NCCI-IDX2)
+                   MOVE '47'  TO WS-LW-DENY-CODE(WS-NCCI-IDX2)
+                   MOVE 'NCC01'
+                       TO WS-LW-ADJ-REASON(WS-NCCI-IDX2, 5)
+               END-IF
+           END-IF.
+
        5000-APPLY-LESSER-OF-LOGIC.
       *--- ALLOWED CANNOT EXCEED BILLED CHARGE ---
            PERFORM VARYING WS-LINE-IDX FROM 1 BY 1

@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLMPND01.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  CLMPND01                                             *
+      * PURPOSE:  PENDED CLAIM EXAMINER RELEASE UTILITY                *
+      *           READS A FILE OF EXAMINER WORK DECISIONS FOR CLAIMS   *
+      *           CURRENTLY SITTING IN PENDED STATUS (CLAIM_STATUS =   *
+      *           '30') AND EITHER REQUEUES THEM FOR FULL RE-          *
+      *           ADJUDICATION BY CLMADJ01 ONCE THE CONDITION THAT     *
+      *           CAUSED THE PEND HAS CLEARED, OR APPLIES AN EXAMINER  *
+      *           OVERRIDE DENIAL WHEN THE EXAMINER DETERMINES THE     *
+      *           CLAIM SHOULD NOT BE PAID.                            *
+      * INPUTS:   PNDREL-FILE - EXAMINER RELEASE DECISIONS             *
+      *           DB2 TABLES - HCAS.CLAIM_MASTER, HCAS.CLAIM_STAGING   *
+      * OUTPUTS:  DB2 TABLES - HCAS.CLAIM_MASTER, HCAS.CLAIM_STAGING   *
+      *           DB2 TABLES - HCAS.CLAIM_EDIT_HISTORY                 *
+      *           CLMPNDOT - RELEASE ACTIVITY REPORT                  *
+      * FREQUENCY: ON DEMAND - RUN BY CLAIMS EXAMINER STAFF            *
+      *================================================================*
+      *---------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  HCAS DEV TEAM  INITIAL VERSION - PEND RELEASE      *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PNDREL-FILE
+               ASSIGN TO PNDRELIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PND-STATUS.
+
+           SELECT CLMPND-RPT-FILE
+               ASSIGN TO CLMPNDOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PNDREL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PNDREL-RECORD.
+           05  PNDREL-CLAIM-ID         PIC X(15).
+           05  PNDREL-ACTION-CODE      PIC X(01).
+               88  WS-ACTION-REQUEUE   VALUE 'R'.
+               88  WS-ACTION-DENY      VALUE 'D'.
+           05  PNDREL-EXAMINER-ID      PIC X(08).
+           05  PNDREL-REASON-TEXT      PIC X(40).
+           05  FILLER                  PIC X(16).
+
+       FD  CLMPND-RPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  CLMPND-RPT-RECORD           PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY CLMCOPY.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-PND-STATUS               PIC X(02).
+       01  WS-RPT-STATUS               PIC X(02).
+       01  WS-RPT-LINE                 PIC X(133).
+
+       01  WS-SWITCHES.
+           05  WS-MORE-RECORDS-SW      PIC X(01) VALUE 'Y'.
+               88  WS-MORE-RECORDS     VALUE 'Y'.
+               88  WS-NO-MORE-RECORDS  VALUE 'N'.
+           05  WS-CLAIM-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-CLAIM-FOUND      VALUE 'Y'.
+               88  WS-CLAIM-NOT-FOUND  VALUE 'N'.
+
+      *--- CURRENT CLAIM_MASTER STATUS FOR THE CLAIM BEING RELEASED ---
+       01  WS-CM-CLAIM-STATUS          PIC X(02).
+
+       01  WS-PND-COUNTERS.
+           05  WS-RELEASES-READ        PIC 9(07) VALUE ZERO.
+           05  WS-RELEASES-REQUEUED    PIC 9(07) VALUE ZERO.
+           05  WS-RELEASES-DENIED      PIC 9(07) VALUE ZERO.
+           05  WS-RELEASES-REJECTED    PIC 9(07) VALUE ZERO.
+
+       01  WS-EH-EDIT-CODE             PIC X(05).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RELEASES
+               UNTIL WS-NO-MORE-RECORDS
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'CLMPND01' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN INPUT  PNDREL-FILE
+           OPEN OUTPUT CLMPND-RPT-FILE
+           IF WS-PND-STATUS NOT = '00'
+               DISPLAY 'CLMPND01: ERROR OPENING PNDREL-FILE - '
+                       'STATUS=' WS-PND-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 8100-READ-NEXT-RELEASE.
+
+       2000-PROCESS-RELEASES.
+           ADD 1 TO WS-RELEASES-READ
+           SET WS-CLAIM-NOT-FOUND TO TRUE
+           PERFORM 3000-FIND-PENDED-CLAIM
+           IF WS-CLAIM-FOUND
+               EVALUATE TRUE
+                   WHEN WS-ACTION-REQUEUE
+                       PERFORM 4000-REQUEUE-FOR-READJUDICATION
+                   WHEN WS-ACTION-DENY
+                       PERFORM 4500-APPLY-EXAMINER-DENIAL
+                   WHEN OTHER
+                       PERFORM 7000-REJECT-RELEASE
+               END-EVALUATE
+           ELSE
+               PERFORM 7000-REJECT-RELEASE
+           END-IF
+           EXEC SQL COMMIT END-EXEC
+           PERFORM 8100-READ-NEXT-RELEASE.
+
+       3000-FIND-PENDED-CLAIM.
+      *--- CONFIRM THE CLAIM IS STILL SITTING IN PENDED STATUS  ---
+      *    BEFORE THE EXAMINER'S DECISION IS APPLIED TO IT      ---
+           MOVE SPACES TO WS-CM-CLAIM-STATUS
+           EXEC SQL
+               SELECT CLAIM_STATUS
+               INTO :WS-CM-CLAIM-STATUS
+               FROM HCAS.CLAIM_MASTER
+               WHERE CLAIM_ID = :PNDREL-CLAIM-ID
+           END-EXEC
+           EVALUATE TRUE
+               WHEN SQLCODE = ZERO AND WS-CM-CLAIM-STATUS = '30'
+                   SET WS-CLAIM-FOUND TO TRUE
+               WHEN SQLCODE = +100
+                   DISPLAY 'CLMPND01: CLAIM NOT ON FILE - CLM='
+                           PNDREL-CLAIM-ID
+               WHEN SQLCODE NOT = ZERO
+                   DISPLAY 'CLMPND01: SELECT ERROR SQLCODE=' SQLCODE
+                           ' CLM=' PNDREL-CLAIM-ID
+               WHEN OTHER
+                   DISPLAY 'CLMPND01: CLAIM NOT PENDED - CLM='
+                           PNDREL-CLAIM-ID
+                           ' STATUS=' WS-CM-CLAIM-STATUS
+           END-EVALUATE.
+
+       4000-REQUEUE-FOR-READJUDICATION.
+      *--- RELEASE THE CLAIM BACK TO CLMADJ01'S INPUT QUEUE SO IT ---
+      *    GOES THROUGH FULL ELIGIBILITY/PROVIDER/PRICING EDITS   ---
+      *    AGAIN NOW THAT THE CONDITION THAT PENDED IT HAS BEEN   ---
+      *    WORKED BY THE EXAMINER                                 ---
+           EXEC SQL
+               UPDATE HCAS.CLAIM_STAGING
+               SET    PROCESS_STATUS = 'R'
+               WHERE  CLAIM_ID = :PNDREL-CLAIM-ID
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMPND01: STAGING REQUEUE ERROR SQLCODE='
+                       SQLCODE ' CLM=' PNDREL-CLAIM-ID
+               PERFORM 7000-REJECT-RELEASE
+           ELSE
+               EXEC SQL
+                   DELETE FROM HCAS.CLAIM_MASTER
+                   WHERE CLAIM_ID = :PNDREL-CLAIM-ID
+                     AND CLAIM_STATUS = '30'
+               END-EXEC
+               MOVE 'EX002' TO WS-EH-EDIT-CODE
+               PERFORM 7500-INSERT-EDIT-HISTORY
+               ADD 1 TO WS-RELEASES-REQUEUED
+               PERFORM 8200-WRITE-DETAIL-LINE
+           END-IF.
+
+       4500-APPLY-EXAMINER-DENIAL.
+      *--- EXAMINER HAS REVIEWED THE CLAIM AND DETERMINED IT      ---
+      *    SHOULD NOT BE PAID - FINALIZE AS DENIED WITHOUT        ---
+      *    SENDING IT BACK THROUGH ADJUDICATION                   ---
+           EXEC SQL
+               UPDATE HCAS.CLAIM_MASTER
+               SET    CLAIM_STATUS = '40',
+                      PROCESS_DATE = :WS-CURRENT-DATE,
+                      PAID_AMT = ZERO
+               WHERE  CLAIM_ID = :PNDREL-CLAIM-ID
+                 AND  CLAIM_STATUS = '30'
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMPND01: DENY UPDATE ERROR SQLCODE='
+                       SQLCODE ' CLM=' PNDREL-CLAIM-ID
+               PERFORM 7000-REJECT-RELEASE
+           ELSE
+               MOVE 'EX001' TO WS-EH-EDIT-CODE
+               PERFORM 7500-INSERT-EDIT-HISTORY
+               ADD 1 TO WS-RELEASES-DENIED
+               PERFORM 8200-WRITE-DETAIL-LINE
+           END-IF.
+
+       7000-REJECT-RELEASE.
+           ADD 1 TO WS-RELEASES-REJECTED
+           PERFORM 8200-WRITE-DETAIL-LINE.
+
+       7500-INSERT-EDIT-HISTORY.
+           EXEC SQL
+               INSERT INTO HCAS.CLAIM_EDIT_HISTORY
+                   (CLAIM_ID, EDIT_SEQ, EDIT_CODE,
+                    FINAL_STATUS, EDIT_DATE)
+               VALUES
+                   (:PNDREL-CLAIM-ID, 1, :WS-EH-EDIT-CODE,
+                    :WS-CM-CLAIM-STATUS, :WS-CURRENT-DATE)
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMPND01: EDIT HISTORY INS ERROR SQLCODE='
+                       SQLCODE ' CLM=' PNDREL-CLAIM-ID
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLMPND01 - PENDED CLAIM RELEASE SUMMARY'
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'RELEASE RECORDS READ:   ' DELIMITED SIZE
+                  WS-RELEASES-READ      DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'REQUEUED FOR READJUD:   ' DELIMITED SIZE
+                  WS-RELEASES-REQUEUED  DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'EXAMINER DENIALS:       ' DELIMITED SIZE
+                  WS-RELEASES-DENIED    DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'REJECTED (NOT PENDED):  ' DELIMITED SIZE
+                  WS-RELEASES-REJECTED  DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE.
+
+       8100-READ-NEXT-RELEASE.
+           READ PNDREL-FILE
+               AT END
+                   SET WS-NO-MORE-RECORDS TO TRUE
+           END-READ.
+
+       8200-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLM=' DELIMITED SIZE
+                  PNDREL-CLAIM-ID      DELIMITED SIZE
+                  ' ACTION=' DELIMITED SIZE
+                  PNDREL-ACTION-CODE   DELIMITED SIZE
+                  ' EXAMINER=' DELIMITED SIZE
+                  PNDREL-EXAMINER-ID   DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMPND-RPT-RECORD FROM WS-RPT-LINE.
+
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY '=============================================='
+           DISPLAY 'CLMPND01: PEND RELEASE COMPLETE'
+           DISPLAY '  RECORDS READ:     ' WS-RELEASES-READ
+           DISPLAY '  REQUEUED:         ' WS-RELEASES-REQUEUED
+           DISPLAY '  EXAMINER DENIALS: ' WS-RELEASES-DENIED
+           DISPLAY '  REJECTED:         ' WS-RELEASES-REJECTED
+           DISPLAY '=============================================='
+           CLOSE PNDREL-FILE
+           CLOSE CLMPND-RPT-FILE
+           MOVE ZERO TO RETURN-CODE.

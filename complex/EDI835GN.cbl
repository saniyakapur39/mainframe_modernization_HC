@@ -9,7 +9,9 @@
       *           GENERATES X12 835 REMITTANCE ADVICE FILES FOR        *
       *           TRANSMISSION TO PROVIDERS AND CLEARINGHOUSES.        *
       *           ALSO PRODUCES THE EXPLANATION OF BENEFITS (EOB)      *
-      *           FLAT FILE FOR MEMBER MAILING.                        *
+      *           FLAT FILE FOR MEMBER MAILING, WITH A LINE-LEVEL      *
+      *           DETAIL RECORD FOR EACH CLAIM LINE BENEATH ITS        *
+      *           CLAIM-LEVEL HEADER RECORD.                           *
       *           HANDLES PRECISE FINANCIAL FORMATTING PER X12 5010    *
       *           POSITIONAL REQUIREMENTS INCLUDING ZERO-FILL AND      *
       *           SPACE-FILL LOGIC FOR COMP-3 TO FLAT-FILE CONVERSION. *
@@ -18,6 +20,8 @@
       * OUTPUTS:  EDI835-FILE  - X12 835 REMITTANCE FILE               *
       *           EOBOUT-FILE  - EOB FLAT FILE FOR MEMBER MAILING      *
       *           CHKRPT-FILE  - CHECK REGISTER REPORT                 *
+      *           ACHOUT-FILE  - NACHA ACH CREDIT FILE FOR PROVIDERS   *
+      *                          PAID BY ELECTRONIC FUNDS TRANSFER     *
       * FREQUENCY: DAILY BATCH (POST-ADJUDICATION)                     *
       *================================================================*
        ENVIRONMENT DIVISION.
@@ -41,6 +45,12 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-CHK-STATUS.
 
+           SELECT ACHOUT-FILE
+               ASSIGN TO ACHFILOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EDI835-FILE
@@ -58,6 +68,11 @@
            RECORD CONTAINS 133 CHARACTERS.
        01  CHKRPT-RECORD               PIC X(133).
 
+       FD  ACHOUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 94 CHARACTERS.
+       01  ACHOUT-RECORD               PIC X(94).
+
        WORKING-STORAGE SECTION.
 
        COPY HCCOMMON.
@@ -70,6 +85,7 @@
            05  WS-835-STATUS           PIC X(02).
            05  WS-EOB-STATUS           PIC X(02).
            05  WS-CHK-STATUS           PIC X(02).
+           05  WS-ACH-STATUS           PIC X(02).
 
        01  WS-SWITCHES.
            05  WS-MORE-CLAIMS-SW       PIC X(01) VALUE 'Y'.
@@ -119,6 +135,7 @@
                       CM.COPAY_AMT,
                       CM.DEDUCTIBLE_AMT,
                       CM.COINSURANCE_AMT,
+                      CM.COB_AMT,
                       CM.RECEIPT_DATE,
                       CM.ADJUD_DATE,
                       CM.PRINCIPAL_DIAG,
@@ -161,6 +178,7 @@
            05  WS-PAY-COPAY-AMT        PIC S9(07)V99 COMP-3.
            05  WS-PAY-DEDUCT-AMT       PIC S9(07)V99 COMP-3.
            05  WS-PAY-COINS-AMT        PIC S9(07)V99 COMP-3.
+           05  WS-PAY-COB-AMT          PIC S9(09)V99 COMP-3.
            05  WS-PAY-RECEIPT-DATE     PIC X(08).
            05  WS-PAY-ADJUD-DATE       PIC X(08).
            05  WS-PAY-PRINC-DIAG       PIC X(08).
@@ -232,9 +250,18 @@
        01  WS-FMT-AMOUNT-DISPLAY       PIC -(8)9.99.
        01  WS-FMT-AMOUNT-EDI           PIC X(18).
        01  WS-FMT-ZERO-FILL            PIC 9(10)V99.
+       01  WS-FMT-CHARGES-SIGNED       PIC S9(08)V99.
+       01  WS-FMT-CHARGES-DISPLAY      PIC -(8)9.99.
 
       *--- EOB RECORD LAYOUT ---
+      *    EACH CLAIM PRODUCES ONE 'H' HEADER RECORD FOLLOWED BY    ---
+      *    ONE 'D' DETAIL RECORD PER CLAIM LINE, SO THE MEMBER'S    ---
+      *    EOB MAILING CAN SHOW A LINE-BY-LINE BREAKOUT RATHER      ---
+      *    THAN JUST THE CLAIM-LEVEL TOTALS                         ---
        01  WS-EOB-RECORD.
+           05  WS-EOB-REC-TYPE         PIC X(01).
+               88  WS-EOB-IS-HEADER        VALUE 'H'.
+               88  WS-EOB-IS-DETAIL         VALUE 'D'.
            05  WS-EOB-MEMBER-ID        PIC X(12).
            05  WS-EOB-MBR-NAME         PIC X(60).
            05  WS-EOB-CLAIM-ID         PIC X(15).
@@ -249,7 +276,20 @@
            05  WS-EOB-YOUR-TOTAL-RESP  PIC S9(09)V99 COMP-3.
            05  WS-EOB-STATUS-DESC      PIC X(20).
            05  WS-EOB-DIAG-CODE        PIC X(08).
-           05  FILLER                  PIC X(69).
+           05  FILLER                  PIC X(68).
+
+      *--- EOB LINE-LEVEL DETAIL RECORD - SAME 400-BYTE SLOT ---
+       01  WS-EOB-DTL-RECORD REDEFINES WS-EOB-RECORD.
+           05  WS-EOB-DTL-REC-TYPE     PIC X(01).
+           05  WS-EOB-DTL-CLAIM-ID     PIC X(15).
+           05  WS-EOB-DTL-LINE-SEQ     PIC 9(03).
+           05  WS-EOB-DTL-PROC-CODE    PIC X(05).
+           05  WS-EOB-DTL-CHARGE       PIC S9(07)V99 COMP-3.
+           05  WS-EOB-DTL-ALLOWED-AMT  PIC S9(07)V99 COMP-3.
+           05  WS-EOB-DTL-PLAN-PAID    PIC S9(07)V99 COMP-3.
+           05  WS-EOB-DTL-DENY-CODE    PIC X(05).
+           05  WS-EOB-DTL-ADJ-REASON   PIC X(05).
+           05  FILLER                  PIC X(220).
 
       *--- CHECK REGISTER FIELDS ---
        01  WS-CHK-LINE                 PIC X(133).
@@ -257,8 +297,34 @@
        01  WS-CHK-LINE-COUNT           PIC 9(03) VALUE 99.
        01  WS-CHK-CHECK-NO            PIC 9(10) VALUE 1000000.
 
+      *--- TRN02 REASSOCIATION TRACE NUMBER - PERSISTED ACROSS RUNS ---
+      *    SO A RECEIVING PROVIDER/CLEARINGHOUSE NEVER SEES THE     ---
+      *    SAME TRACE NUMBER ON TWO DIFFERENT REMITTANCE ADVICES    ---
        01  WS-TRACE-NUMBER             PIC 9(15) VALUE ZERO.
 
+      *--- NACHA ACH CREDIT FILE WORK AREAS ---
+      *    ONE FILE HEADER / ONE BATCH PER RUN; ONE ENTRY DETAIL   ---
+      *    PER EFT-PAID PROVIDER, AGGREGATING ALL OF THAT          ---
+      *    PROVIDER'S CLAIMS FOR THE RUN (WS-PRV-TOTAL-PAID)        ---
+       01  WS-ACH-ORIGIN-FIELDS.
+           05  WS-ACH-ORIG-ROUTING     PIC X(09) VALUE '076401251'.
+           05  WS-ACH-ORIG-NAME        PIC X(23)
+                                       VALUE 'NATIONAL HEALTH PARTNRS'.
+           05  WS-ACH-DEST-ROUTING     PIC X(09) VALUE '000000000'.
+           05  WS-ACH-DEST-NAME        PIC X(23) VALUE SPACES.
+
+       01  WS-ACH-CONTROL-FIELDS.
+           05  WS-ACH-BATCH-NO         PIC 9(07) VALUE 1.
+           05  WS-ACH-TRACE-SEQ        PIC 9(07) VALUE ZERO.
+           05  WS-ACH-RECORD-COUNT     PIC 9(08) VALUE ZERO.
+           05  WS-ACH-ENTRY-COUNT      PIC 9(08) VALUE ZERO.
+           05  WS-ACH-ENTRY-HASH       PIC 9(10) VALUE ZERO.
+           05  WS-ACH-CREDIT-TOTAL     PIC 9(12) VALUE ZERO.
+           05  WS-ACH-AMT-CENTS        PIC 9(10) VALUE ZERO.
+           05  WS-ACH-RECEIVE-DFI-8    PIC 9(08) VALUE ZERO.
+
+       01  WS-ACH-LINE                 PIC X(94).
+
        PROCEDURE DIVISION.
 
        0000-MAIN-PROCESS.
@@ -268,7 +334,12 @@
            IF WS-CURR-BILLING-NPI NOT = SPACES
                PERFORM 4900-WRITE-SE-TRAILER
                PERFORM 4950-WRITE-GE-IEA
+               IF WS-CURR-PRV-PAY-METHOD = 'EF'
+                  AND WS-PRV-TOTAL-PAID > ZERO
+                   PERFORM 3820-WRITE-ACH-ENTRY-DETAIL
+               END-IF
            END-IF
+           PERFORM 3830-CLOSE-ACH-BATCH
            PERFORM 8000-WRITE-GRAND-SUMMARY
            PERFORM 9000-TERMINATE
            STOP RUN.
@@ -284,6 +355,10 @@
            END-IF
            OPEN OUTPUT EOBOUT-FILE
            OPEN OUTPUT CHKRPT-FILE
+           OPEN OUTPUT ACHOUT-FILE
+           PERFORM 3800-WRITE-ACH-FILE-HEADER
+           PERFORM 3810-WRITE-ACH-BATCH-HEADER
+           PERFORM 1050-LOAD-TRACE-NUMBER
            EXEC SQL OPEN PAY-CURSOR END-EXEC
            IF SQLCODE NOT = ZERO
                DISPLAY 'EDI835GN: CURSOR OPEN ERROR SQLCODE='
@@ -293,12 +368,37 @@
            END-IF
            PERFORM 8100-FETCH-NEXT-CLAIM.
 
+       1050-LOAD-TRACE-NUMBER.
+           EXEC SQL
+               SELECT LAST_TRACE_NBR
+               INTO   :WS-TRACE-NUMBER
+               FROM   HCAS.EDI_TRACE_CONTROL
+               WHERE  PROGRAM_ID = :WS-PROGRAM-ID
+           END-EXEC
+           IF SQLCODE = +100
+               MOVE ZERO TO WS-TRACE-NUMBER
+               EXEC SQL
+                   INSERT INTO HCAS.EDI_TRACE_CONTROL
+                       (PROGRAM_ID, LAST_TRACE_NBR)
+                   VALUES
+                       (:WS-PROGRAM-ID, 0)
+               END-EXEC
+           ELSE IF SQLCODE NOT = ZERO
+               DISPLAY 'EDI835GN: TRACE CONTROL READ ERROR SQLCODE='
+                       SQLCODE
+               MOVE ZERO TO WS-TRACE-NUMBER
+           END-IF.
+
        2000-PROCESS-PAYMENTS.
       *--- CHECK FOR PROVIDER BREAK ---
            IF WS-PAY-BILLING-NPI NOT = WS-CURR-BILLING-NPI
                IF WS-CURR-BILLING-NPI NOT = SPACES
       *            CLOSE PREVIOUS PROVIDER'S 835
                    PERFORM 4900-WRITE-SE-TRAILER
+                   IF WS-CURR-PRV-PAY-METHOD = 'EF'
+                      AND WS-PRV-TOTAL-PAID > ZERO
+                       PERFORM 3820-WRITE-ACH-ENTRY-DETAIL
+                   END-IF
                END-IF
                SET WS-PROVIDER-BREAK TO TRUE
                PERFORM 3000-START-NEW-PROVIDER
@@ -517,6 +617,121 @@
            ADD 1 TO WS-SE-SEGMENT-COUNT
            ADD 1 TO WS-SEGMENT-COUNT.
 
+       3800-WRITE-ACH-FILE-HEADER.
+      *--- NACHA FILE HEADER (RECORD TYPE 1) ---
+           MOVE SPACES TO WS-ACH-LINE
+           STRING '1'                    DELIMITED SIZE
+                  '01'                   DELIMITED SIZE
+                  ' ' WS-ACH-DEST-ROUTING DELIMITED SIZE
+                  ' ' WS-ACH-ORIG-ROUTING DELIMITED SIZE
+                  WS-CURRENT-DATE(3:6)   DELIMITED SIZE
+                  WS-CURRENT-TIME(1:4)   DELIMITED SIZE
+                  'A'                    DELIMITED SIZE
+                  '094'                  DELIMITED SIZE
+                  '10'                   DELIMITED SIZE
+                  '1'                    DELIMITED SIZE
+                  WS-ACH-DEST-NAME       DELIMITED SIZE
+                  WS-ACH-ORIG-NAME       DELIMITED SIZE
+                  '        '             DELIMITED SIZE
+                  INTO WS-ACH-LINE
+           END-STRING
+           WRITE ACHOUT-RECORD FROM WS-ACH-LINE
+           ADD 1 TO WS-ACH-RECORD-COUNT.
+
+       3810-WRITE-ACH-BATCH-HEADER.
+      *--- NACHA BATCH HEADER (RECORD TYPE 5) - SERVICE CLASS 220  ---
+      *    (CREDITS ONLY), STANDARD ENTRY CLASS CCD (CORPORATE     ---
+      *    PAYMENT TO A PROVIDER'S BUSINESS BANK ACCOUNT)          ---
+           MOVE SPACES TO WS-ACH-LINE
+           STRING '5'                    DELIMITED SIZE
+                  '220'                  DELIMITED SIZE
+                  WS-ACH-ORIG-NAME       DELIMITED SIZE
+                  '                    ' DELIMITED SIZE
+                  '1' WS-TAX-ID-PAYER    DELIMITED SIZE
+                  'CCD'                  DELIMITED SIZE
+                  'CLAIMPMT  '           DELIMITED SIZE
+                  '      '               DELIMITED SIZE
+                  WS-CURRENT-DATE(3:6)   DELIMITED SIZE
+                  '   '                  DELIMITED SIZE
+                  '1'                    DELIMITED SIZE
+                  WS-ACH-ORIG-ROUTING(1:8) DELIMITED SIZE
+                  WS-ACH-BATCH-NO        DELIMITED SIZE
+                  INTO WS-ACH-LINE
+           END-STRING
+           WRITE ACHOUT-RECORD FROM WS-ACH-LINE
+           ADD 1 TO WS-ACH-RECORD-COUNT.
+
+       3820-WRITE-ACH-ENTRY-DETAIL.
+      *--- NACHA ENTRY DETAIL (RECORD TYPE 6) - ONE PER EFT       ---
+      *    PROVIDER, FOR THAT PROVIDER'S TOTAL PAID AMOUNT FOR    ---
+      *    THIS RUN                                                ---
+           MOVE FUNCTION NUMVAL(WS-CURR-PRV-BANK-RTN(1:8))
+               TO WS-ACH-RECEIVE-DFI-8
+           COMPUTE WS-ACH-AMT-CENTS =
+               WS-PRV-TOTAL-PAID * 100
+           ADD WS-ACH-RECEIVE-DFI-8 TO WS-ACH-ENTRY-HASH
+           ADD WS-ACH-AMT-CENTS     TO WS-ACH-CREDIT-TOTAL
+           ADD 1 TO WS-ACH-ENTRY-COUNT
+           ADD 1 TO WS-ACH-TRACE-SEQ
+           MOVE SPACES TO WS-ACH-LINE
+           STRING '6'                       DELIMITED SIZE
+                  '22'                      DELIMITED SIZE
+                  WS-CURR-PRV-BANK-RTN      DELIMITED SIZE
+                  WS-CURR-PRV-BANK-ACCT     DELIMITED SIZE
+                  WS-ACH-AMT-CENTS          DELIMITED SIZE
+                  WS-CURR-PRV-TIN           DELIMITED SIZE
+                  '      '                  DELIMITED SIZE
+                  WS-CURR-PRV-NAME(1:22)    DELIMITED SIZE
+                  '  '                      DELIMITED SIZE
+                  '0'                       DELIMITED SIZE
+                  WS-ACH-ORIG-ROUTING(1:8)  DELIMITED SIZE
+                  WS-ACH-TRACE-SEQ          DELIMITED SIZE
+                  INTO WS-ACH-LINE
+           END-STRING
+           WRITE ACHOUT-RECORD FROM WS-ACH-LINE
+           ADD 1 TO WS-ACH-RECORD-COUNT.
+
+       3830-CLOSE-ACH-BATCH.
+      *--- NACHA BATCH CONTROL (RECORD TYPE 8) AND FILE CONTROL    ---
+      *    (RECORD TYPE 9), FOLLOWED BY '9' FILLER RECORDS TO PAD  ---
+      *    THE FILE OUT TO A 10-RECORD BLOCK BOUNDARY              ---
+           MOVE SPACES TO WS-ACH-LINE
+           STRING '8'                    DELIMITED SIZE
+                  '220'                  DELIMITED SIZE
+                  WS-ACH-ENTRY-COUNT     DELIMITED SIZE
+                  WS-ACH-ENTRY-HASH      DELIMITED SIZE
+                  '000000000000'         DELIMITED SIZE
+                  WS-ACH-CREDIT-TOTAL    DELIMITED SIZE
+                  '1' WS-TAX-ID-PAYER    DELIMITED SIZE
+                  '                   '  DELIMITED SIZE
+                  '      '               DELIMITED SIZE
+                  WS-ACH-ORIG-ROUTING(1:8) DELIMITED SIZE
+                  WS-ACH-BATCH-NO        DELIMITED SIZE
+                  INTO WS-ACH-LINE
+           END-STRING
+           WRITE ACHOUT-RECORD FROM WS-ACH-LINE
+           ADD 1 TO WS-ACH-RECORD-COUNT
+           MOVE SPACES TO WS-ACH-LINE
+           STRING '9'                    DELIMITED SIZE
+                  '000001'                DELIMITED SIZE
+                  '000001'                DELIMITED SIZE
+                  WS-ACH-ENTRY-COUNT     DELIMITED SIZE
+                  WS-ACH-ENTRY-HASH      DELIMITED SIZE
+                  '000000000000'         DELIMITED SIZE
+                  WS-ACH-CREDIT-TOTAL    DELIMITED SIZE
+                  '                                       '
+                                         DELIMITED SIZE
+                  INTO WS-ACH-LINE
+           END-STRING
+           WRITE ACHOUT-RECORD FROM WS-ACH-LINE
+           ADD 1 TO WS-ACH-RECORD-COUNT
+           PERFORM UNTIL WS-ACH-RECORD-COUNT / 10 * 10
+                             = WS-ACH-RECORD-COUNT
+               MOVE ALL '9' TO WS-ACH-LINE
+               WRITE ACHOUT-RECORD FROM WS-ACH-LINE
+               ADD 1 TO WS-ACH-RECORD-COUNT
+           END-PERFORM.
+
        4000-GENERATE-CLAIM-SEGMENTS.
            ADD 1 TO WS-CLAIM-SEQ
            ADD 1 TO WS-PRV-CLAIM-COUNT
@@ -527,6 +742,10 @@
            ADD WS-PAY-PAID-AMT      TO WS-GRAND-PAID
       *--- CLP SEGMENT - CLAIM PAYMENT ---
            PERFORM 4100-WRITE-CLP-SEGMENT
+      *--- CAS*OA - CLAIM-LEVEL COB ADJUSTMENT, IF ANY ---
+           IF WS-PAY-COB-AMT > ZERO
+               PERFORM 4150-WRITE-CLAIM-COB-CAS
+           END-IF
       *--- NM1*QC PATIENT NAME ---
            PERFORM 4200-WRITE-PATIENT-NM1
       *--- SVC SEGMENTS - SERVICE LINES ---
@@ -539,6 +758,10 @@
            MOVE WS-FMT-AMOUNT-SIGNED TO WS-FMT-AMOUNT-DISPLAY
            INSPECT WS-FMT-AMOUNT-DISPLAY
                REPLACING LEADING SPACES BY ZEROS
+           MOVE WS-PAY-TOTAL-CHARGES TO WS-FMT-CHARGES-SIGNED
+           MOVE WS-FMT-CHARGES-SIGNED TO WS-FMT-CHARGES-DISPLAY
+           INSPECT WS-FMT-CHARGES-DISPLAY
+               REPLACING LEADING SPACES BY ZEROS
            INITIALIZE WS-EDI-SEGMENT
            EVALUATE WS-PAY-CLAIM-STATUS
                WHEN '50'
@@ -548,7 +771,7 @@
                           WS-ELEMENT-DELIM DELIMITED SIZE
                           '1' DELIMITED SIZE
                           WS-ELEMENT-DELIM DELIMITED SIZE
-                          WS-PAY-TOTAL-CHARGES DELIMITED SIZE
+                          WS-FMT-CHARGES-DISPLAY DELIMITED SPACES
                           WS-ELEMENT-DELIM DELIMITED SIZE
                           WS-FMT-AMOUNT-DISPLAY DELIMITED SPACES
                           WS-SEGMENT-TERM DELIMITED SIZE
@@ -561,7 +784,7 @@
                           WS-ELEMENT-DELIM DELIMITED SIZE
                           '4' DELIMITED SIZE
                           WS-ELEMENT-DELIM DELIMITED SIZE
-                          WS-PAY-TOTAL-CHARGES DELIMITED SIZE
+                          WS-FMT-CHARGES-DISPLAY DELIMITED SPACES
                           WS-ELEMENT-DELIM DELIMITED SIZE
                           '0.00' DELIMITED SIZE
                           WS-SEGMENT-TERM DELIMITED SIZE
@@ -574,7 +797,7 @@
                           WS-ELEMENT-DELIM DELIMITED SIZE
                           '22' DELIMITED SIZE
                           WS-ELEMENT-DELIM DELIMITED SIZE
-                          WS-PAY-TOTAL-CHARGES DELIMITED SIZE
+                          WS-FMT-CHARGES-DISPLAY DELIMITED SPACES
                           WS-ELEMENT-DELIM DELIMITED SIZE
                           WS-FMT-AMOUNT-DISPLAY DELIMITED SPACES
                           WS-SEGMENT-TERM DELIMITED SIZE
@@ -585,6 +808,34 @@
            ADD 1 TO WS-SE-SEGMENT-COUNT
            ADD 1 TO WS-SEGMENT-COUNT.
 
+      *----------------------------------------------------------------*
+      *    4150-WRITE-CLAIM-COB-CAS                                     *
+      *    CLAIM-LEVEL COORDINATION-OF-BENEFITS ADJUSTMENT. WHEN THE    *
+      *    CLAIM CARRIES A COB AMOUNT (THE PORTION OF CHARGES PICKED    *
+      *    UP BY ANOTHER PAYER), REPORT IT AS AN "OTHER ADJUSTMENT"     *
+      *    CAS SEGMENT WITH REASON CODE 23 - PAYMENT ADJUSTED BECAUSE   *
+      *    CHARGES HAVE BEEN PAID BY ANOTHER PAYER - IMMEDIATELY        *
+      *    FOLLOWING THE CLP SEGMENT, THE SAME POSITION THE SERVICE-    *
+      *    LINE CAS SEGMENTS OCCUPY RELATIVE TO THEIR SVC SEGMENT       *
+      *----------------------------------------------------------------*
+       4150-WRITE-CLAIM-COB-CAS.
+           MOVE WS-PAY-COB-AMT TO WS-FMT-AMOUNT-SIGNED
+           MOVE WS-FMT-AMOUNT-SIGNED TO WS-FMT-AMOUNT-DISPLAY
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'CAS' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'OA' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '23' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-FMT-AMOUNT-DISPLAY DELIMITED SPACES
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI835-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
        4200-WRITE-PATIENT-NM1.
            INITIALIZE WS-EDI-SEGMENT
            STRING 'NM1' DELIMITED SIZE
@@ -637,13 +888,16 @@
                MOVE WS-RL-PAID-AMT TO WS-FMT-AMOUNT-SIGNED
                MOVE WS-FMT-AMOUNT-SIGNED
                    TO WS-FMT-AMOUNT-DISPLAY
+               MOVE WS-RL-LINE-CHARGE TO WS-FMT-CHARGES-SIGNED
+               MOVE WS-FMT-CHARGES-SIGNED
+                   TO WS-FMT-CHARGES-DISPLAY
                INITIALIZE WS-EDI-SEGMENT
                STRING 'SVC' DELIMITED SIZE
                       WS-ELEMENT-DELIM DELIMITED SIZE
                       'HC:' DELIMITED SIZE
                       WS-RL-PROC-CODE DELIMITED SPACES
                       WS-ELEMENT-DELIM DELIMITED SIZE
-                      WS-RL-LINE-CHARGE DELIMITED SIZE
+                      WS-FMT-CHARGES-DISPLAY DELIMITED SPACES
                       WS-ELEMENT-DELIM DELIMITED SIZE
                       WS-FMT-AMOUNT-DISPLAY DELIMITED SPACES
                       WS-SEGMENT-TERM DELIMITED SIZE
@@ -682,15 +936,19 @@
                PERFORM 4510-WRITE-CHECK-HEADER
            END-IF
            MOVE SPACES TO WS-CHK-LINE
-           STRING WS-PAY-CLAIM-ID      DELIMITED SIZE
-                  ' '                   DELIMITED SIZE
-                  WS-PAY-MEMBER-ID      DELIMITED SIZE
-                  ' '                   DELIMITED SIZE
-                  WS-PAY-MBR-LAST(1:20) DELIMITED SIZE
-                  ' '                   DELIMITED SIZE
-                  WS-PAY-TOTAL-CHARGES  DELIMITED SIZE
-                  ' '                   DELIMITED SIZE
-                  WS-PAY-PAID-AMT       DELIMITED SIZE
+           MOVE WS-PAY-TOTAL-CHARGES TO WS-FMT-CHARGES-SIGNED
+           MOVE WS-FMT-CHARGES-SIGNED TO WS-FMT-CHARGES-DISPLAY
+           MOVE WS-PAY-PAID-AMT TO WS-FMT-AMOUNT-SIGNED
+           MOVE WS-FMT-AMOUNT-SIGNED TO WS-FMT-AMOUNT-DISPLAY
+           STRING WS-PAY-CLAIM-ID        DELIMITED SIZE
+                  ' '                    DELIMITED SIZE
+                  WS-PAY-MEMBER-ID       DELIMITED SIZE
+                  ' '                    DELIMITED SIZE
+                  WS-PAY-MBR-LAST(1:20)  DELIMITED SIZE
+                  ' '                    DELIMITED SIZE
+                  WS-FMT-CHARGES-DISPLAY DELIMITED SPACES
+                  ' '                    DELIMITED SIZE
+                  WS-FMT-AMOUNT-DISPLAY  DELIMITED SPACES
                   INTO WS-CHK-LINE
            END-STRING
            WRITE CHKRPT-RECORD FROM WS-CHK-LINE
@@ -761,6 +1019,7 @@
 
        5000-GENERATE-EOB-RECORD.
            INITIALIZE WS-EOB-RECORD
+           SET WS-EOB-IS-HEADER TO TRUE
            MOVE WS-PAY-MEMBER-ID    TO WS-EOB-MEMBER-ID
            STRING WS-PAY-MBR-FIRST DELIMITED SPACES
                   ' '               DELIMITED SIZE
@@ -793,7 +1052,46 @@
            END-EVALUATE
            MOVE WS-PAY-PRINC-DIAG TO WS-EOB-DIAG-CODE
            MOVE WS-EOB-RECORD TO EOBOUT-RECORD
-           WRITE EOBOUT-RECORD.
+           WRITE EOBOUT-RECORD
+           PERFORM 5100-WRITE-EOB-LINE-DETAIL.
+
+       5100-WRITE-EOB-LINE-DETAIL.
+      *--- ONE 'D' RECORD PER CLAIM LINE, IN LINE-SEQUENCE ORDER ---
+           EXEC SQL OPEN REMIT-LINE-CURSOR END-EXEC
+           IF SQLCODE = ZERO
+               SET WS-MORE-LINES TO TRUE
+               PERFORM 5110-FETCH-WRITE-EOB-LINE
+                   UNTIL WS-NO-MORE-LINES
+               EXEC SQL CLOSE REMIT-LINE-CURSOR END-EXEC
+           END-IF.
+
+       5110-FETCH-WRITE-EOB-LINE.
+           EXEC SQL
+               FETCH REMIT-LINE-CURSOR
+               INTO :WS-RL-LINE-SEQ,
+                    :WS-RL-PROC-CODE,
+                    :WS-RL-LINE-CHARGE,
+                    :WS-RL-ALLOWED-AMT,
+                    :WS-RL-PAID-AMT,
+                    :WS-RL-DENY-CODE,
+                    :WS-RL-ADJ-REASON
+           END-EXEC
+           IF SQLCODE = +100
+               SET WS-NO-MORE-LINES TO TRUE
+           ELSE IF SQLCODE = ZERO
+               INITIALIZE WS-EOB-DTL-RECORD
+               SET WS-EOB-IS-DETAIL TO TRUE
+               MOVE WS-PAY-CLAIM-ID   TO WS-EOB-DTL-CLAIM-ID
+               MOVE WS-RL-LINE-SEQ    TO WS-EOB-DTL-LINE-SEQ
+               MOVE WS-RL-PROC-CODE   TO WS-EOB-DTL-PROC-CODE
+               MOVE WS-RL-LINE-CHARGE TO WS-EOB-DTL-CHARGE
+               MOVE WS-RL-ALLOWED-AMT TO WS-EOB-DTL-ALLOWED-AMT
+               MOVE WS-RL-PAID-AMT    TO WS-EOB-DTL-PLAN-PAID
+               MOVE WS-RL-DENY-CODE   TO WS-EOB-DTL-DENY-CODE
+               MOVE WS-RL-ADJ-REASON  TO WS-EOB-DTL-ADJ-REASON
+               MOVE WS-EOB-DTL-RECORD TO EOBOUT-RECORD
+               WRITE EOBOUT-RECORD
+           END-IF.
 
        6000-UPDATE-REMIT-STATUS.
            EXEC SQL
@@ -845,6 +1143,7 @@
                     :WS-PAY-COPAY-AMT,
                     :WS-PAY-DEDUCT-AMT,
                     :WS-PAY-COINS-AMT,
+                    :WS-PAY-COB-AMT,
                     :WS-PAY-RECEIPT-DATE,
                     :WS-PAY-ADJUD-DATE,
                     :WS-PAY-PRINC-DIAG,
@@ -873,6 +1172,7 @@
 
        9000-TERMINATE.
            EXEC SQL CLOSE PAY-CURSOR END-EXEC
+           PERFORM 9100-SAVE-TRACE-NUMBER
            EXEC SQL COMMIT END-EXEC
            DISPLAY '================================================'
            DISPLAY 'EDI835GN: 835 REMITTANCE GENERATION COMPLETE'
@@ -884,4 +1184,16 @@
            CLOSE EDI835-FILE
            CLOSE EOBOUT-FILE
            CLOSE CHKRPT-FILE
+           CLOSE ACHOUT-FILE
            MOVE ZERO TO RETURN-CODE.
+
+       9100-SAVE-TRACE-NUMBER.
+           EXEC SQL
+               UPDATE HCAS.EDI_TRACE_CONTROL
+               SET    LAST_TRACE_NBR = :WS-TRACE-NUMBER
+               WHERE  PROGRAM_ID = :WS-PROGRAM-ID
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'EDI835GN: TRACE CONTROL UPDATE ERROR SQLCODE='
+                       SQLCODE
+           END-IF.

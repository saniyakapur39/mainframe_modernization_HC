@@ -45,7 +45,6 @@
       *----------------------------------------------------------------*
       * PROGRAM IDENTIFICATION                                          *
       *----------------------------------------------------------------*
-       01  WS-PROGRAM-ID              PIC X(08)  VALUE 'EXTAPI01'.
        01  WS-PROGRAM-VERSION         PIC X(06)  VALUE '01.00 '.
        01  WS-TRANSACTION-ID          PIC X(04)  VALUE 'XPRC'.
 
@@ -54,6 +53,11 @@
       *----------------------------------------------------------------*
            COPY HCCOMMON.
 
+      *----------------------------------------------------------------*
+      * DB2 SQL COMMUNICATIONS AREA                                     *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
       *----------------------------------------------------------------*
       * CLAIMS DATA STRUCTURES                                          *
       *----------------------------------------------------------------*
@@ -105,6 +109,115 @@
            05  WS-API-RETRY-COUNT     PIC S9(04) COMP VALUE ZERO.
            05  WS-API-RETRY-WAIT-SECS PIC S9(04) COMP VALUE 2.
 
+      *----------------------------------------------------------------*
+      * CIRCUIT BREAKER CONTROL - TRIPS TO INTERNAL PRICING FALLBACK   *
+      * AFTER REPEATED CONSECUTIVE VENDOR FAILURES, AND COOLS DOWN     *
+      * FOR A PERIOD BEFORE ALLOWING THE VENDOR TO BE TRIED AGAIN      *
+      *----------------------------------------------------------------*
+       01  WS-CIRCUIT-BREAKER.
+           05  WS-CB-TRIP-THRESHOLD    PIC S9(04) COMP VALUE 5.
+           05  WS-CB-COOLDOWN-SECS     PIC S9(08) COMP VALUE 300.
+           05  WS-CB-CONSEC-FAILURES   PIC S9(04) COMP VALUE ZERO.
+           05  WS-CB-STATE             PIC X(01) VALUE 'C'.
+               88  WS-CB-CLOSED                  VALUE 'C'.
+               88  WS-CB-OPEN                    VALUE 'O'.
+           05  WS-CB-TRIPPED-ABSTIME   PIC S9(15) COMP-3 VALUE ZERO.
+           05  WS-CB-USED-FALLBACK-SW  PIC X(01) VALUE 'N'.
+               88  WS-CB-USED-FALLBACK            VALUE 'Y'.
+               88  WS-CB-NOT-USED-FALLBACK        VALUE 'N'.
+           05  WS-CB-ROW-FOUND-SW      PIC X(01) VALUE 'N'.
+               88  WS-CB-ROW-FOUND                VALUE 'Y'.
+               88  WS-CB-ROW-NOT-FOUND             VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * FALLBACK PRICING LINKAGE AREAS - SHAPE MATCHES CLMPRC01'S     *
+      * LS-PRICING-REQUEST/LS-PRICING-RESPONSE LINKAGE SECTION        *
+      *----------------------------------------------------------------*
+       01  WS-FALLBACK-REQUEST.
+           05  WS-FBK-CLAIM-TYPE       PIC X(02).
+           05  WS-FBK-PLAN-CODE        PIC X(08).
+           05  WS-FBK-NETWORK-ID       PIC X(06).
+           05  WS-FBK-CONTRACT-TYPE    PIC X(02).
+           05  WS-FBK-FEE-SCHED-ID     PIC X(08).
+           05  WS-FBK-LINE-COUNT       PIC 9(03).
+           05  WS-FBK-LINES OCCURS 999 TIMES.
+               10  WS-FBK-LN-SEQ       PIC 9(03).
+               10  WS-FBK-LN-PROC      PIC X(05).
+               10  WS-FBK-LN-MOD       PIC X(02).
+               10  WS-FBK-LN-REV       PIC X(04).
+               10  WS-FBK-LN-DOS       PIC X(08).
+               10  WS-FBK-LN-UNITS     PIC S9(05)V99 COMP-3.
+               10  WS-FBK-LN-CHARGE    PIC S9(07)V99 COMP-3.
+               10  WS-FBK-LN-DRG       PIC X(04).
+               10  WS-FBK-LN-NDC       PIC X(11).
+               10  WS-FBK-LN-DAYSUP    PIC 9(03).
+
+       01  WS-FALLBACK-RESPONSE.
+           05  WS-FBK-RSP-RC           PIC X(02).
+           05  WS-FBK-RSP-MSG          PIC X(80).
+           05  WS-FBK-RSP-TOT-ALLOWED  PIC S9(09)V99 COMP-3.
+           05  WS-FBK-RSP-TOT-PAID     PIC S9(09)V99 COMP-3.
+           05  WS-FBK-RSP-LINE-COUNT   PIC 9(03).
+           05  WS-FBK-RSP-LINES OCCURS 999 TIMES.
+               10  WS-FBK-RSP-LN-SEQ   PIC 9(03).
+               10  WS-FBK-RSP-LN-ALLOW PIC S9(07)V99 COMP-3.
+               10  WS-FBK-RSP-LN-PAID  PIC S9(07)V99 COMP-3.
+               10  WS-FBK-RSP-LN-DENY  PIC X(05).
+               10  WS-FBK-RSP-LN-ADJ   PIC X(05) OCCURS 5 TIMES.
+
+      *----------------------------------------------------------------*
+      * BULK/BATCH PRICING MODE SWITCHES                                *
+      *----------------------------------------------------------------*
+       01  WS-BULK-FLAGS.
+           05  WS-BULK-MODE-SW         PIC X(01) VALUE 'N'.
+               88  WS-BULK-MODE                   VALUE 'Y'.
+               88  WS-SINGLE-CLAIM-MODE           VALUE 'N'.
+           05  WS-BULK-IDX              PIC S9(04) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * BULK PRICING REQUEST - MULTIPLE CLAIMS BATCHED INTO ONE        *
+      * VENDOR CALL INSTEAD OF ONE WEB CONVERSE PER CLAIM              *
+      *----------------------------------------------------------------*
+       01  WS-BULK-PRICING-REQUEST.
+           05  WS-BLK-CLAIM-COUNT       PIC S9(04) COMP VALUE ZERO.
+           05  WS-BLK-CLAIMS OCCURS 20 TIMES.
+               10  WS-BLK-CLAIM-ID      PIC X(15).
+               10  WS-BLK-CLAIM-TYPE    PIC X(02).
+               10  WS-BLK-MEMBER-ID     PIC X(12).
+               10  WS-BLK-BILLING-NPI   PIC X(10).
+               10  WS-BLK-RENDERING-NPI PIC X(10).
+               10  WS-BLK-PLAN-CODE     PIC X(08).
+               10  WS-BLK-NETWORK-ID    PIC X(04).
+               10  WS-BLK-LINE-COUNT    PIC S9(04) COMP VALUE ZERO.
+               10  WS-BLK-LINES OCCURS 999 TIMES.
+                   15  WS-BLK-LN-SEQ      PIC S9(04) COMP.
+                   15  WS-BLK-LN-PROC     PIC X(05).
+                   15  WS-BLK-LN-MOD1     PIC X(02).
+                   15  WS-BLK-LN-REV-CODE PIC X(04).
+                   15  WS-BLK-LN-FROM-DT  PIC X(10).
+                   15  WS-BLK-LN-CHARGES  PIC S9(07)V99 COMP-3.
+                   15  WS-BLK-LN-UNITS    PIC S9(05)V99 COMP-3.
+                   15  WS-BLK-LN-NDC      PIC X(11).
+
+      *----------------------------------------------------------------*
+      * BULK PRICING RESPONSE - ONE ENTRY PER CLAIM SUBMITTED          *
+      *----------------------------------------------------------------*
+       01  WS-BULK-PRICING-RESPONSE.
+           05  WS-BLKR-CLAIM-COUNT      PIC S9(04) COMP VALUE ZERO.
+           05  WS-BLKR-CLAIMS OCCURS 20 TIMES.
+               10  WS-BLKR-CLAIM-ID     PIC X(15).
+               10  WS-BLKR-RETURN-CODE  PIC X(02).
+               10  WS-BLKR-MESSAGE      PIC X(80).
+               10  WS-BLKR-TOT-ALLOWED  PIC S9(09)V99 COMP-3.
+               10  WS-BLKR-TOT-PAID     PIC S9(09)V99 COMP-3.
+               10  WS-BLKR-LINE-COUNT   PIC S9(04) COMP VALUE ZERO.
+               10  WS-BLKR-LINES OCCURS 999 TIMES.
+                   15  WS-BLKR-LN-SEQ      PIC S9(04) COMP.
+                   15  WS-BLKR-LN-ALLOWED  PIC S9(07)V99 COMP-3.
+                   15  WS-BLKR-LN-PAID     PIC S9(07)V99 COMP-3.
+                   15  WS-BLKR-LN-DENY-RSN PIC X(05).
+                   15  WS-BLKR-LN-METHOD   PIC X(10).
+
       *----------------------------------------------------------------*
       * HTTP REQUEST/RESPONSE AREAS                                     *
       *----------------------------------------------------------------*
@@ -132,17 +245,18 @@
            05  WS-RSP-CONTENT-LEN     PIC S9(08) COMP VALUE ZERO.
 
       *----------------------------------------------------------------*
-      * JSON REQUEST BUFFER (UP TO 16KB)                                *
+      * JSON REQUEST BUFFER - SIZED TO ALSO HOLD A BULK/BATCH REQUEST  *
+      * ARRAY COVERING WS-BLK-CLAIM-COUNT CLAIMS IN ONE VENDOR CALL    *
       *----------------------------------------------------------------*
        01  WS-JSON-REQUEST.
-           05  WS-JSON-REQ-BUFFER     PIC X(16384).
+           05  WS-JSON-REQ-BUFFER     PIC X(65536).
            05  WS-JSON-REQ-LEN        PIC S9(08) COMP VALUE ZERO.
 
       *----------------------------------------------------------------*
-      * JSON RESPONSE BUFFER (UP TO 32KB)                               *
+      * JSON RESPONSE BUFFER - SIZED FOR A BULK RESPONSE ARRAY         *
       *----------------------------------------------------------------*
        01  WS-JSON-RESPONSE.
-           05  WS-JSON-RSP-BUFFER     PIC X(32768).
+           05  WS-JSON-RSP-BUFFER     PIC X(131072).
            05  WS-JSON-RSP-LEN        PIC S9(08) COMP VALUE ZERO.
 
       *----------------------------------------------------------------*
@@ -179,6 +293,22 @@
            05  WS-TOKEN-END           PIC S9(08) COMP VALUE ZERO.
            05  WS-TOKEN-LEN           PIC S9(08) COMP VALUE ZERO.
 
+      *----------------------------------------------------------------*
+      * BULK RESPONSE PARSING WORK AREAS - THE FULL BULK RESPONSE IS   *
+      * SAVED OFF AND EACH CLAIM'S JSON OBJECT IS CARVED OUT IN TURN   *
+      * INTO WS-JSON-RSP-BUFFER SO THE EXISTING SINGLE-CLAIM KEY/VALUE *
+      * EXTRACTION PARAGRAPHS CAN BE REUSED UNCHANGED                  *
+      *----------------------------------------------------------------*
+       01  WS-BULK-PARSE-WORK.
+           05  WS-JSON-FULL-RSP-SAVE   PIC X(131072).
+           05  WS-JSON-FULL-RSP-LEN-SAVE
+                                       PIC S9(08) COMP VALUE ZERO.
+           05  WS-BULK-SEG-START       PIC S9(08) COMP VALUE ZERO.
+           05  WS-BULK-SEG-LEN         PIC S9(08) COMP VALUE ZERO.
+           05  WS-BULK-OCCUR-COUNT     PIC S9(04) COMP VALUE ZERO.
+           05  WS-BULK-NEXT-START      PIC S9(08) COMP VALUE ZERO.
+           05  WS-PARSE-SCAN-START     PIC S9(08) COMP VALUE ZERO.
+
       *----------------------------------------------------------------*
       * PRICING REQUEST DATA                                            *
       *----------------------------------------------------------------*
@@ -191,7 +321,7 @@
            05  WS-PRQ-PLAN-CODE       PIC X(08).
            05  WS-PRQ-NETWORK-ID      PIC X(04).
            05  WS-PRQ-LINE-COUNT      PIC S9(04) COMP VALUE ZERO.
-           05  WS-PRQ-LINES OCCURS 50 TIMES.
+           05  WS-PRQ-LINES OCCURS 999 TIMES.
                10  WS-PRQ-LN-SEQ      PIC S9(04) COMP.
                10  WS-PRQ-LN-PROC     PIC X(05).
                10  WS-PRQ-LN-MOD1     PIC X(02).
@@ -223,7 +353,7 @@
            05  WS-PRS-TOTAL-PAID      PIC S9(09)V99 COMP-3
                                        VALUE ZERO.
            05  WS-PRS-LINE-COUNT      PIC S9(04) COMP VALUE ZERO.
-           05  WS-PRS-LINES OCCURS 50 TIMES.
+           05  WS-PRS-LINES OCCURS 999 TIMES.
                10  WS-PRS-LN-SEQ      PIC S9(04) COMP.
                10  WS-PRS-LN-ALLOWED  PIC S9(07)V99 COMP-3.
                10  WS-PRS-LN-PAID     PIC S9(07)V99 COMP-3.
@@ -245,6 +375,10 @@
                VALUE 'ERROR-DATA      '.
        01  WS-CTR-STATUS              PIC X(16)
                VALUE 'STATUS-DATA     '.
+       01  WS-CTR-BULK-REQUEST        PIC X(16)
+               VALUE 'BULK-REQ-DATA   '.
+       01  WS-CTR-BULK-RESPONSE       PIC X(16)
+               VALUE 'BULK-RSP-DATA   '.
 
       *----------------------------------------------------------------*
       * API AUTHENTICATION TOKEN                                        *
@@ -291,19 +425,53 @@
            END-EXEC
 
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-GET-REQUEST-FROM-CONTAINER
-           IF CONTAINER-OK
-               PERFORM 3000-BUILD-JSON-REQUEST
-               PERFORM 4000-CALL-PRICING-API
-               IF API-CALL-SUCCESS
-                   PERFORM 5000-PARSE-JSON-RESPONSE
-                   IF JSON-PARSE-OK
+           PERFORM 2050-CHECK-BULK-MODE
+           IF WS-BULK-MODE
+               PERFORM 3500-BUILD-BULK-JSON-REQUEST
+               PERFORM 4050-CHECK-CIRCUIT-BREAKER
+               IF WS-CB-OPEN
+                   PERFORM 4750-FALLBACK-BULK-TO-INTERNAL-PRICING
+                   PERFORM 6200-PUT-BULK-RESPONSE-CONTAINER
+               ELSE
+                   PERFORM 4000-CALL-PRICING-API
+                   IF API-CALL-SUCCESS
+                       PERFORM 4065-RECORD-CIRCUIT-SUCCESS
+                       PERFORM 5500-PARSE-BULK-JSON-RESPONSE
+                       IF JSON-PARSE-OK
+                           PERFORM 6200-PUT-BULK-RESPONSE-CONTAINER
+                       ELSE
+                           PERFORM 6500-PUT-ERROR-CONTAINER
+                       END-IF
+                   ELSE
+                       PERFORM 4060-RECORD-CIRCUIT-FAILURE
+                       PERFORM 4750-FALLBACK-BULK-TO-INTERNAL-PRICING
+                       PERFORM 6200-PUT-BULK-RESPONSE-CONTAINER
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 2000-GET-REQUEST-FROM-CONTAINER
+               IF CONTAINER-OK
+                   PERFORM 3000-BUILD-JSON-REQUEST
+                   PERFORM 4050-CHECK-CIRCUIT-BREAKER
+                   IF WS-CB-OPEN
+                       PERFORM 4700-FALLBACK-TO-INTERNAL-PRICING
                        PERFORM 6000-PUT-RESPONSE-CONTAINER
                    ELSE
-                       PERFORM 6500-PUT-ERROR-CONTAINER
+                       PERFORM 4000-CALL-PRICING-API
+                       IF API-CALL-SUCCESS
+                           PERFORM 4065-RECORD-CIRCUIT-SUCCESS
+                           PERFORM 5000-PARSE-JSON-RESPONSE
+                           IF JSON-PARSE-OK
+                               PERFORM 6000-PUT-RESPONSE-CONTAINER
+                           ELSE
+                               PERFORM 6500-PUT-ERROR-CONTAINER
+                           END-IF
+                       ELSE
+                           PERFORM 4060-RECORD-CIRCUIT-FAILURE
+                           PERFORM 4700-FALLBACK-TO-INTERNAL-PRICING
+                           PERFORM 6000-PUT-RESPONSE-CONTAINER
+                       END-IF
                    END-IF
-               ELSE
-                   PERFORM 6500-PUT-ERROR-CONTAINER
                END-IF
            END-IF
 
@@ -319,6 +487,9 @@
       *================================================================*
        1000-INITIALIZE.
 
+           MOVE 'EXTAPI01' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-CURRENT-TIME
            INITIALIZE WS-PRICING-REQUEST
            INITIALIZE WS-PRICING-RESPONSE
            INITIALIZE WS-JSON-REQUEST
@@ -411,6 +582,34 @@
        2000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 2050-CHECK-BULK-MODE                                            *
+      *   THE CALLER SIGNALS A BULK/BATCH PRICING REQUEST BY PUTTING   *
+      *   A BULK-REQ-DATA CONTAINER ON THE CHANNEL INSTEAD OF A        *
+      *   SINGLE-CLAIM REQUEST-DATA CONTAINER - THIS LETS MANY CLAIMS  *
+      *   BE PRICED IN ONE VENDOR ROUND TRIP                           *
+      *================================================================*
+       2050-CHECK-BULK-MODE.
+
+           MOVE 'N' TO WS-BULK-MODE-SW
+           MOVE LENGTH OF WS-BULK-PRICING-REQUEST TO WS-CONTAINER-LEN
+
+           EXEC CICS GET CONTAINER(WS-CTR-BULK-REQUEST)
+               CHANNEL (WS-CHANNEL-NAME)
+               INTO    (WS-BULK-PRICING-REQUEST)
+               FLENGTH (WS-CONTAINER-LEN)
+               RESP    (WS-CICS-RESP)
+               RESP2   (WS-CICS-RESP2)
+           END-EXEC
+
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-BULK-MODE-SW
+           END-IF
+           .
+
+       2050-EXIT.
+           EXIT.
+
       *================================================================*
       * 3000-BUILD-JSON-REQUEST                                         *
       *   CONSTRUCT JSON PAYLOAD FOR THE EXTERNAL PRICING API          *
@@ -612,6 +811,123 @@
        3100-EXIT.
            EXIT.
 
+      *================================================================*
+      * 3500-BUILD-BULK-JSON-REQUEST                                    *
+      *   BUILD ONE JSON PAYLOAD CARRYING AN ARRAY OF CLAIM PRICING    *
+      *   REQUESTS FOR A SINGLE VENDOR CALL INSTEAD OF ONE WEB         *
+      *   CONVERSE PER CLAIM                                            *
+      *================================================================*
+       3500-BUILD-BULK-JSON-REQUEST.
+
+           MOVE 1 TO WS-JSON-PTR
+           INITIALIZE WS-JSON-REQ-BUFFER
+
+           STRING '{"bulkRequest":{"claims":['
+               DELIMITED SIZE
+               INTO WS-JSON-REQ-BUFFER
+               WITH POINTER WS-JSON-PTR
+
+           PERFORM VARYING WS-BULK-IDX FROM 1 BY 1
+               UNTIL WS-BULK-IDX > WS-BLK-CLAIM-COUNT
+               PERFORM 3550-BUILD-ONE-BULK-CLAIM-JSON
+           END-PERFORM
+
+      *--- REMOVE TRAILING COMMA IF ANY CLAIMS WERE WRITTEN ---
+           IF WS-BLK-CLAIM-COUNT > ZERO
+               SUBTRACT 1 FROM WS-JSON-PTR
+           END-IF
+
+           STRING ']}}' DELIMITED SIZE
+               INTO WS-JSON-REQ-BUFFER
+               WITH POINTER WS-JSON-PTR
+
+           COMPUTE WS-JSON-REQ-LEN = WS-JSON-PTR - 1
+           .
+
+       3500-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3550-BUILD-ONE-BULK-CLAIM-JSON                                  *
+      *   BUILD THE JSON OBJECT FOR ONE CLAIM WITHIN THE BULK ARRAY    *
+      *================================================================*
+       3550-BUILD-ONE-BULK-CLAIM-JSON.
+
+           STRING '{"claimId":"' DELIMITED SIZE
+                  WS-BLK-CLAIM-ID(WS-BULK-IDX) DELIMITED SPACES
+                  '","claimType":"' DELIMITED SIZE
+                  WS-BLK-CLAIM-TYPE(WS-BULK-IDX) DELIMITED SIZE
+                  '","memberId":"' DELIMITED SIZE
+                  WS-BLK-MEMBER-ID(WS-BULK-IDX) DELIMITED SPACES
+                  '","billingNpi":"' DELIMITED SIZE
+                  WS-BLK-BILLING-NPI(WS-BULK-IDX) DELIMITED SPACES
+                  '","renderingNpi":"' DELIMITED SIZE
+                  WS-BLK-RENDERING-NPI(WS-BULK-IDX) DELIMITED SPACES
+                  '","planCode":"' DELIMITED SIZE
+                  WS-BLK-PLAN-CODE(WS-BULK-IDX) DELIMITED SPACES
+                  '","networkId":"' DELIMITED SIZE
+                  WS-BLK-NETWORK-ID(WS-BULK-IDX) DELIMITED SPACES
+                  '","lines":[' DELIMITED SIZE
+               INTO WS-JSON-REQ-BUFFER
+               WITH POINTER WS-JSON-PTR
+
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-BLK-LINE-COUNT(WS-BULK-IDX)
+               PERFORM 3560-BUILD-ONE-BULK-LINE-JSON
+           END-PERFORM
+
+           IF WS-BLK-LINE-COUNT(WS-BULK-IDX) > ZERO
+               SUBTRACT 1 FROM WS-JSON-PTR
+           END-IF
+
+           STRING ']},' DELIMITED SIZE
+               INTO WS-JSON-REQ-BUFFER
+               WITH POINTER WS-JSON-PTR
+           .
+
+       3550-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3560-BUILD-ONE-BULK-LINE-JSON                                   *
+      *   BUILD THE JSON OBJECT FOR ONE SERVICE LINE WITHIN A BULK     *
+      *   CLAIM'S LINE ARRAY                                            *
+      *================================================================*
+       3560-BUILD-ONE-BULK-LINE-JSON.
+
+           MOVE WS-BLK-LN-SEQ(WS-BULK-IDX WS-LINE-IDX)
+               TO WS-JSON-INT-DISP
+           MOVE WS-BLK-LN-CHARGES(WS-BULK-IDX WS-LINE-IDX)
+               TO WS-JSON-NUM-DISP
+           MOVE WS-BLK-LN-UNITS(WS-BULK-IDX WS-LINE-IDX)
+               TO WS-JSON-UNIT-DISP
+
+           STRING '{"lineSeq":' DELIMITED SIZE
+                  FUNCTION TRIM(WS-JSON-INT-DISP LEADING)
+                  DELIMITED SIZE
+                  ',"procedureCode":"' DELIMITED SIZE
+                  WS-BLK-LN-PROC(WS-BULK-IDX WS-LINE-IDX)
+                      DELIMITED SPACES
+                  '","revenueCode":"' DELIMITED SIZE
+                  WS-BLK-LN-REV-CODE(WS-BULK-IDX WS-LINE-IDX)
+                      DELIMITED SPACES
+                  '","fromDate":"' DELIMITED SIZE
+                  WS-BLK-LN-FROM-DT(WS-BULK-IDX WS-LINE-IDX)
+                      DELIMITED SPACES
+                  '","billedAmount":' DELIMITED SIZE
+                  FUNCTION TRIM(WS-JSON-NUM-DISP LEADING)
+                      DELIMITED SIZE
+                  ',"units":' DELIMITED SIZE
+                  FUNCTION TRIM(WS-JSON-UNIT-DISP LEADING)
+                      DELIMITED SIZE
+                  '},' DELIMITED SIZE
+               INTO WS-JSON-REQ-BUFFER
+               WITH POINTER WS-JSON-PTR
+           .
+
+       3560-EXIT.
+           EXIT.
+
       *================================================================*
       * 4000-CALL-PRICING-API                                           *
       *   EXECUTE HTTP POST TO EXTERNAL PRICING SERVICE                *
@@ -650,6 +966,275 @@
        4000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 4050-CHECK-CIRCUIT-BREAKER                                      *
+      *   READ THE SHARED CIRCUIT BREAKER STATE ROW FOR THIS VENDOR    *
+      *   ENDPOINT. IF THE BREAKER IS OPEN BUT THE COOLDOWN PERIOD     *
+      *   HAS ELAPSED, HALF-OPEN IT BY LETTING THIS CALL THROUGH TO    *
+      *   THE VENDOR AGAIN (A SUCCESS WILL RECLOSE IT, A FAILURE WILL  *
+      *   RE-TRIP IT).                                                  *
+      *================================================================*
+       4050-CHECK-CIRCUIT-BREAKER.
+
+           MOVE 'N' TO WS-CB-ROW-FOUND-SW
+           MOVE 'C' TO WS-CB-STATE
+           MOVE ZERO TO WS-CB-CONSEC-FAILURES
+
+           EXEC SQL
+               SELECT CONSEC-FAILURES, BREAKER-STATE, TRIPPED-ABSTIME
+                 INTO :WS-CB-CONSEC-FAILURES, :WS-CB-STATE,
+                      :WS-CB-TRIPPED-ABSTIME
+                 FROM HCAS.EXTAPI_CIRCUIT_STATE
+                WHERE API-URIMAP = :WS-API-URIMAP
+           END-EXEC
+
+           IF SQLCODE = ZERO
+               MOVE 'Y' TO WS-CB-ROW-FOUND-SW
+           END-IF
+
+           IF WS-CB-OPEN
+               EXEC CICS ASKTIME
+                   ABSTIME(WS-ABSTIME)
+               END-EXEC
+               IF (WS-ABSTIME - WS-CB-TRIPPED-ABSTIME)
+                       > (WS-CB-COOLDOWN-SECS * 1000)
+                   MOVE 'C' TO WS-CB-STATE
+               END-IF
+           END-IF
+           .
+
+       4050-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 4060-RECORD-CIRCUIT-FAILURE                                     *
+      *   INCREMENT THE CONSECUTIVE FAILURE COUNT AND TRIP THE         *
+      *   BREAKER OPEN ONCE THE THRESHOLD IS REACHED SO SUBSEQUENT     *
+      *   CLAIMS STOP PAYING THE FULL RETRY PENALTY DURING AN OUTAGE   *
+      *================================================================*
+       4060-RECORD-CIRCUIT-FAILURE.
+
+           ADD 1 TO WS-CB-CONSEC-FAILURES
+           IF WS-CB-CONSEC-FAILURES >= WS-CB-TRIP-THRESHOLD
+               MOVE 'O' TO WS-CB-STATE
+               EXEC CICS ASKTIME
+                   ABSTIME(WS-CB-TRIPPED-ABSTIME)
+               END-EXEC
+           END-IF
+
+           PERFORM 4070-SAVE-CIRCUIT-STATE
+           .
+
+       4060-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 4065-RECORD-CIRCUIT-SUCCESS                                     *
+      *   A SUCCESSFUL VENDOR CALL RESETS THE FAILURE COUNT AND        *
+      *   RECLOSES THE BREAKER                                          *
+      *================================================================*
+       4065-RECORD-CIRCUIT-SUCCESS.
+
+           IF WS-CB-CONSEC-FAILURES > ZERO OR WS-CB-OPEN
+               MOVE ZERO TO WS-CB-CONSEC-FAILURES
+               MOVE 'C'  TO WS-CB-STATE
+               MOVE ZERO TO WS-CB-TRIPPED-ABSTIME
+               PERFORM 4070-SAVE-CIRCUIT-STATE
+           END-IF
+           .
+
+       4065-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 4070-SAVE-CIRCUIT-STATE                                         *
+      *   PERSIST THE CURRENT BREAKER STATE SO IT IS SHARED ACROSS     *
+      *   EVERY CICS TASK CALLING THIS VENDOR, NOT JUST THIS ONE       *
+      *================================================================*
+       4070-SAVE-CIRCUIT-STATE.
+
+           IF WS-CB-ROW-FOUND
+               EXEC SQL
+                   UPDATE HCAS.EXTAPI_CIRCUIT_STATE
+                      SET CONSEC-FAILURES = :WS-CB-CONSEC-FAILURES,
+                          BREAKER-STATE   = :WS-CB-STATE,
+                          TRIPPED-ABSTIME = :WS-CB-TRIPPED-ABSTIME
+                    WHERE API-URIMAP = :WS-API-URIMAP
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO HCAS.EXTAPI_CIRCUIT_STATE
+                       (API-URIMAP, CONSEC-FAILURES, BREAKER-STATE,
+                        TRIPPED-ABSTIME)
+                   VALUES
+                       (:WS-API-URIMAP, :WS-CB-CONSEC-FAILURES,
+                        :WS-CB-STATE, :WS-CB-TRIPPED-ABSTIME)
+               END-EXEC
+               IF SQLCODE = ZERO
+                   MOVE 'Y' TO WS-CB-ROW-FOUND-SW
+               END-IF
+           END-IF
+           .
+
+       4070-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 4700-FALLBACK-TO-INTERNAL-PRICING                               *
+      *   THE CIRCUIT BREAKER IS OPEN (OR JUST TRIPPED) - ROUTE THIS   *
+      *   CLAIM TO THE INTERNAL CLMPRC01 PRICING ENGINE INSTEAD OF     *
+      *   CONTINUING TO WAIT ON THE EXTERNAL VENDOR                    *
+      *================================================================*
+       4700-FALLBACK-TO-INTERNAL-PRICING.
+
+           INITIALIZE WS-FALLBACK-REQUEST
+           INITIALIZE WS-FALLBACK-RESPONSE
+
+           MOVE WS-PRQ-CLAIM-TYPE  TO WS-FBK-CLAIM-TYPE
+           MOVE WS-PRQ-PLAN-CODE   TO WS-FBK-PLAN-CODE
+           MOVE WS-PRQ-NETWORK-ID  TO WS-FBK-NETWORK-ID
+           MOVE WS-PRQ-LINE-COUNT  TO WS-FBK-LINE-COUNT
+
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-PRQ-LINE-COUNT
+               MOVE WS-PRQ-LN-SEQ(WS-LINE-IDX)
+                   TO WS-FBK-LN-SEQ(WS-LINE-IDX)
+               MOVE WS-PRQ-LN-PROC(WS-LINE-IDX)
+                   TO WS-FBK-LN-PROC(WS-LINE-IDX)
+               MOVE WS-PRQ-LN-MOD1(WS-LINE-IDX)
+                   TO WS-FBK-LN-MOD(WS-LINE-IDX)
+               MOVE WS-PRQ-LN-REV-CODE(WS-LINE-IDX)
+                   TO WS-FBK-LN-REV(WS-LINE-IDX)
+               MOVE WS-PRQ-LN-FROM-DT(WS-LINE-IDX)
+                   TO WS-FBK-LN-DOS(WS-LINE-IDX)
+               MOVE WS-PRQ-LN-UNITS(WS-LINE-IDX)
+                   TO WS-FBK-LN-UNITS(WS-LINE-IDX)
+               MOVE WS-PRQ-LN-CHARGES(WS-LINE-IDX)
+                   TO WS-FBK-LN-CHARGE(WS-LINE-IDX)
+               MOVE WS-PRQ-LN-NDC(WS-LINE-IDX)
+                   TO WS-FBK-LN-NDC(WS-LINE-IDX)
+           END-PERFORM
+
+           CALL 'CLMPRC01' USING WS-FALLBACK-REQUEST
+                                 WS-FALLBACK-RESPONSE
+
+           MOVE 'Y' TO WS-CB-USED-FALLBACK-SW
+           MOVE WS-FBK-RSP-RC          TO WS-PRS-RETURN-CODE
+           MOVE WS-FBK-RSP-TOT-ALLOWED TO WS-PRS-TOTAL-ALLOWED
+           MOVE WS-FBK-RSP-TOT-PAID    TO WS-PRS-TOTAL-PAID
+           MOVE WS-FBK-RSP-LINE-COUNT  TO WS-PRS-LINE-COUNT
+           STRING 'PRICED VIA INTERNAL FALLBACK - EXTERNAL '
+                  'VENDOR CIRCUIT BREAKER OPEN' DELIMITED SIZE
+               INTO WS-PRS-MESSAGE
+
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-FBK-RSP-LINE-COUNT
+               MOVE WS-FBK-RSP-LN-SEQ(WS-LINE-IDX)
+                   TO WS-PRS-LN-SEQ(WS-LINE-IDX)
+               MOVE WS-FBK-RSP-LN-ALLOW(WS-LINE-IDX)
+                   TO WS-PRS-LN-ALLOWED(WS-LINE-IDX)
+               MOVE WS-FBK-RSP-LN-PAID(WS-LINE-IDX)
+                   TO WS-PRS-LN-PAID(WS-LINE-IDX)
+               MOVE WS-FBK-RSP-LN-DENY(WS-LINE-IDX)
+                   TO WS-PRS-LN-DENY-RSN(WS-LINE-IDX)
+               MOVE 'FALLBACK'
+                   TO WS-PRS-LN-METHOD(WS-LINE-IDX)
+           END-PERFORM
+
+           PERFORM 9100-INSERT-AUDIT-LOG
+           .
+
+       4700-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 4750-FALLBACK-BULK-TO-INTERNAL-PRICING                          *
+      *   THE CIRCUIT BREAKER IS OPEN FOR A BULK REQUEST - PRICE EVERY *
+      *   CLAIM IN THE BATCH THROUGH THE INTERNAL ENGINE SINCE THE     *
+      *   VENDOR HAS NO BULK EQUIVALENT TO CALL FOR A FALLBACK         *
+      *================================================================*
+       4750-FALLBACK-BULK-TO-INTERNAL-PRICING.
+
+           MOVE WS-BLK-CLAIM-COUNT TO WS-BLKR-CLAIM-COUNT
+
+           PERFORM VARYING WS-BULK-IDX FROM 1 BY 1
+               UNTIL WS-BULK-IDX > WS-BLK-CLAIM-COUNT
+               PERFORM 4760-FALLBACK-ONE-BULK-CLAIM
+           END-PERFORM
+           .
+
+       4750-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 4760-FALLBACK-ONE-BULK-CLAIM                                    *
+      *   PRICE A SINGLE CLAIM FROM THE BULK BATCH THROUGH CLMPRC01   *
+      *================================================================*
+       4760-FALLBACK-ONE-BULK-CLAIM.
+
+           INITIALIZE WS-FALLBACK-REQUEST
+           INITIALIZE WS-FALLBACK-RESPONSE
+
+           MOVE WS-BLK-CLAIM-TYPE(WS-BULK-IDX) TO WS-FBK-CLAIM-TYPE
+           MOVE WS-BLK-PLAN-CODE(WS-BULK-IDX)  TO WS-FBK-PLAN-CODE
+           MOVE WS-BLK-NETWORK-ID(WS-BULK-IDX) TO WS-FBK-NETWORK-ID
+           MOVE WS-BLK-LINE-COUNT(WS-BULK-IDX) TO WS-FBK-LINE-COUNT
+
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-BLK-LINE-COUNT(WS-BULK-IDX)
+               MOVE WS-BLK-LN-SEQ(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-SEQ(WS-LINE-IDX)
+               MOVE WS-BLK-LN-PROC(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-PROC(WS-LINE-IDX)
+               MOVE WS-BLK-LN-MOD1(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-MOD(WS-LINE-IDX)
+               MOVE WS-BLK-LN-REV-CODE(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-REV(WS-LINE-IDX)
+               MOVE WS-BLK-LN-FROM-DT(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-DOS(WS-LINE-IDX)
+               MOVE WS-BLK-LN-UNITS(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-UNITS(WS-LINE-IDX)
+               MOVE WS-BLK-LN-CHARGES(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-CHARGE(WS-LINE-IDX)
+               MOVE WS-BLK-LN-NDC(WS-BULK-IDX WS-LINE-IDX)
+                   TO WS-FBK-LN-NDC(WS-LINE-IDX)
+           END-PERFORM
+
+           CALL 'CLMPRC01' USING WS-FALLBACK-REQUEST
+                                 WS-FALLBACK-RESPONSE
+
+           MOVE WS-BLK-CLAIM-ID(WS-BULK-IDX)
+               TO WS-BLKR-CLAIM-ID(WS-BULK-IDX)
+           MOVE WS-FBK-RSP-RC
+               TO WS-BLKR-RETURN-CODE(WS-BULK-IDX)
+           STRING 'PRICED VIA INTERNAL FALLBACK - EXTERNAL '
+                  'VENDOR CIRCUIT BREAKER OPEN' DELIMITED SIZE
+               INTO WS-BLKR-MESSAGE(WS-BULK-IDX)
+           MOVE WS-FBK-RSP-TOT-ALLOWED
+               TO WS-BLKR-TOT-ALLOWED(WS-BULK-IDX)
+           MOVE WS-FBK-RSP-TOT-PAID
+               TO WS-BLKR-TOT-PAID(WS-BULK-IDX)
+           MOVE WS-FBK-RSP-LINE-COUNT
+               TO WS-BLKR-LINE-COUNT(WS-BULK-IDX)
+
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-FBK-RSP-LINE-COUNT
+               MOVE WS-FBK-RSP-LN-SEQ(WS-LINE-IDX)
+                   TO WS-BLKR-LN-SEQ(WS-BULK-IDX WS-LINE-IDX)
+               MOVE WS-FBK-RSP-LN-ALLOW(WS-LINE-IDX)
+                   TO WS-BLKR-LN-ALLOWED(WS-BULK-IDX WS-LINE-IDX)
+               MOVE WS-FBK-RSP-LN-PAID(WS-LINE-IDX)
+                   TO WS-BLKR-LN-PAID(WS-BULK-IDX WS-LINE-IDX)
+               MOVE WS-FBK-RSP-LN-DENY(WS-LINE-IDX)
+                   TO WS-BLKR-LN-DENY-RSN(WS-BULK-IDX WS-LINE-IDX)
+               MOVE 'FALLBACK'
+                   TO WS-BLKR-LN-METHOD(WS-BULK-IDX WS-LINE-IDX)
+           END-PERFORM
+           .
+
+       4760-EXIT.
+           EXIT.
+
       *================================================================*
       * 4100-EXECUTE-WEB-CONVERSE                                       *
       *   SINGLE HTTP REQUEST/RESPONSE CYCLE VIA CICS WEB CONVERSE    *
@@ -927,7 +1512,7 @@
       *--- ITERATE THROUGH LINE OBJECTS IN THE ARRAY ---
            PERFORM VARYING WS-PARSE-ARRAY-IDX FROM 1 BY 1
                UNTIL WS-PARSE-ARRAY-IDX > WS-PRQ-LINE-COUNT
-               OR WS-PARSE-ARRAY-IDX > 50
+               OR WS-PARSE-ARRAY-IDX > 999
                PERFORM 5310-PARSE-SINGLE-LINE
            END-PERFORM
            .
@@ -985,6 +1570,208 @@
        5310-EXIT.
            EXIT.
 
+      *================================================================*
+      * 5500-PARSE-BULK-JSON-RESPONSE                                   *
+      *   PARSE THE ARRAY OF PER-CLAIM RESULTS RETURNED FOR A BULK     *
+      *   PRICING REQUEST                                               *
+      *================================================================*
+       5500-PARSE-BULK-JSON-RESPONSE.
+
+           MOVE 'N' TO WS-JSON-PARSE-OK-SW
+           INITIALIZE WS-BULK-PRICING-RESPONSE
+           MOVE WS-JSON-RSP-BUFFER TO WS-JSON-FULL-RSP-SAVE
+           MOVE WS-JSON-RSP-LEN    TO WS-JSON-FULL-RSP-LEN-SAVE
+
+           PERFORM VARYING WS-BULK-IDX FROM 1 BY 1
+               UNTIL WS-BULK-IDX > WS-BLK-CLAIM-COUNT
+               PERFORM 5510-PARSE-ONE-BULK-CLAIM
+           END-PERFORM
+
+      *--- RESTORE THE FULL RESPONSE BUFFER ---
+           MOVE WS-JSON-FULL-RSP-SAVE TO WS-JSON-RSP-BUFFER
+           MOVE WS-JSON-FULL-RSP-LEN-SAVE TO WS-JSON-RSP-LEN
+
+           IF WS-BLKR-CLAIM-COUNT > ZERO
+               MOVE 'Y' TO WS-JSON-PARSE-OK-SW
+               MOVE '00' TO WS-PRS-RETURN-CODE
+           ELSE
+               MOVE '92' TO WS-PRS-RETURN-CODE
+               MOVE 'FAILED TO PARSE BULK PRICING RESPONSE'
+                   TO WS-PRS-MESSAGE
+           END-IF
+           .
+
+       5500-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 5510-PARSE-ONE-BULK-CLAIM                                       *
+      *   CARVE ONE CLAIM'S JSON OBJECT OUT OF THE SAVED BULK RESPONSE *
+      *   AND RUN IT THROUGH THE EXISTING SINGLE-CLAIM EXTRACTORS      *
+      *================================================================*
+       5510-PARSE-ONE-BULK-CLAIM.
+
+           PERFORM 5520-LOCATE-NTH-CLAIM-SEGMENT
+
+           IF WS-BULK-SEG-LEN > ZERO
+               MOVE SPACES TO WS-JSON-RSP-BUFFER
+               MOVE WS-JSON-FULL-RSP-SAVE
+                   (WS-BULK-SEG-START:WS-BULK-SEG-LEN)
+                   TO WS-JSON-RSP-BUFFER
+               MOVE WS-BULK-SEG-LEN TO WS-JSON-RSP-LEN
+
+               ADD 1 TO WS-BLKR-CLAIM-COUNT
+
+               MOVE '"claimId"' TO WS-PARSE-KEY
+               PERFORM 5100-EXTRACT-STRING-VALUE
+               IF WS-PARSE-VALUE NOT = SPACES
+                   MOVE WS-PARSE-VALUE(1:15)
+                       TO WS-BLKR-CLAIM-ID(WS-BLKR-CLAIM-COUNT)
+               END-IF
+
+               MOVE '"returnCode"' TO WS-PARSE-KEY
+               PERFORM 5100-EXTRACT-STRING-VALUE
+               IF WS-PARSE-VALUE NOT = SPACES
+                   MOVE WS-PARSE-VALUE(1:2)
+                       TO WS-BLKR-RETURN-CODE(WS-BLKR-CLAIM-COUNT)
+               ELSE
+                   MOVE '00' TO WS-BLKR-RETURN-CODE(WS-BLKR-CLAIM-COUNT)
+               END-IF
+
+               MOVE 'totalAllowed' TO WS-PARSE-KEY
+               PERFORM 5200-EXTRACT-NUMERIC-VALUE
+               MOVE WS-PARSE-NUM
+                   TO WS-BLKR-TOT-ALLOWED(WS-BLKR-CLAIM-COUNT)
+
+               MOVE 'totalPaid' TO WS-PARSE-KEY
+               PERFORM 5200-EXTRACT-NUMERIC-VALUE
+               MOVE WS-PARSE-NUM
+                   TO WS-BLKR-TOT-PAID(WS-BLKR-CLAIM-COUNT)
+
+               PERFORM 5530-PARSE-BULK-CLAIM-LINES
+           END-IF
+           .
+
+       5510-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 5520-LOCATE-NTH-CLAIM-SEGMENT                                   *
+      *   FIND THE START/LENGTH OF THE WS-BULK-IDX'TH "claimId" JSON   *
+      *   OBJECT WITHIN THE SAVED FULL BULK RESPONSE BUFFER            *
+      *================================================================*
+       5520-LOCATE-NTH-CLAIM-SEGMENT.
+
+           MOVE ZERO TO WS-BULK-OCCUR-COUNT
+           MOVE ZERO TO WS-BULK-SEG-START
+           MOVE ZERO TO WS-BULK-SEG-LEN
+           MOVE ZERO TO WS-BULK-NEXT-START
+
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > WS-JSON-FULL-RSP-LEN-SAVE
+               OR WS-BULK-OCCUR-COUNT = WS-BULK-IDX
+               IF WS-JSON-FULL-RSP-SAVE(WS-CHAR-IDX:9) = '"claimId"'
+                   ADD 1 TO WS-BULK-OCCUR-COUNT
+                   IF WS-BULK-OCCUR-COUNT = WS-BULK-IDX
+                       MOVE WS-CHAR-IDX TO WS-BULK-SEG-START
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-BULK-SEG-START > ZERO
+               COMPUTE WS-PARSE-SCAN-START = WS-BULK-SEG-START + 9
+               PERFORM VARYING WS-CHAR-IDX
+                   FROM WS-PARSE-SCAN-START BY 1
+                   UNTIL WS-CHAR-IDX > WS-JSON-FULL-RSP-LEN-SAVE
+                   OR WS-BULK-NEXT-START > ZERO
+                   IF WS-JSON-FULL-RSP-SAVE(WS-CHAR-IDX:9)
+                           = '"claimId"'
+                       MOVE WS-CHAR-IDX TO WS-BULK-NEXT-START
+                   END-IF
+               END-PERFORM
+
+               IF WS-BULK-NEXT-START > ZERO
+                   COMPUTE WS-BULK-SEG-LEN =
+                       WS-BULK-NEXT-START - WS-BULK-SEG-START
+               ELSE
+                   COMPUTE WS-BULK-SEG-LEN =
+                       WS-JSON-FULL-RSP-LEN-SAVE - WS-BULK-SEG-START + 1
+               END-IF
+               IF WS-BULK-SEG-LEN > LENGTH OF WS-JSON-RSP-BUFFER
+                   MOVE LENGTH OF WS-JSON-RSP-BUFFER
+                       TO WS-BULK-SEG-LEN
+               END-IF
+           END-IF
+           .
+
+       5520-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 5530-PARSE-BULK-CLAIM-LINES                                     *
+      *   PARSE THE SERVICE LINE PRICING ARRAY WITHIN THE CURRENT      *
+      *   CLAIM'S CARVED-OUT JSON SEGMENT                               *
+      *================================================================*
+       5530-PARSE-BULK-CLAIM-LINES.
+
+           MOVE ZERO TO WS-BLKR-LINE-COUNT(WS-BLKR-CLAIM-COUNT)
+           MOVE ZERO TO WS-PARSE-ARRAY-IDX
+
+           PERFORM VARYING WS-PARSE-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-PARSE-ARRAY-IDX > WS-BLK-LINE-COUNT(WS-BULK-IDX)
+               OR WS-PARSE-ARRAY-IDX > 999
+               PERFORM 5540-PARSE-ONE-BULK-RESULT-LINE
+           END-PERFORM
+           .
+
+       5530-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 5540-PARSE-ONE-BULK-RESULT-LINE                                 *
+      *   PARSE PRICING DATA FOR ONE SERVICE LINE WITHIN THE CURRENT   *
+      *   BULK CLAIM'S RESULT                                           *
+      *================================================================*
+       5540-PARSE-ONE-BULK-RESULT-LINE.
+
+           ADD 1 TO WS-BLKR-LINE-COUNT(WS-BLKR-CLAIM-COUNT)
+
+           MOVE WS-PARSE-ARRAY-IDX
+               TO WS-BLKR-LN-SEQ(WS-BLKR-CLAIM-COUNT,
+                   WS-BLKR-LINE-COUNT(WS-BLKR-CLAIM-COUNT))
+
+           MOVE 'allowedAmount' TO WS-PARSE-KEY
+           PERFORM 5200-EXTRACT-NUMERIC-VALUE
+           MOVE WS-PARSE-NUM
+               TO WS-BLKR-LN-ALLOWED(WS-BLKR-CLAIM-COUNT,
+                   WS-BLKR-LINE-COUNT(WS-BLKR-CLAIM-COUNT))
+
+           MOVE 'paidAmount' TO WS-PARSE-KEY
+           PERFORM 5200-EXTRACT-NUMERIC-VALUE
+           MOVE WS-PARSE-NUM
+               TO WS-BLKR-LN-PAID(WS-BLKR-CLAIM-COUNT,
+                   WS-BLKR-LINE-COUNT(WS-BLKR-CLAIM-COUNT))
+
+           MOVE 'denyReason' TO WS-PARSE-KEY
+           PERFORM 5100-EXTRACT-STRING-VALUE
+           IF WS-PARSE-VALUE NOT = SPACES
+               MOVE WS-PARSE-VALUE(1:5)
+                   TO WS-BLKR-LN-DENY-RSN(WS-BLKR-CLAIM-COUNT,
+                       WS-BLKR-LINE-COUNT(WS-BLKR-CLAIM-COUNT))
+           END-IF
+
+           MOVE 'pricingMethod' TO WS-PARSE-KEY
+           PERFORM 5100-EXTRACT-STRING-VALUE
+           IF WS-PARSE-VALUE NOT = SPACES
+               MOVE WS-PARSE-VALUE(1:10)
+                   TO WS-BLKR-LN-METHOD(WS-BLKR-CLAIM-COUNT,
+                       WS-BLKR-LINE-COUNT(WS-BLKR-CLAIM-COUNT))
+           END-IF
+           .
+
+       5540-EXIT.
+           EXIT.
+
       *================================================================*
       * 6000-PUT-RESPONSE-CONTAINER                                     *
       *   STORE PRICING RESULTS IN CICS CHANNEL/CONTAINER               *
@@ -1007,6 +1794,29 @@
        6000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 6200-PUT-BULK-RESPONSE-CONTAINER                                *
+      *   STORE THE ARRAY OF BULK PRICING RESULTS IN THE CICS          *
+      *   CHANNEL/CONTAINER FOR THE CALLER                              *
+      *================================================================*
+       6200-PUT-BULK-RESPONSE-CONTAINER.
+
+           EXEC CICS PUT CONTAINER(WS-CTR-BULK-RESPONSE)
+               CHANNEL  (WS-CHANNEL-NAME)
+               FROM     (WS-BULK-PRICING-RESPONSE)
+               FLENGTH  (LENGTH OF WS-BULK-PRICING-RESPONSE)
+               RESP     (WS-CICS-RESP)
+               RESP2    (WS-CICS-RESP2)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 9000-LOG-ERROR
+           END-IF
+           .
+
+       6200-EXIT.
+           EXIT.
+
       *================================================================*
       * 6500-PUT-ERROR-CONTAINER                                        *
       *   STORE ERROR INFORMATION IN CICS CHANNEL/CONTAINER             *
@@ -1024,6 +1834,10 @@
            IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
                PERFORM 9000-LOG-ERROR
            END-IF
+
+      *--- PERSIST THE FAILURE SO IT SURVIVES PAST THIS TASK RATHER  ---
+      *    THAN ONLY BEING VISIBLE IN THE CSML TRANSIENT DATA QUEUE  ---
+           PERFORM 9100-INSERT-AUDIT-LOG
            .
 
        6500-EXIT.
@@ -1083,6 +1897,37 @@
        9000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 9100-INSERT-AUDIT-LOG                                           *
+      *   PERSIST THIS FAILURE TO THE EXTERNAL API AUDIT LOG TABLE SO  *
+      *   REPEATED VENDOR OUTAGES CAN BE TRACKED AND TRENDED BEYOND    *
+      *   WHAT THE CSML TRANSIENT DATA QUEUE RETAINS                   *
+      *================================================================*
+       9100-INSERT-AUDIT-LOG.
+
+           EXEC SQL
+               INSERT INTO HCAS.EXTERNAL_API_AUDIT_LOG
+                   (PROGRAM_ID, CORRELATION_ID, CLAIM_ID,
+                    HTTP_STATUS_CODE, RETRY_COUNT, RETURN_CODE,
+                    ERROR_MESSAGE, LOG_DATE, LOG_TIME)
+               VALUES
+                   (:WS-PROGRAM-ID, :WS-REQ-CORRELID,
+                    :WS-PRQ-CLAIM-ID, :WS-RSP-STATUS-CODE,
+                    :WS-API-RETRY-COUNT, :WS-PRS-RETURN-CODE,
+                    :WS-PRS-MESSAGE, :WS-CURRENT-DATE,
+                    :WS-CURRENT-TIME)
+           END-EXEC
+
+           IF SQLCODE NOT = ZERO
+      *---       CAN'T PERSIST THE AUDIT ROW - FALL BACK TO THE TD    ---
+      *          QUEUE SO THE FAILURE ISN'T LOST ENTIRELY              ---
+               PERFORM 9000-LOG-ERROR
+           END-IF
+           .
+
+       9100-EXIT.
+           EXIT.
+
       *================================================================*
       * 9500-ABEND-HANDLER                                              *
       *   HANDLE UNEXPECTED PROGRAM ABENDS                              *

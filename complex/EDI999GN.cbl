@@ -0,0 +1,415 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EDI999GN.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  EDI999GN                                             *
+      * PURPOSE:  GENERATES OUTBOUND X12 TA1 (INTERCHANGE ACKNOWLEDGE- *
+      *           MENT) AND 999 (IMPLEMENTATION ACKNOWLEDGMENT) FILES  *
+      *           FOR INBOUND EDI BATCHES LOGGED BY THE INTAKE         *
+      *           PROGRAMS (837 CLAIMS VIA MEMMGR01 TODAY; ANY FUTURE  *
+      *           INBOUND TRANSACTION SET THAT LOGS TO THE SAME        *
+      *           HCAS.EDI_BATCH_LOG CONTROL TABLE, E.G. AN EVENTUAL   *
+      *           834 ENROLLMENT INTAKE, IS ACKNOWLEDGED THE SAME WAY) *
+      *           ONE TA1 AND ONE 999 TRANSACTION SET ARE PRODUCED     *
+      *           PER UNACKNOWLEDGED BATCH, DRIVEN OFF THE PARSE/STAGE *
+      *           COUNTS THE INTAKE PROGRAM ALREADY RECORDED.          *
+      * INPUTS:   DB2 TABLE  - HCAS.EDI_BATCH_LOG                      *
+      * OUTPUTS:  EDI999-FILE - X12 TA1/999 ACKNOWLEDGMENT FILE        *
+      * FREQUENCY: RUNS AFTER EACH INBOUND EDI INTAKE CYCLE            *
+      *================================================================*
+      * MODIFICATION HISTORY                                           *
+      *   2026-08-09  HCAS DEV TEAM  INITIAL VERSION                   *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDI999-FILE
+               ASSIGN TO EDI999OT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-999-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDI999-FILE
+           RECORDING MODE IS V
+           RECORD CONTAINS 10 TO 500 CHARACTERS.
+       01  EDI999-RECORD               PIC X(500).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-999-STATUS           PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-MORE-BATCHES-SW      PIC X(01) VALUE 'Y'.
+               88  WS-MORE-BATCHES     VALUE 'Y'.
+               88  WS-NO-MORE-BATCHES  VALUE 'N'.
+
+      *--- INTERCHANGE/GROUP/TRANSACTION CONTROL FIELDS ---
+       01  WS-ACK-ENVELOPE-FIELDS.
+           05  WS-ISA-CONTROL-NO       PIC 9(09) VALUE ZERO.
+           05  WS-GS-CONTROL-NO        PIC 9(09) VALUE ZERO.
+           05  WS-ST-CONTROL-NO        PIC 9(09) VALUE ZERO.
+           05  WS-SEGMENT-COUNT        PIC 9(07) VALUE ZERO.
+           05  WS-SE-SEGMENT-COUNT     PIC 9(07) VALUE ZERO.
+           05  WS-TX-SET-COUNT         PIC 9(05) VALUE ZERO.
+           05  WS-BATCHES-ACKED        PIC 9(07) VALUE ZERO.
+           05  WS-BATCHES-ACCEPTED     PIC 9(07) VALUE ZERO.
+           05  WS-BATCHES-PARTIAL      PIC 9(07) VALUE ZERO.
+           05  WS-BATCHES-REJECTED     PIC 9(07) VALUE ZERO.
+
+       01  WS-EDI-SEGMENT              PIC X(500).
+       01  WS-ELEMENT-DELIM            PIC X(01) VALUE '*'.
+       01  WS-SEGMENT-TERM             PIC X(01) VALUE '~'.
+
+      *--- TA1/999 ACKNOWLEDGMENT CODE FOR THE CURRENT BATCH ---
+       01  WS-ACK-CODE-SW              PIC X(01).
+           88  WS-ACK-ACCEPTED         VALUE 'A'.
+           88  WS-ACK-PARTIAL          VALUE 'E'.
+           88  WS-ACK-REJECTED         VALUE 'R'.
+
+       01  WS-AK9-CODE-SW              PIC X(01).
+           88  WS-AK9-ACCEPTED         VALUE 'A'.
+           88  WS-AK9-PARTIAL          VALUE 'P'.
+           88  WS-AK9-REJECTED         VALUE 'R'.
+
+      *--- DB2 CURSOR FOR UNACKNOWLEDGED BATCHES ---
+           EXEC SQL DECLARE BATCH-ACK-CURSOR CURSOR FOR
+               SELECT BATCH_ID,
+                      BATCH_SOURCE,
+                      ISA_CONTROL,
+                      GS_CONTROL,
+                      ST_CONTROL,
+                      SENDER_ID,
+                      RECEIVER_ID,
+                      TRANS_SET_TYPE,
+                      CLAIMS_PARSED,
+                      CLAIMS_STAGED,
+                      CLAIMS_ERRORS
+               FROM   HCAS.EDI_BATCH_LOG
+               WHERE  ACK_GENERATED = 'N'
+               ORDER BY BATCH_ID
+           END-EXEC
+
+       01  WS-BATCH-ACK.
+           05  WS-BAK-BATCH-ID         PIC X(15).
+           05  WS-BAK-BATCH-SOURCE     PIC X(10).
+           05  WS-BAK-ISA-CONTROL      PIC X(09).
+           05  WS-BAK-GS-CONTROL       PIC X(09).
+           05  WS-BAK-ST-CONTROL       PIC X(09).
+           05  WS-BAK-SENDER-ID        PIC X(15).
+           05  WS-BAK-RECEIVER-ID      PIC X(15).
+           05  WS-BAK-TRANS-SET-TYPE   PIC X(03).
+           05  WS-BAK-CLAIMS-PARSED    PIC S9(07) COMP-3.
+           05  WS-BAK-CLAIMS-STAGED    PIC S9(07) COMP-3.
+           05  WS-BAK-CLAIMS-ERRORS    PIC S9(07) COMP-3.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-BATCH-ACK
+               UNTIL WS-NO-MORE-BATCHES
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'EDI999GN' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN OUTPUT EDI999-FILE
+           IF WS-999-STATUS NOT = '00'
+               DISPLAY 'EDI999GN: OPEN ERROR 999 - ' WS-999-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           EXEC SQL OPEN BATCH-ACK-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'EDI999GN: CURSOR OPEN ERROR SQLCODE='
+                       SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 8100-FETCH-NEXT-BATCH.
+
+       2000-PROCESS-BATCH-ACK.
+           PERFORM 3000-DETERMINE-ACK-CODE
+           PERFORM 3100-WRITE-ISA-HEADER
+           PERFORM 3200-WRITE-TA1-SEGMENT
+           PERFORM 3300-WRITE-GS-HEADER
+           PERFORM 3400-WRITE-ST-HEADER
+           PERFORM 3500-WRITE-AK1-SEGMENT
+           PERFORM 3600-WRITE-AK2-AK5-SEGMENTS
+           PERFORM 3700-WRITE-AK9-SEGMENT
+           PERFORM 3800-WRITE-SE-TRAILER
+           PERFORM 3900-WRITE-GE-IEA
+           PERFORM 6000-MARK-BATCH-ACKED
+           ADD 1 TO WS-BATCHES-ACKED
+           PERFORM 8100-FETCH-NEXT-BATCH.
+
+       3000-DETERMINE-ACK-CODE.
+      *--- A BATCH WITH NO STAGING ERRORS IS FULLY ACCEPTED; ONE     ---
+      *    WITH SOME CLAIMS STAGED DESPITE ERRORS IS ACCEPTED WITH   ---
+      *    ERRORS (TA1)/PARTIAL (AK9); ONE WITH NOTHING STAGED IS    ---
+      *    REJECTED OUTRIGHT                                        ---
+           IF WS-BAK-CLAIMS-ERRORS = ZERO
+               SET WS-ACK-ACCEPTED TO TRUE
+               SET WS-AK9-ACCEPTED TO TRUE
+               ADD 1 TO WS-BATCHES-ACCEPTED
+           ELSE
+               IF WS-BAK-CLAIMS-STAGED > ZERO
+                   SET WS-ACK-PARTIAL TO TRUE
+                   SET WS-AK9-PARTIAL TO TRUE
+                   ADD 1 TO WS-BATCHES-PARTIAL
+               ELSE
+                   SET WS-ACK-REJECTED TO TRUE
+                   SET WS-AK9-REJECTED TO TRUE
+                   ADD 1 TO WS-BATCHES-REJECTED
+               END-IF
+           END-IF.
+
+       3100-WRITE-ISA-HEADER.
+           ADD 1 TO WS-ISA-CONTROL-NO
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'ISA' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '00' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '          ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '00' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '          ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'ZZ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-RECEIVER-ID DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'ZZ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-SENDER-ID DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-CURRENT-DATE(3:6) DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3200-WRITE-TA1-SEGMENT.
+      *--- TA1 - INTERCHANGE ACKNOWLEDGMENT, ACKS THE ORIGINAL ISA ---
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'TA1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-ISA-CONTROL DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-CURRENT-DATE(3:6) DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '0000' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ACK-CODE-SW DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '000' DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3300-WRITE-GS-HEADER.
+           ADD 1 TO WS-GS-CONTROL-NO
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'GS' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'FA' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-RECEIVER-ID DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-SENDER-ID DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-CURRENT-DATE DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1300' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-GS-CONTROL-NO DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'X' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '005010X231A1' DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3400-WRITE-ST-HEADER.
+           ADD 1 TO WS-ST-CONTROL-NO
+           ADD 1 TO WS-TX-SET-COUNT
+           MOVE ZERO TO WS-SE-SEGMENT-COUNT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'ST' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '999' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ST-CONTROL-NO DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '005010X231A1' DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3500-WRITE-AK1-SEGMENT.
+      *--- AK1 - IDENTIFIES THE FUNCTIONAL GROUP BEING ACKNOWLEDGED ---
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'AK1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-TRANS-SET-TYPE DELIMITED SPACES
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-GS-CONTROL DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3600-WRITE-AK2-AK5-SEGMENTS.
+      *--- AK2/AK5 - ACKS THE ONE TRANSACTION SET RECEIVED IN THE   ---
+      *    ORIGINAL BATCH AND ITS ACCEPT/REJECT DISPOSITION          ---
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'AK2' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-TRANS-SET-TYPE DELIMITED SPACES
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-BAK-ST-CONTROL DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'AK5' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-AK9-CODE-SW DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3700-WRITE-AK9-SEGMENT.
+      *--- AK9 - FUNCTIONAL GROUP RESPONSE TRAILER AND COUNTS ---
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'AK9' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-AK9-CODE-SW DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1' DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3800-WRITE-SE-TRAILER.
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'SE' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-SE-SEGMENT-COUNT DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ST-CONTROL-NO DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3900-WRITE-GE-IEA.
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'GE' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-TX-SET-COUNT DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-GS-CONTROL-NO DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'IEA' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ISA-CONTROL-NO DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE EDI999-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       6000-MARK-BATCH-ACKED.
+           EXEC SQL
+               UPDATE HCAS.EDI_BATCH_LOG
+               SET    ACK_GENERATED = 'Y'
+               WHERE  BATCH_ID = :WS-BAK-BATCH-ID
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'EDI999GN: ACK-MARK UPDATE ERROR SQLCODE='
+                       SQLCODE ' BATCH=' WS-BAK-BATCH-ID
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           DISPLAY '================================================'
+           DISPLAY 'EDI999GN: ACKNOWLEDGMENT GENERATION COMPLETE'
+           DISPLAY '================================================'
+           DISPLAY '  BATCHES ACKNOWLEDGED: ' WS-BATCHES-ACKED
+           DISPLAY '  FULLY ACCEPTED:       ' WS-BATCHES-ACCEPTED
+           DISPLAY '  ACCEPTED W/ ERRORS:   ' WS-BATCHES-PARTIAL
+           DISPLAY '  REJECTED:             ' WS-BATCHES-REJECTED
+           DISPLAY '================================================'.
+
+       8100-FETCH-NEXT-BATCH.
+           EXEC SQL
+               FETCH BATCH-ACK-CURSOR
+               INTO :WS-BAK-BATCH-ID,
+                    :WS-BAK-BATCH-SOURCE,
+                    :WS-BAK-ISA-CONTROL,
+                    :WS-BAK-GS-CONTROL,
+                    :WS-BAK-ST-CONTROL,
+                    :WS-BAK-SENDER-ID,
+                    :WS-BAK-RECEIVER-ID,
+                    :WS-BAK-TRANS-SET-TYPE,
+                    :WS-BAK-CLAIMS-PARSED,
+                    :WS-BAK-CLAIMS-STAGED,
+                    :WS-BAK-CLAIMS-ERRORS
+           END-EXEC
+           IF SQLCODE = +100
+               SET WS-NO-MORE-BATCHES TO TRUE
+           ELSE IF SQLCODE NOT = ZERO
+               DISPLAY 'EDI999GN: FETCH ERROR SQLCODE=' SQLCODE
+               SET WS-NO-MORE-BATCHES TO TRUE
+           END-IF.
+
+       9000-TERMINATE.
+           EXEC SQL CLOSE BATCH-ACK-CURSOR END-EXEC
+           EXEC SQL COMMIT END-EXEC
+           CLOSE EDI999-FILE
+           MOVE ZERO TO RETURN-CODE.

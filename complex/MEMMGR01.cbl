@@ -45,7 +45,6 @@
       *----------------------------------------------------------------*
       * PROGRAM IDENTIFICATION                                          *
       *----------------------------------------------------------------*
-       01  WS-PROGRAM-ID              PIC X(08)  VALUE 'MEMMGR01'.
        01  WS-PROGRAM-VERSION         PIC X(06)  VALUE '01.00 '.
        01  WS-TRANSACTION-ID          PIC X(04)  VALUE 'MEDI'.
 
@@ -186,8 +185,8 @@
            05  WS-CLM-DIAG-COUNT      PIC S9(02) COMP VALUE ZERO.
            05  WS-CLM-DIAG-CODES.
                10  WS-CLM-DIAG OCCURS 12 TIMES PIC X(08).
-           05  WS-CLM-LINE-COUNT      PIC S9(02) COMP VALUE ZERO.
-           05  WS-CLM-LINES OCCURS 50 TIMES.
+           05  WS-CLM-LINE-COUNT      PIC S9(03) COMP VALUE ZERO.
+           05  WS-CLM-LINES OCCURS 999 TIMES.
                10  WS-CLM-LN-SEQ      PIC S9(04) COMP.
                10  WS-CLM-LN-PROC     PIC X(05).
                10  WS-CLM-LN-MOD1     PIC X(02).
@@ -216,6 +215,7 @@
                88 RES-SUCCESS                     VALUE '00'.
                88 RES-PARTIAL                     VALUE '01'.
                88 RES-FAILED                      VALUE '90'.
+               88 RES-DUPLICATE-BATCH             VALUE '91'.
            05  WS-RES-MESSAGE         PIC X(80).
            05  WS-RES-BATCH-ID        PIC X(15).
            05  WS-RES-ISA-COUNT       PIC S9(06) COMP VALUE ZERO.
@@ -249,12 +249,60 @@
            05  HV-STG-PLACE-SVC       PIC X(02).
            05  HV-STG-DIAG-COUNT      PIC S9(02) COMP.
            05  HV-STG-PRIMARY-DIAG    PIC X(08).
-           05  HV-STG-LINE-COUNT      PIC S9(02) COMP.
+           05  HV-STG-LINE-COUNT      PIC S9(03) COMP.
            05  HV-STG-STATUS          PIC X(02) VALUE '00'.
            05  HV-STG-ISA-CONTROL     PIC X(09).
            05  HV-STG-GS-CONTROL      PIC X(09).
            05  HV-STG-ST-CONTROL      PIC X(09).
 
+      *----------------------------------------------------------------*
+      * DB2 HOST VARIABLES FOR CLAIM LINE STAGING INSERT                *
+      * (SAME TABLE/COLUMN SET CLMADJ01'S LINE-CURSOR ALREADY READS)   *
+      *----------------------------------------------------------------*
+       01  WS-DB2-LINE-STAGING.
+           05  HV-STGL-CLAIM-ID       PIC X(15).
+           05  HV-STGL-LINE-SEQ       PIC S9(04) COMP.
+           05  HV-STGL-PROC-CODE      PIC X(05).
+           05  HV-STGL-MOD1           PIC X(02).
+           05  HV-STGL-MOD2           PIC X(02).
+           05  HV-STGL-MOD3           PIC X(02).
+           05  HV-STGL-MOD4           PIC X(02).
+           05  HV-STGL-REV-CODE       PIC X(04).
+           05  HV-STGL-DOS-FROM       PIC X(08).
+           05  HV-STGL-DOS-THRU       PIC X(08).
+           05  HV-STGL-UNITS          PIC S9(05)V99 COMP-3.
+           05  HV-STGL-CHARGE         PIC S9(07)V99 COMP-3.
+           05  HV-STGL-NDC            PIC X(11).
+           05  HV-STGL-DRG            PIC X(04).
+
+      *----------------------------------------------------------------*
+      * DB2 HOST VARIABLE FOR DUPLICATE-INTERCHANGE CHECK                *
+      * (REUSES HCAS.EDI_BATCH_LOG, ALREADY KEYED BY SENDER/ISA-CONTROL)*
+      *----------------------------------------------------------------*
+       01  WS-DUP-CHECK.
+           05  HV-DUP-COUNT           PIC S9(06) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT/RESTART CONTROL AREA                                 *
+      *   RUN_ID IS DERIVED FROM BATCH_ID RATHER THAN A TIMESTAMP SO   *
+      *   A RESUBMITTED/RESTARTED BATCH FINDS ITS OWN PRIOR ROW IN     *
+      *   HCAS.BATCH_RUN_CONTROL - THE SAME TABLE/PATTERN CLMADJ01    *
+      *   USES, REUSED HERE INSTEAD OF A NEW TABLE. A BATCH ALREADY   *
+      *   MARKED COMPLETE IS REJECTED RATHER THAN RE-STAGED; A BATCH  *
+      *   LEFT RUNNING (PRIOR TASK ABENDED MID-PAYLOAD) IS REPROCESSED*
+      *   FROM THE TOP - CLAIM_STAGING'S UNIQUE KEY ALREADY MAKES     *
+      *   RE-INSERTING AN ALREADY-COMMITTED CLAIM A HARMLESS -803     *
+      *   THAT 4500-STAGE-COMPLETED-CLAIM SIMPLY COUNTS AND SKIPS     *
+      *----------------------------------------------------------------*
+       01  WS-RUN-CONTROL-AREA.
+           05  WS-RUN-ID              PIC X(26).
+           05  WS-PRIOR-RUN-STATUS    PIC X(01) VALUE SPACES.
+               88 WS-PRIOR-RUN-COMPLETE        VALUE 'C'.
+           05  WS-LAST-CHECKPOINT-CLM PIC X(15) VALUE SPACES.
+           05  WS-RESTART-SW          PIC X(01) VALUE 'N'.
+               88 WS-IS-RESTART                VALUE 'Y'.
+               88 WS-NOT-RESTART               VALUE 'N'.
+
       *----------------------------------------------------------------*
       * CHANNEL AND CONTAINER NAMES                                     *
       *----------------------------------------------------------------*
@@ -288,6 +336,7 @@
            05  WS-COMMIT-COUNTER      PIC S9(06) COMP VALUE ZERO.
            05  WS-TIMESTAMP           PIC X(26)  VALUE SPACES.
            05  WS-LOG-MESSAGE         PIC X(120) VALUE SPACES.
+           05  WS-LINE-IDX            PIC S9(04) COMP VALUE ZERO.
 
       *================================================================*
       * LINKAGE SECTION - MAPPED OVER CONTAINER MEMORY VIA POINTER     *
@@ -364,10 +413,15 @@
            PERFORM 1000-INITIALIZE
            PERFORM 2000-GET-BATCH-CONTROL
            IF CONTAINER-OK
-               PERFORM 3000-GET-EDI-PAYLOAD
+               PERFORM 2100-CHECK-RUN-CONTROL
                IF CONTAINER-OK
-                   PERFORM 4000-PROCESS-EDI-PAYLOAD
-                   PERFORM 5000-FINALIZE-BATCH
+                   PERFORM 3000-GET-EDI-PAYLOAD
+                   IF CONTAINER-OK
+                       PERFORM 4000-PROCESS-EDI-PAYLOAD
+                       PERFORM 5000-FINALIZE-BATCH
+                   ELSE
+                       PERFORM 5050-FAIL-RUN-CONTROL
+                   END-IF
                END-IF
            END-IF
            PERFORM 6000-PUT-RESULTS-CONTAINER
@@ -383,6 +437,7 @@
       *================================================================*
        1000-INITIALIZE.
 
+           MOVE 'MEMMGR01' TO WS-PROGRAM-ID
            INITIALIZE WS-BATCH-RESULTS
            INITIALIZE WS-CLAIM-BUFFER
            INITIALIZE WS-EDI-ENVELOPE
@@ -433,6 +488,85 @@
        2000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 2100-CHECK-RUN-CONTROL                                          *
+      *   REGISTER/LOOK UP THIS BATCH'S CHECKPOINT/RESTART ROW          *
+      *================================================================*
+       2100-CHECK-RUN-CONTROL.
+
+           STRING 'MEMMGR01-' DELIMITED BY SIZE
+                  WS-BATCH-ID DELIMITED BY SIZE
+                  INTO WS-RUN-ID
+
+           MOVE SPACES TO WS-PRIOR-RUN-STATUS
+           MOVE SPACES TO WS-LAST-CHECKPOINT-CLM
+
+           EXEC SQL
+               SELECT RUN_STATUS, LAST_CHECKPOINT_CLM
+                 INTO :WS-PRIOR-RUN-STATUS, :WS-LAST-CHECKPOINT-CLM
+                 FROM HCAS.BATCH_RUN_CONTROL
+                WHERE RUN_ID = :WS-RUN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF WS-PRIOR-RUN-COMPLETE
+                       MOVE 'N' TO WS-CONTAINER-OK-SW
+                       MOVE '92' TO WS-RES-RETURN-CODE
+                       STRING 'BATCH ALREADY PROCESSED - BATCH_ID '
+                           WS-BATCH-ID
+                           DELIMITED BY SIZE
+                           INTO WS-RES-MESSAGE
+                   ELSE
+                       MOVE 'Y' TO WS-RESTART-SW
+                       STRING 'MEMMGR01: RESTARTING BATCH '
+                           WS-BATCH-ID DELIMITED BY SIZE
+                           ' - LAST CHECKPOINT '
+                           WS-LAST-CHECKPOINT-CLM
+                           DELIMITED BY SIZE
+                           INTO WS-LOG-MESSAGE
+                       PERFORM 9100-LOG-INFO
+                   END-IF
+               WHEN 100
+                   PERFORM 2110-INSERT-RUN-CONTROL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       2100-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 2110-INSERT-RUN-CONTROL                                         *
+      *   FIRST TIME THIS BATCH HAS BEEN SUBMITTED - REGISTER IT AS    *
+      *   RUNNING SO A CRASH MID-PAYLOAD IS VISIBLE AS A RESTARTABLE   *
+      *   (NOT A SILENTLY LOST) BATCH                                   *
+      *================================================================*
+       2110-INSERT-RUN-CONTROL.
+
+           EXEC SQL
+               INSERT INTO HCAS.BATCH_RUN_CONTROL
+                   (RUN_ID, PROGRAM_ID, START_TIMESTAMP,
+                    RUN_STATUS, CHECKPOINT_INTERVAL)
+               VALUES
+                   (:WS-RUN-ID, 'MEMMGR01', CURRENT TIMESTAMP,
+                    'R', :WS-COMMIT-INTERVAL)
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               STRING 'MEMMGR01: RUN CONTROL INSERT ERROR SQLCODE='
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-MESSAGE
+               PERFORM 9100-LOG-INFO
+           END-IF
+           .
+
+       2110-EXIT.
+           EXIT.
+
       *================================================================*
       * 3000-GET-EDI-PAYLOAD                                            *
       *   RETRIEVE LARGE EDI PAYLOAD FROM CONTAINER AND MAP TO          *
@@ -713,11 +847,46 @@
            MOVE LS-ISA-TIME        TO WS-ISA-TIME
            MOVE LS-ISA-CONTROL-NUM TO WS-ISA-CONTROL-NUM
            MOVE LS-ISA-VERSION     TO WS-ISA-VERSION
+
+      *--- REJECT THE BATCH IF THIS INTERCHANGE WAS ALREADY RECEIVED ---
+           PERFORM 4215-CHECK-DUPLICATE-BATCH
            .
 
        4210-EXIT.
            EXIT.
 
+      *================================================================*
+      * 4215-CHECK-DUPLICATE-BATCH                                      *
+      *   X12 REQUIRES THE ISA13 INTERCHANGE CONTROL NUMBER TO BE      *
+      *   UNIQUE PER SENDER - REJECT A RE-SENT/RE-QUEUED BATCH BEFORE  *
+      *   ANY CLAIMS ARE STAGED                                         *
+      *================================================================*
+       4215-CHECK-DUPLICATE-BATCH.
+
+           MOVE ZERO TO HV-DUP-COUNT
+
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :HV-DUP-COUNT
+                 FROM HCAS.EDI_BATCH_LOG
+                WHERE SENDER_ID  = :WS-ISA-SENDER-ID
+                  AND ISA_CONTROL = :WS-ISA-CONTROL-NUM
+           END-EXEC
+
+           IF SQLCODE = 0 AND HV-DUP-COUNT > ZERO
+               MOVE 'N' TO WS-PARSE-OK-SW
+               MOVE '91' TO WS-RES-RETURN-CODE
+               STRING 'DUPLICATE BATCH - ISA CONTROL '
+                   WS-ISA-CONTROL-NUM
+                   ' ALREADY RECEIVED'
+                   DELIMITED BY SIZE
+                   INTO WS-RES-MESSAGE
+           END-IF
+           .
+
+       4215-EXIT.
+           EXIT.
+
       *================================================================*
       * 4220-PROCESS-GS                                                 *
       *   PROCESS FUNCTIONAL GROUP HEADER                                *
@@ -1171,9 +1340,14 @@
                    ADD WS-CLM-TOTAL-CHARGES
                        TO WS-RES-TOTAL-CHARGES
                    ADD 1 TO WS-COMMIT-COUNTER
-      *---         PERIODIC COMMIT TO AVOID LOCK ESCALATION ---
+                   MOVE WS-CLM-CLAIM-ID TO WS-LAST-CHECKPOINT-CLM
+                   PERFORM 4550-STAGE-CLAIM-LINES
+      *---         PERIODIC COMMIT TO AVOID LOCK ESCALATION, AND     ---
+      *---         RECORD THE CHECKPOINT SO A RESTARTED TASK CAN    ---
+      *---         BE TRACED BACK TO WHERE THE PRIOR ONE LEFT OFF   ---
                    IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
                        EXEC SQL COMMIT END-EXEC
+                       PERFORM 4510-TAKE-CHECKPOINT
                        MOVE ZERO TO WS-COMMIT-COUNTER
                    END-IF
                WHEN -803
@@ -1196,12 +1370,106 @@
        4500-EXIT.
            EXIT.
 
+      *================================================================*
+      * 4550-STAGE-CLAIM-LINES                                          *
+      *   INSERT EACH SV1/SV2 SERVICE LINE FOR THIS CLAIM INTO          *
+      *   HCAS.CLAIM_LINE_STAGING - THE SAME TABLE/COLUMNS CLMADJ01'S  *
+      *   LINE-CURSOR ALREADY READS. PRIOR TO THIS, LINE DETAIL WAS    *
+      *   PARSED INTO WS-CLM-LINES BUT NEVER PERSISTED, SO CLMADJ01'S  *
+      *   LINE-CURSOR SILENTLY RETURNED NO ROWS FOR EVERY 837 CLAIM    *
+      *================================================================*
+       4550-STAGE-CLAIM-LINES.
+
+           MOVE WS-CLM-CLAIM-ID TO HV-STGL-CLAIM-ID
+
+           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+               UNTIL WS-LINE-IDX > WS-CLM-LINE-COUNT
+
+               MOVE WS-CLM-LN-SEQ(WS-LINE-IDX)  TO HV-STGL-LINE-SEQ
+               MOVE WS-CLM-LN-PROC(WS-LINE-IDX) TO HV-STGL-PROC-CODE
+               MOVE WS-CLM-LN-MOD1(WS-LINE-IDX) TO HV-STGL-MOD1
+               MOVE WS-CLM-LN-MOD2(WS-LINE-IDX) TO HV-STGL-MOD2
+               MOVE SPACES                      TO HV-STGL-MOD3
+               MOVE SPACES                      TO HV-STGL-MOD4
+               MOVE WS-CLM-LN-REV-CODE(WS-LINE-IDX)
+                   TO HV-STGL-REV-CODE
+               MOVE WS-CLM-LN-FROM-DT(WS-LINE-IDX)
+                   TO HV-STGL-DOS-FROM
+               MOVE WS-CLM-LN-TO-DT(WS-LINE-IDX)
+                   TO HV-STGL-DOS-THRU
+               MOVE WS-CLM-LN-UNITS(WS-LINE-IDX)   TO HV-STGL-UNITS
+               MOVE WS-CLM-LN-CHARGES(WS-LINE-IDX) TO HV-STGL-CHARGE
+               MOVE SPACES                         TO HV-STGL-NDC
+               MOVE SPACES                         TO HV-STGL-DRG
+
+               EXEC SQL
+                   INSERT INTO HCAS.CLAIM_LINE_STAGING
+                       (CLAIM_ID, LINE_SEQ, PROC_CODE,
+                        MODIFIER_1, MODIFIER_2, MODIFIER_3,
+                        MODIFIER_4, REV_CODE, DOS_FROM, DOS_THRU,
+                        UNITS, LINE_CHARGE, NDC_CODE, DRG_CODE)
+                   VALUES
+                       (:HV-STGL-CLAIM-ID, :HV-STGL-LINE-SEQ,
+                        :HV-STGL-PROC-CODE,
+                        :HV-STGL-MOD1, :HV-STGL-MOD2, :HV-STGL-MOD3,
+                        :HV-STGL-MOD4, :HV-STGL-REV-CODE,
+                        :HV-STGL-DOS-FROM, :HV-STGL-DOS-THRU,
+                        :HV-STGL-UNITS, :HV-STGL-CHARGE,
+                        :HV-STGL-NDC, :HV-STGL-DRG)
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   STRING 'LINE STAGING INSERT ERROR SQLCODE= '
+                          DELIMITED SIZE
+                          WS-CLM-CLAIM-ID DELIMITED SPACES
+                       INTO WS-LOG-MESSAGE
+                   PERFORM 9100-LOG-INFO
+               END-IF
+           END-PERFORM
+           .
+
+       4550-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 4510-TAKE-CHECKPOINT                                            *
+      *   PERSIST PROGRESS SO OPERATIONS CAN SEE HOW FAR A LONG-       *
+      *   RUNNING BATCH HAS GOTTEN IF IT ABENDS BEFORE COMPLETION       *
+      *================================================================*
+       4510-TAKE-CHECKPOINT.
+
+           EXEC SQL
+               UPDATE HCAS.BATCH_RUN_CONTROL
+               SET    LAST_CHECKPOINT_CLM = :WS-LAST-CHECKPOINT-CLM
+               WHERE  RUN_ID = :WS-RUN-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               STRING 'MEMMGR01: CHECKPOINT UPDATE ERROR SQLCODE='
+                   DELIMITED BY SIZE
+                   INTO WS-LOG-MESSAGE
+               PERFORM 9100-LOG-INFO
+           END-IF
+           .
+
+       4510-EXIT.
+           EXIT.
+
       *================================================================*
       * 5000-FINALIZE-BATCH                                             *
       *   LOG BATCH COMPLETION TO DB2 AUDIT TABLE                       *
       *================================================================*
        5000-FINALIZE-BATCH.
 
+      *--- A DUPLICATE INTERCHANGE WAS ALREADY LOGGED ON ITS FIRST   ---
+      *--- RECEIPT - DO NOT LOG OR RE-SCORE THIS REJECTED RE-SEND,   ---
+      *--- BUT DO CLOSE OUT THE RUN CONTROL ROW SO IT DOESN'T SIT   ---
+      *--- MARKED AS RUNNING FOREVER                                 ---
+           IF RES-DUPLICATE-BATCH
+               PERFORM 5050-FAIL-RUN-CONTROL
+               GO TO 5000-EXIT
+           END-IF
+
       *--- CALCULATE ELAPSED TIME ---
            EXEC CICS ASKTIME
                ABSTIME(WS-END-ABSTIME)
@@ -1219,6 +1487,9 @@
                     CLAIMS_PARSED, CLAIMS_STAGED,
                     CLAIMS_ERRORS, TOTAL_CHARGES,
                     BYTES_PROCESSED, ELAPSED_MS,
+                    ISA_CONTROL, GS_CONTROL, ST_CONTROL,
+                    SENDER_ID, RECEIVER_ID, TRANS_SET_TYPE,
+                    ACK_GENERATED,
                     COMPLETED_TIMESTAMP)
                VALUES
                    (:WS-BATCH-ID, :WS-BATCH-SOURCE,
@@ -1231,6 +1502,11 @@
                     :WS-RES-TOTAL-CHARGES,
                     :WS-RES-BYTES-PROCESSED,
                     :WS-ELAPSED-MS,
+                    :WS-ISA-CONTROL-NUM, :WS-GS-CONTROL-NUM,
+                    :WS-ST-CONTROL-NUM,
+                    :WS-ISA-SENDER-ID, :WS-ISA-RECEIVER-ID,
+                    '837',
+                    'N',
                     CURRENT TIMESTAMP)
            END-EXEC
 
@@ -1254,11 +1530,43 @@
                        TO WS-RES-MESSAGE
                END-IF
            END-IF
+
+      *--- CLOSE OUT THE RUN CONTROL ROW - A CLEAN FINISH HERE MEANS ---
+      *--- THE WHOLE PAYLOAD WAS PARSED, REGARDLESS OF HOW MANY     ---
+      *--- INDIVIDUAL CLAIMS WERE REJECTED                           ---
+           EXEC SQL
+               UPDATE HCAS.BATCH_RUN_CONTROL
+               SET    RUN_STATUS = 'C',
+                      END_TIMESTAMP = CURRENT TIMESTAMP,
+                      LAST_CHECKPOINT_CLM = :WS-LAST-CHECKPOINT-CLM
+               WHERE  RUN_ID = :WS-RUN-ID
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC
            .
 
        5000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 5050-FAIL-RUN-CONTROL                                           *
+      *   MARK THE RUN CONTROL ROW FAILED SO THE NEXT SUBMISSION OF    *
+      *   THIS BATCH_ID IS TREATED AS A RESTART, NOT A DUPLICATE       *
+      *================================================================*
+       5050-FAIL-RUN-CONTROL.
+
+           EXEC SQL
+               UPDATE HCAS.BATCH_RUN_CONTROL
+               SET    RUN_STATUS = 'F',
+                      END_TIMESTAMP = CURRENT TIMESTAMP,
+                      LAST_CHECKPOINT_CLM = :WS-LAST-CHECKPOINT-CLM
+               WHERE  RUN_ID = :WS-RUN-ID
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC
+           .
+
+       5050-EXIT.
+           EXIT.
+
       *================================================================*
       * 6000-PUT-RESULTS-CONTAINER                                      *
       *   STORE BATCH RESULTS IN CICS CHANNEL/CONTAINER                 *

@@ -177,7 +177,7 @@
            05  WS-PRC-CONTRACT-TYPE    PIC X(02).
            05  WS-PRC-FEE-SCHED-ID    PIC X(08).
            05  WS-PRC-LINE-COUNT       PIC 9(03).
-           05  WS-PRC-LINES OCCURS 50 TIMES.
+           05  WS-PRC-LINES OCCURS 999 TIMES.
                10  WS-PRC-LN-SEQ       PIC 9(03).
                10  WS-PRC-LN-PROC      PIC X(05).
                10  WS-PRC-LN-MOD       PIC X(02).
@@ -194,7 +194,7 @@
                                        PIC S9(09)V99 COMP-3.
            05  WS-PRC-RSP-TOTAL-PAID   PIC S9(09)V99 COMP-3.
            05  WS-PRC-RSP-LINE-COUNT   PIC 9(03).
-           05  WS-PRC-RSP-LINES OCCURS 50 TIMES.
+           05  WS-PRC-RSP-LINES OCCURS 999 TIMES.
                10  WS-PRC-RSP-LN-SEQ   PIC 9(03).
                10  WS-PRC-RSP-LN-ALLOW PIC S9(07)V99 COMP-3.
                10  WS-PRC-RSP-LN-PAID  PIC S9(07)V99 COMP-3.
@@ -239,6 +239,19 @@
            05  WS-BEN-LN-DEDUCT-AMT   PIC S9(07)V99 COMP-3.
            05  WS-BEN-LN-COINS-AMT    PIC S9(07)V99 COMP-3.
            05  WS-BEN-LN-PLAN-PAID    PIC S9(07)V99 COMP-3.
+           05  WS-BEN-COB-AMT          PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
+
+      *--- COORDINATION OF BENEFITS (COB) WORK AREA ---
+       01  WS-COB-DATA.
+           05  WS-COB-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-COB-FOUND        VALUE 'Y'.
+               88  WS-COB-NOT-FOUND    VALUE 'N'.
+           05  WS-COB-PRIMARY-PAYER    PIC X(10).
+           05  WS-COB-PRIMARY-ALLOWED  PIC S9(09)V99 COMP-3.
+           05  WS-COB-PRIMARY-PAID     PIC S9(09)V99 COMP-3.
+           05  WS-COB-SECONDARY-LIAB   PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
 
       *--- DUPLICATE CHECK AREA ---
        01  WS-DUP-CHECK.
@@ -262,15 +275,140 @@
        01  WS-EDIT-CODE-TABLE.
            05  WS-EDIT-CODE OCCURS 20 TIMES PIC X(05).
        01  WS-EDIT-IDX                 PIC 9(03) VALUE 1.
+       01  WS-EH-IDX                   PIC 9(03).
+       01  WS-EH-EDIT-CODE              PIC X(05).
+
+      *--- PEND-ELIGIBLE EDIT CODES - ROUTED TO EXAMINER QUEUE  ---
+      *    RATHER THAN FORCE-DENIED (CREDENTIALING IN PROGRESS,  ---
+      *    FEE SCHEDULE/PRICING NOT YET LOADED)                  ---
+       01  WS-PEND-ELIGIBLE-TABLE.
+           05  FILLER PIC X(10) VALUE 'PV002PC001'.
+       01  WS-PEND-ELIGIBLE REDEFINES WS-PEND-ELIGIBLE-TABLE.
+           05  WS-PEND-CODE            PIC X(05) OCCURS 2 TIMES.
+       01  WS-PEND-IDX                 PIC 9(03).
+       01  WS-PEND-ELIGIBLE-SW         PIC X(01) VALUE 'N'.
+           88  WS-IS-PEND-ELIGIBLE     VALUE 'Y'.
+           88  WS-NOT-PEND-ELIGIBLE    VALUE 'N'.
+       01  WS-HARD-DENY-SW             PIC X(01) VALUE 'N'.
+           88  WS-HAS-HARD-DENY        VALUE 'Y'.
+           88  WS-NO-HARD-DENY         VALUE 'N'.
 
        01  WS-RPT-LINE                 PIC X(133).
 
+      *--- CHECKPOINT/RESTART CONTROL AREA ---
+      *    CLAIMS ARE ONLY EVER PULLED FROM CLAIM_STAGING WHERE    ---
+      *    PROCESS_STATUS = 'R', AND 7300-UPDATE-STAGING-STATUS    ---
+      *    DOES NOT TAKE EFFECT UNTIL THE NEXT CHECKPOINT COMMITS, ---
+      *    SO A RUN THAT ABENDS BETWEEN CHECKPOINTS SIMPLY PICKS   ---
+      *    BACK UP WHERE THE LAST CHECKPOINT LEFT OFF WHEN RESTARTED
+       01  WS-CHECKPOINT-AREA.
+           05  WS-RUN-ID                PIC X(26).
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 00100.
+           05  WS-CHECKPOINT-COUNT      PIC 9(05) VALUE ZERO.
+           05  WS-LAST-CHECKPOINT-CLM   PIC X(15) VALUE SPACES.
+
+      *--- MASS RE-ADJUDICATION OF RETROACTIVE ELIGIBILITY CHANGES --*
+      *    AFTER THE NORMAL CLAIM-STAGING INTAKE LOOP COMPLETES, THIS
+      *    RUN ALSO DRAINS HCAS.CLAIM_REPROCESS_QUEUE (POPULATED BY
+      *    EDI834IN WHEN A RETROACTIVE TERM/CHANGE/REINSTATEMENT IS
+      *    KEYED IN) AND RE-PRICES EVERY ALREADY-ADJUDICATED CLAIM ON
+      *    FILE FOR THE AFFECTED MEMBER THROUGH CLMPRC01. THIS ONLY
+      *    RE-DERIVES THE FEE-SCHEDULE/CONTRACT-DRIVEN ALLOWED AND
+      *    PAID AMOUNTS - DEDUCTIBLE AND OUT-OF-POCKET ACCUMULATORS
+      *    ARE NOT REVERSED AND REAPPLIED, SINCE THOSE WERE ALREADY
+      *    POSTED INCREMENTALLY AT ORIGINAL ADJUDICATION TIME
+           EXEC SQL DECLARE REPROCESS-CURSOR CURSOR FOR
+               SELECT MEMBER_ID,
+                      SUBSCRIBER_ID,
+                      GROUP_ID,
+                      PLAN_CODE,
+                      EFF_DATE,
+                      TRIGGER_REASON
+               FROM HCAS.CLAIM_REPROCESS_QUEUE
+               WHERE QUEUE_STATUS = 'P'
+               ORDER BY CREATED_DATE
+               FOR UPDATE OF QUEUE_STATUS
+           END-EXEC
+
+           EXEC SQL DECLARE REPRICE-CLAIM-CURSOR CURSOR FOR
+               SELECT CLAIM_ID,
+                      CLAIM_TYPE,
+                      BILLING_NPI,
+                      ALLOWED_AMT,
+                      PAID_AMT
+               FROM HCAS.CLAIM_MASTER
+               WHERE MEMBER_ID = :WS-RPQ-MEMBER-ID
+                 AND CLAIM_STATUS IN ('50', '40')
+               FOR UPDATE OF ALLOWED_AMT, PAID_AMT, CLAIM_STATUS
+           END-EXEC
+
+           EXEC SQL DECLARE REPRICE-LINE-CURSOR CURSOR FOR
+               SELECT LINE_SEQ, PROC_CODE, LINE_CHARGE,
+                      ALLOWED_AMT, PAID_AMT
+               FROM HCAS.CLAIM_LINE
+               WHERE CLAIM_ID = :WS-RPR-CLAIM-ID
+               ORDER BY LINE_SEQ
+               FOR UPDATE OF ALLOWED_AMT, PAID_AMT
+           END-EXEC
+
+       01  WS-REPROCESS-SWITCHES.
+           05  WS-QUEUE-MORE-SW         PIC X(01) VALUE 'Y'.
+               88  WS-MORE-QUEUE-ENTRIES VALUE 'Y'.
+               88  WS-NO-MORE-QUEUE-ENTRIES VALUE 'N'.
+           05  WS-RPR-CLAIM-MORE-SW     PIC X(01) VALUE 'Y'.
+               88  WS-MORE-REPRICE-CLAIMS VALUE 'Y'.
+               88  WS-NO-MORE-REPRICE-CLAIMS VALUE 'N'.
+           05  WS-RPR-LINE-EOF-SW       PIC X(01) VALUE 'N'.
+               88  WS-RPR-LINE-NOT-EOF  VALUE 'N'.
+               88  WS-RPR-LINE-EOF      VALUE 'Y'.
+
+       01  WS-RPQ-ENTRY.
+           05  WS-RPQ-MEMBER-ID        PIC X(12).
+           05  WS-RPQ-SUBSCRIBER-ID    PIC X(12).
+           05  WS-RPQ-GROUP-ID         PIC X(10).
+           05  WS-RPQ-PLAN-CODE        PIC X(08).
+           05  WS-RPQ-EFF-DATE         PIC X(08).
+           05  WS-RPQ-REASON           PIC X(30).
+
+       01  WS-RPR-CLAIM.
+           05  WS-RPR-CLAIM-ID          PIC X(15).
+           05  WS-RPR-CLAIM-TYPE        PIC X(02).
+           05  WS-RPR-BILLING-NPI       PIC X(10).
+           05  WS-RPR-OLD-ALLOWED       PIC S9(09)V99 COMP-3.
+           05  WS-RPR-OLD-PAID          PIC S9(09)V99 COMP-3.
+           05  WS-RPR-NETWORK-ID        PIC X(06).
+           05  WS-RPR-CONTRACT-TYPE     PIC X(02).
+           05  WS-RPR-FEE-SCHED-ID      PIC X(08).
+           05  WS-RPR-LINE-COUNT        PIC 9(03) VALUE ZERO.
+           05  WS-RPR-LN-IDX            PIC 9(03).
+           05  WS-RPR-VARIANCE          PIC S9(09)V99 COMP-3.
+
+       01  WS-RPR-LINE-TABLE.
+           05  WS-RPR-LINE OCCURS 999 TIMES.
+               10  WS-RPR-LN-SEQ        PIC 9(03).
+               10  WS-RPR-LN-PROC       PIC X(05).
+               10  WS-RPR-LN-CHARGE     PIC S9(07)V99 COMP-3.
+               10  WS-RPR-LN-OLD-ALLOW  PIC S9(07)V99 COMP-3.
+               10  WS-RPR-LN-OLD-PAID   PIC S9(07)V99 COMP-3.
+
+       01  WS-RPR-COUNTERS.
+           05  WS-RPQ-COUNT             PIC 9(05) VALUE ZERO.
+           05  WS-RPR-CLAIMS-COUNT      PIC 9(07) VALUE ZERO.
+           05  WS-RPR-ADJ-COUNT         PIC 9(07) VALUE ZERO.
+           05  WS-RPR-VARIANCE-SUM      PIC S9(11)V99 COMP-3
+                                        VALUE ZERO.
+
+       01  WS-CADJ-REASON-CODE          PIC X(05) VALUE 'RP001'.
+
        PROCEDURE DIVISION.
 
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-PROCESS-CLAIMS
                UNTIL WS-NO-MORE-CLAIMS
+      *--- MASS RE-ADJUDICATE CLAIMS AFFECTED BY RETROACTIVE     ---
+      *    ELIGIBILITY CHANGES QUEUED DURING ENROLLMENT INTAKE   ---
+           PERFORM 2500-MASS-REPROCESS-QUEUE
            PERFORM 8000-WRITE-SUMMARY
            PERFORM 9000-TERMINATE
            STOP RUN.
@@ -278,16 +416,50 @@
        1000-INITIALIZE.
            MOVE 'CLMADJ01' TO WS-PROGRAM-ID
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-CURRENT-TIME
+           STRING WS-PROGRAM-ID   DELIMITED SIZE
+                  '-'             DELIMITED SIZE
+                  WS-CURRENT-DATE DELIMITED SIZE
+                  '-'             DELIMITED SIZE
+                  WS-CURRENT-TIME DELIMITED SIZE
+                  INTO WS-RUN-ID
+           PERFORM 1100-START-RUN-CONTROL
            OPEN OUTPUT CLMRPT-FILE
            EXEC SQL OPEN CLAIM-CURSOR END-EXEC
            IF SQLCODE NOT = ZERO
                DISPLAY 'CLMADJ01: ERROR OPENING CLAIM CURSOR - '
                        'SQLCODE=' SQLCODE
+               PERFORM 1200-FAIL-RUN-CONTROL
                MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
            PERFORM 8100-FETCH-NEXT-CLAIM.
 
+       1100-START-RUN-CONTROL.
+      *--- REGISTER THIS RUN SO OPERATIONS CAN SEE WHETHER A     ---
+      *    PRIOR RUN ENDED CLEANLY OR IS A RESTART IN PROGRESS   ---
+           EXEC SQL
+               INSERT INTO HCAS.BATCH_RUN_CONTROL
+                   (RUN_ID, PROGRAM_ID, START_TIMESTAMP,
+                    RUN_STATUS, CHECKPOINT_INTERVAL)
+               VALUES
+                   (:WS-RUN-ID, :WS-PROGRAM-ID, :WS-CURRENT-DATE,
+                    'R', :WS-CHECKPOINT-INTERVAL)
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: RUN CONTROL INSERT ERROR SQLCODE='
+                       SQLCODE
+           END-IF.
+
+       1200-FAIL-RUN-CONTROL.
+           EXEC SQL
+               UPDATE HCAS.BATCH_RUN_CONTROL
+               SET    RUN_STATUS = 'F',
+                      END_TIMESTAMP = :WS-CURRENT-DATE
+               WHERE  RUN_ID = :WS-RUN-ID
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC.
+
        2000-PROCESS-CLAIMS.
            ADD 1 TO WS-CLAIMS-PROCESSED
            SET WS-CLAIM-VALID TO TRUE
@@ -319,12 +491,270 @@
            IF WS-CLAIM-VALID
                PERFORM 6500-APPLY-BENEFITS
            END-IF
+      *--- PHASE 6B: COORDINATION OF BENEFITS (SECONDARY PAYER) ---
+           IF WS-CLAIM-VALID
+               PERFORM 6600-PROCESS-COB
+           END-IF
       *--- PHASE 7: FINALIZE AND STORE ---
            PERFORM 7000-FINALIZE-CLAIM
-      *--- COMMIT AFTER EACH CLAIM ---
-           EXEC SQL COMMIT END-EXEC
+      *--- CHECKPOINT/RESTART: COMMIT EVERY WS-CHECKPOINT-INTERVAL ---
+      *    CLAIMS RATHER THAN EVERY SINGLE CLAIM, AND RECORD THE   ---
+      *    CHECKPOINT SO A RESTARTED RUN PICKS UP CLEANLY          ---
+           MOVE WS-STG-CLAIM-ID TO WS-LAST-CHECKPOINT-CLM
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7600-TAKE-CHECKPOINT
+           END-IF
            PERFORM 8100-FETCH-NEXT-CLAIM.
 
+       2500-MASS-REPROCESS-QUEUE.
+           EXEC SQL OPEN REPROCESS-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: REPROCESS CURSOR OPEN ERROR '
+                       'SQLCODE=' SQLCODE
+           ELSE
+               PERFORM 2510-FETCH-NEXT-QUEUE-ENTRY
+               PERFORM 2600-REPROCESS-MEMBER-CLAIMS
+                   UNTIL WS-NO-MORE-QUEUE-ENTRIES
+               EXEC SQL CLOSE REPROCESS-CURSOR END-EXEC
+               EXEC SQL COMMIT END-EXEC
+           END-IF.
+
+       2510-FETCH-NEXT-QUEUE-ENTRY.
+           EXEC SQL
+               FETCH REPROCESS-CURSOR
+               INTO :WS-RPQ-MEMBER-ID,
+                    :WS-RPQ-SUBSCRIBER-ID,
+                    :WS-RPQ-GROUP-ID,
+                    :WS-RPQ-PLAN-CODE,
+                    :WS-RPQ-EFF-DATE,
+                    :WS-RPQ-REASON
+           END-EXEC
+           IF SQLCODE = +100
+               SET WS-NO-MORE-QUEUE-ENTRIES TO TRUE
+           ELSE IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: REPROCESS QUEUE FETCH ERROR '
+                       'SQLCODE=' SQLCODE
+               SET WS-NO-MORE-QUEUE-ENTRIES TO TRUE
+           END-IF.
+
+       2600-REPROCESS-MEMBER-CLAIMS.
+           ADD 1 TO WS-RPQ-COUNT
+           EXEC SQL OPEN REPRICE-CLAIM-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: REPRICE CLAIM CURSOR OPEN ERROR '
+                       'SQLCODE=' SQLCODE ' MBR=' WS-RPQ-MEMBER-ID
+           ELSE
+               SET WS-MORE-REPRICE-CLAIMS TO TRUE
+               PERFORM 2610-FETCH-NEXT-REPRICE-CLAIM
+               PERFORM 2700-REPRICE-ONE-CLAIM
+                   UNTIL WS-NO-MORE-REPRICE-CLAIMS
+               EXEC SQL CLOSE REPRICE-CLAIM-CURSOR END-EXEC
+           END-IF
+      *--- MARK THE QUEUE ENTRY COMPLETE AND MOVE ON ---
+           EXEC SQL
+               UPDATE HCAS.CLAIM_REPROCESS_QUEUE
+               SET    QUEUE_STATUS = 'C'
+               WHERE CURRENT OF REPROCESS-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: REPROCESS QUEUE UPDATE ERROR '
+                       'SQLCODE=' SQLCODE ' MBR=' WS-RPQ-MEMBER-ID
+           END-IF
+           PERFORM 2510-FETCH-NEXT-QUEUE-ENTRY.
+
+       2610-FETCH-NEXT-REPRICE-CLAIM.
+           EXEC SQL
+               FETCH REPRICE-CLAIM-CURSOR
+               INTO :WS-RPR-CLAIM-ID,
+                    :WS-RPR-CLAIM-TYPE,
+                    :WS-RPR-BILLING-NPI,
+                    :WS-RPR-OLD-ALLOWED,
+                    :WS-RPR-OLD-PAID
+           END-EXEC
+           IF SQLCODE = +100
+               SET WS-NO-MORE-REPRICE-CLAIMS TO TRUE
+           ELSE IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: REPRICE CLAIM FETCH ERROR '
+                       'SQLCODE=' SQLCODE
+               SET WS-NO-MORE-REPRICE-CLAIMS TO TRUE
+           END-IF.
+
+       2700-REPRICE-ONE-CLAIM.
+           ADD 1 TO WS-RPR-CLAIMS-COUNT
+           PERFORM 2710-LOOKUP-PROVIDER-CONTRACT
+           PERFORM 2720-LOAD-REPRICE-LINES
+           PERFORM 2730-BUILD-REPRICE-REQUEST
+           INITIALIZE WS-PRICING-RESPONSE
+           CALL 'CLMPRC01' USING WS-PRICING-REQUEST
+                                  WS-PRICING-RESPONSE
+           IF WS-PRC-RSP-RC = '00'
+               PERFORM 2740-COMPARE-AND-UPDATE-CLAIM
+           ELSE
+               DISPLAY 'CLMADJ01: REPRICE ERROR CLAIM='
+                       WS-RPR-CLAIM-ID ' RC=' WS-PRC-RSP-RC
+           END-IF
+           PERFORM 2610-FETCH-NEXT-REPRICE-CLAIM.
+
+       2710-LOOKUP-PROVIDER-CONTRACT.
+           MOVE SPACES TO WS-RPR-NETWORK-ID
+           MOVE SPACES TO WS-RPR-CONTRACT-TYPE
+           MOVE SPACES TO WS-RPR-FEE-SCHED-ID
+           EXEC SQL
+               SELECT NETWORK_ID, CONTRACT_TYPE, FEE_SCHEDULE_ID
+               INTO :WS-RPR-NETWORK-ID, :WS-RPR-CONTRACT-TYPE,
+                    :WS-RPR-FEE-SCHED-ID
+               FROM HCAS.PROVIDER_CONTRACT
+               WHERE NPI = :WS-RPR-BILLING-NPI
+               ORDER BY PAR_STATUS DESC, EFF_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               DISPLAY 'CLMADJ01: PROVIDER CONTRACT LOOKUP ERROR '
+                       'SQLCODE=' SQLCODE ' CLAIM=' WS-RPR-CLAIM-ID
+           END-IF.
+
+       2720-LOAD-REPRICE-LINES.
+           MOVE ZERO TO WS-RPR-LINE-COUNT
+           MOVE ZERO TO WS-RPR-LN-IDX
+           SET WS-RPR-LINE-NOT-EOF TO TRUE
+           EXEC SQL OPEN REPRICE-LINE-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: REPRICE LINE CURSOR OPEN ERROR '
+                       'SQLCODE=' SQLCODE ' CLAIM=' WS-RPR-CLAIM-ID
+           ELSE
+               PERFORM 2721-FETCH-REPRICE-LINE
+                   UNTIL WS-RPR-LINE-EOF
+               EXEC SQL CLOSE REPRICE-LINE-CURSOR END-EXEC
+           END-IF.
+
+       2721-FETCH-REPRICE-LINE.
+           ADD 1 TO WS-RPR-LN-IDX
+           EXEC SQL
+               FETCH REPRICE-LINE-CURSOR
+               INTO :WS-RPR-LN-SEQ(WS-RPR-LN-IDX),
+                    :WS-RPR-LN-PROC(WS-RPR-LN-IDX),
+                    :WS-RPR-LN-CHARGE(WS-RPR-LN-IDX),
+                    :WS-RPR-LN-OLD-ALLOW(WS-RPR-LN-IDX),
+                    :WS-RPR-LN-OLD-PAID(WS-RPR-LN-IDX)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   ADD 1 TO WS-RPR-LINE-COUNT
+               WHEN +100
+                   SET WS-RPR-LINE-EOF TO TRUE
+                   SUBTRACT 1 FROM WS-RPR-LN-IDX
+               WHEN OTHER
+                   DISPLAY 'CLMADJ01: REPRICE LINE FETCH ERROR '
+                           'SQLCODE=' SQLCODE ' CLAIM='
+                           WS-RPR-CLAIM-ID
+                   SET WS-RPR-LINE-EOF TO TRUE
+                   SUBTRACT 1 FROM WS-RPR-LN-IDX
+           END-EVALUATE.
+
+       2730-BUILD-REPRICE-REQUEST.
+           MOVE ZERO TO WS-RPR-LN-IDX
+           MOVE WS-RPR-CLAIM-TYPE    TO WS-PRC-CLAIM-TYPE
+           MOVE WS-RPQ-PLAN-CODE     TO WS-PRC-PLAN-CODE
+           MOVE WS-RPR-NETWORK-ID    TO WS-PRC-NETWORK-ID
+           MOVE WS-RPR-CONTRACT-TYPE TO WS-PRC-CONTRACT-TYPE
+           MOVE WS-RPR-FEE-SCHED-ID  TO WS-PRC-FEE-SCHED-ID
+           MOVE WS-RPR-LINE-COUNT    TO WS-PRC-LINE-COUNT
+           PERFORM 2731-MOVE-LINE-TO-REQUEST
+               VARYING WS-RPR-LN-IDX FROM 1 BY 1
+               UNTIL WS-RPR-LN-IDX > WS-RPR-LINE-COUNT.
+
+       2731-MOVE-LINE-TO-REQUEST.
+           MOVE WS-RPR-LN-SEQ(WS-RPR-LN-IDX)
+                                TO WS-PRC-LN-SEQ(WS-RPR-LN-IDX)
+           MOVE WS-RPR-LN-PROC(WS-RPR-LN-IDX)
+                                TO WS-PRC-LN-PROC(WS-RPR-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-MOD(WS-RPR-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-REV(WS-RPR-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-DOS(WS-RPR-LN-IDX)
+           MOVE ZERO            TO WS-PRC-LN-UNITS(WS-RPR-LN-IDX)
+           MOVE WS-RPR-LN-CHARGE(WS-RPR-LN-IDX)
+                                TO WS-PRC-LN-CHARGE(WS-RPR-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-DRG(WS-RPR-LN-IDX).
+
+       2740-COMPARE-AND-UPDATE-CLAIM.
+           COMPUTE WS-RPR-VARIANCE =
+               WS-PRC-RSP-TOTAL-PAID - WS-RPR-OLD-PAID
+           IF WS-RPR-VARIANCE NOT = ZERO
+               ADD 1 TO WS-RPR-ADJ-COUNT
+               ADD WS-RPR-VARIANCE TO WS-RPR-VARIANCE-SUM
+               EXEC SQL
+                   UPDATE HCAS.CLAIM_MASTER
+                   SET    ALLOWED_AMT = :WS-PRC-RSP-TOTAL-ALLOWED,
+                          PAID_AMT = :WS-PRC-RSP-TOTAL-PAID,
+                          CLAIM_STATUS =
+                              CASE WHEN :WS-PRC-RSP-TOTAL-PAID > 0
+                                   THEN '50' ELSE '40' END,
+                          ADJUD_DATE = :WS-CURRENT-DATE
+                   WHERE CURRENT OF REPRICE-CLAIM-CURSOR
+               END-EXEC
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'CLMADJ01: REPRICE CLAIM UPDATE ERROR '
+                           'SQLCODE=' SQLCODE ' CLAIM='
+                           WS-RPR-CLAIM-ID
+               END-IF
+               PERFORM 2750-UPDATE-REPRICE-LINES
+               PERFORM 2760-INSERT-ADJUSTMENT-RECORD
+           END-IF.
+
+       2750-UPDATE-REPRICE-LINES.
+           MOVE ZERO TO WS-RPR-LN-IDX
+           PERFORM 2751-UPDATE-ONE-REPRICE-LINE
+               VARYING WS-RPR-LN-IDX FROM 1 BY 1
+               UNTIL WS-RPR-LN-IDX > WS-RPR-LINE-COUNT.
+
+       2751-UPDATE-ONE-REPRICE-LINE.
+           IF WS-PRC-RSP-LN-ALLOW(WS-RPR-LN-IDX) NOT =
+                  WS-RPR-LN-OLD-ALLOW(WS-RPR-LN-IDX)
+           OR WS-PRC-RSP-LN-PAID(WS-RPR-LN-IDX) NOT =
+                  WS-RPR-LN-OLD-PAID(WS-RPR-LN-IDX)
+               EXEC SQL
+                   UPDATE HCAS.CLAIM_LINE
+                   SET    ALLOWED_AMT =
+                              :WS-PRC-RSP-LN-ALLOW(WS-RPR-LN-IDX),
+                          PAID_AMT =
+                              :WS-PRC-RSP-LN-PAID(WS-RPR-LN-IDX),
+                          DENY_CODE =
+                              :WS-PRC-RSP-LN-DENY(WS-RPR-LN-IDX)
+                   WHERE CLAIM_ID = :WS-RPR-CLAIM-ID
+                     AND LINE_SEQ =
+                              :WS-RPR-LN-SEQ(WS-RPR-LN-IDX)
+               END-EXEC
+               IF SQLCODE NOT = ZERO
+                   DISPLAY 'CLMADJ01: REPRICE LINE UPDATE ERROR '
+                           'SQLCODE=' SQLCODE ' CLAIM='
+                           WS-RPR-CLAIM-ID
+               END-IF
+           END-IF.
+
+       2760-INSERT-ADJUSTMENT-RECORD.
+      *--- RECORD THE NET PAYMENT CHANGE AS A CORRECTION ADJUSTMENT -
+           INITIALIZE CLAIM-ADJUSTMENT-RECORD
+           MOVE WS-RPR-CLAIM-ID    TO CADJ-CLAIM-ID
+           MOVE ZERO               TO CADJ-LINE-SEQ
+           SET CADJ-GRP-CORRECTION TO TRUE
+           MOVE WS-CADJ-REASON-CODE TO CADJ-REASON-CODE
+           MOVE WS-RPR-VARIANCE    TO CADJ-AMOUNT
+           MOVE ZERO               TO CADJ-QUANTITY
+           EXEC SQL
+               INSERT INTO HCAS.CLAIM_ADJUSTMENT
+                   (CLAIM_ID, LINE_SEQ, GROUP_CODE, REASON_CODE,
+                    ADJ_AMOUNT, ADJ_QUANTITY, ADJ_DATE, ADJ_SOURCE)
+               VALUES
+                   (:CADJ-CLAIM-ID, :CADJ-LINE-SEQ, :CADJ-GROUP-CODE,
+                    :CADJ-REASON-CODE, :CADJ-AMOUNT, :CADJ-QUANTITY,
+                    :WS-CURRENT-DATE, :WS-RUN-ID)
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: ADJUSTMENT INSERT ERROR SQLCODE='
+                       SQLCODE ' CLAIM=' WS-RPR-CLAIM-ID
+           END-IF.
+
        3000-VALIDATE-CLAIM-DATA.
       *--- VALIDATE REQUIRED HEADER FIELDS ---
            IF WS-STG-CLAIM-ID = SPACES
@@ -373,7 +803,7 @@
            ELSE
                PERFORM 3110-FETCH-VALIDATE-LINE
                    UNTIL SQLCODE = +100
-                   OR WS-LINE-COUNT > 50
+                   OR WS-LINE-COUNT > 999
                EXEC SQL CLOSE LINE-CURSOR END-EXEC
            END-IF
            IF WS-LINE-COUNT = ZERO
@@ -650,12 +1080,47 @@
                END-IF
            END-IF.
 
+       6600-PROCESS-COB.
+      *--- DETERMINE IF THIS MEMBER HAS OTHER COVERAGE ON FILE  ---
+      *    AND IF A PRIMARY CARRIER EOB HAS BEEN KEYED IN.       ---
+           SET WS-COB-NOT-FOUND TO TRUE
+           MOVE ZERO TO WS-BEN-COB-AMT
+           EXEC SQL
+               SELECT PRIMARY_PAYER_ID,
+                      PRIMARY_ALLOWED_AMT,
+                      PRIMARY_PAID_AMT
+               INTO :WS-COB-PRIMARY-PAYER,
+                    :WS-COB-PRIMARY-ALLOWED,
+                    :WS-COB-PRIMARY-PAID
+               FROM HCAS.COB_PRIMARY_PAYMENT
+               WHERE MEMBER_ID = :WS-STG-MEMBER-ID
+                 AND CLAIM_ID  = :WS-STG-CLAIM-ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = ZERO
+               SET WS-COB-FOUND TO TRUE
+      *--- SECONDARY LIABILITY = LESSER OF OUR ALLOWED AMOUNT LESS ---
+      *    PRIMARY PAYMENT, OR WHAT WE WOULD HAVE OWED AS PRIMARY  ---
+               COMPUTE WS-COB-SECONDARY-LIAB =
+                   WS-PRC-RSP-TOTAL-ALLOWED - WS-COB-PRIMARY-PAID
+               IF WS-COB-SECONDARY-LIAB < ZERO
+                   MOVE ZERO TO WS-COB-SECONDARY-LIAB
+               END-IF
+               IF WS-COB-SECONDARY-LIAB > WS-BEN-PLAN-PAYS
+                   MOVE WS-BEN-PLAN-PAYS TO WS-COB-SECONDARY-LIAB
+               END-IF
+               MOVE WS-COB-SECONDARY-LIAB TO WS-BEN-COB-AMT
+               MOVE WS-COB-SECONDARY-LIAB TO WS-BEN-PLAN-PAYS
+               MOVE ZERO TO WS-BEN-MEMBER-RESP
+           END-IF.
+
        7000-FINALIZE-CLAIM.
       *--- DETERMINE FINAL CLAIM STATUS ---
            IF WS-CLAIM-INVALID
-               IF WS-IS-DUPLICATE
-                   MOVE '40' TO WS-FINAL-STATUS
-                   ADD 1 TO WS-CLAIMS-DENIED
+               PERFORM 7050-DETERMINE-PEND-ELIGIBILITY
+               IF WS-NOT-DUPLICATE AND WS-IS-PEND-ELIGIBLE
+                   MOVE '30' TO WS-FINAL-STATUS
+                   ADD 1 TO WS-CLAIMS-PENDED
                ELSE
                    MOVE '40' TO WS-FINAL-STATUS
                    ADD 1 TO WS-CLAIMS-DENIED
@@ -682,8 +1147,76 @@
       *--- UPDATE ACCUMULATORS IF PAID ---
            IF WS-FINAL-STATUS = '50'
                PERFORM 7400-UPDATE-ACCUMULATORS
+           END-IF
+      *--- PERSIST EVERY EDIT CODE THAT FIRED FOR THIS CLAIM ---
+           PERFORM 7500-INSERT-EDIT-HISTORY.
+
+       7050-DETERMINE-PEND-ELIGIBILITY.
+      *--- A CLAIM PENDS (RATHER THAN DENIES) ONLY WHEN EVERY  ---
+      *    EDIT CODE THAT FIRED IS ON THE PEND-ELIGIBLE LIST   ---
+      *    AND THE CLAIM IS NOT A DUPLICATE                    ---
+           SET WS-NO-HARD-DENY TO TRUE
+           PERFORM VARYING WS-EH-IDX FROM 1 BY 1
+               UNTIL WS-EH-IDX >= WS-EDIT-IDX
+               IF WS-EDIT-CODE(WS-EH-IDX) NOT = SPACES
+                   MOVE 'N' TO WS-PEND-ELIGIBLE-SW
+                   PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+                       UNTIL WS-PEND-IDX > 2
+                       IF WS-EDIT-CODE(WS-EH-IDX) =
+                                              WS-PEND-CODE(WS-PEND-IDX)
+                           MOVE 'Y' TO WS-PEND-ELIGIBLE-SW
+                       END-IF
+                   END-PERFORM
+                   IF WS-NOT-PEND-ELIGIBLE
+                       SET WS-HAS-HARD-DENY TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-HAS-HARD-DENY
+               SET WS-NOT-PEND-ELIGIBLE TO TRUE
+           ELSE
+               SET WS-IS-PEND-ELIGIBLE TO TRUE
            END-IF.
 
+       7600-TAKE-CHECKPOINT.
+           EXEC SQL COMMIT END-EXEC
+           EXEC SQL
+               UPDATE HCAS.BATCH_RUN_CONTROL
+               SET    LAST_CHECKPOINT_CLM = :WS-LAST-CHECKPOINT-CLM,
+                      CLAIMS_PROCESSED = :WS-CLAIMS-PROCESSED,
+                      CLAIMS_PAID = :WS-CLAIMS-PAID,
+                      CLAIMS_DENIED = :WS-CLAIMS-DENIED,
+                      CLAIMS_PENDED = :WS-CLAIMS-PENDED
+               WHERE  RUN_ID = :WS-RUN-ID
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMADJ01: CHECKPOINT UPDATE ERROR SQLCODE='
+                       SQLCODE ' RUN=' WS-RUN-ID
+           END-IF
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+       7500-INSERT-EDIT-HISTORY.
+           PERFORM VARYING WS-EH-IDX FROM 1 BY 1
+               UNTIL WS-EH-IDX >= WS-EDIT-IDX
+               IF WS-EDIT-CODE(WS-EH-IDX) NOT = SPACES
+                   MOVE WS-EDIT-CODE(WS-EH-IDX) TO WS-EH-EDIT-CODE
+                   EXEC SQL
+                       INSERT INTO HCAS.CLAIM_EDIT_HISTORY
+                           (CLAIM_ID, EDIT_SEQ, EDIT_CODE,
+                            FINAL_STATUS, EDIT_DATE)
+                       VALUES
+                           (:WS-STG-CLAIM-ID, :WS-EH-IDX,
+                            :WS-EH-EDIT-CODE, :WS-FINAL-STATUS,
+                            :WS-CURRENT-DATE)
+                   END-EXEC
+                   IF SQLCODE NOT = ZERO
+                       DISPLAY 'CLMADJ01: EDIT HISTORY INS ERROR '
+                               'SQLCODE=' SQLCODE
+                               ' CLM=' WS-STG-CLAIM-ID
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        7100-INSERT-CLAIM-MASTER.
            EXEC SQL
                INSERT INTO HCAS.CLAIM_MASTER
@@ -693,7 +1226,8 @@
                     BILLING_NPI, RENDERING_NPI, FACILITY_NPI,
                     PLACE_OF_SERVICE, PRINCIPAL_DIAG,
                     TOTAL_CHARGES, ALLOWED_AMT, PAID_AMT,
-                    COPAY_AMT, DEDUCTIBLE_AMT, COINSURANCE_AMT)
+                    COPAY_AMT, DEDUCTIBLE_AMT, COINSURANCE_AMT,
+                    COB_AMT)
                VALUES
                    (:WS-STG-CLAIM-ID, :WS-STG-CLAIM-TYPE,
                     :WS-FINAL-STATUS, :WS-STG-SOURCE-CODE,
@@ -708,7 +1242,8 @@
                     :WS-BEN-PLAN-PAYS,
                     :WS-BEN-COPAY-APPLY,
                     :WS-BEN-DEDUCTIBLE-APPLY,
-                    :WS-BEN-COINS-APPLY)
+                    :WS-BEN-COINS-APPLY,
+                    :WS-BEN-COB-AMT)
            END-EXEC
            IF SQLCODE NOT = ZERO
                DISPLAY 'CLMADJ01: INSERT CLAIM ERROR SQLCODE='
@@ -793,6 +1328,26 @@
                   INTO WS-RPT-LINE
            WRITE CLMRPT-RECORD FROM WS-RPT-LINE
            MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLAIMS PENDED:    ' DELIMITED SIZE
+                  WS-CLAIMS-PENDED      DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'MASS REPROCESS - MEMBERS:   ' DELIMITED SIZE
+                  WS-RPQ-COUNT          DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'MASS REPROCESS - CLAIMS:    ' DELIMITED SIZE
+                  WS-RPR-CLAIMS-COUNT   DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'MASS REPROCESS - ADJUSTED:  ' DELIMITED SIZE
+                  WS-RPR-ADJ-COUNT      DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
            STRING '=============================================='
                DELIMITED SIZE INTO WS-RPT-LINE
            WRITE CLMRPT-RECORD FROM WS-RPT-LINE.
@@ -827,12 +1382,27 @@
 
        9000-TERMINATE.
            EXEC SQL CLOSE CLAIM-CURSOR END-EXEC
+           EXEC SQL
+               UPDATE HCAS.BATCH_RUN_CONTROL
+               SET    RUN_STATUS = 'C',
+                      END_TIMESTAMP = :WS-CURRENT-DATE,
+                      LAST_CHECKPOINT_CLM = :WS-LAST-CHECKPOINT-CLM,
+                      CLAIMS_PROCESSED = :WS-CLAIMS-PROCESSED,
+                      CLAIMS_PAID = :WS-CLAIMS-PAID,
+                      CLAIMS_DENIED = :WS-CLAIMS-DENIED,
+                      CLAIMS_PENDED = :WS-CLAIMS-PENDED
+               WHERE  RUN_ID = :WS-RUN-ID
+           END-EXEC
            EXEC SQL COMMIT END-EXEC
            DISPLAY '=============================================='
            DISPLAY 'CLMADJ01: ADJUDICATION COMPLETE'
            DISPLAY '  CLAIMS PROCESSED: ' WS-CLAIMS-PROCESSED
            DISPLAY '  CLAIMS PAID:      ' WS-CLAIMS-PAID
            DISPLAY '  CLAIMS DENIED:    ' WS-CLAIMS-DENIED
+           DISPLAY '  CLAIMS PENDED:    ' WS-CLAIMS-PENDED
+           DISPLAY '  REPROCESS MEMBERS:' WS-RPQ-COUNT
+           DISPLAY '  REPROCESS CLAIMS: ' WS-RPR-CLAIMS-COUNT
+           DISPLAY '  REPROCESS ADJUSTED:' WS-RPR-ADJ-COUNT
            DISPLAY '=============================================='
            CLOSE CLMRPT-FILE
            MOVE ZERO TO RETURN-CODE.

@@ -42,7 +42,6 @@
       *----------------------------------------------------------------*
       * PROGRAM IDENTIFICATION AND VERSION CONTROL                      *
       *----------------------------------------------------------------*
-       01  WS-PROGRAM-ID              PIC X(08)  VALUE 'CLMDTL00'.
        01  WS-PROGRAM-VERSION         PIC X(06)  VALUE '01.00 '.
        01  WS-TRANSACTION-ID          PIC X(04)  VALUE 'CDTL'.
 
@@ -188,6 +187,17 @@
            05  HV-LINE-NDC            PIC X(11).
            05  HV-LINE-POS            PIC X(02).
 
+      *----------------------------------------------------------------*
+      * DB2 HOST VARIABLES FOR KEYSET PAGE ANCHORS                     *
+      * CARRY THE BOUNDARY OF THE CURRENTLY DISPLAYED PAGE SO THE      *
+      * CURSOR CAN BE RE-OPENED AT THAT POINT ON THE NEXT REQUEST      *
+      * INSTEAD OF ALWAYS RESTARTING FROM THE TOP OF THE RESULT SET    *
+      *----------------------------------------------------------------*
+       01  WS-DB2-PAGE-ANCHOR.
+           05  HV-ANCHOR-DOS          PIC X(10).
+           05  HV-ANCHOR-CLAIM-ID     PIC X(15).
+           05  HV-ANCHOR-LINE-SEQ     PIC S9(04) COMP VALUE ZERO.
+
       *----------------------------------------------------------------*
       * CLAIM LINE NULL INDICATORS                                      *
       *----------------------------------------------------------------*
@@ -248,6 +258,12 @@
                    15  WS-RSP-LN-ALW  PIC S9(07)V99 COMP-3.
                    15  WS-RSP-LN-PAID PIC S9(07)V99 COMP-3.
                    15  WS-RSP-LN-DENY PIC X(05).
+                   15  WS-RSP-LN-NDC  PIC X(11).
+           05  WS-RSP-PAGE-NUMBER     PIC ZZZ9.
+           05  WS-RSP-MORE-CLAIMS-IND PIC X(01).
+           05  WS-RSP-LINE-PAGE-NUMBER
+                                       PIC ZZZ9.
+           05  WS-RSP-MORE-LINES-IND  PIC X(01).
 
       *----------------------------------------------------------------*
       * FINANCIAL SUMMARY ACCUMULATORS                                  *
@@ -299,17 +315,14 @@
 
       *----------------------------------------------------------------*
       * PAGINATION CONTROL                                              *
+      * THE CLAIM AND LINE ARRAYS BELOW ARE SIZED TO HOLD ONE PAGE     *
+      * OF RESULTS; THE FULL RESULT SET IS REACHED BY PAGING A DB2     *
+      * KEYSET CURSOR FORWARD/BACKWARD THROUGH THE COMMAREA RATHER     *
+      * THAN BY SILENTLY DROPPING ROWS BEYOND THE FIRST PAGE            *
       *----------------------------------------------------------------*
        01  WS-PAGE-CONTROL.
-           05  WS-PAGE-NUMBER         PIC S9(04) COMP VALUE 1.
-           05  WS-CLAIMS-PER-PAGE     PIC S9(04) COMP VALUE 10.
-           05  WS-TOTAL-CLAIM-ROWS    PIC S9(04) COMP VALUE ZERO.
-           05  WS-CURRENT-ROW-NUM     PIC S9(04) COMP VALUE ZERO.
-           05  WS-START-ROW           PIC S9(04) COMP VALUE 1.
-           05  WS-END-ROW             PIC S9(04) COMP VALUE 10.
-           05  WS-MORE-PAGES-SW       PIC X(01)  VALUE 'N'.
-               88 MORE-PAGES                       VALUE 'Y'.
-               88 NO-MORE-PAGES                    VALUE 'N'.
+           05  WS-CLAIMS-PER-PAGE     PIC S9(04) COMP VALUE 20.
+           05  WS-LINES-PER-PAGE      PIC S9(04) COMP VALUE 50.
 
       *----------------------------------------------------------------*
       * CLAIM STATUS DECODE TABLE                                       *
@@ -357,6 +370,8 @@
            05  WS-DATE-WORK           PIC 9(08)  VALUE ZERO.
            05  WS-TIME-WORK           PIC 9(06)  VALUE ZERO.
            05  WS-ABSTIME             PIC S9(15) COMP-3 VALUE ZERO.
+           05  WS-YTD-START-DATE      PIC X(10)  VALUE SPACES.
+           05  WS-YTD-END-DATE        PIC X(10)  VALUE SPACES.
 
       *----------------------------------------------------------------*
       * DB2 CURSOR DECLARATIONS                                         *
@@ -400,6 +415,10 @@
                                AND COALESCE(EN.TERM_DATE,
                                    '9999-12-31')
                WHERE   CM.MEMBER_ID = :HV-MEMBER-ID
+               AND     ( :HV-ANCHOR-DOS = SPACES
+                         OR CM.SERVICE_FROM_DATE < :HV-ANCHOR-DOS
+                         OR ( CM.SERVICE_FROM_DATE = :HV-ANCHOR-DOS
+                              AND CM.CLAIM_ID < :HV-ANCHOR-CLAIM-ID ) )
                ORDER BY CM.SERVICE_FROM_DATE DESC,
                         CM.CLAIM_ID DESC
            END-EXEC.
@@ -426,6 +445,8 @@
                        CL.PLACE_OF_SERVICE
                FROM    HCAS.CLAIM_LINE CL
                WHERE   CL.CLAIM_ID = :WS-SAVE-CLAIM-ID
+               AND     ( :HV-ANCHOR-LINE-SEQ = ZERO
+                         OR CL.LINE_SEQ_NBR > :HV-ANCHOR-LINE-SEQ )
                ORDER BY CL.LINE_SEQ_NBR
            END-EXEC.
 
@@ -440,6 +461,8 @@
                88 CA-PAGE-FORWARD                  VALUE 'PF'.
                88 CA-PAGE-BACKWARD                 VALUE 'PB'.
                88 CA-CLAIM-DETAIL                  VALUE 'CD'.
+               88 CA-LINE-PAGE-FORWARD              VALUE 'LF'.
+               88 CA-LINE-PAGE-BACKWARD             VALUE 'LB'.
                88 CA-RETURN-TO-LIST                VALUE 'RL'.
            05  CA-MEMBER-ID           PIC X(12).
            05  CA-DOS-FROM            PIC X(10).
@@ -448,6 +471,38 @@
            05  CA-STATUS-FILTER       PIC X(02).
            05  CA-SELECTED-CLAIM-ID   PIC X(15).
            05  CA-PAGE-NUMBER         PIC S9(04) COMP.
+
+      *----------------------------------------------------------------*
+      * CLAIM-LIST PAGING STATE - CARRIED ROUND-TRIP IN THE COMMAREA   *
+      * SO THE NEXT TASK CAN RESUME THE DB2 CURSOR AT THE RIGHT SPOT   *
+      *----------------------------------------------------------------*
+           05  CA-MORE-CLAIMS-SW      PIC X(01).
+               88 CA-MORE-CLAIMS                   VALUE 'Y'.
+               88 CA-NO-MORE-CLAIMS                VALUE 'N'.
+           05  CA-CURRENT-ANCHOR-DOS  PIC X(10).
+           05  CA-CURRENT-ANCHOR-CLAIM-ID
+                                       PIC X(15).
+           05  CA-LAST-DOS            PIC X(10).
+           05  CA-LAST-CLAIM-ID       PIC X(15).
+           05  CA-CLAIM-STACK-TOP     PIC S9(04) COMP.
+           05  CA-CLAIM-STACK OCCURS 30 TIMES.
+               10  CA-CLAIM-STK-DOS      PIC X(10).
+               10  CA-CLAIM-STK-CLAIM-ID PIC X(15).
+
+      *----------------------------------------------------------------*
+      * LINE-DETAIL PAGING STATE - SAME KEYSET/STACK TECHNIQUE,        *
+      * KEYED ON LINE_SEQ_NBR WITHIN THE SELECTED CLAIM                *
+      *----------------------------------------------------------------*
+           05  CA-LINE-PAGE-NUMBER    PIC S9(04) COMP.
+           05  CA-MORE-LINES-SW       PIC X(01).
+               88 CA-MORE-LINES                    VALUE 'Y'.
+               88 CA-NO-MORE-LINES                 VALUE 'N'.
+           05  CA-CURRENT-LINE-ANCHOR PIC S9(04) COMP.
+           05  CA-LAST-LINE-SEQ       PIC S9(04) COMP.
+           05  CA-LINE-STACK-TOP      PIC S9(04) COMP.
+           05  CA-LINE-STACK OCCURS 20 TIMES.
+               10  CA-LINE-STK-SEQ    PIC S9(04) COMP.
+
            05  CA-RESPONSE-AREA.
                10  CA-RSP-RETURN-CODE PIC X(02).
                10  CA-RSP-MSG         PIC X(80).
@@ -463,6 +518,9 @@
       *================================================================*
        0000-MAIN-CONTROL.
 
+           MOVE 'CLMDTL00' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+
            EXEC CICS HANDLE CONDITION
                ERROR   (9000-CICS-ERROR-HANDLER)
                NOTFND  (9100-NOT-FOUND-HANDLER)
@@ -481,15 +539,15 @@
                    WHEN CA-INITIAL-INQUIRY
                        PERFORM 2000-PROCESS-INQUIRY
                    WHEN CA-PAGE-FORWARD
-                       ADD 1 TO WS-PAGE-NUMBER
-                       PERFORM 2000-PROCESS-INQUIRY
+                       PERFORM 2500-PAGE-CLAIMS-FORWARD
                    WHEN CA-PAGE-BACKWARD
-                       IF WS-PAGE-NUMBER > 1
-                           SUBTRACT 1 FROM WS-PAGE-NUMBER
-                       END-IF
-                       PERFORM 2000-PROCESS-INQUIRY
+                       PERFORM 2600-PAGE-CLAIMS-BACKWARD
                    WHEN CA-CLAIM-DETAIL
                        PERFORM 3000-PROCESS-CLAIM-DETAIL
+                   WHEN CA-LINE-PAGE-FORWARD
+                       PERFORM 3500-PAGE-LINES-FORWARD
+                   WHEN CA-LINE-PAGE-BACKWARD
+                       PERFORM 3600-PAGE-LINES-BACKWARD
                    WHEN CA-RETURN-TO-LIST
                        PERFORM 2000-PROCESS-INQUIRY
                    WHEN OTHER
@@ -545,6 +603,7 @@
            IF VALID-INPUT
                PERFORM 2200-VALIDATE-MEMBER
                IF VALID-INPUT
+                   PERFORM 2050-RESET-PAGE-ANCHORS
                    PERFORM 2300-FETCH-CLAIM-HISTORY
                    IF WS-RSP-CLAIM-COUNT > ZERO
                        PERFORM 2400-BUILD-DETAIL-MAP
@@ -563,6 +622,24 @@
        2000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 2050-RESET-PAGE-ANCHORS                                         *
+      *   START A FRESH CLAIM LIST AT PAGE 1 - CLEARS THE KEYSET       *
+      *   ANCHOR AND THE BACK-PAGING STACK CARRIED IN THE COMMAREA     *
+      *================================================================*
+       2050-RESET-PAGE-ANCHORS.
+
+           MOVE 1     TO CA-PAGE-NUMBER
+           MOVE ZERO  TO CA-CLAIM-STACK-TOP
+           MOVE SPACES TO CA-CURRENT-ANCHOR-DOS
+           MOVE SPACES TO CA-CURRENT-ANCHOR-CLAIM-ID
+           MOVE SPACES TO HV-ANCHOR-DOS
+           MOVE SPACES TO HV-ANCHOR-CLAIM-ID
+           .
+
+       2050-EXIT.
+           EXIT.
+
       *================================================================*
       * 2100-RECEIVE-INPUT                                              *
       *   RECEIVE AND VALIDATE MAP INPUT FIELDS                        *
@@ -647,6 +724,7 @@
       *--- POPULATE MEMBER INFO IN RESPONSE ---
            IF VALID-INPUT
                MOVE HV-MEMBER-ID TO WS-RSP-MBR-ID
+               MOVE HV-MEMBER-ID TO CA-MEMBER-ID
                STRING HV-MEMBER-LAST-NAME DELIMITED SPACES
                       ', ' DELIMITED SIZE
                       HV-MEMBER-FIRST-NAME DELIMITED SPACES
@@ -664,12 +742,13 @@
       *================================================================*
        2300-FETCH-CLAIM-HISTORY.
 
-           INITIALIZE WS-FINANCIAL-SUMMARY
            MOVE ZERO TO WS-RSP-CLAIM-COUNT
            MOVE ZERO TO WS-CLAIM-INDEX
            MOVE 'N'  TO WS-END-OF-CURSOR-SW
+           MOVE CA-CURRENT-ANCHOR-DOS      TO HV-ANCHOR-DOS
+           MOVE CA-CURRENT-ANCHOR-CLAIM-ID TO HV-ANCHOR-CLAIM-ID
 
-      *--- OPEN THE CLAIM HISTORY CURSOR ---
+      *--- OPEN THE CLAIM HISTORY CURSOR AT THE CURRENT PAGE ANCHOR ---
            EXEC SQL
                OPEN CLAIM-HISTORY-CURSOR
            END-EXEC
@@ -682,10 +761,17 @@
                GO TO 2300-EXIT
            END-IF
 
-      *--- FETCH ROWS IN A LOOP ---
+      *--- FETCH ONE PAGE OF ROWS - A FULL PAGE WITH THE CURSOR NOT  ---
+      *    YET AT END MEANS MORE CLAIMS REMAIN FOR A LATER PAGE      ---
            PERFORM 2310-FETCH-NEXT-CLAIM
                UNTIL END-OF-CURSOR
-               OR WS-CLAIM-INDEX >= 20
+               OR WS-CLAIM-INDEX >= WS-CLAIMS-PER-PAGE
+
+           IF END-OF-CURSOR
+               SET CA-NO-MORE-CLAIMS TO TRUE
+           ELSE
+               SET CA-MORE-CLAIMS TO TRUE
+           END-IF
 
       *--- CLOSE THE CURSOR ---
            EXEC SQL
@@ -693,6 +779,12 @@
            END-EXEC
 
            MOVE WS-CLAIM-INDEX TO WS-RSP-CLAIM-COUNT
+
+      *--- SAVE THE LAST ROW'S KEY AS THE FORWARD-PAGING ANCHOR ---
+           IF WS-CLAIM-INDEX > ZERO
+               MOVE WS-RSP-CLM-DOS(WS-CLAIM-INDEX) TO CA-LAST-DOS
+               MOVE WS-RSP-CLM-ID(WS-CLAIM-INDEX)  TO CA-LAST-CLAIM-ID
+           END-IF
            .
 
        2300-EXIT.
@@ -738,7 +830,6 @@
                    ADD 1 TO WS-CLAIM-INDEX
                    PERFORM 2320-ENRICH-WITH-VSAM-PROVIDER
                    PERFORM 2330-POPULATE-RESPONSE-CLAIM
-                   PERFORM 2340-ACCUMULATE-FINANCIALS
                WHEN +100
                    MOVE 'Y' TO WS-END-OF-CURSOR-SW
                WHEN OTHER
@@ -873,32 +964,67 @@
            EXIT.
 
       *================================================================*
-      * 2340-ACCUMULATE-FINANCIALS                                      *
-      *   ADD CLAIM-LEVEL AMOUNTS TO RUNNING TOTALS                    *
+      * 2350-CALCULATE-YTD-SUMMARY                                      *
+      *   COMPUTES THE FINANCIAL SUMMARY FROM A SINGLE DB2 AGGREGATE  *
+      *   QUERY SCOPED TO ALL OF THE MEMBER'S CLAIMS YEAR-TO-DATE -   *
+      *   NOT JUST THE CLAIMS ON THE CURRENT PAGE. RUN ON EVERY TASK  *
+      *   THAT BUILDS THE DETAIL MAP SINCE WORKING-STORAGE DOES NOT   *
+      *   SURVIVE A CICS PSEUDO-CONVERSATIONAL ROUND TRIP             *
       *================================================================*
-       2340-ACCUMULATE-FINANCIALS.
+       2350-CALCULATE-YTD-SUMMARY.
 
-           ADD HV-TOTAL-CHARGES   TO WS-SUM-TOTAL-CHARGES
-           ADD HV-TOTAL-ALLOWED   TO WS-SUM-TOTAL-ALLOWED
-           ADD HV-TOTAL-PAID      TO WS-SUM-TOTAL-PAID
-           ADD HV-MEMBER-RESP     TO WS-SUM-TOTAL-MBR-RESP
-           ADD HV-DEDUCTIBLE-AMT  TO WS-SUM-DEDUCTIBLE
-           ADD HV-COPAY-AMT       TO WS-SUM-COPAY
-           ADD HV-COINSURANCE-AMT TO WS-SUM-COINSURANCE
+           INITIALIZE WS-FINANCIAL-SUMMARY
+           MOVE CA-MEMBER-ID TO HV-MEMBER-ID
+
+           STRING WS-CURR-YYYY DELIMITED SIZE
+                  '-01-01'     DELIMITED SIZE
+               INTO WS-YTD-START-DATE
+           STRING WS-CURR-YYYY DELIMITED SIZE
+                  '-'          DELIMITED SIZE
+                  WS-CURR-MM   DELIMITED SIZE
+                  '-'          DELIMITED SIZE
+                  WS-CURR-DD   DELIMITED SIZE
+               INTO WS-YTD-END-DATE
 
-           EVALUATE HV-CLAIM-STATUS
-               WHEN '50'
-                   ADD 1 TO WS-SUM-CLAIMS-PAID
-               WHEN '40'
-                   ADD 1 TO WS-SUM-CLAIMS-DENIED
-               WHEN '20'
-                   ADD 1 TO WS-SUM-CLAIMS-PENDED
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE
+           EXEC SQL
+               SELECT  COALESCE(SUM(TOTAL_CHARGES), 0),
+                       COALESCE(SUM(ALLOWED_AMOUNT), 0),
+                       COALESCE(SUM(PAID_AMOUNT), 0),
+                       COALESCE(SUM(MEMBER_RESPONSIBILITY), 0),
+                       COALESCE(SUM(DEDUCTIBLE_APPLIED), 0),
+                       COALESCE(SUM(COPAY_APPLIED), 0),
+                       COALESCE(SUM(COINSURANCE_APPLIED), 0),
+                       COALESCE(SUM(CASE WHEN CLAIM_STATUS = '50'
+                                         THEN 1 ELSE 0 END), 0),
+                       COALESCE(SUM(CASE WHEN CLAIM_STATUS = '40'
+                                         THEN 1 ELSE 0 END), 0),
+                       COALESCE(SUM(CASE WHEN CLAIM_STATUS = '20'
+                                         THEN 1 ELSE 0 END), 0)
+               INTO    :WS-SUM-TOTAL-CHARGES,
+                       :WS-SUM-TOTAL-ALLOWED,
+                       :WS-SUM-TOTAL-PAID,
+                       :WS-SUM-TOTAL-MBR-RESP,
+                       :WS-SUM-DEDUCTIBLE,
+                       :WS-SUM-COPAY,
+                       :WS-SUM-COINSURANCE,
+                       :WS-SUM-CLAIMS-PAID,
+                       :WS-SUM-CLAIMS-DENIED,
+                       :WS-SUM-CLAIMS-PENDED
+               FROM    HCAS.CLAIM_MASTER
+               WHERE   MEMBER_ID = :HV-MEMBER-ID
+               AND     SERVICE_FROM_DATE BETWEEN :WS-YTD-START-DATE
+                                           AND    :WS-YTD-END-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = +100
+               MOVE '90' TO WS-RSP-RETURN-CODE
+               MOVE 'DB2 ERROR CALCULATING YTD SUMMARY'
+                   TO WS-RSP-ERROR-MSG
+               PERFORM 9200-DB2-ERROR-HANDLER
+           END-IF
            .
 
-       2340-EXIT.
+       2350-EXIT.
            EXIT.
 
       *================================================================*
@@ -910,12 +1036,33 @@
            MOVE '00' TO WS-RSP-RETURN-CODE
            MOVE SPACES TO WS-RSP-ERROR-MSG
 
+      *--- RECALCULATE THE YTD FINANCIAL SUMMARY FOR DISPLAY - THIS   ---
+      *    IS A MEMBER-LEVEL AGGREGATE, INDEPENDENT OF WHICH PAGE OF  ---
+      *    CLAIMS OR LINES IS CURRENTLY ON SCREEN                    ---
+           PERFORM 2350-CALCULATE-YTD-SUMMARY
+
       *--- FORMAT FINANCIAL SUMMARY FOR DISPLAY ---
            MOVE WS-SUM-TOTAL-CHARGES TO WS-DISP-CHARGES
            MOVE WS-SUM-TOTAL-ALLOWED TO WS-DISP-ALLOWED
            MOVE WS-SUM-TOTAL-PAID    TO WS-DISP-PAID
            MOVE WS-SUM-TOTAL-MBR-RESP TO WS-DISP-MBR-RESP
 
+      *--- SHOW THE CALLER WHERE THEY ARE IN THE CLAIM LIST AND     ---
+      *    WHETHER FURTHER PAGES ARE AVAILABLE RATHER THAN SILENTLY ---
+      *    DROPPING CLAIMS PAST THIS PAGE                            ---
+           MOVE CA-PAGE-NUMBER TO WS-RSP-PAGE-NUMBER
+           IF CA-MORE-CLAIMS
+               MOVE 'Y' TO WS-RSP-MORE-CLAIMS-IND
+           ELSE
+               MOVE 'N' TO WS-RSP-MORE-CLAIMS-IND
+           END-IF
+           MOVE CA-LINE-PAGE-NUMBER TO WS-RSP-LINE-PAGE-NUMBER
+           IF CA-MORE-LINES
+               MOVE 'Y' TO WS-RSP-MORE-LINES-IND
+           ELSE
+               MOVE 'N' TO WS-RSP-MORE-LINES-IND
+           END-IF
+
       *--- DECODE STATUS AND TYPE FOR EACH CLAIM ---
            PERFORM VARYING WS-CLAIM-INDEX FROM 1 BY 1
                UNTIL WS-CLAIM-INDEX > WS-RSP-CLAIM-COUNT
@@ -981,58 +1128,103 @@
            EXIT.
 
       *================================================================*
-      * 3000-PROCESS-CLAIM-DETAIL                                       *
-      *   FETCHES LINE-LEVEL DETAIL FOR A SELECTED CLAIM               *
+      * 2500-PAGE-CLAIMS-FORWARD                                        *
+      *   ADVANCES THE CLAIM LIST TO THE NEXT PAGE BY RE-OPENING THE   *
+      *   CURSOR WITH THE LAST DISPLAYED ROW AS THE KEYSET ANCHOR.     *
+      *   THE ANCHOR THAT GOT US TO THE CURRENT PAGE IS PUSHED ONTO    *
+      *   THE COMMAREA STACK SO 2600-PAGE-CLAIMS-BACKWARD CAN RETURN   *
+      *   TO IT LATER                                                  *
       *================================================================*
-       3000-PROCESS-CLAIM-DETAIL.
+       2500-PAGE-CLAIMS-FORWARD.
 
-           MOVE CA-SELECTED-CLAIM-ID TO WS-SAVE-CLAIM-ID
-           MOVE ZERO TO WS-LINE-INDEX
+           MOVE CA-MEMBER-ID TO HV-MEMBER-ID
+           PERFORM 2200-VALIDATE-MEMBER
 
-      *--- OPEN LINE DETAIL CURSOR ---
-           EXEC SQL
-               OPEN LINE-DETAIL-CURSOR
-           END-EXEC
+           IF VALID-INPUT
+               IF CA-MORE-CLAIMS AND CA-CLAIM-STACK-TOP < 30
+                   ADD 1 TO CA-CLAIM-STACK-TOP
+                   MOVE CA-CURRENT-ANCHOR-DOS
+                       TO CA-CLAIM-STK-DOS(CA-CLAIM-STACK-TOP)
+                   MOVE CA-CURRENT-ANCHOR-CLAIM-ID
+                       TO CA-CLAIM-STK-CLAIM-ID(CA-CLAIM-STACK-TOP)
 
-           IF SQLCODE NOT = 0
-               MOVE '90' TO WS-RSP-RETURN-CODE
-               MOVE 'DB2 ERROR OPENING LINE CURSOR'
-                   TO WS-RSP-ERROR-MSG
-               PERFORM 9200-DB2-ERROR-HANDLER
-               GO TO 3000-EXIT
+                   MOVE CA-LAST-DOS      TO CA-CURRENT-ANCHOR-DOS
+                   MOVE CA-LAST-CLAIM-ID TO CA-CURRENT-ANCHOR-CLAIM-ID
+                   ADD 1 TO CA-PAGE-NUMBER
+
+                   PERFORM 2300-FETCH-CLAIM-HISTORY
+               END-IF
+               PERFORM 2400-BUILD-DETAIL-MAP
+           ELSE
+               PERFORM 8000-SEND-ERROR-MAP
            END-IF
+           .
 
-      *--- FETCH LINE ROWS ---
-           MOVE 'N' TO WS-END-OF-CURSOR-SW
-           PERFORM 3100-FETCH-NEXT-LINE
-               UNTIL END-OF-CURSOR
-               OR WS-LINE-INDEX >= 50
+       2500-EXIT.
+           EXIT.
 
-      *--- CLOSE THE LINE CURSOR ---
-           EXEC SQL
-               CLOSE LINE-DETAIL-CURSOR
-           END-EXEC
+      *================================================================*
+      * 2600-PAGE-CLAIMS-BACKWARD                                       *
+      *   RETURNS THE CLAIM LIST TO THE PREVIOUS PAGE BY POPPING THE   *
+      *   ANCHOR THAT WAS USED TO FETCH IT OFF THE COMMAREA STACK AND  *
+      *   RE-OPENING THE SAME FORWARD CURSOR WITH THAT ANCHOR          *
+      *================================================================*
+       2600-PAGE-CLAIMS-BACKWARD.
 
-      *--- FIND THE CLAIM IN THE RESPONSE ARRAY AND SET LINE COUNT ---
-           PERFORM VARYING WS-CLAIM-INDEX FROM 1 BY 1
-               UNTIL WS-CLAIM-INDEX > WS-RSP-CLAIM-COUNT
-               IF WS-RSP-CLM-ID(WS-CLAIM-INDEX) =
-                  WS-SAVE-CLAIM-ID
-                   MOVE WS-LINE-INDEX
-                       TO WS-RSP-CLM-LINE-CT(WS-CLAIM-INDEX)
+           MOVE CA-MEMBER-ID TO HV-MEMBER-ID
+           PERFORM 2200-VALIDATE-MEMBER
+
+           IF VALID-INPUT
+               IF CA-PAGE-NUMBER > 1 AND CA-CLAIM-STACK-TOP > ZERO
+                   MOVE CA-CLAIM-STK-DOS(CA-CLAIM-STACK-TOP)
+                       TO CA-CURRENT-ANCHOR-DOS
+                   MOVE CA-CLAIM-STK-CLAIM-ID(CA-CLAIM-STACK-TOP)
+                       TO CA-CURRENT-ANCHOR-CLAIM-ID
+                   SUBTRACT 1 FROM CA-CLAIM-STACK-TOP
+                   SUBTRACT 1 FROM CA-PAGE-NUMBER
+
+                   PERFORM 2300-FETCH-CLAIM-HISTORY
                END-IF
-           END-PERFORM
+               PERFORM 2400-BUILD-DETAIL-MAP
+           ELSE
+               PERFORM 8000-SEND-ERROR-MAP
+           END-IF
+           .
 
-      *--- ALSO READ VSAM FOR PROVIDER DETAIL ON THIS CLAIM ---
-           PERFORM 3200-GET-PROVIDER-DETAIL
+       2600-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3000-PROCESS-CLAIM-DETAIL                                       *
+      *   FETCHES LINE-LEVEL DETAIL FOR A SELECTED CLAIM               *
+      *================================================================*
+       3000-PROCESS-CLAIM-DETAIL.
 
-      *--- SEND UPDATED MAP ---
+           MOVE CA-SELECTED-CLAIM-ID TO WS-SAVE-CLAIM-ID
+           PERFORM 3050-RESET-LINE-PAGE-ANCHORS
+           PERFORM 3400-FETCH-LINE-PAGE
+           PERFORM 3200-GET-PROVIDER-DETAIL
            PERFORM 2400-BUILD-DETAIL-MAP
            .
 
        3000-EXIT.
            EXIT.
 
+      *================================================================*
+      * 3050-RESET-LINE-PAGE-ANCHORS                                    *
+      *   START A FRESH LINE LIST AT PAGE 1 FOR THE SELECTED CLAIM     *
+      *================================================================*
+       3050-RESET-LINE-PAGE-ANCHORS.
+
+           MOVE 1    TO CA-LINE-PAGE-NUMBER
+           MOVE ZERO TO CA-LINE-STACK-TOP
+           MOVE ZERO TO CA-CURRENT-LINE-ANCHOR
+           MOVE ZERO TO HV-ANCHOR-LINE-SEQ
+           .
+
+       3050-EXIT.
+           EXIT.
+
       *================================================================*
       * 3100-FETCH-NEXT-LINE                                            *
       *   FETCH ONE CLAIM LINE FROM DB2 CURSOR                         *
@@ -1119,6 +1311,11 @@
                MOVE HV-LINE-DENY-REASON
                    TO WS-RSP-LN-DENY
                       (WS-CLAIM-INDEX, WS-LINE-INDEX)
+               IF NI-LINE-NDC >= 0
+                   MOVE HV-LINE-NDC
+                       TO WS-RSP-LN-NDC
+                          (WS-CLAIM-INDEX, WS-LINE-INDEX)
+               END-IF
            END-IF
            .
 
@@ -1150,6 +1347,111 @@
        3200-EXIT.
            EXIT.
 
+      *================================================================*
+      * 3400-FETCH-LINE-PAGE                                            *
+      *   OPENS THE LINE DETAIL CURSOR AT THE CURRENT LINE ANCHOR,     *
+      *   FETCHES ONE PAGE OF LINES, AND RECORDS WHETHER MORE LINES    *
+      *   REMAIN BEYOND THIS PAGE INSTEAD OF SILENTLY DROPPING THEM    *
+      *================================================================*
+       3400-FETCH-LINE-PAGE.
+
+           MOVE ZERO TO WS-LINE-INDEX
+           MOVE 'N'  TO WS-END-OF-CURSOR-SW
+           MOVE CA-CURRENT-LINE-ANCHOR TO HV-ANCHOR-LINE-SEQ
+
+           EXEC SQL
+               OPEN LINE-DETAIL-CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE '90' TO WS-RSP-RETURN-CODE
+               MOVE 'DB2 ERROR OPENING LINE CURSOR'
+                   TO WS-RSP-ERROR-MSG
+               PERFORM 9200-DB2-ERROR-HANDLER
+               GO TO 3400-EXIT
+           END-IF
+
+      *--- FETCH ONE PAGE OF LINE ROWS ---
+           PERFORM 3100-FETCH-NEXT-LINE
+               UNTIL END-OF-CURSOR
+               OR WS-LINE-INDEX >= WS-LINES-PER-PAGE
+
+           IF END-OF-CURSOR
+               SET CA-NO-MORE-LINES TO TRUE
+           ELSE
+               SET CA-MORE-LINES TO TRUE
+           END-IF
+
+           EXEC SQL
+               CLOSE LINE-DETAIL-CURSOR
+           END-EXEC
+
+      *--- SAVE THE LAST LINE SEQUENCE AS THE FORWARD-PAGING ANCHOR ---
+           IF WS-LINE-INDEX > ZERO
+               PERFORM VARYING WS-CLAIM-INDEX FROM 1 BY 1
+                   UNTIL WS-CLAIM-INDEX > WS-RSP-CLAIM-COUNT
+                   OR WS-RSP-CLM-ID(WS-CLAIM-INDEX) = WS-SAVE-CLAIM-ID
+                   CONTINUE
+               END-PERFORM
+               IF WS-CLAIM-INDEX <= WS-RSP-CLAIM-COUNT
+                   MOVE WS-LINE-INDEX
+                       TO WS-RSP-CLM-LINE-CT(WS-CLAIM-INDEX)
+                   MOVE WS-RSP-LN-SEQ(WS-CLAIM-INDEX, WS-LINE-INDEX)
+                       TO CA-LAST-LINE-SEQ
+               END-IF
+           END-IF
+           .
+
+       3400-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3500-PAGE-LINES-FORWARD                                         *
+      *   ADVANCES THE LINE LIST FOR THE CURRENTLY SELECTED CLAIM TO   *
+      *   ITS NEXT PAGE, USING THE SAME KEYSET/STACK TECHNIQUE AS      *
+      *   2500-PAGE-CLAIMS-FORWARD                                      *
+      *================================================================*
+       3500-PAGE-LINES-FORWARD.
+
+           IF CA-MORE-LINES AND CA-LINE-STACK-TOP < 20
+               ADD 1 TO CA-LINE-STACK-TOP
+               MOVE CA-CURRENT-LINE-ANCHOR
+                   TO CA-LINE-STK-SEQ(CA-LINE-STACK-TOP)
+
+               MOVE CA-LAST-LINE-SEQ TO CA-CURRENT-LINE-ANCHOR
+               ADD 1 TO CA-LINE-PAGE-NUMBER
+
+               PERFORM 3400-FETCH-LINE-PAGE
+               PERFORM 3200-GET-PROVIDER-DETAIL
+           END-IF
+           PERFORM 2400-BUILD-DETAIL-MAP
+           .
+
+       3500-EXIT.
+           EXIT.
+
+      *================================================================*
+      * 3600-PAGE-LINES-BACKWARD                                        *
+      *   RETURNS THE LINE LIST FOR THE SELECTED CLAIM TO ITS          *
+      *   PREVIOUS PAGE BY POPPING THE ANCHOR STACK                    *
+      *================================================================*
+       3600-PAGE-LINES-BACKWARD.
+
+           IF CA-LINE-PAGE-NUMBER > 1 AND CA-LINE-STACK-TOP > ZERO
+               MOVE CA-LINE-STK-SEQ(CA-LINE-STACK-TOP)
+                   TO CA-CURRENT-LINE-ANCHOR
+               SUBTRACT 1 FROM CA-LINE-STACK-TOP
+               SUBTRACT 1 FROM CA-LINE-PAGE-NUMBER
+
+               PERFORM 3400-FETCH-LINE-PAGE
+               PERFORM 3200-GET-PROVIDER-DETAIL
+           END-IF
+           PERFORM 2400-BUILD-DETAIL-MAP
+           .
+
+       3600-EXIT.
+           EXIT.
+
       *================================================================*
       * 8000-SEND-ERROR-MAP                                             *
       *   SEND ERROR MESSAGE VIA MAP                                    *

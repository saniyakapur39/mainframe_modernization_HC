@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DENRPT01.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  DENRPT01                                             *
+      * PURPOSE:  CONSOLIDATED DENIAL/EDIT-CODE REPORTING PROGRAM       *
+      *           CLMADJ01, CLMPRC01 AND PRVVAL02 EACH RECORD THEIR     *
+      *           OWN REJECT/DENY CODES IN HCAS.CLAIM_EDIT_HISTORY AND  *
+      *           HCAS.CLAIM_LINE.DENY_CODE, BUT THERE IS NO SINGLE     *
+      *           PLACE AN ANALYST CAN SEE DENIAL/EDIT VOLUME ACROSS    *
+      *           THE WHOLE ADJUDICATION PIPELINE. THIS PROGRAM         *
+      *           SUMMARIZES BOTH SOURCES FOR A GIVEN PROCESSING DATE   *
+      *           INTO ONE REPORT, TRANSLATING EACH CODE TO A PLAIN-    *
+      *           LANGUAGE DESCRIPTION.                                 *
+      * INPUTS:   DB2 TABLES - HCAS.CLAIM_EDIT_HISTORY                  *
+      *           DB2 TABLES - HCAS.CLAIM_LINE, HCAS.CLAIM_MASTER       *
+      * OUTPUTS:  DENRPTOT - CONSOLIDATED DENIAL/EDIT SUMMARY REPORT    *
+      * FREQUENCY: DAILY BATCH (RUN AFTER CLMADJ01 COMPLETES)           *
+      *================================================================*
+      *---------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  HCAS DEV TEAM  INITIAL VERSION                    *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DENRPT-FILE
+               ASSIGN TO DENRPTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DENRPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  DENRPT-RECORD               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY CLMCOPY.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-RPT-STATUS               PIC X(02).
+       01  WS-RPT-LINE                 PIC X(133).
+
+       01  WS-REPORT-DATE              PIC 9(08).
+
+       01  WS-EH-EDIT-CODE             PIC X(05).
+       01  WS-EH-EDIT-COUNT            PIC S9(09) COMP-3.
+       01  WS-EH-EDIT-COUNT-DISP       PIC ZZZZZZZZ9.
+
+       01  WS-CL-DENY-CODE             PIC X(05).
+       01  WS-CL-DENY-COUNT            PIC S9(09) COMP-3.
+       01  WS-CL-DENY-COUNT-DISP       PIC ZZZZZZZZ9.
+       01  WS-CL-DENY-AMOUNT           PIC S9(09)V99 COMP-3.
+       01  WS-CL-DENY-AMOUNT-DISP      PIC ZZZZZZZZ9.99-.
+       01  WS-DENY-TOTAL-AMOUNT-DISP   PIC ZZZZZZZZ9.99-.
+
+       01  WS-SWITCHES.
+           05  WS-EDIT-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-EDIT-EOF         VALUE 'Y'.
+               88  WS-EDIT-NOT-EOF     VALUE 'N'.
+           05  WS-DENY-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-DENY-EOF         VALUE 'Y'.
+               88  WS-DENY-NOT-EOF     VALUE 'N'.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-EDIT-CODES-RPTD      PIC 9(05) VALUE ZERO.
+           05  WS-EDIT-TOTAL-COUNT     PIC 9(09) VALUE ZERO.
+           05  WS-DENY-CODES-RPTD      PIC 9(05) VALUE ZERO.
+           05  WS-DENY-TOTAL-COUNT     PIC 9(09) VALUE ZERO.
+           05  WS-DENY-TOTAL-AMOUNT    PIC S9(09)V99 COMP-3
+                                       VALUE ZERO.
+
+      *    PLAIN-LANGUAGE DESCRIPTIONS FOR THE EDIT/DENY CODES SET BY
+      *    CLMADJ01, CLMPRC01 AND PRVVAL02, SO THIS REPORT DOESN'T
+      *    MAKE THE READER GO LOOK UP WHAT 'ED021' MEANS.
+       01  WS-CODE-DESC-TABLE.
+           05  FILLER PIC X(45) VALUE
+               'ED001REQUIRED CLAIM ID MISSING              '.
+           05  FILLER PIC X(45) VALUE
+               'ED002INVALID CLAIM TYPE                     '.
+           05  FILLER PIC X(45) VALUE
+               'ED003REQUIRED MEMBER ID MISSING              '.
+           05  FILLER PIC X(45) VALUE
+               'ED004REQUIRED BILLING NPI MISSING            '.
+           05  FILLER PIC X(45) VALUE
+               'ED005TOTAL CHARGES NOT GREATER THAN ZERO     '.
+           05  FILLER PIC X(45) VALUE
+               'ED006REQUIRED PRINCIPAL DIAGNOSIS MISSING    '.
+           05  FILLER PIC X(45) VALUE
+               'ED010CLAIM LINE CURSOR OPEN FAILED           '.
+           05  FILLER PIC X(45) VALUE
+               'ED011NO CLAIM LINE ITEMS PRESENT             '.
+           05  FILLER PIC X(45) VALUE
+               'ED020LINE DATE OF SERVICE NOT NUMERIC        '.
+           05  FILLER PIC X(45) VALUE
+               'ED021LINE DOS-FROM AFTER DOS-THRU            '.
+           05  FILLER PIC X(45) VALUE
+               'ED022LINE CHARGE NOT GREATER THAN ZERO       '.
+           05  FILLER PIC X(45) VALUE
+               'ED023PROFESSIONAL LINE MISSING PROC CODE     '.
+           05  FILLER PIC X(45) VALUE
+               'ED024INSTITUTIONAL LINE MISSING REV CODE     '.
+           05  FILLER PIC X(45) VALUE
+               'EL001MEMBER NOT ELIGIBLE ON DATE OF SERVICE  '.
+           05  FILLER PIC X(45) VALUE
+               'EL099ELIGIBILITY VERIFICATION ERROR          '.
+           05  FILLER PIC X(45) VALUE
+               'PV001PROVIDER FAILED VALIDATION              '.
+           05  FILLER PIC X(45) VALUE
+               'PV002PROVIDER NOT PARTICIPATING IN NETWORK   '.
+           05  FILLER PIC X(45) VALUE
+               'PV099PROVIDER VALIDATION ERROR               '.
+           05  FILLER PIC X(45) VALUE
+               'DP001DUPLICATE CLAIM                         '.
+           05  FILLER PIC X(45) VALUE
+               'PC001CLAIM PRICING FAILED                    '.
+           05  FILLER PIC X(45) VALUE
+               '48   NO FACILITY RATE ON FILE FOR NETWORK    '.
+           05  FILLER PIC X(45) VALUE
+               'EX001EXAMINER OVERRIDE DENIAL                '.
+           05  FILLER PIC X(45) VALUE
+               'EX002EXAMINER RELEASE FOR READJUDICATION     '.
+       01  WS-CODE-DESC-TABLE-R REDEFINES WS-CODE-DESC-TABLE.
+           05  WS-CD-ENTRY OCCURS 22 TIMES.
+               10  WS-CD-CODE          PIC X(05).
+               10  WS-CD-DESC          PIC X(40).
+
+       01  WS-CD-SUB                   PIC 9(03).
+       01  WS-CODE-DESC-HOLD           PIC X(40).
+       01  WS-DESC-FOUND-SW            PIC X(01) VALUE 'N'.
+           88  WS-DESC-FOUND           VALUE 'Y'.
+           88  WS-DESC-NOT-FOUND       VALUE 'N'.
+
+           EXEC SQL
+               DECLARE EDIT-SUMMARY-CURSOR CURSOR FOR
+               SELECT EDIT_CODE, COUNT(*)
+               FROM HCAS.CLAIM_EDIT_HISTORY
+               WHERE EDIT_DATE = :WS-REPORT-DATE
+               GROUP BY EDIT_CODE
+               ORDER BY COUNT(*) DESC
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE DENY-SUMMARY-CURSOR CURSOR FOR
+               SELECT CL.DENY_CODE, COUNT(*),
+                      SUM(CL.LINE_CHARGE - CL.ALLOWED_AMT)
+               FROM HCAS.CLAIM_LINE CL
+               INNER JOIN HCAS.CLAIM_MASTER CM
+                   ON CL.CLAIM_ID = CM.CLAIM_ID
+               WHERE CL.DENY_CODE NOT = SPACES
+                 AND CM.PROCESS_DATE = :WS-REPORT-DATE
+               GROUP BY CL.DENY_CODE
+               ORDER BY COUNT(*) DESC
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-EDIT-CODES
+           PERFORM 3000-REPORT-DENY-CODES
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'DENRPT01' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE
+           OPEN OUTPUT DENRPT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'DENRPT01: ERROR OPENING DENRPT-FILE - '
+                       'STATUS=' WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 8300-WRITE-HEADING.
+
+       2000-REPORT-EDIT-CODES.
+           EXEC SQL OPEN EDIT-SUMMARY-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'DENRPT01: EDIT CURSOR OPEN ERROR SQLCODE='
+                       SQLCODE
+           ELSE
+               PERFORM 2100-FETCH-EDIT-SUMMARY
+                   UNTIL WS-EDIT-EOF
+               EXEC SQL CLOSE EDIT-SUMMARY-CURSOR END-EXEC
+           END-IF.
+
+       2100-FETCH-EDIT-SUMMARY.
+           EXEC SQL
+               FETCH EDIT-SUMMARY-CURSOR
+               INTO :WS-EH-EDIT-CODE, :WS-EH-EDIT-COUNT
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   ADD 1 TO WS-EDIT-CODES-RPTD
+                   ADD WS-EH-EDIT-COUNT TO WS-EDIT-TOTAL-COUNT
+                   PERFORM 7000-LOOKUP-CODE-DESC
+                   PERFORM 8400-WRITE-EDIT-LINE
+               WHEN +100
+                   SET WS-EDIT-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY 'DENRPT01: EDIT FETCH ERROR SQLCODE='
+                           SQLCODE
+                   SET WS-EDIT-EOF TO TRUE
+           END-EVALUATE.
+
+       3000-REPORT-DENY-CODES.
+           EXEC SQL OPEN DENY-SUMMARY-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'DENRPT01: DENY CURSOR OPEN ERROR SQLCODE='
+                       SQLCODE
+           ELSE
+               PERFORM 3100-FETCH-DENY-SUMMARY
+                   UNTIL WS-DENY-EOF
+               EXEC SQL CLOSE DENY-SUMMARY-CURSOR END-EXEC
+           END-IF.
+
+       3100-FETCH-DENY-SUMMARY.
+           EXEC SQL
+               FETCH DENY-SUMMARY-CURSOR
+               INTO :WS-CL-DENY-CODE, :WS-CL-DENY-COUNT,
+                    :WS-CL-DENY-AMOUNT
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   ADD 1 TO WS-DENY-CODES-RPTD
+                   ADD WS-CL-DENY-COUNT TO WS-DENY-TOTAL-COUNT
+                   ADD WS-CL-DENY-AMOUNT TO WS-DENY-TOTAL-AMOUNT
+                   MOVE WS-CL-DENY-CODE TO WS-EH-EDIT-CODE
+                   PERFORM 7000-LOOKUP-CODE-DESC
+                   PERFORM 8500-WRITE-DENY-LINE
+               WHEN +100
+                   SET WS-DENY-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY 'DENRPT01: DENY FETCH ERROR SQLCODE='
+                           SQLCODE
+                   SET WS-DENY-EOF TO TRUE
+           END-EVALUATE.
+
+       7000-LOOKUP-CODE-DESC.
+           SET WS-DESC-NOT-FOUND TO TRUE
+           MOVE SPACES TO WS-CODE-DESC-HOLD
+           PERFORM VARYING WS-CD-SUB FROM 1 BY 1
+               UNTIL WS-CD-SUB > 21
+               OR WS-DESC-FOUND
+               IF WS-CD-CODE(WS-CD-SUB) = WS-EH-EDIT-CODE
+                   SET WS-DESC-FOUND TO TRUE
+                   MOVE WS-CD-DESC(WS-CD-SUB) TO WS-CODE-DESC-HOLD
+               END-IF
+           END-PERFORM
+           IF WS-DESC-NOT-FOUND
+               MOVE 'UNKNOWN/UNDOCUMENTED CODE' TO WS-CODE-DESC-HOLD
+           END-IF.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'DENRPT01 - TOTALS FOR ' DELIMITED SIZE
+                  WS-REPORT-DATE        DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'DISTINCT EDIT CODES:    ' DELIMITED SIZE
+                  WS-EDIT-CODES-RPTD    DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'TOTAL EDITS RAISED:     ' DELIMITED SIZE
+                  WS-EDIT-TOTAL-COUNT   DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'DISTINCT DENY CODES:    ' DELIMITED SIZE
+                  WS-DENY-CODES-RPTD    DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'TOTAL LINES DENIED:     ' DELIMITED SIZE
+                  WS-DENY-TOTAL-COUNT   DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-DENY-TOTAL-AMOUNT TO WS-DENY-TOTAL-AMOUNT-DISP
+           STRING 'TOTAL CHARGES DENIED:   ' DELIMITED SIZE
+                  WS-DENY-TOTAL-AMOUNT-DISP DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE.
+
+       8300-WRITE-HEADING.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CONSOLIDATED DENIAL/EDIT-CODE REPORT - '
+                  DELIMITED SIZE
+                  WS-REPORT-DATE        DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLAIM-LEVEL EDIT CODES (HCAS.CLAIM_EDIT_HISTORY)'
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE.
+
+       8400-WRITE-EDIT-LINE.
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-EH-EDIT-COUNT TO WS-EH-EDIT-COUNT-DISP
+           STRING WS-EH-EDIT-CODE       DELIMITED SIZE
+                  '  COUNT='            DELIMITED SIZE
+                  WS-EH-EDIT-COUNT-DISP DELIMITED SIZE
+                  '  '                  DELIMITED SIZE
+                  WS-CODE-DESC-HOLD     DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE.
+
+       8500-WRITE-DENY-LINE.
+           IF WS-DENY-CODES-RPTD = 1
+               MOVE SPACES TO WS-RPT-LINE
+               WRITE DENRPT-RECORD FROM WS-RPT-LINE
+               MOVE SPACES TO WS-RPT-LINE
+               STRING 'CLAIM-LINE DENY CODES (HCAS.CLAIM_LINE)'
+                   DELIMITED SIZE INTO WS-RPT-LINE
+               WRITE DENRPT-RECORD FROM WS-RPT-LINE
+           END-IF
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-CL-DENY-COUNT  TO WS-CL-DENY-COUNT-DISP
+           MOVE WS-CL-DENY-AMOUNT TO WS-CL-DENY-AMOUNT-DISP
+           STRING WS-CL-DENY-CODE       DELIMITED SIZE
+                  '  COUNT='            DELIMITED SIZE
+                  WS-CL-DENY-COUNT-DISP DELIMITED SIZE
+                  '  DENIED AMT='       DELIMITED SIZE
+                  WS-CL-DENY-AMOUNT-DISP DELIMITED SIZE
+                  '  '                  DELIMITED SIZE
+                  WS-CODE-DESC-HOLD     DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE DENRPT-RECORD FROM WS-RPT-LINE.
+
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY '=============================================='
+           DISPLAY 'DENRPT01: DENIAL/EDIT-CODE REPORT COMPLETE'
+           DISPLAY '  DISTINCT EDIT CODES: ' WS-EDIT-CODES-RPTD
+           DISPLAY '  TOTAL EDITS RAISED:  ' WS-EDIT-TOTAL-COUNT
+           DISPLAY '  DISTINCT DENY CODES: ' WS-DENY-CODES-RPTD
+           DISPLAY '  TOTAL LINES DENIED:  ' WS-DENY-TOTAL-COUNT
+           DISPLAY '=============================================='
+           CLOSE DENRPT-FILE
+           MOVE ZERO TO RETURN-CODE.

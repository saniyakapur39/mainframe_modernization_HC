@@ -0,0 +1,481 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLMSIM01.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  CLMSIM01                                             *
+      * PURPOSE:  CLAIM RE-PRICING / WHAT-IF SIMULATION DRIVER          *
+      *           READS A FILE OF SIMULATION REQUESTS, EACH NAMING AN  *
+      *           ALREADY-ADJUDICATED CLAIM PLUS AN OPTIONAL SET OF    *
+      *           PRICING OVERRIDES (ALTERNATE NETWORK, CONTRACT TYPE  *
+      *           OR FEE SCHEDULE). THE CLAIM'S STORED LINE ITEMS ARE  *
+      *           RE-PRICED THROUGH CLMPRC01 UNDER THE OVERRIDDEN      *
+      *           PARAMETERS AND COMPARED LINE-BY-LINE AGAINST THE     *
+      *           AMOUNTS ORIGINALLY ADJUDICATED. CLMPRC01 ITSELF IS   *
+      *           CALLED UNCHANGED - IT ONLY EVER READS PRICING        *
+      *           TABLES, SO IT IS ALREADY SAFE TO USE FOR A WHAT-IF   *
+      *           PASS. THIS PROGRAM NEVER UPDATES CLAIM_MASTER,       *
+      *           CLAIM_LINE, CLAIM_STAGING OR ANY ACCUMULATOR OR      *
+      *           HISTORY TABLE - IT ONLY PRODUCES A COMPARISON        *
+      *           REPORT.                                              *
+      * INPUTS:   CLMSIMIN - SIMULATION REQUEST FILE                   *
+      *           DB2 TABLES - HCAS.CLAIM_MASTER, HCAS.CLAIM_LINE      *
+      *           DB2 TABLES - HCAS.PROVIDER_CONTRACT                  *
+      * OUTPUTS:  CLMSIMOT - RE-PRICING COMPARISON REPORT               *
+      * FREQUENCY: ON DEMAND - RUN BY CONTRACTING/PRICING ANALYSTS      *
+      *================================================================*
+      *---------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  HCAS DEV TEAM  INITIAL VERSION - WHAT-IF PRICING   *
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLMSIM-REQ-FILE
+               ASSIGN TO CLMSIMIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT CLMSIM-RPT-FILE
+               ASSIGN TO CLMSIMOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLMSIM-REQ-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CLMSIM-REQ-RECORD.
+           05  CSR-CLAIM-ID            PIC X(15).
+           05  CSR-OVERRIDE-NETWORK    PIC X(06).
+           05  CSR-OVERRIDE-CONTR-TYPE PIC X(02).
+           05  CSR-OVERRIDE-FEE-SCHED  PIC X(08).
+           05  FILLER                  PIC X(49).
+
+       FD  CLMSIM-RPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  CLMSIM-RPT-RECORD           PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY CLMCOPY.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-REQ-STATUS               PIC X(02).
+       01  WS-RPT-STATUS                PIC X(02).
+       01  WS-RPT-LINE                  PIC X(133).
+
+       01  WS-SWITCHES.
+           05  WS-REQ-EOF-SW           PIC X(01) VALUE 'N'.
+               88  WS-REQ-EOF          VALUE 'Y'.
+               88  WS-REQ-NOT-EOF      VALUE 'N'.
+           05  WS-LINE-EOF-SW          PIC X(01) VALUE 'N'.
+               88  WS-LINE-EOF         VALUE 'Y'.
+               88  WS-LINE-NOT-EOF     VALUE 'N'.
+           05  WS-CLAIM-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-CLAIM-FOUND      VALUE 'Y'.
+               88  WS-CLAIM-NOT-FOUND  VALUE 'N'.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-REQUESTS-READ        PIC 9(07) VALUE ZERO.
+           05  WS-REQUESTS-SIMULATED   PIC 9(07) VALUE ZERO.
+           05  WS-REQUESTS-NOT-FOUND   PIC 9(07) VALUE ZERO.
+
+      *    CLAIM HEADER FIELDS NEEDED TO DRIVE A PRICING CALL
+       01  WS-CLM-ID                   PIC X(15).
+       01  WS-CLM-TYPE                 PIC X(02).
+       01  WS-CLM-BILLING-NPI          PIC X(10).
+       01  WS-CLM-TOTAL-CHARGES        PIC S9(09)V99 COMP-3.
+       01  WS-CLM-ALLOWED-AMT          PIC S9(09)V99 COMP-3.
+       01  WS-CLM-PAID-AMT             PIC S9(09)V99 COMP-3.
+
+      *    PROVIDER CONTRACT ON FILE FOR THE CLAIM'S BILLING NPI -
+      *    USED AS THE "ORIGINAL" PRICING PARAMETERS UNLESS THE
+      *    REQUEST RECORD OVERRIDES THEM
+       01  WS-PRV-NETWORK-ID           PIC X(06).
+       01  WS-PRV-CONTRACT-TYPE        PIC X(02).
+       01  WS-PRV-FEE-SCHED-ID         PIC X(08).
+
+      *    CLAIM LINE WORK AREA LOADED FROM HCAS.CLAIM_LINE
+       01  WS-SIM-LINE-COUNT           PIC 9(03) VALUE ZERO.
+       01  WS-SIM-LINE-TABLE.
+           05  WS-SIM-LINE OCCURS 999 TIMES.
+               10  WS-SIM-LN-SEQ       PIC 9(03).
+               10  WS-SIM-LN-PROC      PIC X(05).
+               10  WS-SIM-LN-CHARGE    PIC S9(07)V99 COMP-3.
+               10  WS-SIM-LN-ORIG-ALLOW
+                                       PIC S9(07)V99 COMP-3.
+               10  WS-SIM-LN-ORIG-PAID PIC S9(07)V99 COMP-3.
+
+       01  WS-LN-IDX                   PIC 9(03).
+
+      *    LOCAL COPY OF CLMPRC01'S LINKAGE - THIS PROGRAM HAS NO
+      *    COPYBOOK OF ITS OWN TO SHARE WITH CLMPRC01'S CALLERS, SO
+      *    THE LAYOUT IS DUPLICATED HERE FIELD-FOR-FIELD, THE SAME
+      *    WAY CLMADJ01 AND EXTAPI01 EACH DO
+       01  WS-PRICING-REQUEST.
+           05  WS-PRC-CLAIM-TYPE       PIC X(02).
+           05  WS-PRC-PLAN-CODE        PIC X(08).
+           05  WS-PRC-NETWORK-ID       PIC X(06).
+           05  WS-PRC-CONTRACT-TYPE    PIC X(02).
+           05  WS-PRC-FEE-SCHED-ID     PIC X(08).
+           05  WS-PRC-LINE-COUNT       PIC 9(03).
+           05  WS-PRC-LINES OCCURS 999 TIMES.
+               10  WS-PRC-LN-SEQ       PIC 9(03).
+               10  WS-PRC-LN-PROC      PIC X(05).
+               10  WS-PRC-LN-MOD       PIC X(02).
+               10  WS-PRC-LN-REV       PIC X(04).
+               10  WS-PRC-LN-DOS       PIC X(08).
+               10  WS-PRC-LN-UNITS     PIC S9(05)V99 COMP-3.
+               10  WS-PRC-LN-CHARGE    PIC S9(07)V99 COMP-3.
+               10  WS-PRC-LN-DRG       PIC X(04).
+               10  WS-PRC-LN-NDC       PIC X(11).
+               10  WS-PRC-LN-DAYSUP    PIC 9(03).
+
+       01  WS-PRICING-RESPONSE.
+           05  WS-PRC-RSP-RC           PIC X(02).
+           05  WS-PRC-RSP-MSG          PIC X(80).
+           05  WS-PRC-RSP-TOTAL-ALLOWED
+                                       PIC S9(09)V99 COMP-3.
+           05  WS-PRC-RSP-TOTAL-PAID   PIC S9(09)V99 COMP-3.
+           05  WS-PRC-RSP-LINE-COUNT   PIC 9(03).
+           05  WS-PRC-RSP-LINES OCCURS 999 TIMES.
+               10  WS-PRC-RSP-LN-SEQ   PIC 9(03).
+               10  WS-PRC-RSP-LN-ALLOW PIC S9(07)V99 COMP-3.
+               10  WS-PRC-RSP-LN-PAID  PIC S9(07)V99 COMP-3.
+               10  WS-PRC-RSP-LN-DENY  PIC X(05).
+               10  WS-PRC-RSP-LN-ADJ   PIC X(05)
+                                        OCCURS 5 TIMES.
+
+      *    DISPLAY-EDITED FIELDS FOR REPORT LINES - STRING WILL NOT
+      *    ACCEPT COMP-3 OPERANDS DIRECTLY
+       01  WS-ORIG-ALLOW-DISP          PIC ZZZZZZ9.99-.
+       01  WS-ORIG-PAID-DISP           PIC ZZZZZZ9.99-.
+       01  WS-SIM-ALLOW-DISP           PIC ZZZZZZ9.99-.
+       01  WS-SIM-PAID-DISP            PIC ZZZZZZ9.99-.
+       01  WS-VARIANCE-AMT             PIC S9(07)V99 COMP-3.
+       01  WS-VARIANCE-DISP            PIC ZZZZZZ9.99-.
+       01  WS-CLAIM-VARIANCE-TOTAL     PIC S9(09)V99 COMP-3.
+       01  WS-CLAIM-VAR-TOTAL-DISP     PIC ZZZZZZZZ9.99-.
+
+           EXEC SQL
+               DECLARE SIM-LINE-CURSOR CURSOR FOR
+               SELECT LINE_SEQ, PROC_CODE, LINE_CHARGE,
+                      ALLOWED_AMT, PAID_AMT
+               FROM HCAS.CLAIM_LINE
+               WHERE CLAIM_ID = :WS-CLM-ID
+               ORDER BY LINE_SEQ
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUESTS
+               UNTIL WS-REQ-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'CLMSIM01' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN INPUT  CLMSIM-REQ-FILE
+           OPEN OUTPUT CLMSIM-RPT-FILE
+           IF WS-REQ-STATUS NOT = '00'
+               DISPLAY 'CLMSIM01: ERROR OPENING CLMSIM-REQ-FILE - '
+                       'STATUS=' WS-REQ-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'CLMSIM01: ERROR OPENING CLMSIM-RPT-FILE - '
+                       'STATUS=' WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 8300-WRITE-HEADING
+           PERFORM 1100-READ-REQUEST.
+
+       1100-READ-REQUEST.
+           READ CLMSIM-REQ-FILE
+               AT END
+                   SET WS-REQ-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REQUESTS-READ
+           END-READ.
+
+       2000-PROCESS-REQUESTS.
+           MOVE CSR-CLAIM-ID TO WS-CLM-ID
+           PERFORM 2100-LOOKUP-CLAIM
+           IF WS-CLAIM-FOUND
+               PERFORM 2200-LOOKUP-PROVIDER-CONTRACT
+               PERFORM 2300-LOAD-CLAIM-LINES
+               PERFORM 2400-BUILD-PRICING-REQUEST
+               PERFORM 2500-CALL-PRICER
+               PERFORM 2600-WRITE-COMPARISON
+               ADD 1 TO WS-REQUESTS-SIMULATED
+           ELSE
+               ADD 1 TO WS-REQUESTS-NOT-FOUND
+               PERFORM 8600-WRITE-NOT-FOUND-LINE
+           END-IF
+           PERFORM 1100-READ-REQUEST.
+
+       2100-LOOKUP-CLAIM.
+           SET WS-CLAIM-NOT-FOUND TO TRUE
+           EXEC SQL
+               SELECT CLAIM_TYPE, BILLING_NPI, TOTAL_CHARGES,
+                      ALLOWED_AMT, PAID_AMT
+               INTO :WS-CLM-TYPE, :WS-CLM-BILLING-NPI,
+                    :WS-CLM-TOTAL-CHARGES, :WS-CLM-ALLOWED-AMT,
+                    :WS-CLM-PAID-AMT
+               FROM HCAS.CLAIM_MASTER
+               WHERE CLAIM_ID = :WS-CLM-ID
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET WS-CLAIM-FOUND TO TRUE
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'CLMSIM01: CLAIM LOOKUP ERROR SQLCODE='
+                           SQLCODE ' CLAIM=' WS-CLM-ID
+           END-EVALUATE.
+
+       2200-LOOKUP-PROVIDER-CONTRACT.
+           MOVE SPACES TO WS-PRV-NETWORK-ID
+           MOVE SPACES TO WS-PRV-CONTRACT-TYPE
+           MOVE SPACES TO WS-PRV-FEE-SCHED-ID
+           EXEC SQL
+               SELECT NETWORK_ID, CONTRACT_TYPE, FEE_SCHEDULE_ID
+               INTO :WS-PRV-NETWORK-ID, :WS-PRV-CONTRACT-TYPE,
+                    :WS-PRV-FEE-SCHED-ID
+               FROM HCAS.PROVIDER_CONTRACT
+               WHERE NPI = :WS-CLM-BILLING-NPI
+               ORDER BY PAR_STATUS DESC, EFF_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = +100
+               DISPLAY 'CLMSIM01: PROVIDER CONTRACT LOOKUP ERROR '
+                       'SQLCODE=' SQLCODE ' CLAIM=' WS-CLM-ID
+           END-IF.
+
+       2300-LOAD-CLAIM-LINES.
+           MOVE ZERO TO WS-SIM-LINE-COUNT
+           SET WS-LINE-NOT-EOF TO TRUE
+           EXEC SQL OPEN SIM-LINE-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'CLMSIM01: LINE CURSOR OPEN ERROR SQLCODE='
+                       SQLCODE ' CLAIM=' WS-CLM-ID
+           ELSE
+               PERFORM 2310-FETCH-CLAIM-LINE
+                   UNTIL WS-LINE-EOF
+               EXEC SQL CLOSE SIM-LINE-CURSOR END-EXEC
+           END-IF.
+
+       2310-FETCH-CLAIM-LINE.
+           ADD 1 TO WS-LN-IDX
+           EXEC SQL
+               FETCH SIM-LINE-CURSOR
+               INTO :WS-SIM-LN-SEQ(WS-LN-IDX),
+                    :WS-SIM-LN-PROC(WS-LN-IDX),
+                    :WS-SIM-LN-CHARGE(WS-LN-IDX),
+                    :WS-SIM-LN-ORIG-ALLOW(WS-LN-IDX),
+                    :WS-SIM-LN-ORIG-PAID(WS-LN-IDX)
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   ADD 1 TO WS-SIM-LINE-COUNT
+               WHEN +100
+                   SET WS-LINE-EOF TO TRUE
+                   SUBTRACT 1 FROM WS-LN-IDX
+               WHEN OTHER
+                   DISPLAY 'CLMSIM01: LINE FETCH ERROR SQLCODE='
+                           SQLCODE ' CLAIM=' WS-CLM-ID
+                   SET WS-LINE-EOF TO TRUE
+                   SUBTRACT 1 FROM WS-LN-IDX
+           END-EVALUATE.
+
+       2400-BUILD-PRICING-REQUEST.
+           MOVE ZERO TO WS-LN-IDX
+           MOVE WS-CLM-TYPE         TO WS-PRC-CLAIM-TYPE
+           MOVE SPACES              TO WS-PRC-PLAN-CODE
+           MOVE WS-PRV-NETWORK-ID   TO WS-PRC-NETWORK-ID
+           MOVE WS-PRV-CONTRACT-TYPE
+                                    TO WS-PRC-CONTRACT-TYPE
+           MOVE WS-PRV-FEE-SCHED-ID TO WS-PRC-FEE-SCHED-ID
+           IF CSR-OVERRIDE-NETWORK NOT = SPACES
+               MOVE CSR-OVERRIDE-NETWORK TO WS-PRC-NETWORK-ID
+           END-IF
+           IF CSR-OVERRIDE-CONTR-TYPE NOT = SPACES
+               MOVE CSR-OVERRIDE-CONTR-TYPE
+                                    TO WS-PRC-CONTRACT-TYPE
+           END-IF
+           IF CSR-OVERRIDE-FEE-SCHED NOT = SPACES
+               MOVE CSR-OVERRIDE-FEE-SCHED
+                                    TO WS-PRC-FEE-SCHED-ID
+           END-IF
+           MOVE WS-SIM-LINE-COUNT TO WS-PRC-LINE-COUNT
+           PERFORM 2410-MOVE-LINE-TO-REQUEST
+               VARYING WS-LN-IDX FROM 1 BY 1
+               UNTIL WS-LN-IDX > WS-SIM-LINE-COUNT.
+
+       2410-MOVE-LINE-TO-REQUEST.
+           MOVE WS-SIM-LN-SEQ(WS-LN-IDX)
+                                TO WS-PRC-LN-SEQ(WS-LN-IDX)
+           MOVE WS-SIM-LN-PROC(WS-LN-IDX)
+                                TO WS-PRC-LN-PROC(WS-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-MOD(WS-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-REV(WS-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-DOS(WS-LN-IDX)
+           MOVE 1               TO WS-PRC-LN-UNITS(WS-LN-IDX)
+           MOVE WS-SIM-LN-CHARGE(WS-LN-IDX)
+                                TO WS-PRC-LN-CHARGE(WS-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-DRG(WS-LN-IDX)
+           MOVE SPACES          TO WS-PRC-LN-NDC(WS-LN-IDX)
+           MOVE ZERO            TO WS-PRC-LN-DAYSUP(WS-LN-IDX).
+
+       2500-CALL-PRICER.
+           CALL 'CLMPRC01' USING WS-PRICING-REQUEST
+                                 WS-PRICING-RESPONSE
+           IF WS-PRC-RSP-RC NOT = '00'
+               DISPLAY 'CLMSIM01: SIMULATED PRICING FAILED FOR '
+                       'CLAIM=' WS-CLM-ID ' MSG=' WS-PRC-RSP-MSG
+           END-IF.
+
+       2600-WRITE-COMPARISON.
+           MOVE ZERO TO WS-CLAIM-VARIANCE-TOTAL
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '--------------------------------------------'
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLAIM=' DELIMITED SIZE
+                  WS-CLM-ID DELIMITED SIZE
+                  '  NETWORK=' DELIMITED SIZE
+                  WS-PRC-NETWORK-ID DELIMITED SIZE
+                  '  CONTRACT=' DELIMITED SIZE
+                  WS-PRC-CONTRACT-TYPE DELIMITED SIZE
+                  '  FEESCHED=' DELIMITED SIZE
+                  WS-PRC-FEE-SCHED-ID DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           PERFORM 2610-WRITE-LINE-COMPARISON
+               VARYING WS-LN-IDX FROM 1 BY 1
+               UNTIL WS-LN-IDX > WS-SIM-LINE-COUNT
+           MOVE SPACES TO WS-RPT-LINE
+           MOVE WS-CLAIM-VARIANCE-TOTAL TO WS-CLAIM-VAR-TOTAL-DISP
+           STRING '  CLAIM TOTAL VARIANCE (SIM-ORIG): ' DELIMITED
+                  SIZE
+                  WS-CLAIM-VAR-TOTAL-DISP DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE.
+
+       2610-WRITE-LINE-COMPARISON.
+           MOVE WS-SIM-LN-ORIG-ALLOW(WS-LN-IDX)
+                                    TO WS-ORIG-ALLOW-DISP
+           MOVE WS-SIM-LN-ORIG-PAID(WS-LN-IDX)
+                                    TO WS-ORIG-PAID-DISP
+           MOVE WS-PRC-RSP-LN-ALLOW(WS-LN-IDX)
+                                    TO WS-SIM-ALLOW-DISP
+           MOVE WS-PRC-RSP-LN-PAID(WS-LN-IDX)
+                                    TO WS-SIM-PAID-DISP
+           COMPUTE WS-VARIANCE-AMT =
+               WS-PRC-RSP-LN-PAID(WS-LN-IDX)
+               - WS-SIM-LN-ORIG-PAID(WS-LN-IDX)
+           MOVE WS-VARIANCE-AMT TO WS-VARIANCE-DISP
+           ADD WS-VARIANCE-AMT TO WS-CLAIM-VARIANCE-TOTAL
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '  LN=' DELIMITED SIZE
+                  WS-SIM-LN-SEQ(WS-LN-IDX) DELIMITED SIZE
+                  ' PROC=' DELIMITED SIZE
+                  WS-SIM-LN-PROC(WS-LN-IDX) DELIMITED SIZE
+                  ' ORIG-ALLOW=' DELIMITED SIZE
+                  WS-ORIG-ALLOW-DISP DELIMITED SIZE
+                  ' ORIG-PAID=' DELIMITED SIZE
+                  WS-ORIG-PAID-DISP DELIMITED SIZE
+                  ' SIM-ALLOW=' DELIMITED SIZE
+                  WS-SIM-ALLOW-DISP DELIMITED SIZE
+                  ' SIM-PAID=' DELIMITED SIZE
+                  WS-SIM-PAID-DISP DELIMITED SIZE
+                  ' VARIANCE=' DELIMITED SIZE
+                  WS-VARIANCE-DISP DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'REQUESTS READ:      ' DELIMITED SIZE
+                  WS-REQUESTS-READ DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLAIMS SIMULATED:   ' DELIMITED SIZE
+                  WS-REQUESTS-SIMULATED DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLAIMS NOT FOUND:   ' DELIMITED SIZE
+                  WS-REQUESTS-NOT-FOUND DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE.
+
+       8300-WRITE-HEADING.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLMSIM01 - CLAIM RE-PRICING WHAT-IF REPORT - '
+                  DELIMITED SIZE
+                  WS-CURRENT-DATE DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=============================================='
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'NO CLAIM_MASTER, CLAIM_LINE OR STAGING RECORDS'
+                  ' ARE MODIFIED BY THIS RUN' DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE.
+
+       8600-WRITE-NOT-FOUND-LINE.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '--------------------------------------------'
+               DELIMITED SIZE INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLAIM=' DELIMITED SIZE
+                  WS-CLM-ID DELIMITED SIZE
+                  '  NOT FOUND ON HCAS.CLAIM_MASTER' DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE CLMSIM-RPT-RECORD FROM WS-RPT-LINE.
+
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY '=============================================='
+           DISPLAY 'CLMSIM01: RE-PRICING SIMULATION COMPLETE'
+           DISPLAY '  REQUESTS READ:    ' WS-REQUESTS-READ
+           DISPLAY '  CLAIMS SIMULATED: ' WS-REQUESTS-SIMULATED
+           DISPLAY '  CLAIMS NOT FOUND: ' WS-REQUESTS-NOT-FOUND
+           DISPLAY '=============================================='
+           CLOSE CLMSIM-REQ-FILE
+           CLOSE CLMSIM-RPT-FILE
+           MOVE ZERO TO RETURN-CODE.

@@ -11,6 +11,7 @@
                    88  CLM-TYPE-INST       VALUE 'IN'.
                    88  CLM-TYPE-PROF       VALUE 'PR'.
                    88  CLM-TYPE-DENTAL     VALUE 'DN'.
+                   88  CLM-TYPE-PHARMACY   VALUE 'RX'.
                10  CLM-STATUS-CODE         PIC X(02).
                    88  CLM-STAT-RECEIVED   VALUE '00'.
                    88  CLM-STAT-ACCEPTED   VALUE '10'.
@@ -57,7 +58,7 @@
                10  CLM-WITHHOLD-AMT        PIC S9(07)V99 COMP-3.
            05  CLM-LINE-ITEMS.
                10  CLM-LINE-COUNT          PIC 9(03) COMP-3.
-               10  CLM-LINE OCCURS 50 TIMES
+               10  CLM-LINE OCCURS 999 TIMES
                           DEPENDING ON CLM-LINE-COUNT.
                    15  CLM-LN-SEQ          PIC 9(03).
                    15  CLM-LN-PROC-CODE    PIC X(05).
@@ -75,6 +76,7 @@
                                            OCCURS 5 TIMES.
                    15  CLM-LN-NDC-CODE     PIC X(11).
                    15  CLM-LN-DRG-CODE     PIC X(04).
+                   15  CLM-LN-DAYS-SUPPLY  PIC 9(03).
 
        01  CLAIM-ADJUSTMENT-RECORD.
            05  CADJ-CLAIM-ID              PIC X(15).

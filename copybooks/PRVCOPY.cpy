@@ -73,3 +73,9 @@
                    88  PRV-REC-ACTIVE      VALUE 'A'.
                    88  PRV-REC-INACTIVE    VALUE 'I'.
                    88  PRV-REC-DELETED     VALUE 'D'.
+           05  PRV-HIERARCHY.
+               10  PRV-GROUP-NPI           PIC X(10).
+               10  PRV-AFFIL-TYPE          PIC X(01).
+                   88  PRV-AFFIL-SOLO      VALUE SPACE.
+                   88  PRV-AFFIL-GROUP-MBR VALUE 'G'.
+                   88  PRV-AFFIL-FACILITY  VALUE 'F'.

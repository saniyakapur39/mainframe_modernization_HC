@@ -65,6 +65,7 @@
            05  WS-TAX-ID-PAYER         PIC X(09)
                                        VALUE '123456789'.
            05  WS-PAYER-NAME           PIC X(35)
-                                       VALUE 'NATIONAL HEALTH PARTNERS INC'.
+                                       VALUE 'NATIONAL HEALTH PARTNERS
+      -    'INC'.
            05  WS-NPI-PAYER            PIC X(10)
                                        VALUE '1234567890'.

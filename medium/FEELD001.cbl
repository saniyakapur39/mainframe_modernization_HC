@@ -0,0 +1,482 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FEELD001.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  FEELD001                                             *
+      * PURPOSE:  FEE SCHEDULE MAINTENANCE / VERSIONING LOADER          *
+      *           READS A FLAT FILE OF NEW/CHANGED/TERMINATED FEE      *
+      *           SCHEDULE ENTRIES AND APPLIES THEM TO HCAS.FEE_       *
+      *           SCHEDULE. EVERY ADD, RATE CHANGE OR TERMINATION IS   *
+      *           RECORDED FIELD-BY-FIELD TO HCAS.FEE_SCHEDULE_HIST SO *
+      *           PRICING ANALYSTS CAN SEE WHO CHANGED A RATE, WHEN,   *
+      *           AND WHAT THE OLD AND NEW VALUES WERE. THE FEE        *
+      *           SCHEDULE ITSELF REMAINS DATE-RANGED (EFF_DATE /      *
+      *           TERM_DATE) SO CLMPRC01 CAN ALWAYS PRICE A CLAIM      *
+      *           AGAINST THE RATE THAT WAS IN EFFECT ON THE DATE OF   *
+      *           SERVICE, EVEN AFTER A LATER RATE HAS BEEN LOADED.    *
+      * INPUTS:   FEELDIN-FILE - SEQUENTIAL FEE SCHEDULE INPUT FILE    *
+      *           DB2 TABLE    - HCAS.FEE_SCHEDULE (READ FOR COMPARE)  *
+      * OUTPUTS:  DB2 TABLE    - HCAS.FEE_SCHEDULE (INSERT/UPDATE)     *
+      *           DB2 TABLE    - HCAS.FEE_SCHEDULE_HIST (CHANGE LOG)   *
+      *           FEELDERR-FILE - SEQUENTIAL ERROR/REJECT FILE         *
+      * FREQUENCY: ON DEMAND (ANNUAL/QUARTERLY RATE UPDATES)           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY                                           *
+      * 2026-08-09  HCAS DEV TEAM  INITIAL VERSION - RATE CHANGE-       *
+      *                            HISTORY / VERSIONING LOADER          *
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEELDIN-FILE
+               ASSIGN TO FEELDIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FEELDIN-STATUS.
+
+           SELECT FEELDERR-FILE
+               ASSIGN TO FEELDERR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FEELDERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEELDIN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FEELDIN-RECORD.
+           05  FLI-ACTION-CODE         PIC X(01).
+           05  FLI-FEE-SCHED-ID        PIC X(08).
+           05  FLI-PROC-CODE           PIC X(05).
+           05  FLI-MODIFIER            PIC X(02).
+           05  FLI-EFF-DATE            PIC 9(08).
+           05  FLI-TERM-DATE           PIC 9(08).
+           05  FLI-BASE-AMOUNT         PIC 9(07)V99.
+           05  FLI-RVU-WORK            PIC 9(03)V999.
+           05  FLI-RVU-PE              PIC 9(03)V999.
+           05  FLI-RVU-MP              PIC 9(03)V999.
+           05  FLI-CONV-FACTOR         PIC 9(03)V9999.
+           05  FLI-CHANGED-BY          PIC X(08).
+           05  FILLER                  PIC X(06).
+
+       FD  FEELDERR-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  FEELDERR-RECORD.
+           05  FLE-FEE-SCHED-ID        PIC X(08).
+           05  FLE-PROC-CODE           PIC X(05).
+           05  FLE-REASON-CODE         PIC X(04).
+           05  FLE-REASON-DESC         PIC X(60).
+           05  FLE-SOURCE-DATA         PIC X(23).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-FEELDIN-STATUS       PIC X(02).
+           05  WS-FEELDERR-STATUS      PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF              VALUE 'Y'.
+               88  WS-NOT-EOF          VALUE 'N'.
+           05  WS-VALID-RECORD-SW      PIC X(01) VALUE 'Y'.
+               88  WS-RECORD-VALID     VALUE 'Y'.
+               88  WS-RECORD-INVALID   VALUE 'N'.
+           05  WS-ENTRY-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-ENTRY-FOUND      VALUE 'Y'.
+               88  WS-ENTRY-NOT-FOUND  VALUE 'N'.
+
+       01  WS-INPUT-RECORD.
+           05  WS-IN-ACTION-CODE       PIC X(01).
+               88  WS-ACTION-ADD       VALUE 'A'.
+               88  WS-ACTION-UPDATE    VALUE 'U'.
+               88  WS-ACTION-TERM      VALUE 'T'.
+           05  WS-IN-FEE-SCHED-ID      PIC X(08).
+           05  WS-IN-PROC-CODE         PIC X(05).
+           05  WS-IN-MODIFIER          PIC X(02).
+           05  WS-IN-EFF-DATE          PIC 9(08).
+           05  WS-IN-TERM-DATE         PIC 9(08).
+           05  WS-IN-BASE-AMOUNT       PIC S9(07)V99 COMP-3.
+           05  WS-IN-RVU-WORK          PIC S9(03)V999 COMP-3.
+           05  WS-IN-RVU-PE            PIC S9(03)V999 COMP-3.
+           05  WS-IN-RVU-MP            PIC S9(03)V999 COMP-3.
+           05  WS-IN-CONV-FACTOR       PIC S9(03)V9999 COMP-3.
+           05  WS-IN-CHANGED-BY        PIC X(08).
+
+      *    CURRENT ROW READ BACK FROM HCAS.FEE_SCHEDULE BEFORE AN
+      *    UPDATE OR TERMINATION IS APPLIED, SO THE CHANGE-HISTORY
+      *    DIFF HAS SOMETHING TO COMPARE AGAINST
+       01  WS-OLD-FEE-ENTRY.
+           05  WS-OLD-TERM-DATE        PIC 9(08).
+           05  WS-OLD-BASE-AMOUNT      PIC S9(07)V99 COMP-3.
+           05  WS-OLD-RVU-WORK         PIC S9(03)V999 COMP-3.
+           05  WS-OLD-RVU-PE           PIC S9(03)V999 COMP-3.
+           05  WS-OLD-RVU-MP           PIC S9(03)V999 COMP-3.
+           05  WS-OLD-CONV-FACTOR      PIC S9(03)V9999 COMP-3.
+
+       01  WS-DISP-FIELDS.
+           05  WS-OLD-AMOUNT-DISP      PIC Z(06)9.99-.
+           05  WS-NEW-AMOUNT-DISP      PIC Z(06)9.99-.
+           05  WS-OLD-DATE-DISP        PIC 9(08).
+           05  WS-NEW-DATE-DISP        PIC 9(08).
+           05  WS-OLD-RVU-DISP         PIC Z(02)9.999-.
+           05  WS-NEW-RVU-DISP         PIC Z(02)9.999-.
+           05  WS-OLD-CONV-DISP        PIC Z(02)9.9999-.
+           05  WS-NEW-CONV-DISP        PIC Z(02)9.9999-.
+
+       01  WS-HIST-FIELD-NAME          PIC X(18).
+       01  WS-HIST-OLD-VALUE           PIC X(20).
+       01  WS-HIST-NEW-VALUE           PIC X(20).
+       01  WS-HIST-ACTION              PIC X(01).
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT            PIC 9(07) VALUE ZERO.
+           05  WS-UPD-COUNT            PIC 9(07) VALUE ZERO.
+           05  WS-TERM-COUNT           PIC 9(07) VALUE ZERO.
+           05  WS-ERR-COUNT            PIC 9(07) VALUE ZERO.
+           05  WS-HIST-COUNT           PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FEE-ENTRY
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'FEELD001' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN INPUT  FEELDIN-FILE
+           IF WS-FEELDIN-STATUS NOT = '00'
+               DISPLAY 'FEELD001: OPEN ERROR INPUT - '
+                       WS-FEELDIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FEELDERR-FILE
+           PERFORM 8000-READ-INPUT.
+
+       2000-PROCESS-FEE-ENTRY.
+           MOVE FEELDIN-RECORD TO WS-INPUT-RECORD
+           SET WS-RECORD-VALID TO TRUE
+           PERFORM 2100-VALIDATE-RECORD
+           IF WS-RECORD-VALID
+               EVALUATE TRUE
+                   WHEN WS-ACTION-ADD
+                       PERFORM 3000-ADD-FEE-ENTRY
+                   WHEN WS-ACTION-UPDATE
+                       PERFORM 4000-UPDATE-FEE-ENTRY
+                   WHEN WS-ACTION-TERM
+                       PERFORM 5000-TERMINATE-FEE-ENTRY
+               END-EVALUATE
+           END-IF
+           PERFORM 8000-READ-INPUT.
+
+       2100-VALIDATE-RECORD.
+           IF WS-IN-FEE-SCHED-ID = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E010' TO FLE-REASON-CODE
+               MOVE 'FEE SCHEDULE ID IS REQUIRED' TO FLE-REASON-DESC
+               PERFORM 6000-WRITE-ERROR
+           END-IF
+           IF WS-IN-PROC-CODE = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E020' TO FLE-REASON-CODE
+               MOVE 'PROCEDURE CODE IS REQUIRED' TO FLE-REASON-DESC
+               PERFORM 6000-WRITE-ERROR
+           END-IF
+           IF NOT WS-ACTION-ADD
+              AND NOT WS-ACTION-UPDATE
+              AND NOT WS-ACTION-TERM
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E030' TO FLE-REASON-CODE
+               MOVE 'INVALID ACTION CODE - MUST BE A, U OR T'
+                   TO FLE-REASON-DESC
+               PERFORM 6000-WRITE-ERROR
+           END-IF
+           IF (WS-ACTION-ADD OR WS-ACTION-UPDATE)
+              AND WS-IN-EFF-DATE = ZERO
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E040' TO FLE-REASON-CODE
+               MOVE 'EFFECTIVE DATE IS REQUIRED' TO FLE-REASON-DESC
+               PERFORM 6000-WRITE-ERROR
+           END-IF.
+
+       3000-ADD-FEE-ENTRY.
+           SET WS-ENTRY-NOT-FOUND TO TRUE
+           PERFORM 2200-LOOKUP-CURRENT-ENTRY
+           IF WS-ENTRY-FOUND
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E050' TO FLE-REASON-CODE
+               MOVE 'FEE SCHEDULE ENTRY ALREADY ON FILE'
+                   TO FLE-REASON-DESC
+               PERFORM 6000-WRITE-ERROR
+           ELSE
+               IF WS-IN-TERM-DATE = ZERO
+                   MOVE 99991231 TO WS-IN-TERM-DATE
+               END-IF
+               EXEC SQL
+                   INSERT INTO HCAS.FEE_SCHEDULE
+                       (FEE_SCHED_ID, PROC_CODE, MODIFIER,
+                        EFF_DATE, TERM_DATE, BASE_AMOUNT,
+                        RVU_WORK, RVU_PE, RVU_MP,
+                        CONVERSION_FACTOR, FEE_AMOUNT)
+                   VALUES
+                       (:WS-IN-FEE-SCHED-ID, :WS-IN-PROC-CODE,
+                        :WS-IN-MODIFIER, :WS-IN-EFF-DATE,
+                        :WS-IN-TERM-DATE, :WS-IN-BASE-AMOUNT,
+                        :WS-IN-RVU-WORK, :WS-IN-RVU-PE,
+                        :WS-IN-RVU-MP, :WS-IN-CONV-FACTOR,
+                        :WS-IN-BASE-AMOUNT)
+               END-EXEC
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE 'A' TO WS-HIST-ACTION
+                   MOVE '*NEW ENTRY*' TO WS-HIST-FIELD-NAME
+                   MOVE SPACES TO WS-HIST-OLD-VALUE
+                   MOVE WS-IN-PROC-CODE TO WS-HIST-NEW-VALUE
+                   PERFORM 7150-WRITE-HISTORY-ROW
+               ELSE
+                   DISPLAY 'FEELD001: INSERT ERROR SQLCODE='
+                           SQLCODE ' FEE-SCHED=' WS-IN-FEE-SCHED-ID
+                           ' PROC=' WS-IN-PROC-CODE
+                   MOVE 'E055' TO FLE-REASON-CODE
+                   MOVE 'DB2 INSERT FAILED - SEE SYSTEM LOG'
+                       TO FLE-REASON-DESC
+                   PERFORM 6000-WRITE-ERROR
+               END-IF
+           END-IF.
+
+       4000-UPDATE-FEE-ENTRY.
+           SET WS-ENTRY-NOT-FOUND TO TRUE
+           PERFORM 2200-LOOKUP-CURRENT-ENTRY
+           IF WS-ENTRY-NOT-FOUND
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E060' TO FLE-REASON-CODE
+               MOVE 'FEE SCHEDULE ENTRY NOT FOUND FOR UPDATE'
+                   TO FLE-REASON-DESC
+               PERFORM 6000-WRITE-ERROR
+           ELSE
+               IF WS-IN-TERM-DATE = ZERO
+                   MOVE WS-OLD-TERM-DATE TO WS-IN-TERM-DATE
+               END-IF
+               EXEC SQL
+                   UPDATE HCAS.FEE_SCHEDULE
+                   SET TERM_DATE = :WS-IN-TERM-DATE,
+                       BASE_AMOUNT = :WS-IN-BASE-AMOUNT,
+                       RVU_WORK = :WS-IN-RVU-WORK,
+                       RVU_PE = :WS-IN-RVU-PE,
+                       RVU_MP = :WS-IN-RVU-MP,
+                       CONVERSION_FACTOR = :WS-IN-CONV-FACTOR,
+                       FEE_AMOUNT = :WS-IN-BASE-AMOUNT
+                   WHERE FEE_SCHED_ID = :WS-IN-FEE-SCHED-ID
+                     AND PROC_CODE = :WS-IN-PROC-CODE
+                     AND MODIFIER = :WS-IN-MODIFIER
+                     AND EFF_DATE = :WS-IN-EFF-DATE
+               END-EXEC
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-UPD-COUNT
+                   MOVE 'U' TO WS-HIST-ACTION
+                   PERFORM 7100-WRITE-CHANGE-HISTORY
+               ELSE
+                   DISPLAY 'FEELD001: UPDATE ERROR SQLCODE='
+                           SQLCODE ' FEE-SCHED=' WS-IN-FEE-SCHED-ID
+                           ' PROC=' WS-IN-PROC-CODE
+                   MOVE 'E065' TO FLE-REASON-CODE
+                   MOVE 'DB2 UPDATE FAILED - SEE SYSTEM LOG'
+                       TO FLE-REASON-DESC
+                   PERFORM 6000-WRITE-ERROR
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *    5000-TERMINATE-FEE-ENTRY DOES NOT DELETE THE ROW - IT       *
+      *    CLOSES OUT ITS TERM_DATE SO THE RATE STAYS ON FILE FOR ANY  *
+      *    CLAIM WITH A DATE OF SERVICE WITHIN THE ORIGINAL EFFECTIVE  *
+      *    RANGE, BUT NO LONGER PRICES ANY LATER DATE OF SERVICE       *
+      *----------------------------------------------------------------*
+       5000-TERMINATE-FEE-ENTRY.
+           SET WS-ENTRY-NOT-FOUND TO TRUE
+           PERFORM 2200-LOOKUP-CURRENT-ENTRY
+           IF WS-ENTRY-NOT-FOUND
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E070' TO FLE-REASON-CODE
+               MOVE 'FEE SCHEDULE ENTRY NOT FOUND FOR TERMINATION'
+                   TO FLE-REASON-DESC
+               PERFORM 6000-WRITE-ERROR
+           ELSE
+               IF WS-IN-TERM-DATE = ZERO
+                   MOVE WS-CURRENT-DATE TO WS-IN-TERM-DATE
+               END-IF
+               EXEC SQL
+                   UPDATE HCAS.FEE_SCHEDULE
+                   SET TERM_DATE = :WS-IN-TERM-DATE
+                   WHERE FEE_SCHED_ID = :WS-IN-FEE-SCHED-ID
+                     AND PROC_CODE = :WS-IN-PROC-CODE
+                     AND MODIFIER = :WS-IN-MODIFIER
+                     AND EFF_DATE = :WS-IN-EFF-DATE
+               END-EXEC
+               IF SQLCODE = ZERO
+                   ADD 1 TO WS-TERM-COUNT
+                   MOVE 'T' TO WS-HIST-ACTION
+                   MOVE 'TERM DATE' TO WS-HIST-FIELD-NAME
+                   MOVE WS-OLD-TERM-DATE TO WS-OLD-DATE-DISP
+                   MOVE WS-IN-TERM-DATE  TO WS-NEW-DATE-DISP
+                   MOVE WS-OLD-DATE-DISP TO WS-HIST-OLD-VALUE
+                   MOVE WS-NEW-DATE-DISP TO WS-HIST-NEW-VALUE
+                   PERFORM 7150-WRITE-HISTORY-ROW
+               ELSE
+                   DISPLAY 'FEELD001: TERMINATE ERROR SQLCODE='
+                           SQLCODE ' FEE-SCHED=' WS-IN-FEE-SCHED-ID
+                           ' PROC=' WS-IN-PROC-CODE
+                   MOVE 'E075' TO FLE-REASON-CODE
+                   MOVE 'DB2 UPDATE FAILED - SEE SYSTEM LOG'
+                       TO FLE-REASON-DESC
+                   PERFORM 6000-WRITE-ERROR
+               END-IF
+           END-IF.
+
+       2200-LOOKUP-CURRENT-ENTRY.
+           SET WS-ENTRY-NOT-FOUND TO TRUE
+           EXEC SQL
+               SELECT TERM_DATE, BASE_AMOUNT, RVU_WORK,
+                      RVU_PE, RVU_MP, CONVERSION_FACTOR
+               INTO :WS-OLD-TERM-DATE, :WS-OLD-BASE-AMOUNT,
+                    :WS-OLD-RVU-WORK, :WS-OLD-RVU-PE,
+                    :WS-OLD-RVU-MP, :WS-OLD-CONV-FACTOR
+               FROM HCAS.FEE_SCHEDULE
+               WHERE FEE_SCHED_ID = :WS-IN-FEE-SCHED-ID
+                 AND PROC_CODE = :WS-IN-PROC-CODE
+                 AND MODIFIER = :WS-IN-MODIFIER
+                 AND EFF_DATE = :WS-IN-EFF-DATE
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET WS-ENTRY-FOUND TO TRUE
+               WHEN +100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'FEELD001: LOOKUP ERROR SQLCODE=' SQLCODE
+                           ' FEE-SCHED=' WS-IN-FEE-SCHED-ID
+                           ' PROC=' WS-IN-PROC-CODE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *    CHANGE-HISTORY / AUDIT TRAIL                                 *
+      *    COMPARES THE PRIOR FEE_SCHEDULE ROW TO THE NEWLY-APPLIED     *
+      *    VALUES AND INSERTS ONE HCAS.FEE_SCHEDULE_HIST ROW PER        *
+      *    CHANGED FIELD - SAME BEFORE/AFTER DIFF STYLE PRVLD001 USES   *
+      *    FOR ITS PROVIDER-MASTER CHANGE-HISTORY FILE                  *
+      *----------------------------------------------------------------*
+       7100-WRITE-CHANGE-HISTORY.
+           IF WS-OLD-TERM-DATE NOT = WS-IN-TERM-DATE
+               MOVE 'TERM DATE' TO WS-HIST-FIELD-NAME
+               MOVE WS-OLD-TERM-DATE TO WS-OLD-DATE-DISP
+               MOVE WS-IN-TERM-DATE  TO WS-NEW-DATE-DISP
+               MOVE WS-OLD-DATE-DISP TO WS-HIST-OLD-VALUE
+               MOVE WS-NEW-DATE-DISP TO WS-HIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-ROW
+           END-IF
+           IF WS-OLD-BASE-AMOUNT NOT = WS-IN-BASE-AMOUNT
+               MOVE 'BASE AMOUNT' TO WS-HIST-FIELD-NAME
+               MOVE WS-OLD-BASE-AMOUNT TO WS-OLD-AMOUNT-DISP
+               MOVE WS-IN-BASE-AMOUNT  TO WS-NEW-AMOUNT-DISP
+               MOVE WS-OLD-AMOUNT-DISP TO WS-HIST-OLD-VALUE
+               MOVE WS-NEW-AMOUNT-DISP TO WS-HIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-ROW
+           END-IF
+           IF WS-OLD-RVU-WORK NOT = WS-IN-RVU-WORK
+               MOVE 'RVU WORK' TO WS-HIST-FIELD-NAME
+               MOVE WS-OLD-RVU-WORK TO WS-OLD-RVU-DISP
+               MOVE WS-IN-RVU-WORK  TO WS-NEW-RVU-DISP
+               MOVE WS-OLD-RVU-DISP TO WS-HIST-OLD-VALUE
+               MOVE WS-NEW-RVU-DISP TO WS-HIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-ROW
+           END-IF
+           IF WS-OLD-RVU-PE NOT = WS-IN-RVU-PE
+               MOVE 'RVU PE' TO WS-HIST-FIELD-NAME
+               MOVE WS-OLD-RVU-PE TO WS-OLD-RVU-DISP
+               MOVE WS-IN-RVU-PE  TO WS-NEW-RVU-DISP
+               MOVE WS-OLD-RVU-DISP TO WS-HIST-OLD-VALUE
+               MOVE WS-NEW-RVU-DISP TO WS-HIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-ROW
+           END-IF
+           IF WS-OLD-RVU-MP NOT = WS-IN-RVU-MP
+               MOVE 'RVU MP' TO WS-HIST-FIELD-NAME
+               MOVE WS-OLD-RVU-MP TO WS-OLD-RVU-DISP
+               MOVE WS-IN-RVU-MP  TO WS-NEW-RVU-DISP
+               MOVE WS-OLD-RVU-DISP TO WS-HIST-OLD-VALUE
+               MOVE WS-NEW-RVU-DISP TO WS-HIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-ROW
+           END-IF
+           IF WS-OLD-CONV-FACTOR NOT = WS-IN-CONV-FACTOR
+               MOVE 'CONVERSION FACTOR' TO WS-HIST-FIELD-NAME
+               MOVE WS-OLD-CONV-FACTOR TO WS-OLD-CONV-DISP
+               MOVE WS-IN-CONV-FACTOR  TO WS-NEW-CONV-DISP
+               MOVE WS-OLD-CONV-DISP   TO WS-HIST-OLD-VALUE
+               MOVE WS-NEW-CONV-DISP   TO WS-HIST-NEW-VALUE
+               PERFORM 7150-WRITE-HISTORY-ROW
+           END-IF.
+
+       7150-WRITE-HISTORY-ROW.
+           EXEC SQL
+               INSERT INTO HCAS.FEE_SCHEDULE_HIST
+                   (FEE_SCHED_ID, PROC_CODE, MODIFIER,
+                    EFF_DATE, CHANGE_DATE, CHANGE_ACTION,
+                    FIELD_NAME, OLD_VALUE, NEW_VALUE,
+                    CHANGED_BY)
+               VALUES
+                   (:WS-IN-FEE-SCHED-ID, :WS-IN-PROC-CODE,
+                    :WS-IN-MODIFIER, :WS-IN-EFF-DATE,
+                    :WS-CURRENT-DATE, :WS-HIST-ACTION,
+                    :WS-HIST-FIELD-NAME, :WS-HIST-OLD-VALUE,
+                    :WS-HIST-NEW-VALUE, :WS-IN-CHANGED-BY)
+           END-EXEC
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-HIST-COUNT
+           ELSE
+               DISPLAY 'FEELD001: HISTORY INSERT ERROR SQLCODE='
+                       SQLCODE ' FEE-SCHED=' WS-IN-FEE-SCHED-ID
+                       ' PROC=' WS-IN-PROC-CODE
+           END-IF.
+
+       6000-WRITE-ERROR.
+           MOVE WS-IN-FEE-SCHED-ID TO FLE-FEE-SCHED-ID
+           MOVE WS-IN-PROC-CODE    TO FLE-PROC-CODE
+           MOVE FEELDIN-RECORD(1:23) TO FLE-SOURCE-DATA
+           WRITE FEELDERR-RECORD
+           ADD 1 TO WS-ERR-COUNT.
+
+       8000-READ-INPUT.
+           READ FEELDIN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY '============================================'
+           DISPLAY 'FEELD001: FEE SCHEDULE LOADER STATISTICS'
+           DISPLAY '============================================'
+           DISPLAY '  RECORDS READ:       ' WS-RECORDS-READ
+           DISPLAY '  ENTRIES ADDED:      ' WS-ADD-COUNT
+           DISPLAY '  ENTRIES UPDATED:    ' WS-UPD-COUNT
+           DISPLAY '  ENTRIES TERMINATED: ' WS-TERM-COUNT
+           DISPLAY '  HISTORY ROWS WRITTEN:' WS-HIST-COUNT
+           DISPLAY '  RECORDS REJECTED:   ' WS-ERR-COUNT
+           DISPLAY '============================================'
+           CLOSE FEELDIN-FILE
+           CLOSE FEELDERR-FILE
+           MOVE ZERO TO RETURN-CODE.

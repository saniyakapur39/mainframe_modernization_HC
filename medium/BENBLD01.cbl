@@ -51,6 +51,38 @@
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
+      *--- CURSOR FOR MASS ANNUAL RENEWAL - ONE ROW PER CURRENTLY  ---
+      *    ACTIVE PLAN, OPTIONALLY FILTERED TO ONE LINE OF BUSINESS
+           EXEC SQL
+               DECLARE MASS-RENEW-CURSOR CURSOR FOR
+                   SELECT PLAN_CODE, EFF_DATE, PLAN_NAME,
+                          PRODUCT_TYPE, COVERAGE_TYPE, LOB_CODE,
+                          METAL_LEVEL,
+                          IND_DEDUCTIBLE, FAM_DEDUCTIBLE,
+                          IND_OOP_MAX, FAM_OOP_MAX,
+                          COPAY_PCP, COPAY_SPECIALIST,
+                          COPAY_ER, COPAY_URGENT,
+                          COINSURANCE_IN, COINSURANCE_OUT,
+                          LIFETIME_MAX, NETWORK_ID,
+                          REFERRAL_REQUIRED, PREAUTH_REQUIRED
+                   FROM HCAS.BENEFIT_PLAN
+                   WHERE STATUS = 'A'
+                     AND TERM_DATE = '99991231'
+                     AND (LOB_CODE = :WS-INP-LOB-CODE
+                          OR :WS-INP-LOB-CODE = SPACES)
+                   ORDER BY PLAN_CODE
+           END-EXEC
+
+      *--- CURSOR TO CARRY A RENEWED PLAN'S SERVICE LIMITS FORWARD ---
+           EXEC SQL
+               DECLARE MASS-SVC-CURSOR CURSOR FOR
+                   SELECT SVC_CATEGORY, LIMIT_TYPE, LIMIT_QTY,
+                          LIMIT_PERIOD, IS_COVERED
+                   FROM HCAS.SVC_LIMITS
+                   WHERE PLAN_CODE = :WS-MR-PLAN-CODE
+                     AND EFF_DATE  = :WS-MR-OLD-EFF-DATE
+           END-EXEC
+
        01  WS-FILE-STATUSES.
            05  WS-PLNIN-STATUS         PIC X(02).
            05  WS-PLNRPT-STATUS        PIC X(02).
@@ -72,6 +104,7 @@
                88  WS-INP-ACT-RENEW    VALUE 'RN'.
                88  WS-INP-ACT-AMEND    VALUE 'AM'.
                88  WS-INP-ACT-TERM     VALUE 'TM'.
+               88  WS-INP-ACT-MASS-RN  VALUE 'MR'.
            05  WS-INP-PLAN-CODE        PIC X(08).
            05  WS-INP-EFF-DATE         PIC 9(08).
            05  WS-INP-TERM-DATE        PIC 9(08).
@@ -150,6 +183,95 @@
 
        01  WS-EXISTING-TERM-DATE       PIC X(08).
 
+       01  WS-DATE-CALC-AREA.
+           05  WS-DATE-CALC-INTEGER    PIC S9(09) COMP.
+           05  WS-DATE-CALC-RESULT     PIC 9(08).
+
+      *--- PRIOR PLAN-YEAR CONFIGURATION, CAPTURED BEFORE A RENEWAL ---
+      *    TERMINATES THE ACTIVE ROW, SO THE NEW ROW'S BENEFITS CAN
+      *    BE COMPARED AGAINST IT ON THE PLAN-YEAR DIFF REPORT
+       01  WS-OLD-PLAN-FOUND-SW        PIC X(01) VALUE 'N'.
+           88  WS-OLD-FOUND            VALUE 'Y'.
+           88  WS-OLD-NOT-FOUND        VALUE 'N'.
+
+       01  WS-OLD-PLAN-FIELDS.
+           05  WS-OLD-PLAN-NAME        PIC X(50).
+           05  WS-OLD-PRODUCT-TYPE     PIC X(03).
+           05  WS-OLD-COVERAGE-TYPE    PIC X(02).
+           05  WS-OLD-LOB-CODE         PIC X(03).
+           05  WS-OLD-METAL-LEVEL      PIC X(02).
+           05  WS-OLD-IND-DEDUCTIBLE   PIC S9(07)V99 COMP-3.
+           05  WS-OLD-FAM-DEDUCTIBLE   PIC S9(07)V99 COMP-3.
+           05  WS-OLD-IND-OOP-MAX      PIC S9(07)V99 COMP-3.
+           05  WS-OLD-FAM-OOP-MAX      PIC S9(07)V99 COMP-3.
+           05  WS-OLD-COPAY-PCP        PIC S9(05)V99 COMP-3.
+           05  WS-OLD-COPAY-SPEC       PIC S9(05)V99 COMP-3.
+           05  WS-OLD-COPAY-ER         PIC S9(05)V99 COMP-3.
+           05  WS-OLD-COPAY-URGENT     PIC S9(05)V99 COMP-3.
+           05  WS-OLD-COINS-IN         PIC V99   COMP-3.
+           05  WS-OLD-COINS-OUT        PIC V99   COMP-3.
+           05  WS-OLD-LIFETIME-MAX     PIC S9(09)V99 COMP-3.
+           05  WS-OLD-NETWORK-ID       PIC X(06).
+           05  WS-OLD-REFERRAL-REQ     PIC X(01).
+           05  WS-OLD-PREAUTH-REQ      PIC X(01).
+
+      *--- PLAN-YEAR DIFF REPORT WORK FIELDS ---
+       01  WS-DIFF-WORK-FIELDS.
+           05  WS-DIFF-PLAN-CODE       PIC X(08).
+           05  WS-DIFF-FIELD-NAME      PIC X(18).
+           05  WS-DIFF-OLD-TEXT        PIC X(20).
+           05  WS-DIFF-NEW-TEXT        PIC X(20).
+           05  WS-DIFF-CHANGE-COUNT    PIC 9(03) VALUE ZERO.
+           05  WS-DIFF-EDIT-AMT        PIC -(7)9.99.
+           05  WS-DIFF-EDIT-PCT        PIC 9.99.
+
+      *--- MASS ANNUAL RENEWAL WORK AREA ---
+      *    ONE 'MR' CONTROL RECORD IN THE INPUT FILE ROLLS EVERY
+      *    CURRENTLY ACTIVE PLAN FORWARD TO THE NEW PLAN YEAR, USING
+      *    EACH PLAN'S OWN CURRENT CONFIGURATION, WITHOUT REQUIRING A
+      *    SEPARATE INPUT RECORD PER PLAN. WS-INP-PLAN-CODE IS NOT
+      *    USED ON THE MR RECORD; WS-INP-LOB-CODE MAY BE USED TO
+      *    LIMIT THE RENEWAL TO A SINGLE LINE OF BUSINESS.
+       01  WS-MASS-RENEW-SWITCHES.
+           05  WS-MR-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-MR-EOF           VALUE 'Y'.
+               88  WS-MR-NOT-EOF       VALUE 'N'.
+           05  WS-MR-SVC-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-MR-SVC-EOF       VALUE 'Y'.
+               88  WS-MR-SVC-NOT-EOF   VALUE 'N'.
+
+       01  WS-MASS-RENEW-SRC.
+           05  WS-MR-PLAN-CODE         PIC X(08).
+           05  WS-MR-OLD-EFF-DATE      PIC X(08).
+           05  WS-MR-PLAN-NAME         PIC X(50).
+           05  WS-MR-PRODUCT-TYPE      PIC X(03).
+           05  WS-MR-COVERAGE-TYPE     PIC X(02).
+           05  WS-MR-LOB-CODE          PIC X(03).
+           05  WS-MR-METAL-LEVEL       PIC X(02).
+           05  WS-MR-IND-DEDUCTIBLE    PIC S9(07)V99 COMP-3.
+           05  WS-MR-FAM-DEDUCTIBLE    PIC S9(07)V99 COMP-3.
+           05  WS-MR-IND-OOP-MAX       PIC S9(07)V99 COMP-3.
+           05  WS-MR-FAM-OOP-MAX       PIC S9(07)V99 COMP-3.
+           05  WS-MR-COPAY-PCP         PIC S9(05)V99 COMP-3.
+           05  WS-MR-COPAY-SPEC        PIC S9(05)V99 COMP-3.
+           05  WS-MR-COPAY-ER          PIC S9(05)V99 COMP-3.
+           05  WS-MR-COPAY-URGENT      PIC S9(05)V99 COMP-3.
+           05  WS-MR-COINS-IN          PIC V99   COMP-3.
+           05  WS-MR-COINS-OUT         PIC V99   COMP-3.
+           05  WS-MR-LIFETIME-MAX      PIC S9(09)V99 COMP-3.
+           05  WS-MR-NETWORK-ID        PIC X(06).
+           05  WS-MR-REFERRAL-REQ      PIC X(01).
+           05  WS-MR-PREAUTH-REQ       PIC X(01).
+
+       01  WS-MASS-RENEW-SVC-ROW.
+           05  WS-MR-SVC-CATEGORY      PIC X(04).
+           05  WS-MR-SVC-LIMIT-TYPE    PIC X(02).
+           05  WS-MR-SVC-LIMIT-QTY     PIC 9(05).
+           05  WS-MR-SVC-LIMIT-PERIOD  PIC X(02).
+           05  WS-MR-SVC-COVERED       PIC X(01).
+
+       01  WS-MASS-RENEW-COUNT         PIC 9(05) VALUE ZERO.
+
        01  WS-RPT-LINE                 PIC X(133).
 
        PROCEDURE DIVISION.
@@ -189,6 +311,8 @@
                        PERFORM 5000-AMEND-PLAN
                    WHEN WS-INP-ACT-TERM
                        PERFORM 6000-TERMINATE-PLAN
+                   WHEN WS-INP-ACT-MASS-RN
+                       PERFORM 4500-MASS-RENEW-PLANS
                    WHEN OTHER
                        SET WS-PLAN-INVALID TO TRUE
                        ADD 1 TO WS-ERROR-COUNT
@@ -200,7 +324,12 @@
            PERFORM 8100-READ-INPUT.
 
        2100-VALIDATE-PLAN-INPUT.
+      *    THE MASS RENEWAL CONTROL RECORD CARRIES NO PLAN CODE OR
+      *    PRODUCT TYPE OF ITS OWN - IT APPLIES TO EVERY PLAN
+      *    CURRENTLY ACTIVE (OPTIONALLY WITHIN ONE LOB), SO THOSE
+      *    TWO CHECKS DO NOT APPLY TO IT.
            IF WS-INP-PLAN-CODE = SPACES
+           AND NOT WS-INP-ACT-MASS-RN
                SET WS-PLAN-INVALID TO TRUE
                MOVE 'PLAN CODE IS REQUIRED'
                    TO WS-ERROR-MSG
@@ -216,6 +345,7 @@
                END-IF
            END-IF
            IF WS-PLAN-VALID
+           AND NOT WS-INP-ACT-MASS-RN
                IF WS-INP-PRODUCT-TYPE NOT = 'HMO'
                AND WS-INP-PRODUCT-TYPE NOT = 'PPO'
                AND WS-INP-PRODUCT-TYPE NOT = 'POS'
@@ -292,10 +422,30 @@
                PERFORM 8200-LOG-ERROR
                ADD 1 TO WS-ERROR-COUNT
            ELSE
-      *        FIND THE CURRENT ACTIVE ROW TO TERMINATE
+      *        FIND THE CURRENT ACTIVE ROW TO TERMINATE, PULLING ITS
+      *        FULL CONFIGURATION SO THE RENEWAL CAN BE COMPARED
+      *        AGAINST IT ON THE PLAN-YEAR DIFF REPORT
+               SET WS-OLD-NOT-FOUND TO TRUE
                EXEC SQL
-                   SELECT TERM_DATE
-                   INTO :WS-EXISTING-TERM-DATE
+                   SELECT TERM_DATE, PLAN_NAME, PRODUCT_TYPE,
+                          COVERAGE_TYPE, LOB_CODE, METAL_LEVEL,
+                          IND_DEDUCTIBLE, FAM_DEDUCTIBLE,
+                          IND_OOP_MAX, FAM_OOP_MAX,
+                          COPAY_PCP, COPAY_SPECIALIST,
+                          COPAY_ER, COPAY_URGENT,
+                          COINSURANCE_IN, COINSURANCE_OUT,
+                          LIFETIME_MAX, NETWORK_ID,
+                          REFERRAL_REQUIRED, PREAUTH_REQUIRED
+                   INTO :WS-EXISTING-TERM-DATE, :WS-OLD-PLAN-NAME,
+                        :WS-OLD-PRODUCT-TYPE, :WS-OLD-COVERAGE-TYPE,
+                        :WS-OLD-LOB-CODE, :WS-OLD-METAL-LEVEL,
+                        :WS-OLD-IND-DEDUCTIBLE, :WS-OLD-FAM-DEDUCTIBLE,
+                        :WS-OLD-IND-OOP-MAX, :WS-OLD-FAM-OOP-MAX,
+                        :WS-OLD-COPAY-PCP, :WS-OLD-COPAY-SPEC,
+                        :WS-OLD-COPAY-ER, :WS-OLD-COPAY-URGENT,
+                        :WS-OLD-COINS-IN, :WS-OLD-COINS-OUT,
+                        :WS-OLD-LIFETIME-MAX, :WS-OLD-NETWORK-ID,
+                        :WS-OLD-REFERRAL-REQ, :WS-OLD-PREAUTH-REQ
                    FROM HCAS.BENEFIT_PLAN
                    WHERE PLAN_CODE = :WS-INP-PLAN-CODE
                      AND STATUS = 'A'
@@ -303,6 +453,7 @@
                    FETCH FIRST 1 ROW ONLY
                END-EXEC
                IF SQLCODE = ZERO
+                   SET WS-OLD-FOUND TO TRUE
       *            INSERT TERMINATION ROW FOR EXISTING PLAN
                    PERFORM 4100-TERM-EXISTING-ROW
                END-IF
@@ -313,6 +464,10 @@
                PERFORM 7100-INSERT-PLAN-ROW
                IF WS-DB2-SQLCODE = ZERO
                    PERFORM 7200-INSERT-SVC-LIMITS
+                   IF WS-OLD-FOUND
+                       MOVE WS-INP-PLAN-CODE TO WS-DIFF-PLAN-CODE
+                       PERFORM 7300-WRITE-PLAN-DIFF-REPORT
+                   END-IF
                    ADD 1 TO WS-RENEW-COUNT
                    EXEC SQL COMMIT END-EXEC
                ELSE
@@ -325,8 +480,11 @@
       *    EFFECTIVE-DATE LOGIC: WE INSERT A NEW TERMINATION ROW
       *    RATHER THAN UPDATING THE EXISTING ROW.
       *    THE TERM DATE IS SET TO THE DAY BEFORE THE RENEWAL.
-           COMPUTE WS-DB-TERM-DATE =
-               WS-INP-EFF-DATE - 1
+           COMPUTE WS-DATE-CALC-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-INP-EFF-DATE) - 1
+           COMPUTE WS-DATE-CALC-RESULT =
+               FUNCTION DATE-OF-INTEGER(WS-DATE-CALC-INTEGER)
+           MOVE WS-DATE-CALC-RESULT TO WS-DB-TERM-DATE
            EXEC SQL
                UPDATE HCAS.BENEFIT_PLAN
                SET    TERM_DATE = :WS-DB-TERM-DATE,
@@ -343,6 +501,174 @@
                PERFORM 8200-LOG-ERROR
            END-IF.
 
+       4500-MASS-RENEW-PLANS.
+      *    ANNUAL RENEWAL SWEEP - ROLLS EVERY CURRENTLY ACTIVE PLAN
+      *    (OR JUST THOSE IN WS-INP-LOB-CODE, IF GIVEN) FORWARD TO
+      *    THE NEW EFFECTIVE DATE CARRIED ON THE MR CONTROL RECORD,
+      *    REUSING EACH PLAN'S OWN CURRENT CONFIGURATION.
+           SET WS-MR-NOT-EOF TO TRUE
+           EXEC SQL OPEN MASS-RENEW-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'ERROR OPENING MASS RENEWAL CURSOR'
+                   TO WS-ERROR-MSG
+               PERFORM 8200-LOG-ERROR
+               GO TO 4500-EXIT
+           END-IF
+           PERFORM 4510-FETCH-MASS-RENEW-PLAN
+           PERFORM 4520-RENEW-ONE-ACTIVE-PLAN
+               UNTIL WS-MR-EOF
+           EXEC SQL CLOSE MASS-RENEW-CURSOR END-EXEC.
+       4500-EXIT.
+           EXIT.
+
+       4510-FETCH-MASS-RENEW-PLAN.
+           EXEC SQL
+               FETCH MASS-RENEW-CURSOR
+               INTO :WS-MR-PLAN-CODE, :WS-MR-OLD-EFF-DATE,
+                    :WS-MR-PLAN-NAME, :WS-MR-PRODUCT-TYPE,
+                    :WS-MR-COVERAGE-TYPE, :WS-MR-LOB-CODE,
+                    :WS-MR-METAL-LEVEL,
+                    :WS-MR-IND-DEDUCTIBLE, :WS-MR-FAM-DEDUCTIBLE,
+                    :WS-MR-IND-OOP-MAX, :WS-MR-FAM-OOP-MAX,
+                    :WS-MR-COPAY-PCP, :WS-MR-COPAY-SPEC,
+                    :WS-MR-COPAY-ER, :WS-MR-COPAY-URGENT,
+                    :WS-MR-COINS-IN, :WS-MR-COINS-OUT,
+                    :WS-MR-LIFETIME-MAX, :WS-MR-NETWORK-ID,
+                    :WS-MR-REFERRAL-REQ, :WS-MR-PREAUTH-REQ
+           END-EXEC
+           IF SQLCODE = +100
+               SET WS-MR-EOF TO TRUE
+           ELSE
+               IF SQLCODE NOT = ZERO
+                   MOVE 'ERROR FETCHING MASS RENEWAL CURSOR'
+                       TO WS-ERROR-MSG
+                   PERFORM 8200-LOG-ERROR
+                   SET WS-MR-EOF TO TRUE
+               END-IF
+           END-IF.
+
+       4520-RENEW-ONE-ACTIVE-PLAN.
+      *    TERMINATE THE PLAN'S CURRENT ROW THE DAY BEFORE THE NEW
+      *    PLAN YEAR, THEN INSERT THE RENEWAL ROW FROM ITS OWN
+      *    CARRIED-FORWARD CONFIGURATION.
+           COMPUTE WS-DATE-CALC-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-INP-EFF-DATE) - 1
+           COMPUTE WS-DATE-CALC-RESULT =
+               FUNCTION DATE-OF-INTEGER(WS-DATE-CALC-INTEGER)
+           MOVE WS-DATE-CALC-RESULT TO WS-DB-TERM-DATE
+           EXEC SQL
+               UPDATE HCAS.BENEFIT_PLAN
+               SET    TERM_DATE = :WS-DB-TERM-DATE,
+                      STATUS = 'C',
+                      UPDATE_DATE = :WS-CURRENT-DATE,
+                      UPDATE_USER = 'BENBLD01'
+               WHERE  PLAN_CODE = :WS-MR-PLAN-CODE
+                 AND  STATUS = 'A'
+                 AND  TERM_DATE = '99991231'
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'ERROR TERMINATING PLAN IN MASS RENEWAL'
+                   TO WS-ERROR-MSG
+               PERFORM 8200-LOG-ERROR
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               INITIALIZE WS-DB2-PLAN-FIELDS
+               MOVE WS-MR-PLAN-CODE        TO WS-DB-PLAN-CODE
+               MOVE WS-INP-EFF-DATE        TO WS-DB-EFF-DATE
+               MOVE '99991231'             TO WS-DB-TERM-DATE
+               MOVE WS-MR-PLAN-NAME        TO WS-DB-PLAN-NAME
+               MOVE WS-MR-PRODUCT-TYPE     TO WS-DB-PRODUCT-TYPE
+               MOVE WS-MR-COVERAGE-TYPE    TO WS-DB-COVERAGE-TYPE
+               MOVE WS-MR-LOB-CODE         TO WS-DB-LOB-CODE
+               MOVE WS-MR-METAL-LEVEL      TO WS-DB-METAL-LEVEL
+               MOVE 'A'                    TO WS-DB-STATUS
+               MOVE WS-MR-IND-DEDUCTIBLE   TO WS-DB-IND-DEDUCTIBLE
+               MOVE WS-MR-FAM-DEDUCTIBLE   TO WS-DB-FAM-DEDUCTIBLE
+               MOVE WS-MR-IND-OOP-MAX      TO WS-DB-IND-OOP-MAX
+               MOVE WS-MR-FAM-OOP-MAX      TO WS-DB-FAM-OOP-MAX
+               MOVE WS-MR-COPAY-PCP        TO WS-DB-COPAY-PCP
+               MOVE WS-MR-COPAY-SPEC       TO WS-DB-COPAY-SPEC
+               MOVE WS-MR-COPAY-ER         TO WS-DB-COPAY-ER
+               MOVE WS-MR-COPAY-URGENT     TO WS-DB-COPAY-URGENT
+               MOVE WS-MR-COINS-IN         TO WS-DB-COINS-IN
+               MOVE WS-MR-COINS-OUT        TO WS-DB-COINS-OUT
+               MOVE WS-MR-LIFETIME-MAX     TO WS-DB-LIFETIME-MAX
+               MOVE WS-MR-NETWORK-ID       TO WS-DB-NETWORK-ID
+               MOVE WS-MR-REFERRAL-REQ     TO WS-DB-REFERRAL-REQ
+               MOVE WS-MR-PREAUTH-REQ      TO WS-DB-PREAUTH-REQ
+               MOVE WS-CURRENT-DATE        TO WS-DB-CREATE-DATE
+               MOVE 'BENBLD01'             TO WS-DB-CREATE-USER
+               PERFORM 7100-INSERT-PLAN-ROW
+               IF WS-DB2-SQLCODE = ZERO
+                   PERFORM 4530-COPY-SVC-LIMITS-FORWARD
+                   ADD 1 TO WS-RENEW-COUNT
+                   ADD 1 TO WS-MASS-RENEW-COUNT
+                   EXEC SQL COMMIT END-EXEC
+               ELSE
+                   EXEC SQL ROLLBACK END-EXEC
+                   ADD 1 TO WS-ERROR-COUNT
+               END-IF
+           END-IF
+           PERFORM 4510-FETCH-MASS-RENEW-PLAN.
+
+       4530-COPY-SVC-LIMITS-FORWARD.
+           SET WS-MR-SVC-NOT-EOF TO TRUE
+           EXEC SQL OPEN MASS-SVC-CURSOR END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'ERROR OPENING MASS SVC LIMIT CURSOR'
+                   TO WS-ERROR-MSG
+               PERFORM 8200-LOG-ERROR
+               GO TO 4530-EXIT
+           END-IF
+           PERFORM 4540-FETCH-MASS-SVC-ROW
+           PERFORM 4545-INSERT-MASS-SVC-ROW
+               UNTIL WS-MR-SVC-EOF
+           EXEC SQL CLOSE MASS-SVC-CURSOR END-EXEC.
+       4530-EXIT.
+           EXIT.
+
+       4540-FETCH-MASS-SVC-ROW.
+           EXEC SQL
+               FETCH MASS-SVC-CURSOR
+               INTO :WS-MR-SVC-CATEGORY, :WS-MR-SVC-LIMIT-TYPE,
+                    :WS-MR-SVC-LIMIT-QTY, :WS-MR-SVC-LIMIT-PERIOD,
+                    :WS-MR-SVC-COVERED
+           END-EXEC
+           IF SQLCODE = +100
+               SET WS-MR-SVC-EOF TO TRUE
+           ELSE
+               IF SQLCODE NOT = ZERO
+                   MOVE 'ERROR FETCHING MASS SVC LIMIT CURSOR'
+                       TO WS-ERROR-MSG
+                   PERFORM 8200-LOG-ERROR
+                   SET WS-MR-SVC-EOF TO TRUE
+               END-IF
+           END-IF.
+
+       4545-INSERT-MASS-SVC-ROW.
+           EXEC SQL
+               INSERT INTO HCAS.SVC_LIMITS
+                   (PLAN_CODE, EFF_DATE, SVC_CATEGORY,
+                    LIMIT_TYPE, LIMIT_QTY, LIMIT_PERIOD,
+                    IS_COVERED)
+               VALUES
+                   (:WS-MR-PLAN-CODE, :WS-DB-EFF-DATE,
+                    :WS-MR-SVC-CATEGORY, :WS-MR-SVC-LIMIT-TYPE,
+                    :WS-MR-SVC-LIMIT-QTY, :WS-MR-SVC-LIMIT-PERIOD,
+                    :WS-MR-SVC-COVERED)
+           END-EXEC
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-SVC-INSERT-COUNT
+           ELSE
+               STRING 'MASS RENEWAL SVC LIMIT INSERT ERR SQLCODE='
+                      DELIMITED SIZE
+                      SQLCODE DELIMITED SIZE
+                      INTO WS-ERROR-MSG
+               END-STRING
+               PERFORM 8200-LOG-ERROR
+           END-IF
+           PERFORM 4540-FETCH-MASS-SVC-ROW.
+
        5000-AMEND-PLAN.
       *    AMENDMENT: CREATE A NEW ROW WITH SAME EFF DATE BUT
       *    UPDATED CONFIGURATION. OLD ROW IS MARKED 'H' (HISTORY).
@@ -354,6 +680,38 @@
                PERFORM 8200-LOG-ERROR
                ADD 1 TO WS-ERROR-COUNT
            ELSE
+      *        CAPTURE THE CURRENT CONFIGURATION FOR THE PLAN-YEAR
+      *        DIFF REPORT BEFORE IT IS MARKED HISTORICAL
+               SET WS-OLD-NOT-FOUND TO TRUE
+               EXEC SQL
+                   SELECT PLAN_NAME, PRODUCT_TYPE, COVERAGE_TYPE,
+                          LOB_CODE, METAL_LEVEL,
+                          IND_DEDUCTIBLE, FAM_DEDUCTIBLE,
+                          IND_OOP_MAX, FAM_OOP_MAX,
+                          COPAY_PCP, COPAY_SPECIALIST,
+                          COPAY_ER, COPAY_URGENT,
+                          COINSURANCE_IN, COINSURANCE_OUT,
+                          LIFETIME_MAX, NETWORK_ID,
+                          REFERRAL_REQUIRED, PREAUTH_REQUIRED
+                   INTO :WS-OLD-PLAN-NAME, :WS-OLD-PRODUCT-TYPE,
+                        :WS-OLD-COVERAGE-TYPE, :WS-OLD-LOB-CODE,
+                        :WS-OLD-METAL-LEVEL,
+                        :WS-OLD-IND-DEDUCTIBLE, :WS-OLD-FAM-DEDUCTIBLE,
+                        :WS-OLD-IND-OOP-MAX, :WS-OLD-FAM-OOP-MAX,
+                        :WS-OLD-COPAY-PCP, :WS-OLD-COPAY-SPEC,
+                        :WS-OLD-COPAY-ER, :WS-OLD-COPAY-URGENT,
+                        :WS-OLD-COINS-IN, :WS-OLD-COINS-OUT,
+                        :WS-OLD-LIFETIME-MAX, :WS-OLD-NETWORK-ID,
+                        :WS-OLD-REFERRAL-REQ, :WS-OLD-PREAUTH-REQ
+                   FROM HCAS.BENEFIT_PLAN
+                   WHERE PLAN_CODE = :WS-INP-PLAN-CODE
+                     AND EFF_DATE  = :WS-INP-EFF-DATE
+                     AND STATUS = 'A'
+                   FETCH FIRST 1 ROW ONLY
+               END-EXEC
+               IF SQLCODE = ZERO
+                   SET WS-OLD-FOUND TO TRUE
+               END-IF
       *        MARK EXISTING ROW AS HISTORICAL
                EXEC SQL
                    UPDATE HCAS.BENEFIT_PLAN
@@ -370,6 +728,10 @@
                    PERFORM 7100-INSERT-PLAN-ROW
                    IF WS-DB2-SQLCODE = ZERO
                        PERFORM 7200-INSERT-SVC-LIMITS
+                       IF WS-OLD-FOUND
+                           MOVE WS-INP-PLAN-CODE TO WS-DIFF-PLAN-CODE
+                           PERFORM 7300-WRITE-PLAN-DIFF-REPORT
+                       END-IF
                        ADD 1 TO WS-AMEND-COUNT
                        EXEC SQL COMMIT END-EXEC
                    ELSE
@@ -530,6 +892,181 @@
                END-IF
            END-PERFORM.
 
+       7300-WRITE-PLAN-DIFF-REPORT.
+      *    PLAN-YEAR COMPARISON - LISTS EVERY BENEFIT THAT CHANGED
+      *    BETWEEN THE PRIOR ACTIVE ROW (WS-OLD-*) AND THE RENEWAL
+      *    ROW JUST BUILT (WS-DB-*), FOR BENEFITS STAFF REVIEWING
+      *    THE ANNUAL RENEWAL.
+           MOVE ZERO TO WS-DIFF-CHANGE-COUNT
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '--- PLAN YEAR COMPARISON: ' DELIMITED SIZE
+                  WS-DIFF-PLAN-CODE           DELIMITED SIZE
+                  ' NEW EFF ' DELIMITED SIZE
+                  WS-INP-EFF-DATE DELIMITED SIZE
+                  ' ---' DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           END-STRING
+           WRITE PLNRPT-RECORD FROM WS-RPT-LINE
+
+           IF WS-OLD-PLAN-NAME NOT = WS-DB-PLAN-NAME
+               MOVE 'PLAN NAME'         TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-PLAN-NAME(1:20) TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-PLAN-NAME(1:20)  TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-PRODUCT-TYPE NOT = WS-DB-PRODUCT-TYPE
+               MOVE 'PRODUCT TYPE'      TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-PRODUCT-TYPE TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-PRODUCT-TYPE  TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-COVERAGE-TYPE NOT = WS-DB-COVERAGE-TYPE
+               MOVE 'COVERAGE TYPE'     TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-COVERAGE-TYPE TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-COVERAGE-TYPE  TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-LOB-CODE NOT = WS-DB-LOB-CODE
+               MOVE 'LOB CODE'         TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-LOB-CODE    TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-LOB-CODE     TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-METAL-LEVEL NOT = WS-DB-METAL-LEVEL
+               MOVE 'METAL LEVEL'      TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-METAL-LEVEL TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-METAL-LEVEL  TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-NETWORK-ID NOT = WS-DB-NETWORK-ID
+               MOVE 'NETWORK ID'       TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-NETWORK-ID  TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-NETWORK-ID   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-REFERRAL-REQ NOT = WS-DB-REFERRAL-REQ
+               MOVE 'REFERRAL REQ'     TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-REFERRAL-REQ TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-REFERRAL-REQ  TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-PREAUTH-REQ NOT = WS-DB-PREAUTH-REQ
+               MOVE 'PREAUTH REQ'      TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-PREAUTH-REQ TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-PREAUTH-REQ  TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+
+           IF WS-OLD-IND-DEDUCTIBLE NOT = WS-DB-IND-DEDUCTIBLE
+               MOVE 'IND DEDUCTIBLE'   TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-IND-DEDUCTIBLE TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-IND-DEDUCTIBLE  TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-FAM-DEDUCTIBLE NOT = WS-DB-FAM-DEDUCTIBLE
+               MOVE 'FAM DEDUCTIBLE'   TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-FAM-DEDUCTIBLE TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-FAM-DEDUCTIBLE  TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-IND-OOP-MAX NOT = WS-DB-IND-OOP-MAX
+               MOVE 'IND OOP MAX'      TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-IND-OOP-MAX TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-IND-OOP-MAX  TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-FAM-OOP-MAX NOT = WS-DB-FAM-OOP-MAX
+               MOVE 'FAM OOP MAX'      TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-FAM-OOP-MAX TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-FAM-OOP-MAX  TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-COPAY-PCP NOT = WS-DB-COPAY-PCP
+               MOVE 'COPAY PCP'        TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-COPAY-PCP   TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-COPAY-PCP    TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-COPAY-SPEC NOT = WS-DB-COPAY-SPEC
+               MOVE 'COPAY SPECIALIST'  TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-COPAY-SPEC  TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-COPAY-SPEC   TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-COPAY-ER NOT = WS-DB-COPAY-ER
+               MOVE 'COPAY ER'         TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-COPAY-ER    TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-COPAY-ER     TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-COPAY-URGENT NOT = WS-DB-COPAY-URGENT
+               MOVE 'COPAY URGENT'     TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-COPAY-URGENT TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-COPAY-URGENT  TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-LIFETIME-MAX NOT = WS-DB-LIFETIME-MAX
+               MOVE 'LIFETIME MAX'     TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-LIFETIME-MAX TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-LIFETIME-MAX  TO WS-DIFF-EDIT-AMT
+               MOVE WS-DIFF-EDIT-AMT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+
+           IF WS-OLD-COINS-IN NOT = WS-DB-COINS-IN
+               MOVE 'COINSURANCE IN'   TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-COINS-IN    TO WS-DIFF-EDIT-PCT
+               MOVE WS-DIFF-EDIT-PCT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-COINS-IN     TO WS-DIFF-EDIT-PCT
+               MOVE WS-DIFF-EDIT-PCT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+           IF WS-OLD-COINS-OUT NOT = WS-DB-COINS-OUT
+               MOVE 'COINSURANCE OUT'  TO WS-DIFF-FIELD-NAME
+               MOVE WS-OLD-COINS-OUT   TO WS-DIFF-EDIT-PCT
+               MOVE WS-DIFF-EDIT-PCT   TO WS-DIFF-OLD-TEXT
+               MOVE WS-DB-COINS-OUT    TO WS-DIFF-EDIT-PCT
+               MOVE WS-DIFF-EDIT-PCT   TO WS-DIFF-NEW-TEXT
+               PERFORM 7310-WRITE-DIFF-LINE
+           END-IF
+
+           IF WS-DIFF-CHANGE-COUNT = ZERO
+               MOVE SPACES TO WS-RPT-LINE
+               STRING '    NO BENEFIT CHANGES FROM PRIOR PLAN YEAR'
+                   DELIMITED SIZE INTO WS-RPT-LINE
+               WRITE PLNRPT-RECORD FROM WS-RPT-LINE
+           END-IF.
+
+       7310-WRITE-DIFF-LINE.
+           ADD 1 TO WS-DIFF-CHANGE-COUNT
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '    ' DELIMITED SIZE
+                  WS-DIFF-FIELD-NAME DELIMITED SIZE
+                  'OLD: ' DELIMITED SIZE
+                  WS-DIFF-OLD-TEXT   DELIMITED SIZE
+                  ' NEW: ' DELIMITED SIZE
+                  WS-DIFF-NEW-TEXT   DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           END-STRING
+           WRITE PLNRPT-RECORD FROM WS-RPT-LINE.
+
        8000-WRITE-SUMMARY.
            MOVE SPACES TO WS-RPT-LINE
            STRING '=== BENEFIT PLAN BUILDER SUMMARY ==='
@@ -546,6 +1083,12 @@
                   INTO WS-RPT-LINE
            WRITE PLNRPT-RECORD FROM WS-RPT-LINE
            MOVE SPACES TO WS-RPT-LINE
+           STRING '  (MASS ANNUAL RENEWAL:' DELIMITED SIZE
+                  WS-MASS-RENEW-COUNT       DELIMITED SIZE
+                  ')'                       DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE PLNRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
            STRING 'PLANS AMENDED:         ' DELIMITED SIZE
                   WS-AMEND-COUNT            DELIMITED SIZE
                   INTO WS-RPT-LINE

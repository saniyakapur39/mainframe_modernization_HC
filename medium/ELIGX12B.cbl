@@ -0,0 +1,630 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ELIGX12B.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  ELIGX12B                                             *
+      * PURPOSE:  BATCH X12 270 ELIGIBILITY INQUIRY PROCESSOR          *
+      *           RECEIVES A BATCH OF INBOUND X12 270 ELIGIBILITY      *
+      *           INQUIRY TRANSACTIONS FROM TRADING PARTNERS,          *
+      *           PARSES THE X12 TRANSACTION STRUCTURE, RUNS THE SAME  *
+      *           DB2 ELIGIBILITY LOOKUP ELIGINQ1 USES ONLINE, AND     *
+      *           WRITES AN X12 271 ELIGIBILITY RESPONSE FOR EACH      *
+      *           INQUIRY. INQUIRIES THAT CANNOT BE ANSWERED ARE       *
+      *           LOGGED TO THE REJECT FILE RATHER THAN HALTING THE    *
+      *           BATCH.                                               *
+      * INPUTS:   ELIG270-FILE - RAW X12 270 EDI FILE                  *
+      * OUTPUTS:  ELIG271-FILE - X12 271 ELIGIBILITY RESPONSE FILE     *
+      *           ELIGERR-FILE - INQUIRY ERROR/REJECT FILE             *
+      * FREQUENCY: DAILY BATCH                                         *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELIG270-FILE
+               ASSIGN TO ELIG270I
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-270-STATUS.
+
+           SELECT ELIG271-FILE
+               ASSIGN TO ELIG271O
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-271-STATUS.
+
+           SELECT ELIGERR-FILE
+               ASSIGN TO ELIGERRO
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELIG270-FILE
+           RECORDING MODE IS V
+           RECORD CONTAINS 10 TO 2000 CHARACTERS.
+       01  ELIG270-RECORD              PIC X(2000).
+
+       FD  ELIG271-FILE
+           RECORDING MODE IS V
+           RECORD CONTAINS 10 TO 2000 CHARACTERS.
+       01  ELIG271-RECORD              PIC X(2000).
+
+       FD  ELIGERR-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+       01  ELIGERR-RECORD              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-270-STATUS           PIC X(02).
+           05  WS-271-STATUS           PIC X(02).
+           05  WS-ERR-STATUS           PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF              VALUE 'Y'.
+               88  WS-NOT-EOF          VALUE 'N'.
+           05  WS-ELIG-FOUND-SW        PIC X(01) VALUE 'N'.
+               88  WS-ELIG-FOUND       VALUE 'Y'.
+               88  WS-ELIG-NOT-FOUND   VALUE 'N'.
+           05  WS-ENVELOPE-OPEN-SW     PIC X(01) VALUE 'N'.
+               88  WS-ENVELOPE-OPEN    VALUE 'Y'.
+               88  WS-ENVELOPE-CLOSED  VALUE 'N'.
+
+      *--- EDI SEGMENT PARSING (INBOUND 270) ---
+       01  WS-EDI-PARSING.
+           05  WS-SEGMENT-ID           PIC X(03).
+           05  WS-ELEMENT-DELIM        PIC X(01) VALUE '*'.
+           05  WS-SEGMENT-TERM         PIC X(01) VALUE '~'.
+           05  WS-PARSE-POS            PIC 9(04).
+           05  WS-ELEMENT-COUNT        PIC 9(03).
+
+       01  WS-EDI-ELEMENTS.
+           05  WS-ELEMENT-TABLE.
+               10  WS-ELEMENT OCCURS 20 TIMES PIC X(80).
+           05  WS-ELEMENT-IDX          PIC 9(03).
+
+       01  WS-WORK-BUFFER              PIC X(2000).
+       01  WS-TALLY-COUNT              PIC 9(04).
+
+      *--- INBOUND ENVELOPE CONTROL FIELDS ---
+       01  WS-IN-ISA-FIELDS.
+           05  WS-IN-ISA-SENDER-ID     PIC X(15).
+           05  WS-IN-ISA-RECEIVER-ID   PIC X(15).
+           05  WS-IN-ISA-CONTROL-NO    PIC X(09).
+       01  WS-IN-ST-FIELDS.
+           05  WS-IN-ST-CONTROL-NO     PIC X(09).
+
+      *--- CURRENT INQUIRY BEING ACCUMULATED FROM THE 270 ---
+       01  WS-CURRENT-INQUIRY.
+           05  WS-IN-TRACE-ID          PIC X(15).
+           05  WS-IN-MEMBER-ID         PIC X(12).
+           05  WS-IN-DOS               PIC X(08).
+
+      *--- DB2 ELIGIBILITY LOOKUP RESULT - SAME JOIN AS ELIGINQ1 ---
+       01  WS-DB2-MEMBER-ID            PIC X(12).
+       01  WS-DB2-DOS                  PIC X(08).
+
+       01  DCLMEMBER-ELIG.
+           05  DB-MEMBER-ID            PIC X(12).
+           05  DB-LAST-NAME            PIC X(35).
+           05  DB-FIRST-NAME           PIC X(25).
+           05  DB-DOB                  PIC X(08).
+           05  DB-GROUP-ID             PIC X(10).
+           05  DB-PLAN-CODE            PIC X(08).
+           05  DB-PRODUCT-TYPE         PIC X(03).
+           05  DB-COVERAGE-TYPE        PIC X(02).
+           05  DB-EFF-DATE             PIC X(08).
+           05  DB-TERM-DATE            PIC X(08).
+           05  DB-ELIG-STATUS          PIC X(01).
+           05  DB-DEDUCT-YTD           PIC S9(07)V99 COMP-3.
+           05  DB-DEDUCT-LIMIT         PIC S9(07)V99 COMP-3.
+           05  DB-OOP-YTD              PIC S9(07)V99 COMP-3.
+           05  DB-OOP-LIMIT            PIC S9(07)V99 COMP-3.
+
+      *--- OUTBOUND ENVELOPE / SEGMENT BUILDING AREA ---
+       01  WS-ISA-FIELDS.
+           05  WS-ISA-CONTROL-NO       PIC 9(09) VALUE ZERO.
+           05  WS-GS-CONTROL-NO        PIC 9(09) VALUE ZERO.
+           05  WS-ST-CONTROL-NO        PIC 9(09) VALUE ZERO.
+           05  WS-SEGMENT-COUNT        PIC 9(07) VALUE ZERO.
+           05  WS-SE-SEGMENT-COUNT     PIC 9(07) VALUE ZERO.
+
+       01  WS-EDI-SEGMENT              PIC X(2000).
+
+      *--- RUN COUNTERS ---
+       01  WS-COUNTERS.
+           05  WS-270-RECORDS-IN       PIC 9(07) VALUE ZERO.
+           05  WS-INQUIRY-COUNT        PIC 9(07) VALUE ZERO.
+           05  WS-FOUND-COUNT          PIC 9(07) VALUE ZERO.
+           05  WS-NOTFOUND-COUNT       PIC 9(07) VALUE ZERO.
+           05  WS-ERRORS-WRITTEN       PIC 9(07) VALUE ZERO.
+
+       01  WS-ERROR-RECORD.
+           05  WS-EREC-MEMBER-ID       PIC X(12).
+           05  WS-EREC-TRACE-ID        PIC X(15).
+           05  WS-EREC-REASON          PIC X(60).
+           05  WS-EREC-PROCESS-DATE    PIC X(08).
+           05  FILLER                  PIC X(101).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EDI-RECORDS
+               UNTIL WS-EOF
+           IF WS-ENVELOPE-OPEN
+               PERFORM 4950-WRITE-GE-IEA
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'ELIGX12B' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN INPUT  ELIG270-FILE
+           IF WS-270-STATUS NOT = '00'
+               DISPLAY 'ELIGX12B: ERROR OPENING 270 INPUT - '
+                       WS-270-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ELIG271-FILE
+           OPEN OUTPUT ELIGERR-FILE
+           PERFORM 8100-READ-270.
+
+       2000-PROCESS-EDI-RECORDS.
+           PERFORM 2100-IDENTIFY-SEGMENT
+           EVALUATE WS-SEGMENT-ID
+               WHEN 'ISA'
+                   PERFORM 3000-PROCESS-ISA
+               WHEN 'ST '
+                   PERFORM 3200-PROCESS-ST
+               WHEN 'NM1'
+                   PERFORM 4000-PROCESS-NM1
+               WHEN 'DTP'
+                   PERFORM 4100-PROCESS-DTP
+               WHEN 'SE '
+                   PERFORM 5000-PROCESS-SE
+               WHEN 'GE '
+                   CONTINUE
+               WHEN 'IEA'
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 8100-READ-270.
+
+       2100-IDENTIFY-SEGMENT.
+           MOVE SPACES TO WS-SEGMENT-ID
+           IF ELIG270-RECORD(1:3) NOT = SPACES
+               MOVE ELIG270-RECORD(1:3) TO WS-SEGMENT-ID
+           END-IF
+           PERFORM 2200-PARSE-ELEMENTS.
+
+       2200-PARSE-ELEMENTS.
+           INITIALIZE WS-ELEMENT-TABLE
+           MOVE ZERO TO WS-ELEMENT-COUNT
+           MOVE ELIG270-RECORD TO WS-WORK-BUFFER
+           INSPECT WS-WORK-BUFFER TALLYING WS-TALLY-COUNT
+               FOR ALL WS-ELEMENT-DELIM
+           ADD 1 TO WS-TALLY-COUNT
+           UNSTRING WS-WORK-BUFFER
+               DELIMITED BY WS-ELEMENT-DELIM
+               OR WS-SEGMENT-TERM
+               INTO WS-ELEMENT(1)  WS-ELEMENT(2)
+                    WS-ELEMENT(3)  WS-ELEMENT(4)
+                    WS-ELEMENT(5)  WS-ELEMENT(6)
+                    WS-ELEMENT(7)  WS-ELEMENT(8)
+                    WS-ELEMENT(9)  WS-ELEMENT(10)
+                    WS-ELEMENT(11) WS-ELEMENT(12)
+                    WS-ELEMENT(13) WS-ELEMENT(14)
+               TALLYING IN WS-ELEMENT-COUNT
+           END-UNSTRING.
+
+       3000-PROCESS-ISA.
+           MOVE WS-ELEMENT(7)  TO WS-IN-ISA-SENDER-ID
+           MOVE WS-ELEMENT(9)  TO WS-IN-ISA-RECEIVER-ID
+           MOVE WS-ELEMENT(14) TO WS-IN-ISA-CONTROL-NO
+           DISPLAY 'ELIGX12B: 270 ENVELOPE - SENDER='
+                   WS-IN-ISA-SENDER-ID
+                   ' CTRL=' WS-IN-ISA-CONTROL-NO.
+
+       3200-PROCESS-ST.
+      *    ST SEGMENT STARTS A NEW INQUIRY - RESET THE WORK AREA
+           MOVE WS-ELEMENT(3) TO WS-IN-ST-CONTROL-NO
+           INITIALIZE WS-CURRENT-INQUIRY
+           MOVE WS-IN-ST-CONTROL-NO TO WS-IN-TRACE-ID
+           IF WS-ELEMENT(2) NOT = '270'
+               DISPLAY 'ELIGX12B: WARNING - NON-270 TX SET: '
+                       WS-ELEMENT(2)
+           END-IF.
+
+       4000-PROCESS-NM1.
+      *    NM1*IL IDENTIFIES THE SUBSCRIBER/INSURED WHOSE ELIGIBILITY
+      *    IS BEING ASKED ABOUT; ELEMENT 9 CARRIES THE MEMBER ID
+           IF WS-ELEMENT(1) = 'IL'
+               MOVE WS-ELEMENT(9) TO WS-IN-MEMBER-ID
+           END-IF.
+
+       4100-PROCESS-DTP.
+      *    DTP*291 IS THE PLAN/SERVICE DATE THE INQUIRY IS ASKED AS OF
+           IF WS-ELEMENT(1) = '291'
+               MOVE WS-ELEMENT(3) TO WS-IN-DOS
+           END-IF.
+
+       5000-PROCESS-SE.
+           ADD 1 TO WS-INQUIRY-COUNT
+           IF WS-IN-DOS = SPACES
+               MOVE WS-CURRENT-DATE TO WS-IN-DOS
+           END-IF
+           IF WS-IN-MEMBER-ID = SPACES
+               MOVE 'MEMBER ID (NM1*IL) MISSING FROM 270 INQUIRY'
+                   TO WS-EREC-REASON
+               PERFORM 5900-WRITE-ERROR
+           ELSE
+               PERFORM 6000-QUERY-ELIGIBILITY
+               PERFORM 7000-WRITE-271-RESPONSE
+           END-IF.
+
+       6000-QUERY-ELIGIBILITY.
+      *    SAME ELIGIBILITY JOIN ELIGINQ1 USES ONLINE, SO BATCH AND
+      *    REAL-TIME INQUIRIES ALWAYS AGREE ON COVERAGE
+           SET WS-ELIG-NOT-FOUND TO TRUE
+           MOVE WS-IN-MEMBER-ID TO WS-DB2-MEMBER-ID
+           MOVE WS-IN-DOS       TO WS-DB2-DOS
+           EXEC SQL
+               SELECT M.MEMBER_ID,
+                      M.LAST_NAME,
+                      M.FIRST_NAME,
+                      M.DATE_OF_BIRTH,
+                      E.GROUP_ID,
+                      E.PLAN_CODE,
+                      E.PRODUCT_TYPE,
+                      E.COVERAGE_TYPE,
+                      E.EFF_DATE,
+                      E.TERM_DATE,
+                      E.ELIG_STATUS,
+                      A.DEDUCTIBLE_YTD,
+                      A.DEDUCTIBLE_LIMIT,
+                      A.OOP_YTD,
+                      A.OOP_LIMIT
+               INTO :DB-MEMBER-ID,
+                    :DB-LAST-NAME,
+                    :DB-FIRST-NAME,
+                    :DB-DOB,
+                    :DB-GROUP-ID,
+                    :DB-PLAN-CODE,
+                    :DB-PRODUCT-TYPE,
+                    :DB-COVERAGE-TYPE,
+                    :DB-EFF-DATE,
+                    :DB-TERM-DATE,
+                    :DB-ELIG-STATUS,
+                    :DB-DEDUCT-YTD,
+                    :DB-DEDUCT-LIMIT,
+                    :DB-OOP-YTD,
+                    :DB-OOP-LIMIT
+               FROM  HCAS.MEMBER M
+               INNER JOIN HCAS.ENROLLMENT E
+                   ON M.MEMBER_ID = E.MEMBER_ID
+               INNER JOIN HCAS.ACCUMULATORS A
+                   ON M.MEMBER_ID = A.MEMBER_ID
+                  AND E.PLAN_CODE = A.PLAN_CODE
+               WHERE M.MEMBER_ID = :WS-DB2-MEMBER-ID
+                 AND E.EFF_DATE  <= :WS-DB2-DOS
+                 AND (E.TERM_DATE >= :WS-DB2-DOS
+                      OR E.TERM_DATE = '00000000')
+                 AND E.ELIG_STATUS = 'A'
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET WS-ELIG-FOUND TO TRUE
+                   ADD 1 TO WS-FOUND-COUNT
+               WHEN +100
+                   ADD 1 TO WS-NOTFOUND-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-NOTFOUND-COUNT
+                   DISPLAY 'ELIGX12B: DB2 ERROR ON ELIGIBILITY QUERY '
+                           'SQLCODE=' SQLCODE
+           END-EVALUATE.
+
+       7000-WRITE-271-RESPONSE.
+           IF WS-ENVELOPE-CLOSED
+               PERFORM 3100-WRITE-ISA-HEADER
+               PERFORM 3300-WRITE-GS-HEADER
+               SET WS-ENVELOPE-OPEN TO TRUE
+           END-IF
+           PERFORM 3400-WRITE-ST-HEADER
+           PERFORM 3500-WRITE-BHT-SEGMENT
+           PERFORM 3600-WRITE-SOURCE-NM1
+           PERFORM 3700-WRITE-SUBSCRIBER-NM1
+           IF WS-ELIG-FOUND
+               PERFORM 3800-WRITE-EB-ACTIVE
+           ELSE
+               PERFORM 3850-WRITE-EB-NOT-FOUND
+           END-IF
+           PERFORM 4900-WRITE-SE-TRAILER.
+
+       3100-WRITE-ISA-HEADER.
+           ADD 1 TO WS-ISA-CONTROL-NO
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'ISA' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '00' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '          ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '00' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '          ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'ZZ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-NPI-PAYER DELIMITED SIZE
+                  '     ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'ZZ' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-IN-ISA-SENDER-ID DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-CURRENT-DATE(3:6) DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3300-WRITE-GS-HEADER.
+           ADD 1 TO WS-GS-CONTROL-NO
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'GS' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'HB' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-TAX-ID-PAYER DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-IN-ISA-SENDER-ID DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-CURRENT-DATE DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1200' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-GS-CONTROL-NO DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'X' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '005010X279A1' DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3400-WRITE-ST-HEADER.
+           ADD 1 TO WS-ST-CONTROL-NO
+           MOVE ZERO TO WS-SE-SEGMENT-COUNT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'ST' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '271' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ST-CONTROL-NO DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '005010X279A1' DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3500-WRITE-BHT-SEGMENT.
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'BHT' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '0022' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '11' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-IN-TRACE-ID DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-CURRENT-DATE DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-CURR-HH DELIMITED SIZE
+                  WS-CURR-MI DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3600-WRITE-SOURCE-NM1.
+      *    NM1*PR IDENTIFIES THE PAYER (INFORMATION SOURCE)
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'NM1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'PR' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '2' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-PAYER-NAME DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'PI' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-SYSTEM-PAYER-ID DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3700-WRITE-SUBSCRIBER-NM1.
+      *    NM1*IL ECHOES THE SUBSCRIBER THE INQUIRY ASKED ABOUT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'NM1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'IL' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  DB-LAST-NAME DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  DB-FIRST-NAME DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'MI' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-IN-MEMBER-ID DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3800-WRITE-EB-ACTIVE.
+      *    EB*1 = ACTIVE COVERAGE, EB*6 = INACTIVE; SERVICE TYPE 30
+      *    (HEALTH BENEFIT PLAN COVERAGE) IS REPORTED AT THE PLAN
+      *    LEVEL RATHER THAN BROKEN OUT BY SERVICE TYPE CODE
+           INITIALIZE WS-EDI-SEGMENT
+           IF DB-ELIG-STATUS = 'A'
+               STRING 'EB' DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      '1' DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      '30' DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      DB-PLAN-CODE DELIMITED SIZE
+                      WS-SEGMENT-TERM DELIMITED SIZE
+                      INTO WS-EDI-SEGMENT
+               END-STRING
+           ELSE
+               STRING 'EB' DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      '6' DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      WS-ELEMENT-DELIM DELIMITED SIZE
+                      '30' DELIMITED SIZE
+                      WS-SEGMENT-TERM DELIMITED SIZE
+                      INTO WS-EDI-SEGMENT
+               END-STRING
+           END-IF
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT
+           PERFORM 3900-WRITE-DTP-SEGMENT.
+
+       3850-WRITE-EB-NOT-FOUND.
+      *    EB*6 WITH NO PLAN DETAIL - NO ACTIVE COVERAGE FOUND FOR
+      *    THIS MEMBER ID / DATE OF SERVICE
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'EB' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '6' DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       3900-WRITE-DTP-SEGMENT.
+      *    DTP*291 ECHOES THE DATE OF SERVICE THE ELIGIBILITY WAS
+      *    DETERMINED AS OF
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'DTP' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '291' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  'D8' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-IN-DOS DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       4900-WRITE-SE-TRAILER.
+           ADD 1 TO WS-SE-SEGMENT-COUNT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'SE' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-SE-SEGMENT-COUNT DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ST-CONTROL-NO DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           ADD 1 TO WS-SEGMENT-COUNT.
+
+       4950-WRITE-GE-IEA.
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'GE' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ST-CONTROL-NO DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-GS-CONTROL-NO DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT
+           INITIALIZE WS-EDI-SEGMENT
+           STRING 'IEA' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  '1' DELIMITED SIZE
+                  WS-ELEMENT-DELIM DELIMITED SIZE
+                  WS-ISA-CONTROL-NO DELIMITED SIZE
+                  WS-SEGMENT-TERM DELIMITED SIZE
+                  INTO WS-EDI-SEGMENT
+           END-STRING
+           WRITE ELIG271-RECORD FROM WS-EDI-SEGMENT.
+
+       5900-WRITE-ERROR.
+           MOVE WS-IN-MEMBER-ID     TO WS-EREC-MEMBER-ID
+           MOVE WS-IN-TRACE-ID      TO WS-EREC-TRACE-ID
+           MOVE WS-CURRENT-DATE     TO WS-EREC-PROCESS-DATE
+           MOVE WS-ERROR-RECORD TO ELIGERR-RECORD
+           WRITE ELIGERR-RECORD
+           ADD 1 TO WS-ERRORS-WRITTEN.
+
+       8100-READ-270.
+           READ ELIG270-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-270-RECORDS-IN
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE ELIG270-FILE
+           CLOSE ELIG271-FILE
+           CLOSE ELIGERR-FILE
+           DISPLAY '================================================'
+           DISPLAY 'ELIGX12B: BATCH 270/271 ELIGIBILITY RUN COMPLETE'
+           DISPLAY '================================================'
+           DISPLAY '  270 RECORDS READ:      ' WS-270-RECORDS-IN
+           DISPLAY '  INQUIRIES PROCESSED:   ' WS-INQUIRY-COUNT
+           DISPLAY '  ELIGIBILITY FOUND:     ' WS-FOUND-COUNT
+           DISPLAY '  ELIGIBILITY NOT FOUND: ' WS-NOTFOUND-COUNT
+           DISPLAY '  ERROR RECORDS WRITTEN: ' WS-ERRORS-WRITTEN
+           DISPLAY '================================================'.

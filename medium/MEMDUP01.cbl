@@ -0,0 +1,459 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MEMDUP01.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  MEMDUP01                                             *
+      * PURPOSE:  DUPLICATE-MEMBER MERGE/PURGE UTILITY - BATCH PROGRAM *
+      *           READS ANALYST-APPROVED MERGE DECISIONS (TYPICALLY   *
+      *           FOLLOWING REVIEW OF THE MEMXREF1 MANUAL-REVIEW      *
+      *           QUEUE) AND CONSOLIDATES A DUPLICATE MEMBER RECORD   *
+      *           INTO ITS SURVIVING MEMBER ID. CLAIM, ENROLLMENT AND *
+      *           ACCUMULATOR HISTORY ARE RE-POINTED TO THE SURVIVOR, *
+      *           A PERMANENT CROSS-REFERENCE BREADCRUMB IS LEFT SO   *
+      *           THE RETIRED ID CAN STILL BE TRACED, AND THE         *
+      *           DUPLICATE'S ENTRY IS PURGED FROM THE MEMBER MASTER  *
+      *           VSAM FILE SO IT NO LONGER ATTRACTS FUTURE MATCHES.  *
+      * INPUTS:   MRGIN-FILE   - SEQUENTIAL MERGE DECISION INPUT FILE *
+      *           MBRVSAM-FILE - MEMBER MASTER VSAM KSDS              *
+      * OUTPUTS:  MBRVSAM-FILE - MEMBER MASTER VSAM KSDS              *
+      *           DB2 TABLES   - HCAS.CLAIM_MASTER, HCAS.ENROLLMENT,  *
+      *                          HCAS.ACCUMULATORS, HCAS.MEMBER_XREF  *
+      *           MRGRPT-FILE  - PROCESSING REPORT                    *
+      * FREQUENCY: ON-DEMAND (AFTER ANALYST REVIEW OF DUPLICATES)     *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MRGIN-FILE
+               ASSIGN TO MRGINPUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MRGIN-STATUS.
+
+           SELECT MBRVSAM-FILE
+               ASSIGN TO MBRMSTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MBRV-MEMBER-ID
+               ALTERNATE RECORD KEY IS MBRV-SSN
+                   WITH DUPLICATES
+               FILE STATUS IS WS-MBRV-STATUS.
+
+           SELECT MRGRPT-FILE
+               ASSIGN TO MRGRPTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MRGRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MRGIN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  MRGIN-RECORD                PIC X(100).
+
+       FD  MBRVSAM-FILE
+           RECORD CONTAINS 600 CHARACTERS.
+       01  MBRVSAM-RECORD.
+           05  MBRV-MEMBER-ID          PIC X(12).
+           05  MBRV-LAST-NAME          PIC X(35).
+           05  MBRV-FIRST-NAME         PIC X(25).
+           05  MBRV-DOB                PIC 9(08).
+           05  MBRV-SSN                PIC X(09).
+           05  MBRV-SUBSCRIBER-ID      PIC X(12).
+           05  MBRV-RELATIONSHIP-CODE  PIC X(02).
+           05  MBRV-DATA               PIC X(497).
+
+       FD  MRGRPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  MRGRPT-RECORD               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-MRGIN-STATUS         PIC X(02).
+           05  WS-MBRV-STATUS          PIC X(02).
+           05  WS-MRGRPT-STATUS        PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF              VALUE 'Y'.
+               88  WS-NOT-EOF          VALUE 'N'.
+           05  WS-REQUEST-VALID-SW     PIC X(01) VALUE 'Y'.
+               88  WS-REQUEST-VALID    VALUE 'Y'.
+               88  WS-REQUEST-INVALID  VALUE 'N'.
+           05  WS-SURV-ACCUM-FOUND-SW  PIC X(01) VALUE 'N'.
+               88  WS-SURV-ACCUM-FOUND VALUE 'Y'.
+               88  WS-SURV-ACCUM-NONE  VALUE 'N'.
+           05  WS-DUP-ACCUM-EOF-SW     PIC X(01) VALUE 'N'.
+               88  WS-DUP-ACCUM-EOF    VALUE 'Y'.
+
+       01  WS-INPUT-MERGE-RECORD.
+           05  WS-MRG-SURVIVOR-ID      PIC X(12).
+           05  WS-MRG-DUPLICATE-ID     PIC X(12).
+           05  WS-MRG-REASON           PIC X(40).
+           05  WS-MRG-REQUESTED-BY     PIC X(08).
+           05  FILLER                  PIC X(38).
+
+       01  WS-ACCUM-FIELDS.
+           05  WS-ACC-PLAN-CODE        PIC X(08).
+           05  WS-ACC-DEDUCT-YTD       PIC S9(07)V99 COMP-3.
+           05  WS-ACC-OOP-YTD          PIC S9(07)V99 COMP-3.
+           05  WS-ACC-SURV-DEDUCT      PIC S9(07)V99 COMP-3.
+           05  WS-ACC-SURV-OOP         PIC S9(07)V99 COMP-3.
+
+       01  WS-XREF-FIELDS.
+           05  WS-XR-MEMBER-ID         PIC X(12).
+           05  WS-XR-EXTERNAL-ID       PIC X(20).
+           05  WS-XR-ID-TYPE           PIC X(03).
+           05  WS-XR-SOURCE-SYSTEM     PIC X(10).
+           05  WS-XR-EFF-DATE          PIC X(08).
+           05  WS-XR-TERM-DATE         PIC X(08).
+
+       01  WS-COUNTERS.
+           05  WS-MERGE-COUNT          PIC 9(07) VALUE ZERO.
+           05  WS-CLAIM-REPOINT-COUNT  PIC 9(07) VALUE ZERO.
+           05  WS-ENROLL-REPOINT-COUNT PIC 9(07) VALUE ZERO.
+           05  WS-ACCUM-MERGE-COUNT    PIC 9(07) VALUE ZERO.
+           05  WS-XREF-REPOINT-COUNT   PIC 9(07) VALUE ZERO.
+           05  WS-VSAM-PURGE-COUNT     PIC 9(07) VALUE ZERO.
+           05  WS-ERROR-COUNT          PIC 9(07) VALUE ZERO.
+
+       01  WS-RPT-LINE                 PIC X(133).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MERGE-REQUEST
+               UNTIL WS-EOF
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'MEMDUP01' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN INPUT  MRGIN-FILE
+           IF WS-MRGIN-STATUS NOT = '00'
+               DISPLAY 'MEMDUP01: OPEN ERROR INPUT - '
+                       WS-MRGIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN I-O    MBRVSAM-FILE
+           OPEN OUTPUT MRGRPT-FILE
+           PERFORM 8100-READ-INPUT.
+
+       2000-PROCESS-MERGE-REQUEST.
+           MOVE MRGIN-RECORD TO WS-INPUT-MERGE-RECORD
+           SET WS-REQUEST-VALID TO TRUE
+           PERFORM 2100-VALIDATE-MERGE-REQUEST
+           IF WS-REQUEST-VALID
+               PERFORM 3000-REPOINT-CLAIMS
+               PERFORM 3100-REPOINT-ENROLLMENT
+               PERFORM 4000-MERGE-ACCUMULATORS
+               PERFORM 5000-REPOINT-EXTERNAL-IDS
+               PERFORM 5500-INSERT-MERGE-MARKER
+               PERFORM 6000-PURGE-DUPLICATE-VSAM
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-MERGE-COUNT
+               PERFORM 8300-WRITE-MERGE-LINE
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               PERFORM 8200-LOG-ERROR
+           END-IF
+           PERFORM 8100-READ-INPUT.
+
+       2100-VALIDATE-MERGE-REQUEST.
+           IF WS-MRG-SURVIVOR-ID = SPACES
+           OR WS-MRG-DUPLICATE-ID = SPACES
+               SET WS-REQUEST-INVALID TO TRUE
+               MOVE 'SURVIVOR OR DUPLICATE MEMBER ID MISSING'
+                   TO WS-ERROR-MSG
+           END-IF
+           IF WS-REQUEST-VALID
+           AND WS-MRG-SURVIVOR-ID = WS-MRG-DUPLICATE-ID
+               SET WS-REQUEST-INVALID TO TRUE
+               MOVE 'SURVIVOR AND DUPLICATE ID ARE THE SAME MEMBER'
+                   TO WS-ERROR-MSG
+           END-IF
+           IF WS-REQUEST-VALID
+               MOVE WS-MRG-SURVIVOR-ID TO MBRV-MEMBER-ID
+               READ MBRVSAM-FILE
+                   KEY IS MBRV-MEMBER-ID
+                   INVALID KEY
+                       SET WS-REQUEST-INVALID TO TRUE
+                       MOVE 'SURVIVOR MEMBER NOT FOUND ON VSAM'
+                           TO WS-ERROR-MSG
+               END-READ
+           END-IF
+           IF WS-REQUEST-VALID
+               MOVE WS-MRG-DUPLICATE-ID TO MBRV-MEMBER-ID
+               READ MBRVSAM-FILE
+                   KEY IS MBRV-MEMBER-ID
+                   INVALID KEY
+                       SET WS-REQUEST-INVALID TO TRUE
+                       MOVE 'DUPLICATE MEMBER NOT FOUND ON VSAM'
+                           TO WS-ERROR-MSG
+               END-READ
+           END-IF.
+
+       3000-REPOINT-CLAIMS.
+      *    RE-POINT CLAIM HISTORY TO THE SURVIVING MEMBER ID
+           EXEC SQL
+               UPDATE HCAS.CLAIM_MASTER
+               SET    MEMBER_ID = :WS-MRG-SURVIVOR-ID
+               WHERE  MEMBER_ID = :WS-MRG-DUPLICATE-ID
+           END-EXEC
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-CLAIM-REPOINT-COUNT
+           ELSE
+               IF SQLCODE NOT = +100
+                   DISPLAY 'MEMDUP01: CLAIM REPOINT ERROR SQLCODE='
+                           SQLCODE
+               END-IF
+           END-IF.
+
+       3100-REPOINT-ENROLLMENT.
+      *    RE-POINT ENROLLMENT HISTORY TO THE SURVIVING MEMBER ID
+           EXEC SQL
+               UPDATE HCAS.ENROLLMENT
+               SET    MEMBER_ID = :WS-MRG-SURVIVOR-ID
+               WHERE  MEMBER_ID = :WS-MRG-DUPLICATE-ID
+           END-EXEC
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-ENROLL-REPOINT-COUNT
+           ELSE
+               IF SQLCODE NOT = +100
+                   DISPLAY 'MEMDUP01: ENROLLMENT REPOINT ERROR '
+                           'SQLCODE=' SQLCODE
+               END-IF
+           END-IF.
+
+       4000-MERGE-ACCUMULATORS.
+      *    FOLD THE DUPLICATE'S YEAR-TO-DATE ACCUMULATORS INTO THE
+      *    SURVIVOR'S ROW FOR THE SAME PLAN, OR RE-POINT THE ROW
+      *    OUTRIGHT IF THE SURVIVOR HAS NO ACCUMULATOR ROW FOR IT
+           MOVE 'N' TO WS-DUP-ACCUM-EOF-SW
+           EXEC SQL
+               DECLARE DUP-ACCUM-CURSOR CURSOR FOR
+                   SELECT PLAN_CODE, DEDUCTIBLE_YTD, OOP_YTD
+                   FROM   HCAS.ACCUMULATORS
+                   WHERE  MEMBER_ID = :WS-MRG-DUPLICATE-ID
+           END-EXEC
+           EXEC SQL OPEN DUP-ACCUM-CURSOR END-EXEC
+           PERFORM 4100-FETCH-DUP-ACCUM-ROW
+           PERFORM 4200-PROCESS-DUP-ACCUM-ROW
+               UNTIL WS-DUP-ACCUM-EOF
+           EXEC SQL CLOSE DUP-ACCUM-CURSOR END-EXEC.
+
+       4100-FETCH-DUP-ACCUM-ROW.
+           EXEC SQL
+               FETCH DUP-ACCUM-CURSOR
+               INTO  :WS-ACC-PLAN-CODE,
+                     :WS-ACC-DEDUCT-YTD,
+                     :WS-ACC-OOP-YTD
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               SET WS-DUP-ACCUM-EOF TO TRUE
+           END-IF.
+
+       4200-PROCESS-DUP-ACCUM-ROW.
+           EXEC SQL
+               SELECT DEDUCTIBLE_YTD, OOP_YTD
+               INTO   :WS-ACC-SURV-DEDUCT, :WS-ACC-SURV-OOP
+               FROM   HCAS.ACCUMULATORS
+               WHERE  MEMBER_ID = :WS-MRG-SURVIVOR-ID
+                 AND  PLAN_CODE = :WS-ACC-PLAN-CODE
+           END-EXEC
+           IF SQLCODE = ZERO
+               SET WS-SURV-ACCUM-FOUND TO TRUE
+           ELSE
+               SET WS-SURV-ACCUM-NONE TO TRUE
+           END-IF
+           IF WS-SURV-ACCUM-FOUND
+               EXEC SQL
+                   UPDATE HCAS.ACCUMULATORS
+                   SET    DEDUCTIBLE_YTD = DEDUCTIBLE_YTD +
+                              :WS-ACC-DEDUCT-YTD,
+                          OOP_YTD = OOP_YTD + :WS-ACC-OOP-YTD,
+                          LAST_UPDATE_DATE = :WS-CURRENT-DATE
+                   WHERE  MEMBER_ID = :WS-MRG-SURVIVOR-ID
+                     AND  PLAN_CODE = :WS-ACC-PLAN-CODE
+               END-EXEC
+               EXEC SQL
+                   DELETE FROM HCAS.ACCUMULATORS
+                   WHERE  MEMBER_ID = :WS-MRG-DUPLICATE-ID
+                     AND  PLAN_CODE = :WS-ACC-PLAN-CODE
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   UPDATE HCAS.ACCUMULATORS
+                   SET    MEMBER_ID = :WS-MRG-SURVIVOR-ID,
+                          LAST_UPDATE_DATE = :WS-CURRENT-DATE
+                   WHERE  MEMBER_ID = :WS-MRG-DUPLICATE-ID
+                     AND  PLAN_CODE = :WS-ACC-PLAN-CODE
+               END-EXEC
+           END-IF
+           ADD 1 TO WS-ACCUM-MERGE-COUNT
+           PERFORM 4100-FETCH-DUP-ACCUM-ROW.
+
+       5000-REPOINT-EXTERNAL-IDS.
+      *    ANY ALTERNATE/EXTERNAL ID ALREADY CROSS-REFERENCED TO THE
+      *    DUPLICATE NOW RESOLVES TO THE SURVIVOR. A DUPLICATE KEY
+      *    MEANS THE SURVIVOR ALREADY HAS THAT EXTERNAL ID MAPPED,
+      *    SO THE DUPLICATE'S ROW IS SIMPLY DISCARDED.
+           EXEC SQL
+               UPDATE HCAS.MEMBER_XREF
+               SET    MEMBER_ID = :WS-MRG-SURVIVOR-ID
+               WHERE  MEMBER_ID = :WS-MRG-DUPLICATE-ID
+           END-EXEC
+           IF SQLCODE = ZERO
+               ADD 1 TO WS-XREF-REPOINT-COUNT
+           ELSE
+               IF SQLCODE = -803
+                   EXEC SQL
+                       DELETE FROM HCAS.MEMBER_XREF
+                       WHERE  MEMBER_ID = :WS-MRG-DUPLICATE-ID
+                   END-EXEC
+               ELSE
+                   IF SQLCODE NOT = +100
+                       DISPLAY 'MEMDUP01: XREF REPOINT ERROR '
+                               'SQLCODE=' SQLCODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       5500-INSERT-MERGE-MARKER.
+      *    LEAVE A PERMANENT BREADCRUMB SO THE RETIRED MEMBER ID CAN
+      *    STILL BE TRACED BACK TO ITS SURVIVOR
+           MOVE WS-MRG-SURVIVOR-ID  TO WS-XR-MEMBER-ID
+           MOVE WS-MRG-DUPLICATE-ID TO WS-XR-EXTERNAL-ID
+           MOVE 'MRG'               TO WS-XR-ID-TYPE
+           MOVE 'MEMDUP01'          TO WS-XR-SOURCE-SYSTEM
+           MOVE WS-CURRENT-DATE     TO WS-XR-EFF-DATE
+           MOVE '99991231'          TO WS-XR-TERM-DATE
+           EXEC SQL
+               INSERT INTO HCAS.MEMBER_XREF
+                   (MEMBER_ID, EXTERNAL_ID, ID_TYPE,
+                    SOURCE_SYSTEM, EFF_DATE, TERM_DATE)
+               VALUES
+                   (:WS-XR-MEMBER-ID, :WS-XR-EXTERNAL-ID,
+                    :WS-XR-ID-TYPE, :WS-XR-SOURCE-SYSTEM,
+                    :WS-XR-EFF-DATE, :WS-XR-TERM-DATE)
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               IF SQLCODE NOT = -803
+                   DISPLAY 'MEMDUP01: MERGE MARKER INSERT ERROR '
+                           'SQLCODE=' SQLCODE
+               END-IF
+           END-IF.
+
+       6000-PURGE-DUPLICATE-VSAM.
+      *    REMOVE THE DUPLICATE FROM THE MEMBER MASTER VSAM SO IT NO
+      *    LONGER ATTRACTS MATCHES ON A FUTURE MEMXREF1 RUN
+           MOVE WS-MRG-DUPLICATE-ID TO MBRV-MEMBER-ID
+           READ MBRVSAM-FILE
+               KEY IS MBRV-MEMBER-ID
+               INVALID KEY
+                   DISPLAY 'MEMDUP01: VSAM PURGE - DUPLICATE NOT '
+                           'FOUND - ' WS-MRG-DUPLICATE-ID
+               NOT INVALID KEY
+                   DELETE MBRVSAM-FILE
+                   IF WS-MBRV-STATUS NOT = '00'
+                       DISPLAY 'MEMDUP01: VSAM DELETE ERROR - '
+                               WS-MBRV-STATUS
+                   ELSE
+                       ADD 1 TO WS-VSAM-PURGE-COUNT
+                   END-IF
+           END-READ.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING '=== DUPLICATE-MEMBER MERGE SUMMARY ===' DELIMITED
+               SIZE INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'MERGES COMPLETED:      ' DELIMITED SIZE
+                  WS-MERGE-COUNT            DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'CLAIMS RE-POINTED:     ' DELIMITED SIZE
+                  WS-CLAIM-REPOINT-COUNT    DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'ENROLLMENTS RE-POINTED:' DELIMITED SIZE
+                  WS-ENROLL-REPOINT-COUNT   DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'ACCUMULATOR ROWS MERGED:' DELIMITED SIZE
+                  WS-ACCUM-MERGE-COUNT      DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'XREF ROWS RE-POINTED:  ' DELIMITED SIZE
+                  WS-XREF-REPOINT-COUNT     DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'VSAM RECORDS PURGED:   ' DELIMITED SIZE
+                  WS-VSAM-PURGE-COUNT       DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'ERRORS ENCOUNTERED:    ' DELIMITED SIZE
+                  WS-ERROR-COUNT            DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE.
+
+       8100-READ-INPUT.
+           READ MRGIN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       8200-LOG-ERROR.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'ERROR: SURVIVOR=' DELIMITED SIZE
+                  WS-MRG-SURVIVOR-ID DELIMITED SIZE
+                  ' DUPLICATE=' DELIMITED SIZE
+                  WS-MRG-DUPLICATE-ID DELIMITED SIZE
+                  ' - ' DELIMITED SIZE
+                  WS-ERROR-MSG DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           END-STRING
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE
+           DISPLAY 'MEMDUP01: ' WS-RPT-LINE.
+
+       8300-WRITE-MERGE-LINE.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING 'MERGED: DUPLICATE=' DELIMITED SIZE
+                  WS-MRG-DUPLICATE-ID  DELIMITED SIZE
+                  ' INTO SURVIVOR='    DELIMITED SIZE
+                  WS-MRG-SURVIVOR-ID   DELIMITED SIZE
+                  ' REASON='           DELIMITED SIZE
+                  WS-MRG-REASON        DELIMITED SIZE
+                  INTO WS-RPT-LINE
+           END-STRING
+           WRITE MRGRPT-RECORD FROM WS-RPT-LINE.
+
+       9000-TERMINATE.
+           DISPLAY 'MEMDUP01: PROCESSING COMPLETE'
+           DISPLAY 'MEMDUP01: RECORDS READ = ' WS-RECORDS-READ
+           CLOSE MRGIN-FILE
+           CLOSE MBRVSAM-FILE
+           CLOSE MRGRPT-FILE
+           MOVE ZERO TO RETURN-CODE.

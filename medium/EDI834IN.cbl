@@ -58,6 +58,23 @@
        COPY MBRCOPY.
        COPY ABORTWSC.
 
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-BATCH-LOG-FIELDS.
+           05  WS-BATCH-ID             PIC X(15).
+           05  WS-BATCH-SOURCE         PIC X(10) VALUE 'EDI834IN'.
+
+      *    RETROACTIVE ELIGIBILITY CHANGES ARE QUEUED HERE SO A
+      *    DOWNSTREAM CLAIMS RE-ADJUDICATION RUN CAN PICK THEM UP
+       01  WS-REPROCESS-QUEUE-FIELDS.
+           05  WS-RPQ-MEMBER-ID        PIC X(12).
+           05  WS-RPQ-SUBSCRIBER-ID    PIC X(12).
+           05  WS-RPQ-GROUP-ID         PIC X(10).
+           05  WS-RPQ-PLAN-CODE        PIC X(08).
+           05  WS-RPQ-EFF-DATE         PIC X(08).
+           05  WS-RPQ-REASON           PIC X(30).
+           05  WS-RPQ-COUNT            PIC 9(05) VALUE ZERO.
+
        01  WS-FILE-STATUSES.
            05  WS-834-STATUS           PIC X(02).
            05  WS-STG-STATUS           PIC X(02).
@@ -73,6 +90,30 @@
            05  WS-IN-MEMBER-LOOP-SW    PIC X(01) VALUE 'N'.
                88  WS-IN-MEMBER-LOOP   VALUE 'Y'.
                88  WS-NOT-IN-MBR-LOOP  VALUE 'N'.
+           05  WS-CURR-IS-SUBSCR-SW    PIC X(01) VALUE 'N'.
+               88  WS-CURR-IS-SUBSCRIBER VALUE 'Y'.
+               88  WS-CURR-IS-DEPENDENT  VALUE 'N'.
+           05  WS-SUBSCR-SAVED-SW      PIC X(01) VALUE 'N'.
+               88  WS-SUBSCR-SAVED     VALUE 'Y'.
+               88  WS-SUBSCR-NOT-SAVED VALUE 'N'.
+
+       01  WS-INS-FIELDS.
+           05  WS-INS-SUBSCR-IND       PIC X(01).
+               88  WS-INS-IS-SUBSCRIBER VALUE 'Y'.
+
+      *    CARRIED-FORWARD SUBSCRIBER DATA FOR DEPENDENT LOOPS THAT
+      *    DO NOT REPEAT THE SUBSCRIBER'S GROUP/ADDRESS INFORMATION
+       01  WS-SUBSCRIBER-SAVE-AREA.
+           05  WS-SUB-SUBSCRIBER-ID    PIC X(12).
+           05  WS-SUB-GROUP-ID         PIC X(10).
+           05  WS-SUB-ADDR-LINE-1      PIC X(55).
+           05  WS-SUB-ADDR-LINE-2      PIC X(55).
+           05  WS-SUB-CITY             PIC X(30).
+           05  WS-SUB-STATE            PIC X(02).
+           05  WS-SUB-ZIP-CODE         PIC X(09).
+           05  WS-SUB-PLAN-CODE        PIC X(08).
+           05  WS-SUB-COVERAGE-TYPE    PIC X(02).
+           05  WS-SUB-EFF-DATE         PIC X(08).
 
        01  WS-EDI-PARSING.
            05  WS-SEGMENT-ID           PIC X(03).
@@ -101,12 +142,16 @@
            05  WS-GS-DATE             PIC X(08).
            05  WS-GS-CONTROL-NO       PIC X(09).
 
+       01  WS-ST-FIELDS.
+           05  WS-ST-CONTROL-NO       PIC X(09).
+
        01  WS-STAGING-RECORD.
            05  WS-STG-RECORD-TYPE      PIC X(02).
                88  WS-STG-TYPE-ADD     VALUE 'AD'.
                88  WS-STG-TYPE-CHANGE  VALUE 'CH'.
                88  WS-STG-TYPE-TERM    VALUE 'TM'.
                88  WS-STG-TYPE-REINST  VALUE 'RI'.
+               88  WS-STG-TYPE-AUDIT   VALUE 'AU'.
            05  WS-STG-MEMBER-ID        PIC X(12).
            05  WS-STG-SSN              PIC X(09).
            05  WS-STG-LAST-NAME        PIC X(35).
@@ -123,12 +168,32 @@
            05  WS-STG-GROUP-ID         PIC X(10).
            05  WS-STG-SUBSCRIBER-ID    PIC X(12).
            05  WS-STG-RELATIONSHIP     PIC X(02).
+               88  WS-STG-REL-SELF     VALUE '18'.
+               88  WS-STG-REL-SPOUSE   VALUE '01'.
+               88  WS-STG-REL-CHILD    VALUE '19'.
+               88  WS-STG-REL-OTHER    VALUE '21'.
            05  WS-STG-PLAN-CODE        PIC X(08).
            05  WS-STG-COVERAGE-TYPE    PIC X(02).
            05  WS-STG-EFF-DATE         PIC X(08).
            05  WS-STG-TERM-DATE        PIC X(08).
            05  WS-STG-MAINT-TYPE       PIC X(03).
+               88  WS-STG-MTYPE-ADD    VALUE '021'.
+               88  WS-STG-MTYPE-CHANGE VALUE '001'.
+               88  WS-STG-MTYPE-TERM   VALUE '024'.
+               88  WS-STG-MTYPE-REINST VALUE '025'.
+               88  WS-STG-MTYPE-AUDIT  VALUE '030' '032'.
            05  WS-STG-MAINT-REASON     PIC X(03).
+      *    LIFE-EVENT AND COBRA QUALIFYING-EVENT REASON CODES (INS04)
+               88  WS-STG-REASON-DIVORCE    VALUE '01 '.
+               88  WS-STG-REASON-BIRTH      VALUE '02 '.
+               88  WS-STG-REASON-DEATH      VALUE '03 '.
+               88  WS-STG-REASON-MARRIAGE   VALUE '04 '.
+               88  WS-STG-REASON-OVERAGE    VALUE '25 '.
+               88  WS-STG-REASON-COBRA      VALUE '32 '.
+               88  WS-STG-REASON-RETIREMENT VALUE '38 '.
+               88  WS-STG-REASON-ADOPTION   VALUE 'AI '.
+               88  WS-STG-LIFE-EVENT        VALUE '01 ' '02 ' '03 '
+                                                    '04 ' '25 ' 'AI '.
            05  WS-STG-ISA-CONTROL      PIC X(09).
            05  WS-STG-GS-CONTROL       PIC X(09).
            05  WS-STG-SOURCE-FILE      PIC X(20).
@@ -157,6 +222,8 @@
            05  WS-ISA-COUNT            PIC 9(05) VALUE ZERO.
            05  WS-GS-COUNT            PIC 9(05) VALUE ZERO.
            05  WS-ST-COUNT            PIC 9(05) VALUE ZERO.
+           05  WS-COBRA-COUNT          PIC 9(05) VALUE ZERO.
+           05  WS-LIFE-EVENT-COUNT     PIC 9(05) VALUE ZERO.
 
        01  WS-WORK-BUFFER              PIC X(2000).
        01  WS-TALLY-COUNT             PIC 9(04).
@@ -273,6 +340,9 @@
 
        3200-PROCESS-ST.
            ADD 1 TO WS-ST-COUNT
+           MOVE WS-ELEMENT(3) TO WS-ST-CONTROL-NO
+           SET WS-SUBSCR-NOT-SAVED TO TRUE
+           INITIALIZE WS-SUBSCRIBER-SAVE-AREA
            IF WS-ELEMENT(2) NOT = '834'
                DISPLAY 'EDI834IN: WARNING - NON-834 TX SET: '
                        WS-ELEMENT(2)
@@ -292,25 +362,40 @@
            MOVE WS-GS-CONTROL-NO  TO WS-STG-GS-CONTROL
            MOVE WS-CURRENT-DATE   TO WS-STG-PROCESS-DATE
       *    INS01 = Y/N (SUBSCRIBER INDICATOR)
+           MOVE WS-ELEMENT(2)(1:1) TO WS-INS-SUBSCR-IND
       *    INS02 = RELATIONSHIP CODE (18=SELF)
            MOVE WS-ELEMENT(3)     TO WS-STG-RELATIONSHIP
+           IF WS-INS-IS-SUBSCRIBER
+           OR WS-STG-REL-SELF
+               SET WS-CURR-IS-SUBSCRIBER TO TRUE
+           ELSE
+               SET WS-CURR-IS-DEPENDENT TO TRUE
+           END-IF
       *    INS03 = MAINTENANCE TYPE CODE
            MOVE WS-ELEMENT(4)     TO WS-STG-MAINT-TYPE
       *    INS04 = MAINTENANCE REASON CODE
            MOVE WS-ELEMENT(5)     TO WS-STG-MAINT-REASON
       *    DETERMINE RECORD TYPE FROM MAINT TYPE CODE
-           EVALUATE WS-ELEMENT(4)(1:3)
-               WHEN '021'
+           EVALUATE TRUE
+               WHEN WS-STG-MTYPE-ADD
                    SET WS-STG-TYPE-ADD TO TRUE
-               WHEN '001'
+               WHEN WS-STG-MTYPE-CHANGE
                    SET WS-STG-TYPE-CHANGE TO TRUE
-               WHEN '024'
+               WHEN WS-STG-MTYPE-TERM
                    SET WS-STG-TYPE-TERM TO TRUE
-               WHEN '025'
+               WHEN WS-STG-MTYPE-REINST
                    SET WS-STG-TYPE-REINST TO TRUE
+               WHEN WS-STG-MTYPE-AUDIT
+                   SET WS-STG-TYPE-AUDIT TO TRUE
                WHEN OTHER
                    SET WS-STG-TYPE-CHANGE TO TRUE
-           END-EVALUATE.
+           END-EVALUATE
+           IF WS-STG-REASON-COBRA
+               ADD 1 TO WS-COBRA-COUNT
+           END-IF
+           IF WS-STG-LIFE-EVENT
+               ADD 1 TO WS-LIFE-EVENT-COUNT
+           END-IF.
 
        4100-PROCESS-REF.
       *    REF SEGMENT - REFERENCE IDENTIFICATION
@@ -400,11 +485,112 @@
            END-IF.
 
        5500-WRITE-STAGING.
+           IF WS-CURR-IS-SUBSCRIBER
+               PERFORM 5450-SAVE-SUBSCRIBER-DATA
+           ELSE
+               PERFORM 5460-INHERIT-SUBSCRIBER-DATA
+           END-IF
            PERFORM 5600-VALIDATE-MEMBER
            IF WS-VALID-RECORD
                MOVE WS-STAGING-RECORD TO ENRSTG-RECORD
                WRITE ENRSTG-RECORD
                ADD 1 TO WS-STAGING-WRITTEN
+               PERFORM 5470-CHECK-RETROACTIVE-CHANGE
+           END-IF.
+
+       5470-CHECK-RETROACTIVE-CHANGE.
+      *    A CHANGE, TERMINATION, OR REINSTATEMENT WHOSE EFFECTIVE
+      *    DATE IS ALREADY IN THE PAST MAY INVALIDATE CLAIMS THAT HAVE
+      *    ALREADY BEEN ADJUDICATED UNDER THE OLD ELIGIBILITY - QUEUE
+      *    THE MEMBER FOR RE-ADJUDICATION RATHER THAN LETTING IT SIT
+           IF WS-STG-TYPE-CHANGE
+           OR WS-STG-TYPE-TERM
+           OR WS-STG-TYPE-REINST
+               IF WS-STG-TYPE-TERM
+                   MOVE WS-STG-TERM-DATE TO WS-RPQ-EFF-DATE
+               ELSE
+                   MOVE WS-STG-EFF-DATE TO WS-RPQ-EFF-DATE
+               END-IF
+               IF WS-RPQ-EFF-DATE IS NUMERIC
+               AND WS-RPQ-EFF-DATE < WS-CURRENT-DATE
+                   MOVE WS-STG-MEMBER-ID     TO WS-RPQ-MEMBER-ID
+                   MOVE WS-STG-SUBSCRIBER-ID TO WS-RPQ-SUBSCRIBER-ID
+                   MOVE WS-STG-GROUP-ID      TO WS-RPQ-GROUP-ID
+                   MOVE WS-STG-PLAN-CODE     TO WS-RPQ-PLAN-CODE
+                   EVALUATE TRUE
+                       WHEN WS-STG-TYPE-TERM
+                           MOVE 'RETROACTIVE TERMINATION'
+                               TO WS-RPQ-REASON
+                       WHEN WS-STG-TYPE-REINST
+                           MOVE 'RETROACTIVE REINSTATEMENT'
+                               TO WS-RPQ-REASON
+                       WHEN OTHER
+                           MOVE 'RETROACTIVE ELIGIBILITY CHANGE'
+                               TO WS-RPQ-REASON
+                   END-EVALUATE
+                   EXEC SQL
+                       INSERT INTO HCAS.CLAIM_REPROCESS_QUEUE
+                           (MEMBER_ID, SUBSCRIBER_ID, GROUP_ID,
+                            PLAN_CODE, EFF_DATE, TRIGGER_REASON,
+                            TRIGGER_SOURCE, QUEUE_STATUS,
+                            CREATED_DATE)
+                       VALUES
+                           (:WS-RPQ-MEMBER-ID, :WS-RPQ-SUBSCRIBER-ID,
+                            :WS-RPQ-GROUP-ID, :WS-RPQ-PLAN-CODE,
+                            :WS-RPQ-EFF-DATE, :WS-RPQ-REASON,
+                            'EDI834IN', 'P', :WS-CURRENT-DATE)
+                   END-EXEC
+                   IF SQLCODE = ZERO
+                       EXEC SQL COMMIT END-EXEC
+                       ADD 1 TO WS-RPQ-COUNT
+                   ELSE
+                       EXEC SQL ROLLBACK END-EXEC
+                       DISPLAY 'EDI834IN: WARNING - REPROCESS QUEUE '
+                               'INSERT FAILED SQLCODE=' SQLCODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       5450-SAVE-SUBSCRIBER-DATA.
+      *    REMEMBER THE SUBSCRIBER'S SHARED DATA SO ANY DEPENDENT
+      *    LOOPS THAT FOLLOW IN THIS TRANSACTION SET CAN INHERIT IT
+           MOVE WS-STG-SUBSCRIBER-ID TO WS-SUB-SUBSCRIBER-ID
+           MOVE WS-STG-GROUP-ID      TO WS-SUB-GROUP-ID
+           MOVE WS-STG-ADDR-LINE-1   TO WS-SUB-ADDR-LINE-1
+           MOVE WS-STG-ADDR-LINE-2   TO WS-SUB-ADDR-LINE-2
+           MOVE WS-STG-CITY          TO WS-SUB-CITY
+           MOVE WS-STG-STATE         TO WS-SUB-STATE
+           MOVE WS-STG-ZIP-CODE      TO WS-SUB-ZIP-CODE
+           MOVE WS-STG-PLAN-CODE     TO WS-SUB-PLAN-CODE
+           MOVE WS-STG-COVERAGE-TYPE TO WS-SUB-COVERAGE-TYPE
+           MOVE WS-STG-EFF-DATE      TO WS-SUB-EFF-DATE
+           SET WS-SUBSCR-SAVED TO TRUE.
+
+       5460-INHERIT-SUBSCRIBER-DATA.
+      *    A DEPENDENT LOOP OFTEN OMITS SEGMENTS THAT WERE ALREADY
+      *    GIVEN ON THE SUBSCRIBER'S OWN LOOP EARLIER IN THE SAME
+      *    TRANSACTION SET - FILL THOSE IN FROM THE SAVED SUBSCRIBER
+           IF WS-SUBSCR-SAVED
+               IF WS-STG-SUBSCRIBER-ID = SPACES
+                   MOVE WS-SUB-SUBSCRIBER-ID TO WS-STG-SUBSCRIBER-ID
+               END-IF
+               IF WS-STG-GROUP-ID = SPACES
+                   MOVE WS-SUB-GROUP-ID TO WS-STG-GROUP-ID
+               END-IF
+               IF WS-STG-ADDR-LINE-1 = SPACES
+                   MOVE WS-SUB-ADDR-LINE-1 TO WS-STG-ADDR-LINE-1
+                   MOVE WS-SUB-ADDR-LINE-2 TO WS-STG-ADDR-LINE-2
+                   MOVE WS-SUB-CITY        TO WS-STG-CITY
+                   MOVE WS-SUB-STATE       TO WS-STG-STATE
+                   MOVE WS-SUB-ZIP-CODE    TO WS-STG-ZIP-CODE
+               END-IF
+               IF WS-STG-PLAN-CODE = SPACES
+                   MOVE WS-SUB-PLAN-CODE     TO WS-STG-PLAN-CODE
+                   MOVE WS-SUB-COVERAGE-TYPE TO WS-STG-COVERAGE-TYPE
+               END-IF
+               IF WS-STG-EFF-DATE = SPACES
+                   MOVE WS-SUB-EFF-DATE TO WS-STG-EFF-DATE
+               END-IF
            END-IF.
 
        5600-VALIDATE-MEMBER.
@@ -479,7 +665,48 @@
                    ADD 1 TO WS-834-RECORDS-IN
            END-READ.
 
+       8200-LOG-BATCH-COMPLETION.
+      *    LOG THIS RUN TO THE SAME BATCH-ACK CONTROL TABLE THE 837
+      *    INTAKE USES, SO EDI999GN CAN GENERATE ITS TA1/999 PAIR FOR
+      *    THIS 834 INTERCHANGE THE SAME WAY IT DOES FOR CLAIMS
+           STRING 'E834' WS-ISA-CONTROL-NO DELIMITED SIZE
+               INTO WS-BATCH-ID
+           END-STRING
+           EXEC SQL
+               INSERT INTO HCAS.EDI_BATCH_LOG
+                   (BATCH_ID, BATCH_SOURCE, RECEIVED_TS,
+                    ISA_COUNT, GS_COUNT, ST_COUNT,
+                    CLAIMS_PARSED, CLAIMS_STAGED,
+                    CLAIMS_ERRORS, TOTAL_CHARGES,
+                    BYTES_PROCESSED, ELAPSED_MS,
+                    ISA_CONTROL, GS_CONTROL, ST_CONTROL,
+                    SENDER_ID, RECEIVER_ID, TRANS_SET_TYPE,
+                    ACK_GENERATED,
+                    COMPLETED_TIMESTAMP)
+               VALUES
+                   (:WS-BATCH-ID, :WS-BATCH-SOURCE,
+                    CURRENT TIMESTAMP,
+                    :WS-ISA-COUNT, :WS-GS-COUNT, :WS-ST-COUNT,
+                    :WS-MEMBERS-PARSED, :WS-STAGING-WRITTEN,
+                    :WS-ERRORS-WRITTEN, ZERO,
+                    ZERO, ZERO,
+                    :WS-ISA-CONTROL-NO, :WS-GS-CONTROL-NO,
+                    :WS-ST-CONTROL-NO,
+                    :WS-ISA-SENDER-ID, :WS-ISA-RECEIVER-ID,
+                    '834',
+                    'N',
+                    CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE = ZERO
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY 'EDI834IN: WARNING - BATCH LOG INSERT FAILED '
+                       'SQLCODE=' SQLCODE
+           END-IF.
+
        9000-TERMINATE.
+           PERFORM 8200-LOG-BATCH-COMPLETION
            DISPLAY '================================================'
            DISPLAY 'EDI834IN: 834 ENROLLMENT PARSER COMPLETE'
            DISPLAY '================================================'
@@ -490,6 +717,10 @@
            DISPLAY '  ISA ENVELOPES:        ' WS-ISA-COUNT
            DISPLAY '  GS GROUPS:            ' WS-GS-COUNT
            DISPLAY '  ST TRANSACTION SETS:  ' WS-ST-COUNT
+           DISPLAY '  COBRA QUALIFYING EVENTS: ' WS-COBRA-COUNT
+           DISPLAY '  OTHER LIFE EVENTS:       ' WS-LIFE-EVENT-COUNT
+           DISPLAY '  RETROACTIVE CHANGES QUEUED FOR REPROCESS: '
+                   WS-RPQ-COUNT
            DISPLAY '================================================'
            CLOSE EDI834-FILE
            CLOSE ENRSTG-FILE

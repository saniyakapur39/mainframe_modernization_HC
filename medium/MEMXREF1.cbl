@@ -47,6 +47,12 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-ERR-STATUS.
 
+           SELECT MBRHIST-FILE
+               ASSIGN TO MBRHISTO
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ENRSTG-FILE
@@ -62,7 +68,13 @@
            05  MBRV-FIRST-NAME         PIC X(25).
            05  MBRV-DOB                PIC 9(08).
            05  MBRV-SSN                PIC X(09).
-           05  MBRV-DATA               PIC X(511).
+           05  MBRV-SUBSCRIBER-ID      PIC X(12).
+           05  MBRV-RELATIONSHIP-CODE  PIC X(02).
+               88  MBRV-REL-SELF       VALUE '18'.
+               88  MBRV-REL-SPOUSE     VALUE '01'.
+               88  MBRV-REL-CHILD      VALUE '19'.
+               88  MBRV-REL-OTHER      VALUE '21'.
+           05  MBRV-DATA               PIC X(497).
 
        FD  ENROUT-FILE
            RECORDING MODE IS F
@@ -74,6 +86,17 @@
            RECORD CONTAINS 200 CHARACTERS.
        01  ENRERR-RECORD               PIC X(200).
 
+       FD  MBRHIST-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  MBRHIST-RECORD.
+           05  MBRHIST-MEMBER-ID       PIC X(12).
+           05  MBRHIST-ACTION          PIC X(01).
+           05  MBRHIST-CHANGE-DATE     PIC 9(08).
+           05  MBRHIST-FIELD-NAME      PIC X(18).
+           05  MBRHIST-OLD-VALUE       PIC X(30).
+           05  MBRHIST-NEW-VALUE       PIC X(30).
+
        WORKING-STORAGE SECTION.
 
        COPY HCCOMMON.
@@ -87,6 +110,7 @@
            05  WS-MBRV-STATUS          PIC X(02).
            05  WS-OUT-STATUS           PIC X(02).
            05  WS-ERR-STATUS           PIC X(02).
+           05  WS-HIST-STATUS          PIC X(02).
 
        01  WS-SWITCHES.
            05  WS-EOF-SW               PIC X(01) VALUE 'N'.
@@ -105,7 +129,15 @@
            05  WS-STG-MIDDLE-INIT      PIC X(01).
            05  WS-STG-DOB              PIC X(08).
            05  WS-STG-SEX              PIC X(01).
-           05  FILLER                  PIC X(407).
+           05  FILLER                  PIC X(161).
+           05  WS-STG-GROUP-ID         PIC X(10).
+           05  WS-STG-SUBSCRIBER-ID    PIC X(12).
+           05  WS-STG-RELATIONSHIP     PIC X(02).
+               88  WS-STG-REL-SELF     VALUE '18'.
+               88  WS-STG-REL-SPOUSE   VALUE '01'.
+               88  WS-STG-REL-CHILD    VALUE '19'.
+               88  WS-STG-REL-OTHER    VALUE '21'.
+           05  FILLER                  PIC X(222).
 
        01  WS-OUTPUT-RECORD.
            05  WS-OUT-MATCH-STATUS     PIC X(02).
@@ -136,12 +168,46 @@
        01  WS-UPPER-STG-LAST          PIC X(35).
        01  WS-UPPER-MBRV-LAST         PIC X(35).
 
+      *    TUNABLE MATCH-SCORING WEIGHTS - LOADED FROM
+      *    HCAS.MATCH_SCORE_CONFIG BY 1200-LOAD-MATCH-WEIGHTS
+       01  WS-MATCH-WEIGHTS.
+           05  WS-CFG-SSN-BASE-SCORE      PIC 9(03).
+           05  WS-CFG-NAME-EXACT-BONUS    PIC 9(03).
+           05  WS-CFG-NAME-PARTIAL-BONUS  PIC 9(03).
+           05  WS-CFG-DOB-MATCH-BONUS     PIC 9(03).
+           05  WS-CFG-EXACT-THRESHOLD     PIC 9(03).
+           05  WS-CFG-FUZZY-THRESHOLD     PIC 9(03).
+           05  WS-CFG-DEMO-MATCH-SCORE    PIC 9(03).
+
        01  WS-COUNTERS.
            05  WS-EXACT-MATCH-CNT     PIC 9(07) VALUE ZERO.
            05  WS-FUZZY-MATCH-CNT     PIC 9(07) VALUE ZERO.
            05  WS-NEW-MEMBER-CNT      PIC 9(07) VALUE ZERO.
            05  WS-XREF-INSERT-CNT     PIC 9(07) VALUE ZERO.
            05  WS-ERROR-CNT           PIC 9(07) VALUE ZERO.
+           05  WS-REVIEW-QUEUE-CNT    PIC 9(07) VALUE ZERO.
+           05  WS-HOUSEHOLD-LINK-CNT  PIC 9(07) VALUE ZERO.
+
+      *    LOW-CONFIDENCE (FUZZY) MATCHES ARE WRITTEN HERE FOR A
+      *    MEMBERSHIP ANALYST TO CONFIRM OR REJECT BEFORE THE LINK IS
+      *    TREATED AS FINAL
+       01  WS-REVIEW-RECORD.
+           05  WS-REV-MEMBER-ID        PIC X(12).
+           05  WS-REV-SOURCE-MBR-ID    PIC X(12).
+           05  WS-REV-MATCH-SCORE      PIC 9(03).
+           05  WS-REV-MATCH-METHOD     PIC X(03).
+           05  WS-REV-SEVERITY         PIC X(01) VALUE 'R'.
+           05  WS-REV-REASON           PIC X(40).
+           05  WS-REV-SOURCE-LAST      PIC X(35).
+           05  WS-REV-SOURCE-FIRST     PIC X(25).
+           05  WS-REV-SOURCE-SSN       PIC X(09).
+           05  WS-REV-PROCESS-DATE     PIC 9(08).
+           05  FILLER                  PIC X(52).
+
+       01  WS-REVIEW-REASON-HOLD       PIC X(40).
+
+       01  WS-OLD-SUBSCRIBER-ID        PIC X(12).
+       01  WS-OLD-RELATIONSHIP-CODE    PIC X(02).
 
        PROCEDURE DIVISION.
 
@@ -164,9 +230,44 @@
            OPEN I-O    MBRVSAM-FILE
            OPEN OUTPUT ENROUT-FILE
            OPEN OUTPUT ENRERR-FILE
+           OPEN OUTPUT MBRHIST-FILE
            PERFORM 1100-GET-NEXT-MEMBER-ID
+           PERFORM 1200-LOAD-MATCH-WEIGHTS
            PERFORM 8100-READ-STAGING.
 
+       1200-LOAD-MATCH-WEIGHTS.
+      *    LOAD TUNABLE MATCH-SCORING WEIGHTS AND ACCEPTANCE
+      *    THRESHOLDS FROM DB2 SO AN ANALYST CAN RECALIBRATE THE
+      *    MATCHING ALGORITHM WITHOUT A CODE CHANGE. IF NO ACTIVE
+      *    CONFIGURATION ROW EXISTS, FALL BACK TO THE PROGRAM'S
+      *    ORIGINAL HARD-CODED WEIGHTS.
+           EXEC SQL
+               SELECT SSN_BASE_SCORE, NAME_EXACT_BONUS,
+                      NAME_PARTIAL_BONUS, DOB_MATCH_BONUS,
+                      EXACT_THRESHOLD, FUZZY_THRESHOLD,
+                      DEMO_MATCH_SCORE
+               INTO   :WS-CFG-SSN-BASE-SCORE,
+                      :WS-CFG-NAME-EXACT-BONUS,
+                      :WS-CFG-NAME-PARTIAL-BONUS,
+                      :WS-CFG-DOB-MATCH-BONUS,
+                      :WS-CFG-EXACT-THRESHOLD,
+                      :WS-CFG-FUZZY-THRESHOLD,
+                      :WS-CFG-DEMO-MATCH-SCORE
+               FROM   HCAS.MATCH_SCORE_CONFIG
+               WHERE  STATUS = 'A'
+                 AND  TERM_DATE = '99991231'
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 050 TO WS-CFG-SSN-BASE-SCORE
+               MOVE 030 TO WS-CFG-NAME-EXACT-BONUS
+               MOVE 015 TO WS-CFG-NAME-PARTIAL-BONUS
+               MOVE 020 TO WS-CFG-DOB-MATCH-BONUS
+               MOVE 080 TO WS-CFG-EXACT-THRESHOLD
+               MOVE 065 TO WS-CFG-FUZZY-THRESHOLD
+               MOVE 070 TO WS-CFG-DEMO-MATCH-SCORE
+           END-IF.
+
        1100-GET-NEXT-MEMBER-ID.
       *    RETRIEVE NEXT AVAILABLE MEMBER ID FROM DB2 SEQUENCE
            EXEC SQL
@@ -206,6 +307,11 @@
            IF WS-NO-MATCH
                PERFORM 6000-CREATE-NEW-MEMBER
            END-IF
+      *    STEP 5: LINK DEPENDENTS TO THEIR HOUSEHOLD SUBSCRIBER
+           IF WS-STG-RELATIONSHIP NOT = SPACES
+           AND NOT WS-STG-REL-SELF
+               PERFORM 7500-LINK-HOUSEHOLD
+           END-IF
       *    WRITE OUTPUT RECORD
            MOVE ENRSTG-IN TO WS-OUT-SOURCE-DATA
            MOVE WS-OUTPUT-RECORD TO ENROUT-RECORD
@@ -236,7 +342,7 @@
                    CONTINUE
                NOT INVALID KEY
       *            VERIFY ADDITIONAL FIELDS FOR SSN MATCH
-                   MOVE 50 TO WS-MATCH-SCORE
+                   MOVE WS-CFG-SSN-BASE-SCORE TO WS-MATCH-SCORE
                    PERFORM 4100-VERIFY-SSN-MATCH
            END-READ.
 
@@ -250,34 +356,37 @@
                TO WS-UPPER-MBRV-LAST
            IF WS-UPPER-STG-LAST = WS-UPPER-MBRV-LAST
                MOVE 'Y' TO WS-NAME-MATCH-SW
-               ADD 30 TO WS-MATCH-SCORE
+               ADD WS-CFG-NAME-EXACT-BONUS TO WS-MATCH-SCORE
            ELSE
       *        PARTIAL LAST NAME MATCH (FIRST 5 CHARS)
                IF WS-UPPER-STG-LAST(1:5) =
                   WS-UPPER-MBRV-LAST(1:5)
                    MOVE 'Y' TO WS-NAME-MATCH-SW
-                   ADD 15 TO WS-MATCH-SCORE
+                   ADD WS-CFG-NAME-PARTIAL-BONUS TO WS-MATCH-SCORE
                END-IF
            END-IF
            IF WS-STG-DOB = MBRV-DOB
                MOVE 'Y' TO WS-DOB-MATCH-SW
-               ADD 20 TO WS-MATCH-SCORE
+               ADD WS-CFG-DOB-MATCH-BONUS TO WS-MATCH-SCORE
            END-IF
       *    ACCEPT MATCH IF SCORE >= 80
-           IF WS-MATCH-SCORE >= 80
+           IF WS-MATCH-SCORE >= WS-CFG-EXACT-THRESHOLD
                SET WS-MATCH-FOUND TO TRUE
                SET WS-OUT-EXACT-MATCH TO TRUE
                MOVE MBRV-MEMBER-ID TO WS-OUT-MEMBER-ID
                MOVE WS-MATCH-SCORE TO WS-OUT-MATCH-SCORE
                SET WS-MATCH-BY-SSN TO TRUE
                ADD 1 TO WS-EXACT-MATCH-CNT
-           ELSE IF WS-MATCH-SCORE >= 65
+           ELSE IF WS-MATCH-SCORE >= WS-CFG-FUZZY-THRESHOLD
                SET WS-MATCH-FOUND TO TRUE
                SET WS-OUT-FUZZY-MATCH TO TRUE
                MOVE MBRV-MEMBER-ID TO WS-OUT-MEMBER-ID
                MOVE WS-MATCH-SCORE TO WS-OUT-MATCH-SCORE
                SET WS-MATCH-BY-SSN TO TRUE
                ADD 1 TO WS-FUZZY-MATCH-CNT
+               MOVE 'SSN MATCHED - NAME/DOB SCORE BELOW 80'
+                   TO WS-REVIEW-REASON-HOLD
+               PERFORM 5050-QUEUE-FOR-REVIEW
            END-IF.
 
        5000-MATCH-BY-DEMOGRAPHICS.
@@ -298,13 +407,32 @@
                SET WS-MATCH-FOUND TO TRUE
                SET WS-OUT-FUZZY-MATCH TO TRUE
                MOVE WS-XR-MEMBER-ID TO WS-OUT-MEMBER-ID
-               MOVE 070 TO WS-OUT-MATCH-SCORE
+               MOVE WS-CFG-DEMO-MATCH-SCORE TO WS-OUT-MATCH-SCORE
                SET WS-MATCH-BY-DEMO TO TRUE
                ADD 1 TO WS-FUZZY-MATCH-CNT
+               MOVE 'DEMOGRAPHIC-ONLY MATCH - NO UNIQUE ID CONFIRMED'
+                   TO WS-REVIEW-REASON-HOLD
+               PERFORM 5050-QUEUE-FOR-REVIEW
       *        INSERT CROSS-REFERENCE RECORD
                PERFORM 7000-INSERT-XREF
            END-IF.
 
+       5050-QUEUE-FOR-REVIEW.
+           INITIALIZE WS-REVIEW-RECORD
+           MOVE WS-OUT-MEMBER-ID     TO WS-REV-MEMBER-ID
+           MOVE WS-STG-MEMBER-ID     TO WS-REV-SOURCE-MBR-ID
+           MOVE WS-OUT-MATCH-SCORE   TO WS-REV-MATCH-SCORE
+           MOVE WS-OUT-MATCH-METHOD  TO WS-REV-MATCH-METHOD
+           MOVE 'R'                  TO WS-REV-SEVERITY
+           MOVE WS-STG-LAST-NAME     TO WS-REV-SOURCE-LAST
+           MOVE WS-STG-FIRST-NAME    TO WS-REV-SOURCE-FIRST
+           MOVE WS-STG-SSN           TO WS-REV-SOURCE-SSN
+           MOVE WS-CURRENT-DATE      TO WS-REV-PROCESS-DATE
+           MOVE WS-REVIEW-REASON-HOLD TO WS-REV-REASON
+           MOVE WS-REVIEW-RECORD TO ENRERR-RECORD
+           WRITE ENRERR-RECORD
+           ADD 1 TO WS-REVIEW-QUEUE-CNT.
+
        6000-CREATE-NEW-MEMBER.
       *    NO MATCH FOUND - ASSIGN NEW MEMBER ID
            ADD 1 TO WS-NEXT-MEMBER-ID
@@ -325,6 +453,11 @@
                DISPLAY 'MEMXREF1: VSAM WRITE ERROR - '
                        WS-MBRV-STATUS
                        ' MBR=' WS-NEXT-MBR-ID-ALPHA
+           ELSE
+               MOVE 'NEW MEMBER ADDED'  TO MBRHIST-OLD-VALUE
+               MOVE WS-NEXT-MBR-ID-ALPHA TO MBRHIST-NEW-VALUE
+               MOVE '*NEW RECORD*'     TO MBRHIST-FIELD-NAME
+               PERFORM 7600-WRITE-HISTORY-LINE
            END-IF
       *    INSERT CROSS-REFERENCE IF EXTERNAL IDS PRESENT
            IF WS-STG-SUBSCRIBER-ID NOT = SPACES
@@ -370,6 +503,66 @@
                END-IF
            END-IF.
 
+       7500-LINK-HOUSEHOLD.
+      *    STAMP THE DEPENDENT'S OWN MASTER RECORD WITH THE
+      *    SUBSCRIBER'S EXTERNAL ID AND RELATIONSHIP CODE SO THAT
+      *    ALL HOUSEHOLD MEMBERS CAN BE QUERIED TOGETHER BY
+      *    SUBSCRIBER ID REGARDLESS OF WHICH MATCH PATH LINKED THEM
+           MOVE WS-OUT-MEMBER-ID TO MBRV-MEMBER-ID
+           READ MBRVSAM-FILE
+               KEY IS MBRV-MEMBER-ID
+               INVALID KEY
+                   DISPLAY 'MEMXREF1: HOUSEHOLD LINK - MEMBER NOT '
+                           'FOUND ON VSAM - ' WS-OUT-MEMBER-ID
+               NOT INVALID KEY
+                   MOVE MBRV-SUBSCRIBER-ID     TO WS-OLD-SUBSCRIBER-ID
+                   MOVE MBRV-RELATIONSHIP-CODE TO
+                        WS-OLD-RELATIONSHIP-CODE
+                   MOVE WS-STG-SUBSCRIBER-ID TO MBRV-SUBSCRIBER-ID
+                   MOVE WS-STG-RELATIONSHIP  TO
+                        MBRV-RELATIONSHIP-CODE
+                   REWRITE MBRVSAM-RECORD
+                   IF WS-MBRV-STATUS NOT = '00'
+                       DISPLAY 'MEMXREF1: HOUSEHOLD LINK REWRITE '
+                               'ERROR - ' WS-MBRV-STATUS
+                   ELSE
+                       ADD 1 TO WS-HOUSEHOLD-LINK-CNT
+                       PERFORM 7700-WRITE-HOUSEHOLD-HISTORY
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------*
+      *    MEMBER CHANGE-HISTORY / AUDIT TRAIL                         *
+      *    WRITES ONE LINE TO MBRHIST-FILE FOR EACH FIELD CHANGED BY   *
+      *    A MASTER-FILE ADD OR REWRITE, MIRRORING THE HISTORY         *
+      *    TECHNIQUE THE PROVIDER MASTER LOADER USES.                  *
+      *----------------------------------------------------------------*
+       7600-WRITE-HISTORY-LINE.
+           MOVE WS-OUT-MEMBER-ID    TO MBRHIST-MEMBER-ID
+           MOVE 'A'                 TO MBRHIST-ACTION
+           MOVE WS-CURRENT-DATE     TO MBRHIST-CHANGE-DATE
+           WRITE MBRHIST-RECORD.
+
+       7700-WRITE-HOUSEHOLD-HISTORY.
+           IF WS-OLD-SUBSCRIBER-ID NOT = MBRV-SUBSCRIBER-ID
+               MOVE 'SUBSCRIBER-ID'       TO MBRHIST-FIELD-NAME
+               MOVE WS-OLD-SUBSCRIBER-ID  TO MBRHIST-OLD-VALUE
+               MOVE MBRV-SUBSCRIBER-ID    TO MBRHIST-NEW-VALUE
+               MOVE WS-OUT-MEMBER-ID      TO MBRHIST-MEMBER-ID
+               MOVE 'U'                   TO MBRHIST-ACTION
+               MOVE WS-CURRENT-DATE       TO MBRHIST-CHANGE-DATE
+               WRITE MBRHIST-RECORD
+           END-IF
+           IF WS-OLD-RELATIONSHIP-CODE NOT = MBRV-RELATIONSHIP-CODE
+               MOVE 'RELATIONSHIP-CODE'       TO MBRHIST-FIELD-NAME
+               MOVE WS-OLD-RELATIONSHIP-CODE  TO MBRHIST-OLD-VALUE
+               MOVE MBRV-RELATIONSHIP-CODE    TO MBRHIST-NEW-VALUE
+               MOVE WS-OUT-MEMBER-ID          TO MBRHIST-MEMBER-ID
+               MOVE 'U'                       TO MBRHIST-ACTION
+               MOVE WS-CURRENT-DATE           TO MBRHIST-CHANGE-DATE
+               WRITE MBRHIST-RECORD
+           END-IF.
+
        8100-READ-STAGING.
            READ ENRSTG-FILE
                AT END
@@ -388,10 +581,13 @@
            DISPLAY '  FUZZY MATCHES:         ' WS-FUZZY-MATCH-CNT
            DISPLAY '  NEW MEMBERS CREATED:   ' WS-NEW-MEMBER-CNT
            DISPLAY '  XREF RECORDS INSERTED: ' WS-XREF-INSERT-CNT
+           DISPLAY '  QUEUED FOR MANUAL REVIEW: ' WS-REVIEW-QUEUE-CNT
+           DISPLAY '  HOUSEHOLD LINKS UPDATED: ' WS-HOUSEHOLD-LINK-CNT
            DISPLAY '  OUTPUT RECORDS WRITTEN:' WS-RECORDS-WRITTEN
            DISPLAY '================================================'
            CLOSE ENRSTG-FILE
            CLOSE MBRVSAM-FILE
            CLOSE ENROUT-FILE
            CLOSE ENRERR-FILE
+           CLOSE MBRHIST-FILE
            MOVE ZERO TO RETURN-CODE.

@@ -0,0 +1,330 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EDI834CN.
+       AUTHOR.        HCAS DEVELOPMENT TEAM.
+       DATE-WRITTEN.  2026-08-09.
+      *================================================================*
+      * PROGRAM:  EDI834CN                                             *
+      * PURPOSE:  MEMBER ENROLLMENT CONFIRMATION NOTICE GENERATOR      *
+      *           READS PARSED ENROLLMENT STAGING RECORDS AND          *
+      *           PRODUCES ONE PRINT-READY MEMBER-FACING NOTICE PER    *
+      *           ENROLLMENT EVENT (NEW ENROLLMENT, CHANGE,            *
+      *           TERMINATION, OR REINSTATEMENT). PLAN NAME IS         *
+      *           ENRICHED FROM THE DB2 BENEFIT PLAN TABLE SINCE THE   *
+      *           STAGING RECORD ONLY CARRIES THE PLAN CODE.           *
+      *           AUDIT-ONLY STAGING RECORDS DO NOT GENERATE A NOTICE. *
+      * INPUTS:   ENRSTG-FILE  - ENROLLMENT STAGING FILE               *
+      *           DB2 TABLE    - HCAS.BENEFIT_PLAN                     *
+      * OUTPUTS:  ENRNOT-FILE  - MEMBER ENROLLMENT NOTICE PRINT FILE   *
+      * FREQUENCY: DAILY BATCH (POST-EDI834IN)                         *
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENRSTG-FILE
+               ASSIGN TO ENRSTGIN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STG-STATUS.
+
+           SELECT ENRNOT-FILE
+               ASSIGN TO ENRNOTOT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-NOT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENRSTG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 500 CHARACTERS.
+       01  ENRSTG-IN                   PIC X(500).
+
+       FD  ENRNOT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 133 CHARACTERS.
+       01  ENRNOT-RECORD               PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       COPY HCCOMMON.
+       COPY ABORTWSC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-FILE-STATUSES.
+           05  WS-STG-STATUS           PIC X(02).
+           05  WS-NOT-STATUS           PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+               88  WS-EOF              VALUE 'Y'.
+               88  WS-NOT-EOF          VALUE 'N'.
+
+       01  WS-INPUT-STAGING.
+           05  WS-STG-RECORD-TYPE      PIC X(02).
+               88  WS-STG-TYPE-ADD     VALUE 'AD'.
+               88  WS-STG-TYPE-CHANGE  VALUE 'CH'.
+               88  WS-STG-TYPE-TERM    VALUE 'TM'.
+               88  WS-STG-TYPE-REINST  VALUE 'RI'.
+               88  WS-STG-TYPE-AUDIT   VALUE 'AU'.
+           05  WS-STG-MEMBER-ID        PIC X(12).
+           05  WS-STG-SSN              PIC X(09).
+           05  WS-STG-LAST-NAME        PIC X(35).
+           05  WS-STG-FIRST-NAME       PIC X(25).
+           05  WS-STG-MIDDLE-INIT      PIC X(01).
+           05  WS-STG-DOB              PIC X(08).
+           05  WS-STG-SEX              PIC X(01).
+           05  WS-STG-ADDR-LINE-1      PIC X(55).
+           05  WS-STG-ADDR-LINE-2      PIC X(55).
+           05  WS-STG-CITY             PIC X(30).
+           05  WS-STG-STATE            PIC X(02).
+           05  WS-STG-ZIP-CODE         PIC X(09).
+           05  WS-STG-PHONE            PIC X(10).
+           05  WS-STG-GROUP-ID         PIC X(10).
+           05  WS-STG-SUBSCRIBER-ID    PIC X(12).
+           05  WS-STG-RELATIONSHIP     PIC X(02).
+               88  WS-STG-REL-SELF     VALUE '18'.
+               88  WS-STG-REL-SPOUSE   VALUE '01'.
+               88  WS-STG-REL-CHILD    VALUE '19'.
+               88  WS-STG-REL-OTHER    VALUE '21'.
+           05  WS-STG-PLAN-CODE        PIC X(08).
+           05  WS-STG-COVERAGE-TYPE    PIC X(02).
+           05  WS-STG-EFF-DATE         PIC X(08).
+           05  WS-STG-TERM-DATE        PIC X(08).
+           05  WS-STG-MAINT-TYPE       PIC X(03).
+               88  WS-STG-MTYPE-ADD    VALUE '021'.
+               88  WS-STG-MTYPE-CHANGE VALUE '001'.
+               88  WS-STG-MTYPE-TERM   VALUE '024'.
+               88  WS-STG-MTYPE-REINST VALUE '025'.
+               88  WS-STG-MTYPE-AUDIT  VALUE '030' '032'.
+           05  FILLER                  PIC X(193).
+
+       01  WS-NOT-LINE                 PIC X(133).
+
+       01  WS-DB2-FIELDS.
+           05  WS-DB2-PLAN-CODE        PIC X(08).
+           05  WS-DB2-EFF-DATE         PIC X(08).
+           05  DB-PLAN-NAME            PIC X(50).
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISP-NAME            PIC X(60).
+           05  WS-DISP-EFF-DATE        PIC X(10).
+           05  WS-DISP-TERM-DATE       PIC X(10).
+           05  WS-NOTICE-TITLE         PIC X(45).
+
+       01  WS-COUNTERS.
+           05  WS-NOTICES-WRITTEN      PIC 9(07) VALUE ZERO.
+           05  WS-AUDIT-SKIPPED        PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STAGING
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'EDI834CN' TO WS-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN INPUT  ENRSTG-FILE
+           IF WS-STG-STATUS NOT = '00'
+               DISPLAY 'EDI834CN: OPEN ERROR STG - ' WS-STG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ENRNOT-FILE
+           PERFORM 8100-READ-STAGING.
+
+       2000-PROCESS-STAGING.
+           MOVE ENRSTG-IN TO WS-INPUT-STAGING
+           IF WS-STG-TYPE-AUDIT
+               ADD 1 TO WS-AUDIT-SKIPPED
+           ELSE
+               PERFORM 2100-LOOKUP-PLAN-NAME
+               PERFORM 2200-SELECT-NOTICE-TITLE
+               PERFORM 3000-WRITE-NOTICE
+               ADD 1 TO WS-NOTICES-WRITTEN
+           END-IF
+           PERFORM 8100-READ-STAGING.
+
+       2100-LOOKUP-PLAN-NAME.
+           MOVE WS-STG-PLAN-CODE TO WS-DB2-PLAN-CODE
+           MOVE WS-STG-EFF-DATE  TO WS-DB2-EFF-DATE
+           MOVE SPACES TO DB-PLAN-NAME
+           EXEC SQL
+               SELECT PLAN_NAME
+               INTO   :DB-PLAN-NAME
+               FROM   HCAS.BENEFIT_PLAN
+               WHERE  PLAN_CODE = :WS-DB2-PLAN-CODE
+                 AND  EFF_DATE <= :WS-DB2-EFF-DATE
+               ORDER BY EFF_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = ZERO
+               CONTINUE
+           ELSE
+               IF SQLCODE = +100
+                   MOVE 'PLAN ON FILE' TO DB-PLAN-NAME
+               ELSE
+                   DISPLAY 'EDI834CN: PLAN LOOKUP ERROR SQLCODE='
+                           SQLCODE ' PLAN=' WS-STG-PLAN-CODE
+                   MOVE 'PLAN ON FILE' TO DB-PLAN-NAME
+               END-IF
+           END-IF.
+
+       2200-SELECT-NOTICE-TITLE.
+           EVALUATE TRUE
+               WHEN WS-STG-TYPE-ADD
+                   MOVE 'ENROLLMENT CONFIRMATION'
+                       TO WS-NOTICE-TITLE
+               WHEN WS-STG-TYPE-CHANGE
+                   MOVE 'COVERAGE CHANGE CONFIRMATION'
+                       TO WS-NOTICE-TITLE
+               WHEN WS-STG-TYPE-TERM
+                   MOVE 'NOTICE OF COVERAGE TERMINATION'
+                       TO WS-NOTICE-TITLE
+               WHEN WS-STG-TYPE-REINST
+                   MOVE 'NOTICE OF COVERAGE REINSTATEMENT'
+                       TO WS-NOTICE-TITLE
+               WHEN OTHER
+                   MOVE 'ENROLLMENT STATUS NOTICE'
+                       TO WS-NOTICE-TITLE
+           END-EVALUATE.
+
+       3000-WRITE-NOTICE.
+           PERFORM 3100-WRITE-HEADER-LINES
+           PERFORM 3200-WRITE-ADDRESS-LINES
+           PERFORM 3300-WRITE-COVERAGE-LINES
+           PERFORM 3400-WRITE-CLOSING-LINES.
+
+       3100-WRITE-HEADER-LINES.
+           MOVE SPACES TO WS-NOT-LINE
+           STRING '================================================'
+               '=============================='
+               DELIMITED SIZE INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING WS-NOTICE-TITLE DELIMITED SIZE
+               INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING '================================================'
+               '=============================='
+               DELIMITED SIZE INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE.
+
+       3200-WRITE-ADDRESS-LINES.
+           MOVE SPACES TO WS-DISP-NAME
+           IF WS-STG-MIDDLE-INIT NOT = SPACES
+               STRING WS-STG-FIRST-NAME DELIMITED SIZE
+                      ' ' DELIMITED SIZE
+                      WS-STG-MIDDLE-INIT DELIMITED SIZE
+                      ' ' DELIMITED SIZE
+                      WS-STG-LAST-NAME DELIMITED SIZE
+                      INTO WS-DISP-NAME
+           ELSE
+               STRING WS-STG-FIRST-NAME DELIMITED SIZE
+                      ' ' DELIMITED SIZE
+                      WS-STG-LAST-NAME DELIMITED SIZE
+                      INTO WS-DISP-NAME
+           END-IF
+           MOVE SPACES TO WS-NOT-LINE
+           STRING WS-DISP-NAME DELIMITED SIZE
+               INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING WS-STG-ADDR-LINE-1 DELIMITED SIZE
+               INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           IF WS-STG-ADDR-LINE-2 NOT = SPACES
+               MOVE SPACES TO WS-NOT-LINE
+               STRING WS-STG-ADDR-LINE-2 DELIMITED SIZE
+                   INTO WS-NOT-LINE
+               WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           END-IF
+           MOVE SPACES TO WS-NOT-LINE
+           STRING WS-STG-CITY DELIMITED SIZE
+                  ', ' DELIMITED SIZE
+                  WS-STG-STATE DELIMITED SIZE
+                  '  ' DELIMITED SIZE
+                  WS-STG-ZIP-CODE DELIMITED SIZE
+                  INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE.
+
+       3300-WRITE-COVERAGE-LINES.
+           STRING WS-STG-EFF-DATE(1:4) '/' WS-STG-EFF-DATE(5:2) '/'
+                  WS-STG-EFF-DATE(7:2)
+               DELIMITED SIZE INTO WS-DISP-EFF-DATE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING 'MEMBER ID:      ' DELIMITED SIZE
+                  WS-STG-MEMBER-ID DELIMITED SIZE
+                  INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING 'GROUP NUMBER:   ' DELIMITED SIZE
+                  WS-STG-GROUP-ID DELIMITED SIZE
+                  INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING 'PLAN:           ' DELIMITED SIZE
+                  DB-PLAN-NAME DELIMITED SIZE
+                  INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING 'EFFECTIVE DATE: ' DELIMITED SIZE
+                  WS-DISP-EFF-DATE DELIMITED SIZE
+                  INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           IF WS-STG-TYPE-TERM
+               STRING WS-STG-TERM-DATE(1:4) '/'
+                      WS-STG-TERM-DATE(5:2) '/'
+                      WS-STG-TERM-DATE(7:2)
+                   DELIMITED SIZE INTO WS-DISP-TERM-DATE
+               MOVE SPACES TO WS-NOT-LINE
+               STRING 'TERMINATION DATE: ' DELIMITED SIZE
+                      WS-DISP-TERM-DATE DELIMITED SIZE
+                      INTO WS-NOT-LINE
+               WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           END-IF
+           MOVE SPACES TO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE.
+
+       3400-WRITE-CLOSING-LINES.
+           MOVE SPACES TO WS-NOT-LINE
+           STRING 'IF YOU HAVE QUESTIONS ABOUT THIS NOTICE, PLEASE'
+               DELIMITED SIZE INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING 'CONTACT MEMBER SERVICES AT THE NUMBER ON YOUR'
+               DELIMITED SIZE INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           STRING 'MEMBER ID CARD.' DELIMITED SIZE INTO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE
+           MOVE SPACES TO WS-NOT-LINE
+           WRITE ENRNOT-RECORD FROM WS-NOT-LINE.
+
+       8100-READ-STAGING.
+           READ ENRSTG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       9000-TERMINATE.
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY '================================================'
+           DISPLAY 'EDI834CN: ENROLLMENT NOTICE GENERATION COMPLETE'
+           DISPLAY '================================================'
+           DISPLAY '  STAGING RECORDS READ:  ' WS-RECORDS-READ
+           DISPLAY '  NOTICES WRITTEN:       ' WS-NOTICES-WRITTEN
+           DISPLAY '  AUDIT RECORDS SKIPPED: ' WS-AUDIT-SKIPPED
+           DISPLAY '================================================'
+           CLOSE ENRSTG-FILE
+           CLOSE ENRNOT-FILE
+           MOVE ZERO TO RETURN-CODE.

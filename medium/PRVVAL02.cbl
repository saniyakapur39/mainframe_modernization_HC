@@ -64,23 +64,8 @@
            88  WS-TAXONOMY-VALID       VALUE 'Y'.
            88  WS-TAXONOMY-INVALID     VALUE 'N'.
 
-       01  WS-VALID-TAXONOMIES.
-           05  WS-TAX-TABLE.
-               10  FILLER  PIC X(14)  VALUE '207R00000XFPMD'.
-               10  FILLER  PIC X(14)  VALUE '207Q00000XFPMD'.
-               10  FILLER  PIC X(14)  VALUE '208D00000XGPMD'.
-               10  FILLER  PIC X(14)  VALUE '261QM0855XFACL'.
-               10  FILLER  PIC X(14)  VALUE '208600000XSRGN'.
-               10  FILLER  PIC X(14)  VALUE '1041C0700XCHIR'.
-               10  FILLER  PIC X(14)  VALUE '122300000XDNTS'.
-               10  FILLER  PIC X(14)  VALUE '332B00000XDMEP'.
-               10  FILLER  PIC X(14)  VALUE '363L00000XNPRC'.
-               10  FILLER  PIC X(14)  VALUE '367A00000XPHYA'.
-           05  WS-TAX-TABLE-R REDEFINES WS-TAX-TABLE.
-               10  WS-TAX-ENTRY OCCURS 10 TIMES.
-                   15  WS-TAX-CODE     PIC X(10).
-                   15  WS-TAX-DESC     PIC X(04).
-       01  WS-TAX-IDX                 PIC 9(03).
+       01  WS-DB2-TAXONOMY.
+           05  WS-TAX-DESC             PIC X(40).
 
        01  WS-EDIT-RESULTS.
            05  WS-NPI-EDIT-RESULT      PIC X(02) VALUE SPACES.
@@ -89,6 +74,12 @@
            05  WS-TAX-EDIT-RESULT      PIC X(02) VALUE SPACES.
            05  WS-LICENSE-EDIT-RESULT  PIC X(02) VALUE SPACES.
            05  WS-DATE-EDIT-RESULT     PIC X(02) VALUE SPACES.
+           05  WS-EXCL-EDIT-RESULT     PIC X(02) VALUE SPACES.
+
+       01  WS-DB2-EXCLUSION.
+           05  WS-EXCL-SOURCE          PIC X(03).
+           05  WS-EXCL-DATE            PIC X(08).
+           05  WS-EXCL-REASON          PIC X(40).
 
        LINKAGE SECTION.
 
@@ -148,9 +139,13 @@
 
        1000-VALIDATE-PROVIDER.
            PERFORM 1100-LOOKUP-PROVIDER
+           IF WS-NPI-EDIT-RESULT = SPACES
+               PERFORM 1150-LOOKUP-CONTRACT
+           END-IF
            IF WS-NPI-EDIT-RESULT = SPACES
                PERFORM 1200-CHECK-CREDENTIALING
                PERFORM 1300-CHECK-NETWORK-STATUS
+               PERFORM 1350-CHECK-OIG-EXCLUSION
                PERFORM 1400-VALIDATE-TAXONOMY
                PERFORM 1500-CHECK-LICENSE-STATE
                PERFORM 1600-CHECK-DATE-OF-SERVICE
@@ -166,13 +161,6 @@
                       P.TAXONOMY_CODE,
                       P.SPECIALTY_CODE,
                       P.ENTITY_TYPE,
-                      C.NETWORK_ID,
-                      C.CONTRACT_ID,
-                      C.CONTRACT_TYPE,
-                      C.PAR_STATUS,
-                      C.EFF_DATE,
-                      C.TERM_DATE,
-                      C.FEE_SCHEDULE_ID,
                       CR.CRED_STATUS,
                       CR.CRED_DATE,
                       CR.CRED_EXPIRE_DATE,
@@ -187,13 +175,6 @@
                     :WS-DB-PRV-TAXONOMY,
                     :WS-DB-PRV-SPECIALTY,
                     :WS-DB-PRV-ENTITY-TYPE,
-                    :WS-DB-PRV-NETWORK-ID,
-                    :WS-DB-PRV-CONTRACT-ID,
-                    :WS-DB-PRV-CONTRACT-TYPE,
-                    :WS-DB-PRV-PAR-STATUS,
-                    :WS-DB-PRV-EFF-DATE,
-                    :WS-DB-PRV-TERM-DATE,
-                    :WS-DB-PRV-FEE-SCHED,
                     :WS-DB-PRV-CRED-STATUS,
                     :WS-DB-PRV-CRED-DATE,
                     :WS-DB-PRV-CRED-EXPIRE,
@@ -202,17 +183,10 @@
                     :WS-DB-PRV-LICENSE-NO,
                     :WS-DB-PRV-LICENSE-STATE
                FROM  HCAS.PROVIDER P
-               LEFT JOIN HCAS.PROVIDER_CONTRACT C
-                   ON P.NPI = C.NPI
                LEFT JOIN HCAS.PROVIDER_CREDENTIAL CR
                    ON P.NPI = CR.NPI
                WHERE P.NPI = :LS-REQ-NPI
                  AND P.RECORD_STATUS = 'A'
-                 AND (C.EFF_DATE <= :LS-REQ-DOS
-                      OR C.EFF_DATE IS NULL)
-                 AND (C.TERM_DATE >= :LS-REQ-DOS
-                      OR C.TERM_DATE IS NULL
-                      OR C.TERM_DATE = '99991231')
                FETCH FIRST 1 ROW ONLY
            END-EXEC
            IF SQLCODE = +100
@@ -231,6 +205,50 @@
                END-STRING
            END-IF.
 
+       1150-LOOKUP-CONTRACT.
+      *    A PROVIDER MAY HOLD MORE THAN ONE CONCURRENT CONTRACT
+      *    (DIFFERENT NETWORKS, DIFFERENT CONTRACT TYPES). PICK THE
+      *    CONTRACT FOR THE NETWORK THE CLAIM'S PLAN IS BILLING
+      *    AGAINST WHEN ONE IS GIVEN; OTHERWISE FALL BACK TO THE
+      *    PROVIDER'S BEST-STANDING (PAR, MOST RECENTLY EFFECTIVE)
+      *    CONTRACT THAT IS ACTIVE ON THE DATE OF SERVICE.
+           EXEC SQL
+               SELECT NETWORK_ID, CONTRACT_ID, CONTRACT_TYPE,
+                      PAR_STATUS, EFF_DATE, TERM_DATE,
+                      FEE_SCHEDULE_ID
+               INTO :WS-DB-PRV-NETWORK-ID,
+                    :WS-DB-PRV-CONTRACT-ID,
+                    :WS-DB-PRV-CONTRACT-TYPE,
+                    :WS-DB-PRV-PAR-STATUS,
+                    :WS-DB-PRV-EFF-DATE,
+                    :WS-DB-PRV-TERM-DATE,
+                    :WS-DB-PRV-FEE-SCHED
+               FROM HCAS.PROVIDER_CONTRACT
+               WHERE NPI = :LS-REQ-NPI
+                 AND EFF_DATE <= :LS-REQ-DOS
+                 AND (TERM_DATE >= :LS-REQ-DOS
+                      OR TERM_DATE = '99991231')
+                 AND (NETWORK_ID = :LS-REQ-PLAN-NETWORK
+                      OR :LS-REQ-PLAN-NETWORK = SPACES)
+               ORDER BY PAR_STATUS DESC, EFF_DATE DESC
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = +100
+               MOVE 'NC' TO WS-NPI-EDIT-RESULT
+               SET LS-RSP-DENIED TO TRUE
+               MOVE 'PR012' TO LS-RSP-EDIT(10)
+               MOVE 'NO ACTIVE PROVIDER CONTRACT FOR DOS/NETWORK'
+                   TO LS-RSP-MSG
+           ELSE IF SQLCODE NOT = ZERO
+               MOVE 'ER' TO WS-NPI-EDIT-RESULT
+               SET LS-RSP-ERROR TO TRUE
+               STRING 'DB2 ERROR ON CONTRACT LOOKUP SQLCODE='
+                      DELIMITED SIZE
+                      SQLCODE DELIMITED SIZE
+                      INTO LS-RSP-MSG
+               END-STRING
+           END-IF.
+
        1200-CHECK-CREDENTIALING.
            IF WS-DB-PRV-CRED-STATUS = 'DN'
                MOVE 'DN' TO WS-CRED-EDIT-RESULT
@@ -264,16 +282,40 @@
                END-IF
            END-IF.
 
+       1350-CHECK-OIG-EXCLUSION.
+      *    PROVIDER MUST NOT APPEAR ON AN ACTIVE OIG/SAM EXCLUSION
+      *    LISTING. A MATCH IS AN AUTOMATIC DENIAL REGARDLESS OF
+      *    CREDENTIALING OR NETWORK STATUS.
+           EXEC SQL
+               SELECT EXCL_SOURCE, EXCL_DATE, EXCL_REASON
+               INTO :WS-EXCL-SOURCE, :WS-EXCL-DATE, :WS-EXCL-REASON
+               FROM HCAS.OIG_EXCLUSION
+               WHERE NPI = :LS-REQ-NPI
+                 AND REINSTATE_DATE = '99991231'
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           IF SQLCODE = ZERO
+               MOVE 'EX' TO WS-EXCL-EDIT-RESULT
+               SET LS-RSP-DENIED TO TRUE
+               MOVE 'PR011' TO LS-RSP-EDIT(9)
+               MOVE 'PROVIDER ON OIG/SAM EXCLUSION LIST'
+                   TO LS-RSP-MSG
+           END-IF.
+
        1400-VALIDATE-TAXONOMY.
            IF LS-REQ-TAXONOMY NOT = SPACES
                SET WS-TAXONOMY-INVALID TO TRUE
-               PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
-                   UNTIL WS-TAX-IDX > 10
-                   OR WS-TAXONOMY-VALID
-                   IF WS-DB-PRV-TAXONOMY = WS-TAX-CODE(WS-TAX-IDX)
-                       SET WS-TAXONOMY-VALID TO TRUE
-                   END-IF
-               END-PERFORM
+               EXEC SQL
+                   SELECT TAXONOMY_DESC
+                   INTO :WS-TAX-DESC
+                   FROM HCAS.TAXONOMY_CODE
+                   WHERE TAXONOMY_CODE = :WS-DB-PRV-TAXONOMY
+                     AND ACTIVE_STATUS = 'A'
+                   FETCH FIRST 1 ROW ONLY
+               END-EXEC
+               IF SQLCODE = ZERO
+                   SET WS-TAXONOMY-VALID TO TRUE
+               END-IF
                IF WS-TAXONOMY-INVALID
                    MOVE 'TX' TO WS-TAX-EDIT-RESULT
                    MOVE 'PR007' TO LS-RSP-EDIT(5)
